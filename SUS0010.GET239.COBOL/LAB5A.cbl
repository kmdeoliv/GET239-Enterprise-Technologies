@@ -20,13 +20,23 @@
            ORGANIZATION IS SEQUENTIAL.
            SELECT REPORT-OUT ASSIGN TO REPORTOT
            ORGANIZATION IS SEQUENTIAL.
+           SELECT L5A-CTL-FILE ASSIGN TO L5ACTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO L5ACKPT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+           SELECT DISPATCH-INDEX-FILE ASSIGN TO DISPATCH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DI-CASE-NUMBER
+           FILE STATUS IS WS-DISPATCH-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD CRIME-FILE-IN.
       *****************************************************************
       * READ ME: Do not change this record layout
-      * Chicago City Crime record - Length 249
+      * Chicago City Crime record - Length 266
       *****************************************************************
        01  CC-CRIME-RECORD.
            05  CC-CASE-NUMBER               PIC X(8).
@@ -46,7 +56,20 @@
            05  CC-YEAR                      PIC X(4).
            05  CC-LAT                       PIC X(11).
            05  CC-LONG                      PIC X(12).
+           05  CC-COMMUNITY-AREA            PIC X(2).
+           05  CC-UPDATED-ON                PIC X(15).
       ******* End of Chicago City Crime Record ************************
+      *****************************************************************
+      * CRIMEIN ends with a trailer record carrying the record count
+      * and date range for run-to-run reconciliation.  Identified by
+      * CT-CASE-NUMBER = 'TRAILER '.
+      *****************************************************************
+       01  CC-TRAILER-RECORD REDEFINES CC-CRIME-RECORD.
+           05  CT-CASE-NUMBER               PIC X(8).
+           05  CT-REC-COUNT                 PIC 9(7).
+           05  CT-MIN-DATE-TIME             PIC X(15).
+           05  CT-MAX-DATE-TIME             PIC X(15).
+           05  FILLER                       PIC X(221).
        FD  REPORT-OUT.
        01 OUT-REC                           PIC X(80).
        01  REPORT-REC.
@@ -59,6 +82,59 @@
            05  RP-CRIME-DESC                PIC X(20).
            05                               PIC X.
            05  RP-ARREST                    PIC X.
+      *--- CSV ALTERNATIVE TO REPORT-REC ABOVE - SAME COLUMNS AND -----
+      *--- WIDTHS, COMMA-DELIMITED INSTEAD OF SPACE-DELIMITED, --------
+      *--- SELECTED BY WS-OUTPUT-FORMAT --------------------------------
+       01  REPORT-REC-CSV.
+           05  RPC-DATE-TIME                PIC X(15).
+           05                               PIC X     VALUE ','.
+           05  RPC-ADDRESS                  PIC X(19).
+           05                               PIC X     VALUE ','.
+           05  RPC-PRIMARY-CRIME            PIC X(21).
+           05                               PIC X     VALUE ','.
+           05  RPC-CRIME-DESC               PIC X(20).
+           05                               PIC X     VALUE ','.
+           05  RPC-ARREST                   PIC X.
+
+      *****************************************************************
+      * L5ACTL CARRIES THE REPORTING DATE AND START/END TIME WINDOW SO
+      * THE OVERNIGHT REPORT CAN BE REGENERATED FOR ANY DATE OR SHIFT
+      * WITHOUT A RECOMPILE.  A SPACE-FILLED DATE MATCHES EVERY DATE.
+      *****************************************************************
+       FD  L5A-CTL-FILE.
+       01  L5A-CTL-REC.
+           05  L5C-TYPE                     PIC X(4).
+           05  L5C-VALUE                    PIC X(10).
+
+      *****************************************************************
+      * CHECKPOINT FILE - HOLDS THE LAST CASE NUMBER AND RELATIVE
+      * RECORD COUNT PROCESSED SO AN ABENDED RUN CAN RESTART MID-FILE
+      *****************************************************************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CK-CASE-NUMBER                PIC X(8).
+           05  CK-REC-COUNT                  PIC 9(7).
+      *THE FILE-POSITION FIELDS ABOVE ONLY GET THE CRIMEIN CURSOR BACK*
+      *TO THE RIGHT SPOT - A RESTART ALSO NEEDS EVERY COUNTER AND*****
+      *TABLE BUILT UP WHILE PROCESSING THE RECORDS BEFORE THE*********
+      *CHECKPOINT, OR THE SUBTOTALS FOR THOSE RECORDS ARE LOST********
+           05  CK-REC-COUNT-IN               PIC 9(7).
+           05  CK-REC-COUNT-OUT              PIC 9(7).
+           05  CK-DISPATCH-DUP-COUNT         PIC 9(7).
+           05  CK-BEAT-TAB-MAX               PIC 999.
+           05  CK-BEAT-TABLE.
+               10  CK-BEAT-ENTRY OCCURS 300 TIMES.
+                   15  CK-BEAT-NUMBER        PIC X(4).
+                   15  CK-BEAT-COUNT         PIC 9(7).
+                   15  CK-BEAT-COUNTZ        PIC Z,ZZZ,ZZ9.
+      *****************************************************************
+      * CROSS-PROGRAM DISPATCH INDEX - EVERY CASE NUMBER ALREADY SENT
+      * TO A FIELD ANALYST BY ANY EXTRACT PROGRAM, SO THE SAME CASE
+      * NEVER GOES OUT TWICE UNDER TWO DIFFERENT REPORTS
+      *****************************************************************
+       FD  DISPATCH-INDEX-FILE.
+       01  DISPATCH-REC.
+           05  DI-CASE-NUMBER                PIC X(8).
       *****************************************************************
 
        WORKING-STORAGE SECTION.
@@ -74,11 +150,89 @@
        01 CRIME-REC-COUNT-OUTZ     PIC Z,ZZZ,ZZ9.
        01 CRIME-DATE               PIC X(10).
        01 CRIME-TIME               PIC X(5).
+       01 WS-TRAILER-VARIANCE      PIC S9(7).
+       01 CALL-CTLTOT              PIC X(8) VALUE 'CTLTOT'.
+       01 CALL-AUDITLOG            PIC X(8) VALUE 'AUDITLOG'.
+       01 CALL-ARRXLATE            PIC X(8) VALUE 'ARRXLATE'.
+       01 WS-PGM-ID                PIC X(8) VALUE 'LAB5A'.
+       01 WS-CRIMEIN-MIN-DATE-TIME PIC X(15).
+       01 WS-CRIMEIN-MAX-DATE-TIME PIC X(15).
+       01 WS-ARREST-XLATE          PIC X(1).
+
+      **** DISPATCH INDEX SWITCH AND STATUS *****************************
+       01  WS-DISPATCH-STATUS             PIC XX.
+       01  WS-DISPATCH-DUP-SWITCH         PIC X        VALUE 'N'.
+           88  DISPATCH-DUP                            VALUE 'Y'.
+       01  WS-DISPATCH-DUP-COUNT          PIC 9(7)     VALUE 0.
+       01  WS-DISPATCH-DUP-COUNTZ         PIC Z,ZZZ,ZZ9.
+
+      *****REPORTING WINDOW - DEFAULTS MATCH THE ORIGINAL HARDCODED****
+      *****WINDOW AND ARE OVERRIDDEN BY L5ACTL IF IT HAS RECORDS*******
+       01 WS-CTL-EOF               PIC X        VALUE 'N'.
+          88 CTL-EOF                            VALUE 'Y'.
+       01 WS-QUAL-DATE             PIC X(10)    VALUE '1/1/2009'.
+       01 WS-QUAL-TIME-START       PIC X(5)     VALUE '0:00'.
+       01 WS-QUAL-TIME-END         PIC X(5)     VALUE '3:00'.
+
+      **** OUTPUT FORMAT SWITCH - LOADED FROM L5ACTL 'FMT ' RECORD, ***
+      **** DEFAULTS TO THE ORIGINAL SPACE-DELIMITED FIXED-WIDTH LAYOUT
+       01  WS-OUTPUT-FORMAT            PIC X(3)     VALUE 'FIX'.
+           88  CSV-FORMAT                            VALUE 'CSV'.
+           88  FIXED-FORMAT                           VALUE 'FIX'.
+
+      *****PER-BEAT SUBTOTAL TABLE***************************************
+      * ONE ENTRY PER DISTINCT BEAT SEEN IN THE OVERNIGHT WINDOW, SO
+      * PATROL ASSIGNMENTS CAN SEE WHICH BEATS DROVE THE MOST OPEN
+      * EARLY-MORNING INCIDENTS
+      *****************************************************************
+       01 WS-BEAT-FOUND-SWITCH     PIC X        VALUE 'N'.
+          88 BEAT-FOUND                         VALUE 'Y'.
+       01 WS-BEAT-TAB-MAX          PIC 999      VALUE 0.
+       01 WS-BEAT-TABLE.
+           05 WS-BEAT-ENTRY OCCURS 300 TIMES
+                             INDEXED BY BEAT-IDX.
+              10 WS-BEAT-NUMBER    PIC X(4).
+              10 WS-BEAT-COUNT     PIC 9(7)     VALUE 0.
+              10 WS-BEAT-COUNTZ    PIC Z,ZZZ,ZZ9.
+
+       01 BEAT-SUBTOTAL-LINE.
+           05 FILLER            PIC X(6)  VALUE 'BEAT '.
+           05 BSL-BEAT          PIC X(4).
+           05 FILLER            PIC X(12) VALUE ' INCIDENTS: '.
+           05 BSL-COUNT         PIC Z,ZZZ,ZZ9.
+
+      *--- CSV ALTERNATIVE TO BEAT-SUBTOTAL-LINE ABOVE - SAME COLUMNS -
+      *--- COMMA-DELIMITED INSTEAD OF TEXT-LABELED, SELECTED BY -------
+      *--- WS-OUTPUT-FORMAT --------------------------------------------
+       01 BEAT-SUBTOTAL-LINE-CSV.
+           05 FILLER            PIC X(6)  VALUE 'TOTAL,'.
+           05 BSLC-BEAT         PIC X(4).
+           05 FILLER            PIC X     VALUE ','.
+           05 BSLC-COUNT        PIC Z,ZZZ,ZZ9.
+
+      *****RESTART/CHECKPOINT CONTROL***********************************
+       01 WS-CKPT-STATUS           PIC XX.
+       01 WS-CKPT-INTERVAL         PIC 9(5)     VALUE 5000.
+       01 WS-CKPT-QUOTIENT         PIC 9(7).
+       01 WS-CKPT-REMAINDER        PIC 9(7).
+       01 WS-RESTART-COUNT         PIC 9(7)     VALUE 0.
+       01 RESTART-SWITCH           PIC X        VALUE 'N'.
+          88 RESTARTING                         VALUE 'Y'.
+
+      *****PAGINATION - REPEAT THE HEADING EVERY WS-LINES-PER-PAGE*****
+      *****DETAIL LINES SO A MULTI-DAY RUN DOESN'T PRINT AS ONE WALL***
+      *****OF UNHEADED DETAIL LINES************************************
+       01 WS-LINE-COUNT            PIC 9(3)     VALUE 0.
+       01 WS-PAGE-COUNT            PIC 9(3)     VALUE 0.
+       01 WS-PAGE-COUNTZ           PIC ZZ9.
+       01 WS-LINES-PER-PAGE        PIC 9(3)     VALUE 55.
 
       *****HEADING*****************************************************
        01 HDG-LINE1.
            05 FILLER         PIC X(32)
                  VALUE 'CHICAGO 2009 MIDNIGHT-3AM REPORT'.
+           05 FILLER         PIC X(8) VALUE '  PAGE '.
+           05 HDG-PAGE-NUM   PIC ZZ9.
 
        01 HDG-LINE2.
            05 FILLER PIC X(16) VALUE 'DATE-TIME       '.
@@ -87,6 +241,19 @@
            05 FILLER PIC X(21) VALUE 'CRIME-DESC           '.
            05 FILLER PIC X     VALUE 'A'.
 
+      *--- CSV ALTERNATIVE TO HDG-LINE2 ABOVE, SELECTED BY ------------
+      *--- WS-OUTPUT-FORMAT --------------------------------------------
+       01 HDG-LINE2-CSV.
+           05 FILLER PIC X(15) VALUE 'DATE-TIME'.
+           05 FILLER PIC X     VALUE ','.
+           05 FILLER PIC X(19) VALUE 'ADDRESS'.
+           05 FILLER PIC X     VALUE ','.
+           05 FILLER PIC X(21) VALUE 'PRIMARY CRIME'.
+           05 FILLER PIC X     VALUE ','.
+           05 FILLER PIC X(20) VALUE 'CRIME-DESC'.
+           05 FILLER PIC X     VALUE ','.
+           05 FILLER PIC X     VALUE 'A'.
+
 
 
       *****************************************************************
@@ -95,8 +262,14 @@
        MAIN-PROGRAM.
       *************************************
            PERFORM 100-DISPLAY-SPLASH-PAGE.
+           PERFORM 150-CHECK-RESTART.
            PERFORM 200-OPEN-FILES.
-           PERFORM 300-HDG-ROUTINE.
+           PERFORM 170-LOAD-CONTROL-TABLES.
+           IF RESTARTING
+               PERFORM 350-SKIP-TO-RESTART
+           ELSE
+               PERFORM 300-HDG-ROUTINE
+           END-IF.
            PERFORM 400-READ-CRIME-FILE UNTIL EOF.
            PERFORM 500-DISPLAY-SUMMARY-TOTALS.
            PERFORM 600-CLOSE-FILES.
@@ -111,29 +284,130 @@
            DISPLAY '* March, 2016                            *'.
            DISPLAY '******************************************'.
 
+      *****************************************************************
+      * CHECK FOR A CHECKPOINT LEFT BY A PRIOR, ABENDED RUN SO WE CAN
+      * RESTART MID-FILE INSTEAD OF REPROCESSING CRIMEIN FROM RECORD 1
+      *****************************************************************
+       150-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END MOVE 0 TO WS-RESTART-COUNT
+               END-READ
+               IF WS-CKPT-STATUS = '00'
+                   MOVE CK-REC-COUNT TO WS-RESTART-COUNT
+                   MOVE CK-REC-COUNT-IN TO CRIME-REC-COUNT-IN
+                   MOVE CK-REC-COUNT-OUT TO CRIME-REC-COUNT-OUT
+                   MOVE CK-DISPATCH-DUP-COUNT TO WS-DISPATCH-DUP-COUNT
+                   MOVE CK-BEAT-TAB-MAX TO WS-BEAT-TAB-MAX
+                   MOVE CK-BEAT-TABLE TO WS-BEAT-TABLE
+                   MOVE 'Y' TO RESTART-SWITCH
+                   DISPLAY 'RESTARTING AFTER CHECKPOINT AT REC : '
+                            WS-RESTART-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
       *****************************************************************
        200-OPEN-FILES.
-           OPEN  INPUT CRIME-FILE-IN
-                OUTPUT REPORT-OUT.
+           OPEN  INPUT CRIME-FILE-IN.
+           IF RESTARTING
+               OPEN EXTEND REPORT-OUT
+           ELSE
+               OPEN OUTPUT REPORT-OUT
+           END-IF.
+           PERFORM 190-OPEN-DISPATCH-INDEX.
+
+      *****************************************************************
+      * THE DISPATCH INDEX MAY NOT EXIST YET ON THE FIRST RUN IN THE
+      * JCL CHAIN - CREATE IT EMPTY AND REOPEN FOR I-O WHEN THAT HAPPENS
+      *****************************************************************
+       190-OPEN-DISPATCH-INDEX.
+           OPEN I-O DISPATCH-INDEX-FILE.
+           IF WS-DISPATCH-STATUS = '35'
+               OPEN OUTPUT DISPATCH-INDEX-FILE
+               CLOSE DISPATCH-INDEX-FILE
+               OPEN I-O DISPATCH-INDEX-FILE
+           END-IF.
       *****************************************************************
        300-HDG-ROUTINE.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO HDG-PAGE-NUM.
            MOVE HDG-LINE1 TO OUT-REC.
            WRITE OUT-REC.
-           MOVE HDG-LINE2 TO OUT-REC.
+           EVALUATE TRUE
+               WHEN CSV-FORMAT
+                   MOVE HDG-LINE2-CSV TO OUT-REC
+               WHEN OTHER
+                   MOVE HDG-LINE2 TO OUT-REC
+           END-EVALUATE.
            WRITE OUT-REC.
+           MOVE 0 TO WS-LINE-COUNT.
+
+      *****************************************************************
+      * LOAD THE REPORTING DATE/TIME WINDOW FROM L5ACTL - NO RECORDS
+      * PRESENT LEAVES THE ORIGINAL 1/1/2009, 0:00-3:00 DEFAULTS
+      *****************************************************************
+       170-LOAD-CONTROL-TABLES.
+           OPEN INPUT L5A-CTL-FILE.
+           PERFORM 175-READ-CONTROL-REC UNTIL CTL-EOF.
+           CLOSE L5A-CTL-FILE.
+
+       175-READ-CONTROL-REC.
+           READ L5A-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               EVALUATE L5C-TYPE
+                   WHEN 'DAT '
+                       MOVE L5C-VALUE TO WS-QUAL-DATE
+                   WHEN 'TMS '
+                       MOVE L5C-VALUE(1:5) TO WS-QUAL-TIME-START
+                   WHEN 'TME '
+                       MOVE L5C-VALUE(1:5) TO WS-QUAL-TIME-END
+                   WHEN 'FMT '
+                       MOVE L5C-VALUE(1:3) TO WS-OUTPUT-FORMAT
+               END-EVALUATE
+           END-IF.
 
+      *SKIP FORWARD TO THE CHECKPOINTED RECORD ON A RESTART************
+       350-SKIP-TO-RESTART.
+           PERFORM 360-SKIP-ONE-RECORD
+               UNTIL CRIME-REC-READ >= WS-RESTART-COUNT OR EOF.
+
+       360-SKIP-ONE-RECORD.
+           READ CRIME-FILE-IN
+               AT END MOVE 'Y' TO EOF-SWITCH.
+           IF NOT EOF
+               IF CT-CASE-NUMBER NOT = 'TRAILER '
+                   ADD 1 TO CRIME-REC-READ
+               ELSE
+                   MOVE 'Y' TO EOF-SWITCH
+               END-IF
+           END-IF.
 
        400-READ-CRIME-FILE.
            READ CRIME-FILE-IN
                AT END MOVE 'Y' TO EOF-SWITCH.
            IF NOT EOF
+            IF CT-CASE-NUMBER = 'TRAILER '
+                PERFORM 405-CHECK-TRAILER-RECORD
+                MOVE 'Y' TO EOF-SWITCH
+            ELSE
              ADD 1 TO CRIME-REC-READ
+             DIVIDE CRIME-REC-READ BY WS-CKPT-INTERVAL
+                     GIVING WS-CKPT-QUOTIENT
+                     REMAINDER WS-CKPT-REMAINDER
+             IF WS-CKPT-REMAINDER = 0
+                 PERFORM 415-WRITE-CHECKPOINT
+             END-IF
              UNSTRING CC-DATE-TIME DELIMITED BY SPACE
                 INTO CRIME-DATE, CRIME-TIME
              END-UNSTRING
 
-             IF CRIME-DATE = '1/1/2009'
-                IF CRIME-TIME>='0:00' AND CRIME-TIME <='3:00'
+             IF CRIME-DATE = WS-QUAL-DATE
+                IF CRIME-TIME >= WS-QUAL-TIME-START
+                   AND CRIME-TIME <= WS-QUAL-TIME-END
                  IF CRIME-TIME(2:1) = ':'
                    IF  CC-ARREST = 'F'
                      ADD 1 TO CRIME-REC-COUNT-IN
@@ -142,16 +416,104 @@
                  END-IF
                 END-IF
              END-IF
+            END-IF
             END-IF.
+
+      *CHECK THE CRIMEIN TRAILER RECORD COUNT AGAINST OUR OWN TALLY****
+       405-CHECK-TRAILER-RECORD.
+           COMPUTE WS-TRAILER-VARIANCE = CRIME-REC-READ - CT-REC-COUNT.
+           MOVE CT-MIN-DATE-TIME TO WS-CRIMEIN-MIN-DATE-TIME.
+           MOVE CT-MAX-DATE-TIME TO WS-CRIMEIN-MAX-DATE-TIME.
+           DISPLAY '    CRIMEIN Date Range   : ' CT-MIN-DATE-TIME
+                   ' TO ' CT-MAX-DATE-TIME.
+           IF WS-TRAILER-VARIANCE NOT = 0
+               DISPLAY '*** CRIMEIN TRAILER COUNT MISMATCH ***'
+               DISPLAY '    Trailer Rec Count   : ' CT-REC-COUNT
+               DISPLAY '    Actual Recs Read    : ' CRIME-REC-READ
+           END-IF.
       ******************************************************
        410-PROCESS-CRIME-RECORDS.
-           ADD 1 TO CRIME-REC-COUNT-OUT.
-           MOVE CC-DATE-TIME TO RP-DATE-TIME.
-           MOVE CC-ADDRESS TO RP-ADDRESS.
-           MOVE CC-PRIMARY-CRIME TO  RP-PRIMARY-CRIME.
-           MOVE CC-CRIME-DESC TO  RP-CRIME-DESC.
-           MOVE CC-ARREST TO RP-ARREST.
-           WRITE REPORT-REC.
+           PERFORM 402-CHECK-DISPATCH-INDEX.
+           IF NOT DISPATCH-DUP
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM 300-HDG-ROUTINE
+               END-IF
+               ADD 1 TO CRIME-REC-COUNT-OUT
+               CALL CALL-ARRXLATE USING CC-ARREST WS-ARREST-XLATE
+               EVALUATE TRUE
+                   WHEN CSV-FORMAT
+                       MOVE CC-DATE-TIME TO RPC-DATE-TIME
+                       MOVE CC-ADDRESS TO RPC-ADDRESS
+                       MOVE CC-PRIMARY-CRIME TO RPC-PRIMARY-CRIME
+                       MOVE CC-CRIME-DESC TO RPC-CRIME-DESC
+                       MOVE WS-ARREST-XLATE TO RPC-ARREST
+                       WRITE REPORT-REC-CSV
+                   WHEN OTHER
+                       MOVE CC-DATE-TIME TO RP-DATE-TIME
+                       MOVE CC-ADDRESS TO RP-ADDRESS
+                       MOVE CC-PRIMARY-CRIME TO  RP-PRIMARY-CRIME
+                       MOVE CC-CRIME-DESC TO  RP-CRIME-DESC
+                       MOVE WS-ARREST-XLATE TO RP-ARREST
+                       WRITE REPORT-REC
+               END-EVALUATE
+               ADD 1 TO WS-LINE-COUNT
+               PERFORM 420-ACCUMULATE-BEAT
+           END-IF.
+
+      *****************************************************************
+      * A CASE ALREADY IN THE DISPATCH INDEX HAS BEEN SENT TO A FIELD
+      * ANALYST UNDER SOME OTHER REPORT ALREADY - COUNT IT AND SKIP IT
+      * RATHER THAN DISPATCHING IT A SECOND TIME
+      *****************************************************************
+       402-CHECK-DISPATCH-INDEX.
+           MOVE 'N' TO WS-DISPATCH-DUP-SWITCH.
+           MOVE CC-CASE-NUMBER TO DI-CASE-NUMBER.
+           READ DISPATCH-INDEX-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-DISPATCH-DUP-SWITCH
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-DISPATCH-DUP-SWITCH
+           END-READ.
+           IF DISPATCH-DUP
+               ADD 1 TO WS-DISPATCH-DUP-COUNT
+           ELSE
+               WRITE DISPATCH-REC
+           END-IF.
+
+      *****************************************************************
+      * ACCUMULATE A RUNNING COUNT PER BEAT FOR THE OVERNIGHT WINDOW
+      *****************************************************************
+       420-ACCUMULATE-BEAT.
+           MOVE 'N' TO WS-BEAT-FOUND-SWITCH.
+           SET BEAT-IDX TO 1.
+           PERFORM 421-SEARCH-BEAT
+               UNTIL BEAT-IDX > WS-BEAT-TAB-MAX OR BEAT-FOUND.
+           IF NOT BEAT-FOUND
+               ADD 1 TO WS-BEAT-TAB-MAX
+               SET BEAT-IDX TO WS-BEAT-TAB-MAX
+               MOVE CC-BEAT TO WS-BEAT-NUMBER(BEAT-IDX)
+           END-IF.
+           ADD 1 TO WS-BEAT-COUNT(BEAT-IDX).
+
+       421-SEARCH-BEAT.
+           IF WS-BEAT-NUMBER(BEAT-IDX) = CC-BEAT
+               MOVE 'Y' TO WS-BEAT-FOUND-SWITCH
+           ELSE
+               SET BEAT-IDX UP BY 1
+           END-IF.
+
+      *WRITE A CHECKPOINT EVERY WS-CKPT-INTERVAL RECORDS***************
+       415-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CC-CASE-NUMBER TO CK-CASE-NUMBER.
+           MOVE CRIME-REC-READ TO CK-REC-COUNT.
+           MOVE CRIME-REC-COUNT-IN TO CK-REC-COUNT-IN.
+           MOVE CRIME-REC-COUNT-OUT TO CK-REC-COUNT-OUT.
+           MOVE WS-DISPATCH-DUP-COUNT TO CK-DISPATCH-DUP-COUNT.
+           MOVE WS-BEAT-TAB-MAX TO CK-BEAT-TAB-MAX.
+           MOVE WS-BEAT-TABLE TO CK-BEAT-TABLE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
 
       *****************************************************************
 
@@ -162,13 +524,51 @@
            DISPLAY 'Total Recs In    : ' CRIME-REC-COUNT-INZ.
            MOVE CRIME-REC-COUNT-OUT TO CRIME-REC-COUNT-OUTZ.
            DISPLAY 'Total Recs Out   : ' CRIME-REC-COUNT-OUTZ.
+           MOVE WS-DISPATCH-DUP-COUNT TO WS-DISPATCH-DUP-COUNTZ.
+           DISPLAY 'Already Dispatched: ' WS-DISPATCH-DUP-COUNTZ.
+           DISPLAY 'Per-Beat Breakdown:'.
+           SET BEAT-IDX TO 1.
+           PERFORM 510-DISPLAY-AND-WRITE-BEAT
+               UNTIL BEAT-IDX > WS-BEAT-TAB-MAX.
            DISPLAY '******************************************'.
            DISPLAY '* End of Chicago Midnight to 3 am Report *'.
            DISPLAY '******************************************'.
+
+      *****************************************************************
+      * PRINT AND APPEND ONE SUBTOTAL LINE PER DISTINCT BEAT
+      *****************************************************************
+       510-DISPLAY-AND-WRITE-BEAT.
+           MOVE WS-BEAT-COUNT(BEAT-IDX) TO WS-BEAT-COUNTZ(BEAT-IDX).
+           DISPLAY '    Beat ' WS-BEAT-NUMBER(BEAT-IDX)
+                   ' Incidents : ' WS-BEAT-COUNTZ(BEAT-IDX).
+           EVALUATE TRUE
+               WHEN CSV-FORMAT
+                   MOVE WS-BEAT-NUMBER(BEAT-IDX) TO BSLC-BEAT
+                   MOVE WS-BEAT-COUNTZ(BEAT-IDX) TO BSLC-COUNT
+                   MOVE BEAT-SUBTOTAL-LINE-CSV TO OUT-REC
+               WHEN OTHER
+                   MOVE WS-BEAT-NUMBER(BEAT-IDX) TO BSL-BEAT
+                   MOVE WS-BEAT-COUNTZ(BEAT-IDX) TO BSL-COUNT
+                   MOVE BEAT-SUBTOTAL-LINE TO OUT-REC
+           END-EVALUATE.
+           WRITE OUT-REC.
+           SET BEAT-IDX UP BY 1.
       *****************************************************************
        600-CLOSE-FILES.
+           CALL CALL-CTLTOT USING WS-PGM-ID CRIME-REC-READ
+                                   CRIME-REC-COUNT-OUT
+                                   CRIME-REC-COUNT-OUT.
+           CALL CALL-AUDITLOG USING WS-PGM-ID CRIME-REC-READ
+                                   CRIME-REC-COUNT-OUT
+                                   WS-CRIMEIN-MIN-DATE-TIME
+                                   WS-CRIMEIN-MAX-DATE-TIME.
+      *A CLEAN FINISH CLEARS THE CHECKPOINT SO THE NEXT RUN STARTS
+      *FRESH.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
            CLOSE CRIME-FILE-IN
-                 REPORT-OUT.
+                 REPORT-OUT
+                 DISPATCH-INDEX-FILE.
       *****************************************************************
       * END OF THE PROGRAM.
       *****************************************************************
