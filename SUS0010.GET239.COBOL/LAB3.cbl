@@ -31,6 +31,9 @@
       **** EXAMPLE OF REPURPOSING THE SAME MEMORY ADDRESSES ***********
            05 MAILBOX-3  PIC 9(5)  VALUE 15.
            05 MAILBOX-4  REDEFINES MAILBOX-3 PIC XX.
+      **** SAME IDEA, BUT SIGNED - COVERS A NEGATIVE BALANCE ***********
+           05 MAILBOX-5  PIC S9(5) VALUE -15.
+           05 MAILBOX-6  REDEFINES MAILBOX-5 PIC XX.
       *****************************************************************
 
       *****************************************************************
@@ -46,6 +49,12 @@
            DISPLAY MAILBOX-4.
            display 'Notice the COBOL commands are case-insensitive'
            Display '...but the data is case-sensitve'.
+           DISPLAY 'Notice the same redefinition works on a negative'
+           DISPLAY 'balance, the sign is just carried in the last byte'
+           DISPLAY MAILBOX-5.
+           SUBTRACT 30 FROM MAILBOX-5.
+           MOVE MAILBOX-5 TO MAILBOX-6.
+           DISPLAY MAILBOX-6.
        100-END-PROGRAM.
            STOP RUN.
 
