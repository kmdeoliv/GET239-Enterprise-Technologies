@@ -0,0 +1,341 @@
+//CRIMEJOB JOB (ACCTNO),'GET239 CRIME EXTRACTS',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID,
+//         REGION=0M
+//*****************************************************************
+//* PURPOSE: CHAIN THE CRIME EXTRACT PROGRAMS INTO A SINGLE BATCH
+//* JOB STREAM.  STEP005 SNAPSHOTS CRIMEIN INTO A RUN-DATED
+//* GENERATION ONCE, AND EVERY EXTRACT STEP BELOW READS THAT SAME
+//* GENERATION SO A MIDDAY REFRESH OF CRIMEIN CANNOT LEAVE ONE
+//* REPORT BUILT OFF A DIFFERENT SNAPSHOT THAN THE OTHERS.
+//*
+//* MOD-LOG:
+//*   APR/2016  KAO  INITIAL JOB STREAM - FINAL-PROJECT, LAB9,
+//*                  LAB5, LAB5A, LAB6, LAB7
+//*   APR/2016  KAO  ADDED LAB5B (SHIFT-COVERAGE REPORTS) AND
+//*                  RECONCIL (CROSS-PROGRAM RECONCILIATION) STEPS
+//*   MAY/2016  KAO  ADDED STEP006/STEP008 TO SORT CRIMEIN BY
+//*                  CC-DATE-TIME AHEAD OF THE EXTRACT STEPS SO
+//*                  DATE-ORDERED CSVS/REPORTS ARE THE DEFAULT;
+//*                  DOWNSTREAM STEPS NOW READ CRIMEIN.SORTED
+//*                  INSTEAD OF THE UNSORTED SNAPSHOT
+//*   MAY/2016  KAO  ADDED AUDITLOG DD TO EVERY EXTRACT STEP AND A
+//*                  BURGCTL DD TO STEP020 FOR THE NEW LAB9
+//*                  QUALIFYING-IUCR CONTROL FILE
+//*   JUN/2016  KAO  ADDED STEP055 (BEATSTAF) TO RANK BEATS BY
+//*                  COMBINED OVERNIGHT AND STALKING NO-ARREST VOLUME
+//*                  FOR THE WEEKLY STAFFING MEETING
+//*   JUL/2016  KAO  ADDED STEP065 (EXCPRPT) TO LIST CRIMEIN RECORDS
+//*                  THAT MATCH NONE OF THE FIVE EXTRACT CATEGORIES,
+//*                  AHEAD OF THE STEP070 RECONCILIATION
+//*   JUL/2016  KAO  ADDED STEP075 (ALERTCHK), COND=EVEN SO IT STILL
+//*                  RUNS AND FLAGS A MISSING PROGRAM IF AN EARLIER
+//*                  STEP ABENDS; JOB IS NOW TRIGGERED NIGHTLY BY THE
+//*                  SITE SCHEDULER AGAINST THE CRIMEIN NIGHTLY
+//*                  REFRESH - SEE THE SCHEDULER'S OWN CALENDAR ENTRY
+//*                  FOR CRIMEJOB, NOT THIS JCL, FOR THE TRIGGER TIME
+//*   AUG/2016  KAO  ADDED STEP080 (DVXREF) AND STEP085 (WEEKRPT) -
+//*                  BOTH PROGRAMS WERE CODED BUT NEVER CHAINED INTO
+//*                  THE JOB STREAM
+//*****************************************************************
+//*
+//*****************************************************************
+//* SNAPSHOT CRIMEIN INTO A NEW GENERATION SO ALL STEPS SHARE ONE
+//* CONSISTENT INPUT COPY FOR THE DURATION OF THE RUN
+//*****************************************************************
+//STEP005  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=SUS0010.GET239.CRIMEIN,DISP=SHR
+//SYSUT2   DD  DSN=SUS0010.GET239.CRIMEIN.GEN(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=266,BLKSIZE=0)
+//*
+//*****************************************************************
+//* SORT CRIMEIN BY CC-DATE-TIME AHEAD OF THE EXTRACT STEPS.  THE
+//* TRAILER RECORD (CT-CASE-NUMBER = 'TRAILER ') HOLDS COUNTS, NOT
+//* A DATE, SO IT IS SPLIT OFF BEFORE THE SORT AND RE-APPENDED
+//* AFTER, KEEPING IT THE LAST RECORD THE WAY EVERY EXTRACT
+//* PROGRAM'S EOF/TRAILER CHECK EXPECTS.
+//*****************************************************************
+//STEP006  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=SUS0010.GET239.CRIMEIN.GEN(0),DISP=SHR
+//SORTOF01 DD  DSN=&&CRIMEIN.DTL,DISP=(NEW,PASS),
+//             SPACE=(CYL,(10,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=266,BLKSIZE=0)
+//SORTOF02 DD  DSN=&&CRIMEIN.TRL,DISP=(NEW,PASS),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=266,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(9,15,CH,A)
+  OUTFIL FNAMES=OF01,OMIT=(1,8,CH,EQ,C'TRAILER ')
+  OUTFIL FNAMES=OF02,INCLUDE=(1,8,CH,EQ,C'TRAILER ')
+/*
+//*
+//*****************************************************************
+//* RE-APPEND THE TRAILER RECORD AFTER THE SORTED DETAIL RECORDS
+//*****************************************************************
+//STEP008  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=&&CRIMEIN.DTL,DISP=(OLD,DELETE)
+//         DD  DSN=&&CRIMEIN.TRL,DISP=(OLD,DELETE)
+//SYSUT2   DD  DSN=SUS0010.GET239.CRIMEIN.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=266,BLKSIZE=0)
+//*
+//*****************************************************************
+//* MOTOR VEHICLE THEFT EXTRACT
+//*****************************************************************
+//STEP010  EXEC PGM=FINAL-PROJECT
+//STEPLIB  DD  DSN=SUS0010.GET239.LOADLIB,DISP=SHR
+//CRIMEIN  DD  DSN=SUS0010.GET239.CRIMEIN.SORTED,DISP=SHR
+//CRIMECSV DD  DSN=SUS0010.GET239.CRIMECSV,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=155)
+//FNLCKPT  DD  DSN=SUS0010.GET239.FNLCKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=2686)
+//MVTCTL   DD  DSN=SUS0010.GET239.CNTL(MVTCTL),DISP=SHR
+//RECOVCTL DD  DSN=SUS0010.GET239.CNTL(RECOVCTL),DISP=SHR
+//EXPCOUNT DD  DSN=SUS0010.GET239.CNTL(EXPCOUNT),DISP=SHR
+//CTLTOTS  DD  DSN=SUS0010.GET239.CTLTOTS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=29)
+//AUDITLOG DD  DSN=SUS0010.GET239.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=66)
+//DISPATCH DD  DSN=SUS0010.GET239.DISPATCH,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=8),
+//             RECORG=KS,KEYLEN=8,KEYOFF=0
+//CRIMEGIS DD  DSN=SUS0010.GET239.CRIMEGIS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=62)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*****************************************************************
+//* BURGLARY EXTRACT - ARREST / OPEN-CASE SPLIT
+//*****************************************************************
+//STEP020  EXEC PGM=LAB9
+//STEPLIB   DD  DSN=SUS0010.GET239.LOADLIB,DISP=SHR
+//CRIMEIN   DD  DSN=SUS0010.GET239.CRIMEIN.SORTED,DISP=SHR
+//CRIMECSVA DD  DSN=SUS0010.GET239.CRIMECSVA,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=131)
+//CRIMECSVN DD  DSN=SUS0010.GET239.CRIMECSVN,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=131)
+//LAB9CKPT  DD  DSN=SUS0010.GET239.LAB9CKPT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=1132)
+//EXPCOUNT  DD  DSN=SUS0010.GET239.CNTL(EXPCOUNT),DISP=SHR
+//BURGCTL   DD  DSN=SUS0010.GET239.CNTL(BURGCTL),DISP=SHR
+//CTLTOTS   DD  DSN=SUS0010.GET239.CTLTOTS,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=29)
+//AUDITLOG  DD  DSN=SUS0010.GET239.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=66)
+//DISPATCH  DD  DSN=SUS0010.GET239.DISPATCH,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=8),
+//              RECORG=KS,KEYLEN=8,KEYOFF=0
+//CRIMEGIS  DD  DSN=SUS0010.GET239.CRIMEGIS,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=62)
+//SYSOUT    DD  SYSOUT=*
+//*
+//*****************************************************************
+//* GENERIC CSV REFORMAT (CONFIGURABLE FIELD PASS-THROUGH)
+//*****************************************************************
+//STEP030  EXEC PGM=LAB5
+//STEPLIB  DD  DSN=SUS0010.GET239.LOADLIB,DISP=SHR
+//CRIMEIN  DD  DSN=SUS0010.GET239.CRIMEIN.SORTED,DISP=SHR
+//REPORTOT DD  DSN=SUS0010.GET239.LAB5.REPORTOT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=867)
+//LAB5CTL  DD  DSN=SUS0010.GET239.CNTL(LAB5CTL),DISP=SHR
+//LAB5CKPT DD  DSN=SUS0010.GET239.LAB5CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=29)
+//EXPCOUNT DD  DSN=SUS0010.GET239.CNTL(EXPCOUNT),DISP=SHR
+//CTLTOTS  DD  DSN=SUS0010.GET239.CTLTOTS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=29)
+//AUDITLOG DD  DSN=SUS0010.GET239.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=66)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*****************************************************************
+//* MIDNIGHT-3AM NO-ARREST REPORT
+//*****************************************************************
+//STEP040  EXEC PGM=LAB5A
+//STEPLIB  DD  DSN=SUS0010.GET239.LOADLIB,DISP=SHR
+//CRIMEIN  DD  DSN=SUS0010.GET239.CRIMEIN.SORTED,DISP=SHR
+//REPORTOT DD  DSN=SUS0010.GET239.LAB5A.REPORTOT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=80)
+//L5ACTL   DD  DSN=SUS0010.GET239.CNTL(L5ACTL),DISP=SHR
+//L5ACKPT  DD  DSN=SUS0010.GET239.L5ACKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=6039)
+//EXPCOUNT DD  DSN=SUS0010.GET239.CNTL(EXPCOUNT),DISP=SHR
+//CTLTOTS  DD  DSN=SUS0010.GET239.CTLTOTS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=29)
+//AUDITLOG DD  DSN=SUS0010.GET239.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=66)
+//DISPATCH DD  DSN=SUS0010.GET239.DISPATCH,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=8),
+//             RECORG=KS,KEYLEN=8,KEYOFF=0
+//SYSOUT   DD  SYSOUT=*
+//*
+//*****************************************************************
+//* FULL 24-HOUR SHIFT-COVERAGE NO-ARREST REPORTS
+//*****************************************************************
+//STEP045  EXEC PGM=LAB5B
+//STEPLIB  DD  DSN=SUS0010.GET239.LOADLIB,DISP=SHR
+//CRIMEIN  DD  DSN=SUS0010.GET239.CRIMEIN.SORTED,DISP=SHR
+//SHIFT1OT DD  DSN=SUS0010.GET239.SHIFT1OT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=80)
+//SHIFT2OT DD  DSN=SUS0010.GET239.SHIFT2OT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=80)
+//SHIFT3OT DD  DSN=SUS0010.GET239.SHIFT3OT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=80)
+//L5BCKPT  DD  DSN=SUS0010.GET239.L5BCKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=43)
+//EXPCOUNT DD  DSN=SUS0010.GET239.CNTL(EXPCOUNT),DISP=SHR
+//CTLTOTS  DD  DSN=SUS0010.GET239.CTLTOTS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=29)
+//AUDITLOG DD  DSN=SUS0010.GET239.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=66)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*****************************************************************
+//* STALKING REPORT
+//*****************************************************************
+//STEP050  EXEC PGM=LAB6
+//STEPLIB   DD  DSN=SUS0010.GET239.LOADLIB,DISP=SHR
+//CRIMEIN   DD  DSN=SUS0010.GET239.CRIMEIN.SORTED,DISP=SHR
+//REPORTOT  DD  DSN=SUS0010.GET239.LAB6.REPORTOT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=121)
+//STALKCTL  DD  DSN=SUS0010.GET239.CNTL(STALKCTL),DISP=SHR
+//LAB6CKPT  DD  DSN=SUS0010.GET239.LAB6CKPT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=57)
+//EXPCOUNT  DD  DSN=SUS0010.GET239.CNTL(EXPCOUNT),DISP=SHR
+//CTLTOTS   DD  DSN=SUS0010.GET239.CTLTOTS,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=29)
+//AUDITLOG  DD  DSN=SUS0010.GET239.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=66)
+//DISPATCH  DD  DSN=SUS0010.GET239.DISPATCH,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=8),
+//              RECORG=KS,KEYLEN=8,KEYOFF=0
+//SYSOUT    DD  SYSOUT=*
+//*
+//*****************************************************************
+//* FRAUD REPORT
+//*****************************************************************
+//STEP060  EXEC PGM=LAB7
+//STEPLIB   DD  DSN=SUS0010.GET239.LOADLIB,DISP=SHR
+//CRIMEIN   DD  DSN=SUS0010.GET239.CRIMEIN.SORTED,DISP=SHR
+//REPORTOT  DD  DSN=SUS0010.GET239.LAB7.REPORTOT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=120)
+//FRAUDCTL  DD  DSN=SUS0010.GET239.CNTL(FRAUDCTL),DISP=SHR
+//LAB7CKPT  DD  DSN=SUS0010.GET239.LAB7CKPT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=287)
+//EXPCOUNT  DD  DSN=SUS0010.GET239.CNTL(EXPCOUNT),DISP=SHR
+//CTLTOTS   DD  DSN=SUS0010.GET239.CTLTOTS,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=29)
+//AUDITLOG  DD  DSN=SUS0010.GET239.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=66)
+//DISPATCH  DD  DSN=SUS0010.GET239.DISPATCH,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=8),
+//              RECORG=KS,KEYLEN=8,KEYOFF=0
+//SYSOUT    DD  SYSOUT=*
+//*
+//*****************************************************************
+//* BEAT-LEVEL STAFFING RECOMMENDATION - COMBINES THE OVERNIGHT
+//* NO-ARREST WINDOW (LAB5A) AND STALKING NO-ARREST IUCR CODES
+//* (LAB6) BY BEAT, RANKED HIGHEST-VOLUME FIRST
+//*****************************************************************
+//STEP055  EXEC PGM=BEATSTAF
+//STEPLIB  DD  DSN=SUS0010.GET239.LOADLIB,DISP=SHR
+//CRIMEIN  DD  DSN=SUS0010.GET239.CRIMEIN.SORTED,DISP=SHR
+//BEATSTAF DD  DSN=SUS0010.GET239.BEATSTAF,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=70)
+//L5ACTL   DD  DSN=SUS0010.GET239.CNTL(L5ACTL),DISP=SHR
+//STALKCTL DD  DSN=SUS0010.GET239.CNTL(STALKCTL),DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//*****************************************************************
+//* EXCEPTION REPORT - LISTS CRIMEIN RECORDS THAT FAIL EVERY ONE OF
+//* THE FIVE EXTRACT CATEGORY FILTERS ABOVE (THEFT, BURGLARY,
+//* OVERNIGHT WINDOW, STALKING, FRAUD)
+//*****************************************************************
+//STEP065  EXEC PGM=EXCPRPT
+//STEPLIB  DD  DSN=SUS0010.GET239.LOADLIB,DISP=SHR
+//CRIMEIN  DD  DSN=SUS0010.GET239.CRIMEIN.SORTED,DISP=SHR
+//MVTCTL   DD  DSN=SUS0010.GET239.CNTL(MVTCTL),DISP=SHR
+//BURGCTL  DD  DSN=SUS0010.GET239.CNTL(BURGCTL),DISP=SHR
+//L5ACTL   DD  DSN=SUS0010.GET239.CNTL(L5ACTL),DISP=SHR
+//STALKCTL DD  DSN=SUS0010.GET239.CNTL(STALKCTL),DISP=SHR
+//FRAUDCTL DD  DSN=SUS0010.GET239.CNTL(FRAUDCTL),DISP=SHR
+//EXCPRPT  DD  DSN=SUS0010.GET239.EXCPRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=62)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*****************************************************************
+//* CROSS-PROGRAM RECONCILIATION - RUNS LAST, AFTER EVERY EXTRACT
+//* HAS APPENDED ITS TOTALS TO CTLTOTS
+//*****************************************************************
+//STEP070  EXEC PGM=RECONCIL
+//STEPLIB  DD  DSN=SUS0010.GET239.LOADLIB,DISP=SHR
+//CRIMEIN  DD  DSN=SUS0010.GET239.CRIMEIN.SORTED,DISP=SHR
+//CTLTOTS  DD  DSN=SUS0010.GET239.CTLTOTS,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//*****************************************************************
+//* NIGHTLY ANOMALY CHECK - COND=EVEN LETS THIS STEP RUN EVEN IF AN
+//* EARLIER EXTRACT STEP ABENDED, SO A MISSING PROGRAM IS ITSELF
+//* CAUGHT AND ALERTED ON RATHER THAN SILENTLY SKIPPED; COMPARES
+//* EACH OF THE FIVE CATEGORY EXTRACTS' CTLTOTS COUNT AGAINST THE
+//* EXPCOUNT-CONFIGURED VOLUME AND WRITES ALERTOUT FOR THE OPS
+//* DISTRIBUTION LIST WHEN A PROGRAM IS MISSING OR OUT OF TOLERANCE
+//*****************************************************************
+//STEP075  EXEC PGM=ALERTCHK,COND=EVEN
+//STEPLIB  DD  DSN=SUS0010.GET239.LOADLIB,DISP=SHR
+//CTLTOTS  DD  DSN=SUS0010.GET239.CTLTOTS,DISP=SHR
+//EXPCOUNT DD  DSN=SUS0010.GET239.CNTL(EXPCOUNT),DISP=SHR
+//ALERTCTL DD  DSN=SUS0010.GET239.CNTL(ALERTCTL),DISP=SHR
+//ALERTOUT DD  DSN=SUS0010.GET239.ALERTOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=49)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*****************************************************************
+//* DOMESTIC-VIOLENCE TARGETED CASE LIST - CROSS-REFERENCES EVERY
+//* QUALIFYING THEFT/BURGLARY/STALKING/FRAUD CASE NUMBER AGAINST
+//* CC-DOMESTIC FOR THE DOMESTIC-VIOLENCE UNIT'S OWN FOLLOW-UP LIST
+//*****************************************************************
+//STEP080  EXEC PGM=DVXREF
+//STEPLIB  DD  DSN=SUS0010.GET239.LOADLIB,DISP=SHR
+//CRIMEIN  DD  DSN=SUS0010.GET239.CRIMEIN.SORTED,DISP=SHR
+//MVTCTL   DD  DSN=SUS0010.GET239.CNTL(MVTCTL),DISP=SHR
+//BURGCTL  DD  DSN=SUS0010.GET239.CNTL(BURGCTL),DISP=SHR
+//STALKCTL DD  DSN=SUS0010.GET239.CNTL(STALKCTL),DISP=SHR
+//FRAUDCTL DD  DSN=SUS0010.GET239.CNTL(FRAUDCTL),DISP=SHR
+//DVCASES  DD  DSN=SUS0010.GET239.DVCASES,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=34)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*****************************************************************
+//* WEEKLY SIDE-BY-SIDE CATEGORY COMPARISON - READS THE SAME CTLTOTS
+//* TOTALS FILE RECONCIL DOES AND APPENDS ONE LINE PER RUN SO A WEEK
+//* OF VOLUME TRENDS CAN BE READ OFF ONE REPORT
+//*****************************************************************
+//STEP085  EXEC PGM=WEEKRPT
+//STEPLIB  DD  DSN=SUS0010.GET239.LOADLIB,DISP=SHR
+//CTLTOTS  DD  DSN=SUS0010.GET239.CTLTOTS,DISP=SHR
+//WEEKRPT  DD  DSN=SUS0010.GET239.WEEKRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=56)
+//SYSOUT   DD  SYSOUT=*
+//*****************************************************************
+//* END OF JOB STREAM
+//*****************************************************************
