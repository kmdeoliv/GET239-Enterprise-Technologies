@@ -0,0 +1,222 @@
+      *****************************************************************
+      *PURPOSE: Weekly rollup summary report.  Reads the shared CTLTOTS
+      *totals file each extract program appends to (see CTLTOT.cbl) and
+      *puts the four exclusive crime categories - motor vehicle theft
+      *(FINAL-PROJECT), burglary (LAB9), stalking (LAB6), and fraud
+      *(LAB7) - side by side on one comparison report, so command staff
+      *no longer has to collect four separate console logs by hand.
+      *****************************************************************
+
+       ID DIVISION.
+          PROGRAM-ID.      WEEKRPT.
+          AUTHOR.          Kelly.
+          DATE-WRITTEN.    April 2016.
+          DATE-COMPILED.   CURRENT-DATE.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-TOTALS-FILE ASSIGN TO CTLTOTS
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT WEEK-REPORT-FILE ASSIGN TO WEEKRPT
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-TOTALS-FILE.
+       01  CTL-TOTALS-REC.
+           05  CTT-PROGRAM-ID               PIC X(8).
+           05  CTT-REC-READ                 PIC 9(7).
+           05  CTT-REC-OUT                  PIC 9(7).
+      *CTT-REC-QUALIFIED IS THE FULL CATEGORY COUNT REGARDLESS OF******
+      *ARREST STATUS - SEE CTLTOT.CBL.  LAB6 AND LAB7 ONLY WRITE ONE**
+      *ARREST-STATUS HALF OF THEIR CATEGORY TO CTT-REC-OUT, SO THIS***
+      *FIELD IS WHAT 355-ASSIGN-CATEGORY-COUNT MUST USE FOR THEM******
+           05  CTT-REC-QUALIFIED            PIC 9(7).
+
+      ***WEEKLY ROLLUP REPORT LINE**************************************
+       FD  WEEK-REPORT-FILE.
+       01  WK-OUT-REC                       PIC X(56).
+
+       WORKING-STORAGE SECTION.
+       01 WS-NAMED-MEMORY-LOCATIONS.
+           05 CTL-EOF-SWITCH           PIC X        VALUE 'N'.
+              88 CTL-EOF                            VALUE 'Y'.
+           05 WS-FOUND-SWITCH          PIC X        VALUE 'N'.
+              88 WS-FOUND                           VALUE 'Y'.
+
+      *****PER-PROGRAM TOTALS TABLE, LOADED FROM CTLTOTS***************
+       01 WS-CTT-TAB-MAX           PIC 99       VALUE 0.
+       01 WS-CTT-TABLE.
+           05 WS-CTT-ENTRY OCCURS 20 TIMES INDEXED BY CTT-IDX.
+               10 WS-CTT-PGM-ID         PIC X(8).
+               10 WS-CTT-READ           PIC 9(7).
+               10 WS-CTT-OUT            PIC 9(7).
+               10 WS-CTT-QUALIFIED      PIC 9(7).
+
+      *****FOUR EXCLUSIVE CRIME CATEGORIES PULLED OUT OF THE TABLE*****
+       01 WS-THEFT-COUNT           PIC 9(7)     VALUE 0.
+       01 WS-BURGLARY-COUNT        PIC 9(7)     VALUE 0.
+       01 WS-STALKING-COUNT        PIC 9(7)     VALUE 0.
+       01 WS-FRAUD-COUNT           PIC 9(7)     VALUE 0.
+       01 WS-CATEGORY-TOTAL        PIC 9(7)     VALUE 0.
+
+       01 WS-EDITED-COUNT          PIC Z,ZZZ,ZZ9.
+       01 WS-EDITED-PERCENT        PIC ZZ9.
+
+      *****WORK FIELDS FOR THE ONE-CATEGORY-AT-A-TIME REPORT LINE******
+       01 WS-LABEL                 PIC X(20).
+       01 WS-COUNT                 PIC 9(7).
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+       MAIN-PROGRAM.
+      *************************************
+           PERFORM 100-DISPLAY-SPLASH-PAGE.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 300-LOAD-CTL-TOTALS-TABLE.
+           PERFORM 350-EXTRACT-CATEGORY-COUNTS.
+           PERFORM 400-WRITE-HEADER.
+           PERFORM 500-DISPLAY-AND-WRITE-ROLLUP.
+           PERFORM 600-CLOSE-FILES.
+           STOP RUN.
+       END-MAIN-PROGRAM.
+
+      *****************************************************************
+       100-DISPLAY-SPLASH-PAGE.
+           DISPLAY '******************************************'.
+           DISPLAY '* GET239 Enterprise Technologies WEEKRPT *'.
+           DISPLAY '* Kelly Oliveira                         *'.
+           DISPLAY '* April, 2016                            *'.
+           DISPLAY '******************************************'.
+
+      *****************************************************************
+       200-OPEN-FILES.
+           OPEN INPUT CTL-TOTALS-FILE.
+           OPEN OUTPUT WEEK-REPORT-FILE.
+
+      *LOAD EVERY PROGRAM'S LATEST TOTALS LINE INTO A TABLE, KEYED BY**
+      *PROGRAM-ID SO A RERUN'S APPENDED LINE REPLACES THE PRIOR ONE****
+       300-LOAD-CTL-TOTALS-TABLE.
+           PERFORM 310-READ-CTL-TOTALS-REC UNTIL CTL-EOF.
+           CLOSE CTL-TOTALS-FILE.
+
+       310-READ-CTL-TOTALS-REC.
+           READ CTL-TOTALS-FILE
+               AT END MOVE 'Y' TO CTL-EOF-SWITCH
+           END-READ.
+           IF NOT CTL-EOF
+               PERFORM 320-STORE-CTL-TOTALS-REC
+           END-IF.
+
+       320-STORE-CTL-TOTALS-REC.
+           MOVE 'N' TO WS-FOUND-SWITCH.
+           SET CTT-IDX TO 1.
+           PERFORM 325-SEARCH-CTT-ENTRY
+               UNTIL CTT-IDX > WS-CTT-TAB-MAX OR WS-FOUND.
+           IF NOT WS-FOUND
+               ADD 1 TO WS-CTT-TAB-MAX
+               SET CTT-IDX TO WS-CTT-TAB-MAX
+               MOVE CTT-PROGRAM-ID TO WS-CTT-PGM-ID(CTT-IDX)
+           END-IF.
+           MOVE CTT-REC-READ      TO WS-CTT-READ(CTT-IDX).
+           MOVE CTT-REC-OUT       TO WS-CTT-OUT(CTT-IDX).
+           MOVE CTT-REC-QUALIFIED TO WS-CTT-QUALIFIED(CTT-IDX).
+
+       325-SEARCH-CTT-ENTRY.
+           IF WS-CTT-PGM-ID(CTT-IDX) = CTT-PROGRAM-ID
+               MOVE 'Y' TO WS-FOUND-SWITCH
+           ELSE
+               SET CTT-IDX UP BY 1
+           END-IF.
+
+      *****************************************************************
+      * PULL THE FOUR EXCLUSIVE-CATEGORY COUNTS OUT OF THE TOTALS
+      * TABLE BY PROGRAM-ID - THE SAME FOUR PROGRAMS RECONCIL SUMS
+      *****************************************************************
+       350-EXTRACT-CATEGORY-COUNTS.
+           SET CTT-IDX TO 1.
+           PERFORM 355-ASSIGN-CATEGORY-COUNT
+               UNTIL CTT-IDX > WS-CTT-TAB-MAX.
+           COMPUTE WS-CATEGORY-TOTAL =
+                   WS-THEFT-COUNT + WS-BURGLARY-COUNT +
+                   WS-STALKING-COUNT + WS-FRAUD-COUNT.
+
+      *USE CTT-REC-QUALIFIED, NOT CTT-REC-OUT - LAB6 AND LAB7 ONLY*****
+      *WRITE ONE ARREST-STATUS HALF OF THEIR CATEGORY TO REC-OUT, SO**
+      *QUALIFIED IS THE ONLY FIELD THAT HOLDS THE WHOLE CATEGORY******
+       355-ASSIGN-CATEGORY-COUNT.
+           EVALUATE WS-CTT-PGM-ID(CTT-IDX)
+               WHEN 'FINALPRJ'
+                   MOVE WS-CTT-QUALIFIED(CTT-IDX) TO WS-THEFT-COUNT
+               WHEN 'LAB9'
+                   MOVE WS-CTT-QUALIFIED(CTT-IDX) TO WS-BURGLARY-COUNT
+               WHEN 'LAB6'
+                   MOVE WS-CTT-QUALIFIED(CTT-IDX) TO WS-STALKING-COUNT
+               WHEN 'LAB7'
+                   MOVE WS-CTT-QUALIFIED(CTT-IDX) TO WS-FRAUD-COUNT
+           END-EVALUATE.
+           SET CTT-IDX UP BY 1.
+
+      *****************************************************************
+       400-WRITE-HEADER.
+           MOVE 'Weekly Crime Category Rollup' TO WK-OUT-REC.
+           WRITE WK-OUT-REC.
+           MOVE 'Category            Count      Pct of Total'
+               TO WK-OUT-REC.
+           WRITE WK-OUT-REC.
+
+      *****************************************************************
+       500-DISPLAY-AND-WRITE-ROLLUP.
+           DISPLAY 'Weekly Crime Category Rollup :'.
+           MOVE 'Motor Vehicle Theft' TO WS-LABEL.
+           MOVE WS-THEFT-COUNT TO WS-COUNT.
+           PERFORM 510-DISPLAY-AND-WRITE-LINE.
+           MOVE 'Burglary' TO WS-LABEL.
+           MOVE WS-BURGLARY-COUNT TO WS-COUNT.
+           PERFORM 510-DISPLAY-AND-WRITE-LINE.
+           MOVE 'Stalking' TO WS-LABEL.
+           MOVE WS-STALKING-COUNT TO WS-COUNT.
+           PERFORM 510-DISPLAY-AND-WRITE-LINE.
+           MOVE 'Fraud' TO WS-LABEL.
+           MOVE WS-FRAUD-COUNT TO WS-COUNT.
+           PERFORM 510-DISPLAY-AND-WRITE-LINE.
+           MOVE WS-CATEGORY-TOTAL TO WS-EDITED-COUNT.
+           DISPLAY 'Total Categorized   : ' WS-EDITED-COUNT.
+           MOVE SPACES TO WK-OUT-REC.
+           MOVE 'Total Categorized   ' TO WK-OUT-REC(1:20).
+           MOVE WS-EDITED-COUNT TO WK-OUT-REC(21:9).
+           WRITE WK-OUT-REC.
+           DISPLAY '******************************************'.
+           DISPLAY '* End of Weekly Rollup Report             *'.
+           DISPLAY '******************************************'.
+
+      *****************************************************************
+      * ONE CATEGORY ROW ON BOTH THE CONSOLE AND THE WEEKRPT FILE,
+      * ALONGSIDE ITS SHARE OF THE FOUR CATEGORIES' COMBINED TOTAL
+      *****************************************************************
+       510-DISPLAY-AND-WRITE-LINE.
+           MOVE WS-COUNT TO WS-EDITED-COUNT.
+           IF WS-CATEGORY-TOTAL > 0
+               COMPUTE WS-EDITED-PERCENT ROUNDED =
+                       (WS-COUNT * 100) / WS-CATEGORY-TOTAL
+           ELSE
+               MOVE 0 TO WS-EDITED-PERCENT
+           END-IF.
+           DISPLAY '    ' WS-LABEL '  ' WS-EDITED-COUNT
+                   '  ' WS-EDITED-PERCENT '%'.
+           MOVE SPACES TO WK-OUT-REC.
+           MOVE WS-LABEL TO WK-OUT-REC(1:20).
+           MOVE WS-EDITED-COUNT TO WK-OUT-REC(21:9).
+           MOVE WS-EDITED-PERCENT TO WK-OUT-REC(33:3).
+           MOVE '%' TO WK-OUT-REC(36:1).
+           WRITE WK-OUT-REC.
+
+      *****************************************************************
+       600-CLOSE-FILES.
+           CLOSE WEEK-REPORT-FILE.
+      *****************************************************************
+      * END OF THE PROGRAM.
+      *****************************************************************
