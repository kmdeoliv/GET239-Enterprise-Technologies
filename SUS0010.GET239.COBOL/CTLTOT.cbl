@@ -0,0 +1,108 @@
+      *****************************************************************
+      *PURPOSE: Shared control-total reconciliation routine, called by
+      *each crime extract program at close-files time.  Compares the
+      *caller's record-read count against the expected count on file
+      *EXPCOUNT and appends a line to the shared CTLTOTS totals file
+      *so a truncated extract is flagged before the CSVs go out.
+      *****************************************************************
+
+       ID DIVISION.
+          PROGRAM-ID.      CTLTOT.
+          AUTHOR.          Kelly.
+          DATE-WRITTEN.    April 2016.
+          DATE-COMPILED.   CURRENT-DATE.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPECTED-CTL-FILE ASSIGN TO EXPCOUNT
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CTL-TOTALS-FILE ASSIGN TO CTLTOTS
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPECTED-CTL-FILE.
+       01  EXPECTED-CTL-REC.
+           05  EXC-PROGRAM-ID               PIC X(8).
+           05  EXC-EXPECTED-COUNT           PIC 9(7).
+
+       FD  CTL-TOTALS-FILE.
+       01  CTL-TOTALS-REC.
+           05  CTT-PROGRAM-ID               PIC X(8).
+           05  CTT-REC-READ                 PIC 9(7).
+           05  CTT-REC-OUT                  PIC 9(7).
+      *CTT-REC-QUALIFIED IS THE FULL COUNT OF RECORDS MATCHING THE****
+      *CALLER'S CATEGORY, REGARDLESS OF ARREST STATUS.  FOR MOST******
+      *CALLERS THIS EQUALS CTT-REC-OUT, BUT LAB6 AND LAB7 ONLY WRITE**
+      *ONE ARREST-STATUS HALF OF THEIR CATEGORY TO REPORT-OUT, SO*****
+      *RECONCIL AND WEEKRPT NEED THIS FIELD TO SEE THE WHOLE CATEGORY*
+           05  CTT-REC-QUALIFIED            PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                    PIC X       VALUE 'N'.
+           88  WS-EOF                                   VALUE 'Y'.
+       01  WS-FOUND-SWITCH                  PIC X       VALUE 'N'.
+           88  WS-FOUND                                 VALUE 'Y'.
+       01  WS-VARIANCE                      PIC S9(7).
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-ID                    PIC X(8).
+       01  LK-REC-READ                      PIC 9(7).
+       01  LK-REC-OUT                       PIC 9(7).
+       01  LK-REC-QUALIFIED                 PIC 9(7).
+
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-PROGRAM-ID LK-REC-READ LK-REC-OUT
+                                 LK-REC-QUALIFIED.
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-APPEND-TOTALS-REC.
+           PERFORM 2000-CHECK-EXPECTED-COUNT.
+           GOBACK.
+
+      *****************************************************************
+       1000-APPEND-TOTALS-REC.
+           OPEN EXTEND CTL-TOTALS-FILE.
+           IF NOT WS-EOF
+               MOVE LK-PROGRAM-ID   TO CTT-PROGRAM-ID
+               MOVE LK-REC-READ     TO CTT-REC-READ
+               MOVE LK-REC-OUT      TO CTT-REC-OUT
+               MOVE LK-REC-QUALIFIED TO CTT-REC-QUALIFIED
+               WRITE CTL-TOTALS-REC
+           END-IF.
+           CLOSE CTL-TOTALS-FILE.
+
+      *****************************************************************
+       2000-CHECK-EXPECTED-COUNT.
+           OPEN INPUT EXPECTED-CTL-FILE.
+           PERFORM 2100-READ-EXPECTED-REC
+               UNTIL WS-EOF OR WS-FOUND.
+           CLOSE EXPECTED-CTL-FILE.
+
+           IF WS-FOUND AND EXC-EXPECTED-COUNT NOT = 0
+               COMPUTE WS-VARIANCE =
+                       LK-REC-READ - EXC-EXPECTED-COUNT
+               IF WS-VARIANCE NOT = 0
+                   DISPLAY '*** CONTROL TOTAL DISCREPANCY *** '
+                           LK-PROGRAM-ID
+                   DISPLAY '    Expected Recs Read : '
+                           EXC-EXPECTED-COUNT
+                   DISPLAY '    Actual Recs Read   : ' LK-REC-READ
+               END-IF
+           END-IF.
+
+       2100-READ-EXPECTED-REC.
+           READ EXPECTED-CTL-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF NOT WS-EOF
+               IF EXC-PROGRAM-ID = LK-PROGRAM-ID
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * END OF THE PROGRAM.
+      *****************************************************************
