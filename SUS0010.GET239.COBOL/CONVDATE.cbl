@@ -0,0 +1,171 @@
+      *****************************************************************
+      *PURPOSE: Shared date/time conversion routine, called by the
+      *crime extract programs to break a source date-time field into
+      *zero-padded numeric month/day/year and hour/minute fields.
+      *Returns a status flag so a caller handed a blank or malformed
+      *date-time can skip or flag the record instead of writing
+      *garbage date/time fields to its output.  An optional
+      *input-format code selects the source layout so the routine can
+      *be reused against a feed other than the Chicago extract's own
+      *CC-DATE-TIME, without a second conversion program.
+      *****************************************************************
+
+       ID DIVISION.
+          PROGRAM-ID.      CONVDATE.
+          AUTHOR.          Kelly.
+          DATE-WRITTEN.    June 2016.
+          DATE-COMPILED.   CURRENT-DATE.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DATE-PART                    PIC X(10).
+       01  WS-TIME-PART                    PIC X(5).
+       01  WS-MONTH-STR                    PIC X(2).
+       01  WS-DAY-STR                      PIC X(2).
+       01  WS-YEAR-STR                     PIC X(4).
+       01  WS-HOUR-STR                     PIC X(2).
+       01  WS-MIN-STR                      PIC X(2).
+       01  WS-MONTH-NUM                    PIC 99.
+       01  WS-DAY-NUM                      PIC 99.
+       01  WS-YEAR-NUM                     PIC 9(4).
+       01  WS-HOUR-NUM                     PIC 99.
+       01  WS-MIN-NUM                      PIC 99.
+
+      *****FIXED-WIDTH "YYYYMMDDHHMM" WORKING FIELDS*******************
+       01  WS-FIXED-YEAR-STR                PIC X(4).
+       01  WS-FIXED-MONTH-STR                PIC X(2).
+       01  WS-FIXED-DAY-STR                  PIC X(2).
+       01  WS-FIXED-HOUR-STR                 PIC X(2).
+       01  WS-FIXED-MIN-STR                  PIC X(2).
+
+       LINKAGE SECTION.
+       01  LK-DATE-TIME                    PIC X(15).
+       01  LK-DATE-OUT.
+           05  LK-MONTH                    PIC 99.
+           05  LK-DAY                      PIC 99.
+           05  LK-YEAR                     PIC 9(4).
+       01  LK-TIME-OUT.
+           05  LK-HOUR                     PIC 99.
+           05  LK-MIN                      PIC 99.
+       01  LK-STATUS                       PIC X(1).
+           88  LK-VALID                                VALUE '0'.
+           88  LK-INVALID                              VALUE '1'.
+       01  LK-FORMAT-CODE                  PIC X(1).
+           88  LK-FMT-CHICAGO                          VALUE '1' SPACE.
+           88  LK-FMT-YYYYMMDDHHMM                     VALUE '2'.
+
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-DATE-TIME LK-DATE-OUT LK-TIME-OUT
+                                 OPTIONAL LK-STATUS
+                                 OPTIONAL LK-FORMAT-CODE.
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-CONVERT-DATE-TIME.
+           GOBACK.
+
+      *****************************************************************
+      * ROUTE TO THE PARSER FOR THE CALLER'S INPUT LAYOUT.  NO FORMAT
+      * CODE (OR '1'/SPACE) MEANS THE CHICAGO EXTRACT'S OWN
+      * "M/D/YYYY H:MM" LAYOUT, WHICH IS WHY THAT REMAINS THE DEFAULT
+      *****************************************************************
+       1000-CONVERT-DATE-TIME.
+           MOVE 0 TO LK-MONTH LK-DAY LK-YEAR LK-HOUR LK-MIN.
+           MOVE '1' TO LK-STATUS.
+
+           IF LK-FORMAT-CODE IS OMITTED OR LK-FMT-CHICAGO
+               PERFORM 1050-CONVERT-CHICAGO-FORMAT
+           ELSE
+               IF LK-FMT-YYYYMMDDHHMM
+                   PERFORM 2000-CONVERT-FIXED-FORMAT
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * SPLIT THE INCOMING "M/D/YYYY H:MM" STRING ON THE EMBEDDED
+      * SPACE, THEN EACH HALF ON ITS OWN DELIMITER, AND VALIDATE EVERY
+      * PIECE IS NUMERIC AND IN RANGE BEFORE TRUSTING ANY OF IT
+      *****************************************************************
+       1050-CONVERT-CHICAGO-FORMAT.
+           UNSTRING LK-DATE-TIME DELIMITED BY SPACE
+               INTO WS-DATE-PART WS-TIME-PART
+           END-UNSTRING.
+
+           IF WS-DATE-PART NOT = SPACES AND WS-TIME-PART NOT = SPACES
+               PERFORM 1100-SPLIT-DATE-PART
+               PERFORM 1200-SPLIT-TIME-PART
+               PERFORM 1300-VALIDATE-AND-MOVE
+           END-IF.
+
+       1100-SPLIT-DATE-PART.
+           UNSTRING WS-DATE-PART DELIMITED BY '/'
+               INTO WS-MONTH-STR WS-DAY-STR WS-YEAR-STR
+           END-UNSTRING.
+
+       1200-SPLIT-TIME-PART.
+           UNSTRING WS-TIME-PART DELIMITED BY ':'
+               INTO WS-HOUR-STR WS-MIN-STR
+           END-UNSTRING.
+
+       1300-VALIDATE-AND-MOVE.
+           IF WS-MONTH-STR IS NUMERIC AND WS-DAY-STR IS NUMERIC AND
+              WS-YEAR-STR IS NUMERIC AND WS-HOUR-STR IS NUMERIC AND
+              WS-MIN-STR IS NUMERIC
+               MOVE WS-MONTH-STR TO WS-MONTH-NUM
+               MOVE WS-DAY-STR   TO WS-DAY-NUM
+               MOVE WS-YEAR-STR  TO WS-YEAR-NUM
+               MOVE WS-HOUR-STR  TO WS-HOUR-NUM
+               MOVE WS-MIN-STR   TO WS-MIN-NUM
+               IF WS-MONTH-NUM >= 1 AND WS-MONTH-NUM <= 12 AND
+                  WS-DAY-NUM   >= 1 AND WS-DAY-NUM   <= 31 AND
+                  WS-YEAR-NUM  >= 1 AND
+                  WS-HOUR-NUM  <= 23 AND WS-MIN-NUM   <= 59
+                   MOVE WS-MONTH-NUM TO LK-MONTH
+                   MOVE WS-DAY-NUM   TO LK-DAY
+                   MOVE WS-YEAR-NUM  TO LK-YEAR
+                   MOVE WS-HOUR-NUM  TO LK-HOUR
+                   MOVE WS-MIN-NUM   TO LK-MIN
+                   MOVE '0' TO LK-STATUS
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * SPLIT A FIXED 12-CHARACTER "YYYYMMDDHHMM" STRING BY POSITION -
+      * FOR AN ALTERNATE SOURCE SYSTEM FEED THAT ISN'T THE VARIABLE-
+      * WIDTH CHICAGO LAYOUT - AND VALIDATE THE SAME WAY
+      *****************************************************************
+       2000-CONVERT-FIXED-FORMAT.
+           MOVE LK-DATE-TIME(1:4)  TO WS-FIXED-YEAR-STR.
+           MOVE LK-DATE-TIME(5:2)  TO WS-FIXED-MONTH-STR.
+           MOVE LK-DATE-TIME(7:2)  TO WS-FIXED-DAY-STR.
+           MOVE LK-DATE-TIME(9:2)  TO WS-FIXED-HOUR-STR.
+           MOVE LK-DATE-TIME(11:2) TO WS-FIXED-MIN-STR.
+
+           IF WS-FIXED-YEAR-STR  IS NUMERIC AND
+              WS-FIXED-MONTH-STR IS NUMERIC AND
+              WS-FIXED-DAY-STR   IS NUMERIC AND
+              WS-FIXED-HOUR-STR  IS NUMERIC AND
+              WS-FIXED-MIN-STR   IS NUMERIC
+               MOVE WS-FIXED-MONTH-STR TO WS-MONTH-NUM
+               MOVE WS-FIXED-DAY-STR   TO WS-DAY-NUM
+               MOVE WS-FIXED-YEAR-STR  TO WS-YEAR-NUM
+               MOVE WS-FIXED-HOUR-STR  TO WS-HOUR-NUM
+               MOVE WS-FIXED-MIN-STR   TO WS-MIN-NUM
+               IF WS-MONTH-NUM >= 1 AND WS-MONTH-NUM <= 12 AND
+                  WS-DAY-NUM   >= 1 AND WS-DAY-NUM   <= 31 AND
+                  WS-YEAR-NUM  >= 1 AND
+                  WS-HOUR-NUM  <= 23 AND WS-MIN-NUM   <= 59
+                   MOVE WS-MONTH-NUM TO LK-MONTH
+                   MOVE WS-DAY-NUM   TO LK-DAY
+                   MOVE WS-YEAR-NUM  TO LK-YEAR
+                   MOVE WS-HOUR-NUM  TO LK-HOUR
+                   MOVE WS-MIN-NUM   TO LK-MIN
+                   MOVE '0' TO LK-STATUS
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * END OF THE PROGRAM.
+      *****************************************************************
