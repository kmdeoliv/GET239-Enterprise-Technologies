@@ -15,14 +15,38 @@
        FILE-CONTROL.
            SELECT CRIME-FILE-IN ASSIGN TO CRIMEIN
            ORGANIZATION IS SEQUENTIAL.
-           SELECT REPORT-OUT ASSIGN TO CRIMECSV
+           SELECT ARREST-FILE-OUT ASSIGN TO CRIMECSVA
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT NOARR-FILE-OUT ASSIGN TO CRIMECSVN
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT BURG-CTL-FILE ASSIGN TO BURGCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO LAB9CKPT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+           SELECT DISPATCH-INDEX-FILE ASSIGN TO DISPATCH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DI-CASE-NUMBER
+           FILE STATUS IS WS-DISPATCH-STATUS.
+           SELECT GIS-EXPORT-FILE ASSIGN TO CRIMEGIS
            ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  BURG-CTL-FILE.
+      *****************************************************************
+      * CONTROL FILE OF QUALIFYING IUCR CODES FOR BURGLARY - ICD
+      * ENTRIES DRIVE WHICH IUCR CODES QUALIFY AS BURGLARY, IN THE
+      * SAME LOAD-AND-SEARCH STYLE AS STALKCTL/MVTCTL
+      *****************************************************************
+       01  BURG-CTL-REC.
+           05  BCT-TYPE                     PIC X(4).
+           05  BCT-VALUE                    PIC X(4).
+
        FD CRIME-FILE-IN.
       *****************************************************************
-      * Chicago City Crime record - Length 249
+      * Chicago City Crime record - Length 266
       *****************************************************************
        01  CC-CRIME-RECORD.
            05  CC-CASE-NUMBER               PIC X(8).
@@ -42,14 +66,75 @@
            05  CC-YEAR                      PIC X(4).
            05  CC-LAT                       PIC X(11).
            05  CC-LONG                      PIC X(12).
+           05  CC-COMMUNITY-AREA            PIC X(2).
+           05  CC-UPDATED-ON                PIC X(15).
       ******* End of Chicago City Crime Record *************************
+      *****************************************************************
+      * CRIMEIN ends with a trailer record carrying the record count
+      * and date range for run-to-run reconciliation.  Identified by
+      * CT-CASE-NUMBER = 'TRAILER '.
+      *****************************************************************
+       01  CC-TRAILER-RECORD REDEFINES CC-CRIME-RECORD.
+           05  CT-CASE-NUMBER               PIC X(8).
+           05  CT-REC-COUNT                 PIC 9(7).
+           05  CT-MIN-DATE-TIME             PIC X(15).
+           05  CT-MAX-DATE-TIME             PIC X(15).
+           05  FILLER                       PIC X(221).
+
+      ***OUTPUT SUMMARY - ARRESTS MADE*********************************
+      * SPLIT FROM THE SINGLE COMBINED CRIMECSV SO THE CLEARANCE TEAM
+      * AND THE OPEN-CASE INVESTIGATORS EACH GET ONLY THEIR OWN ROWS
+      *****************************************************************
+       FD  ARREST-FILE-OUT
+           RECORD CONTAINS 131 CHARACTERS
+           DATA RECORD IS ARR-OUT-REC.
+       01  ARR-OUT-REC                       PIC X(131).
+
+      ***OUTPUT SUMMARY - OPEN / NO-ARREST CASES***********************
+       FD  NOARR-FILE-OUT
+           RECORD CONTAINS 131 CHARACTERS
+           DATA RECORD IS NOARR-OUT-REC.
+       01  NOARR-OUT-REC                     PIC X(131).
+      *****************************************************************
+      * CHECKPOINT FILE - HOLDS THE LAST CASE NUMBER AND RELATIVE
+      * RECORD COUNT PROCESSED SO AN ABENDED RUN CAN RESTART MID-FILE
+      *****************************************************************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CK-CASE-NUMBER                PIC X(8).
+           05  CK-REC-COUNT                  PIC 9(7).
+      *THE FILE-POSITION FIELDS ABOVE ONLY GET THE CRIMEIN CURSOR BACK*
+      *TO THE RIGHT SPOT - A RESTART ALSO NEEDS EVERY COUNTER AND*****
+      *TABLE BUILT UP WHILE PROCESSING THE RECORDS BEFORE THE*********
+      *CHECKPOINT, OR THE SUBTOTALS FOR THOSE RECORDS ARE LOST********
+           05  CK-BURGLARY-CRIME             PIC 9(7).
+           05  CK-BURGLARY-ARREST            PIC 9(7).
+           05  CK-BURGLARY-NOARR             PIC 9(7).
+           05  CK-DISPATCH-DUP-COUNT         PIC 9(7).
+           05  CK-CSV-SANITIZED-COUNT        PIC 9(7).
+           05  CK-WARD-TAB-MAX               PIC 99.
+           05  CK-WARD-TABLE.
+               10  CK-WARD-ENTRY OCCURS 60 TIMES.
+                   15  CK-WARD-NUMBER        PIC X(2).
+                   15  CK-WARD-COUNT         PIC 9(7).
+                   15  CK-WARD-COUNTZ        PIC Z,ZZZ,ZZ9.
+      *****************************************************************
+      * CROSS-PROGRAM DISPATCH INDEX - EVERY CASE NUMBER ALREADY SENT
+      * TO A FIELD ANALYST BY ANY EXTRACT PROGRAM, SO THE SAME CASE
+      * NEVER GOES OUT TWICE UNDER TWO DIFFERENT REPORTS
+      *****************************************************************
+       FD  DISPATCH-INDEX-FILE.
+       01  DISPATCH-REC.
+           05  DI-CASE-NUMBER                PIC X(8).
+      *****************************************************************
 
-      ***OUTPUT SUMMARY************************************************
-       FD  REPORT-OUT
-           RECORD CONTAINS 90 CHARACTERS
-           DATA RECORD IS OUT-REC.
-       01  OUT-REC                           PIC X(90).
       *****************************************************************
+      * GIS POINT-FEATURE EXPORT - SAME LAT/LONG AND CASE DATA AS THE
+      * CRIMECSVA/CRIMECSVN DETAIL LINES, LAID OUT FOR DIRECT IMPORT AS
+      * A POINT LAYER BY THE CRIME-MAPPING UNIT'S GIS TOOL
+      *****************************************************************
+       FD  GIS-EXPORT-FILE.
+       01  GIS-OUT-REC                      PIC X(62).
 
        WORKING-STORAGE SECTION.
        01 WS-NAMED-MEMORY-LOCATIONS.
@@ -78,6 +163,30 @@
 
       **** CALLED PROGRAM *********************************************
        01  CONVERT-DATE                  PIC X(8) VALUE 'CONVDATE'.
+       01  CALL-CTLTOT                    PIC X(8) VALUE 'CTLTOT'.
+       01  CALL-AUDITLOG                  PIC X(8) VALUE 'AUDITLOG'.
+       01  CALL-ARRXLATE                  PIC X(8) VALUE 'ARRXLATE'.
+       01  WS-PGM-ID                      PIC X(8) VALUE 'LAB9'.
+       01  WS-CRIMEIN-MIN-DATE-TIME       PIC X(15).
+       01  WS-CRIMEIN-MAX-DATE-TIME       PIC X(15).
+       01  WS-CONVDATE-STATUS             PIC X(1).
+           88  WS-CONVDATE-VALID                       VALUE '0'.
+       01  WS-ARREST-XLATE                PIC X(1).
+       01  WS-BAD-DATE-COUNT              PIC 9(7)     VALUE 0.
+       01  WS-BAD-DATE-COUNTZ             PIC Z,ZZZ,ZZ9.
+
+      **** DISPATCH INDEX SWITCH AND STATUS *****************************
+       01  WS-DISPATCH-STATUS             PIC XX.
+       01  WS-DISPATCH-DUP-SWITCH         PIC X        VALUE 'N'.
+           88  DISPATCH-DUP                            VALUE 'Y'.
+       01  WS-DISPATCH-DUP-COUNT          PIC 9(7)     VALUE 0.
+       01  WS-DISPATCH-DUP-COUNTZ         PIC Z,ZZZ,ZZ9.
+
+      **** OUTPUT FORMAT SWITCH - LOADED FROM BURGCTL 'FMT ' RECORD, **
+      **** DEFAULTS TO THE ORIGINAL COMMA-DELIMITED CSV LAYOUT ********
+       01  WS-OUTPUT-FORMAT                PIC X(3)     VALUE 'CSV'.
+           88  CSV-FORMAT                               VALUE 'CSV'.
+           88  FIXED-FORMAT                             VALUE 'FIX'.
 
       **** THIS IS THE CSV RECORD FORMAT - A HEADING AND A DETAIL LINE
        01  CRIME-HEADING.
@@ -97,11 +206,16 @@
            05                 PIC X     VALUE ','.
            05                 PIC X(4)  VALUE 'Ward'.
            05                 PIC X     VALUE ','.
+           05                 PIC X(14) VALUE 'Community Area'.
+           05                 PIC X     VALUE ','.
            05                 PIC X(7)  VALUE 'Address'.
            05                 PIC X     VALUE ','.
+           05                 PIC X(8)  VALUE 'Location'.
+           05                 PIC X     VALUE ','.
            05                 PIC X(6)  VALUE 'Arrest'.
            05                 PIC X     VALUE ','.
-           05                 PIC X(20).
+           05                 PIC X(10) VALUE 'Updated On'.
+           05                 PIC X(26).
       *--- THIS IS THE DETAIL LINE AND WILL BE WRITTEN OUT MANY TIMES -
        01  CRIME-DETAIL.
            05 CD-YYYY         PIC X(4).
@@ -120,81 +234,522 @@
            05                 PIC X     VALUE ','.
            05 CD-WARD         PIC X(4).
            05                 PIC X     VALUE ','.
+           05 CD-COMM-AREA    PIC X(2).
+           05                 PIC X     VALUE ','.
            05 CD-ADDRESS      PIC X(20).
            05                 PIC X     VALUE ','.
+           05 CD-LOCATION     PIC X(20).
+           05                 PIC X     VALUE ','.
            05 CD-ARREST       PIC X.
            05                 PIC X     VALUE ','.
-           05                 PIC X     VALUE ' '.
+           05 CD-UPDATED-ON   PIC X(15).
+           05                 PIC X(3)  VALUE SPACES.
+
+      *--- FIXED-WIDTH ALTERNATIVE TO CRIME-HEADING/CRIME-DETAIL ABOVE -
+      *--- SAME COLUMNS, SAME WIDTHS, SPACE-DELIMITED INSTEAD OF COMMA-
+      *--- DELIMITED, SELECTED BY WS-OUTPUT-FORMAT --------------------
+       01  CRIME-HEADING-FW.
+           05                 PIC X(4)  VALUE 'Year'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(5)  VALUE 'Month'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(3)  VALUE 'Day'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(4)  VALUE 'Hour'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(4)  VALUE 'IUCR'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(13) VALUE 'Primary Crime'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(10) VALUE 'Crime-Desc'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(4)  VALUE 'Ward'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(14) VALUE 'Community Area'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(7)  VALUE 'Address'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(8)  VALUE 'Location'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(6)  VALUE 'Arrest'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(10) VALUE 'Updated On'.
+           05                 PIC X(26).
+       01  CRIME-DETAIL-FW.
+           05 CDF-YYYY        PIC X(4).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-MM          PIC X(2).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-DD          PIC X(2).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-HH          PIC X(2).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-IUCR        PIC X(4).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-PRIM-CRIME  PIC X(20).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-CRIME-DESC  PIC X(20).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-WARD        PIC X(4).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-COMM-AREA   PIC X(2).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-ADDRESS     PIC X(20).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-LOCATION    PIC X(20).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-ARREST      PIC X.
+           05                 PIC X     VALUE SPACE.
+           05 CDF-UPDATED-ON  PIC X(15).
+           05                 PIC X(3)  VALUE SPACES.
+
+      *--- THIS IS THE GIS EXPORT HEADING LINE -------------------------
+       01  GIS-HEADING.
+           05                 PIC X(8)  VALUE 'Latitude'.
+           05                 PIC X     VALUE ','.
+           05                 PIC X(9)  VALUE 'Longitude'.
+           05                 PIC X     VALUE ','.
+           05                 PIC X(4)  VALUE 'Case'.
+           05                 PIC X     VALUE ','.
+           05                 PIC X(13) VALUE 'Primary Crime'.
+           05                 PIC X     VALUE ','.
+           05                 PIC X(6)  VALUE 'Arrest'.
+      *--- THIS IS THE GIS EXPORT DETAIL LINE --------------------------
+       01  GIS-DETAIL.
+           05 GD-LATITUDE     PIC X(11).
+           05                 PIC X     VALUE ','.
+           05 GD-LONGITUDE    PIC X(12).
+           05                 PIC X     VALUE ','.
+           05 GD-CASE-NUMBER  PIC X(8).
+           05                 PIC X     VALUE ','.
+           05 GD-PRIM-CRIME   PIC X(20).
+           05                 PIC X     VALUE ','.
+           05 GD-ARREST       PIC X.
+           05                 PIC X(6).
+
+      *--- PER-WARD SUBTOTAL ROW, APPENDED TO THE CSV AFTER THE LAST --
+      *--- DETAIL LINE, ONE PER DISTINCT WARD ON THE RUN --------------
+       01  CRIME-WARD-SUBTOTAL.
+           05                 PIC X(6)  VALUE 'TOTAL,'.
+           05 CWD-WARD        PIC X(4).
+           05                 PIC X     VALUE ','.
+           05 CWD-COUNT       PIC Z,ZZZ,ZZ9.
+           05                 PIC X(111) VALUE SPACES.
+
+      *--- FIXED-WIDTH ALTERNATIVE TO CRIME-WARD-SUBTOTAL ABOVE - SAME -
+      *--- COLUMNS, SPACE-DELIMITED INSTEAD OF COMMA-DELIMITED, -------
+      *--- SELECTED BY WS-OUTPUT-FORMAT --------------------------------
+       01  CRIME-WARD-SUBTOTAL-FW.
+           05                 PIC X(6)  VALUE 'TOTAL '.
+           05 CWDF-WARD       PIC X(4).
+           05                 PIC X     VALUE SPACE.
+           05 CWDF-COUNT      PIC Z,ZZZ,ZZ9.
+           05                 PIC X(111) VALUE SPACES.
 
        01 CRIME-REC-READ            PIC 9(7)     VALUE 0.
        01 CRIME-REC-READZ           PIC Z,ZZZ,ZZ9.
        01 BURGLARY-CRIME            PIC 9(7)     VALUE 0.
        01 BURGLARY-CRIMEZ           PIC Z,ZZZ,ZZ9.
+       01 BURGLARY-ARREST           PIC 9(7)     VALUE 0.
+       01 BURGLARY-ARRESTZ          PIC Z,ZZZ,ZZ9.
+       01 BURGLARY-NOARR            PIC 9(7)     VALUE 0.
+       01 BURGLARY-NOARRZ           PIC Z,ZZZ,ZZ9.
+       01 WS-TRAILER-VARIANCE       PIC S9(7).
+
+      *****PER-WARD SUBTOTAL TABLE***************************************
+      * ONE ENTRY PER DISTINCT WARD SEEN ON THE RUN, BUILT UP AS
+      * RECORDS ARE READ SO ALDERMANIC REQUESTS DON'T NEED A RE-SLICE
+      *****************************************************************
+       01 WS-WARD-FOUND-SWITCH      PIC X        VALUE 'N'.
+          88 WARD-FOUND                          VALUE 'Y'.
+       01 WS-WARD-TAB-MAX           PIC 99       VALUE 0.
+       01 WS-WARD-TABLE.
+           05 WS-WARD-ENTRY OCCURS 60 TIMES
+                             INDEXED BY WARD-IDX.
+              10 WS-WARD-NUMBER     PIC X(2).
+              10 WS-WARD-COUNT      PIC 9(7)     VALUE 0.
+              10 WS-WARD-COUNTZ     PIC Z,ZZZ,ZZ9.
+
+      *****CSV DELIMITER-SAFETY WORKING COPIES**************************
+      * COMMAS EMBEDDED IN THE SOURCE ADDRESS/CRIME TEXT SHIFT EVERY
+      * COLUMN AFTER THEM ONCE WRITTEN TO A COMMA-DELIMITED CRIMECSV,
+      * SO EACH FREE-TEXT FIELD IS SCRUBBED INTO A WORKING COPY FIRST
+      *****************************************************************
+       01 WS-CSV-ADDRESS            PIC X(20).
+       01 WS-CSV-PRIMARY-CRIME      PIC X(20).
+       01 WS-CSV-CRIME-DESC         PIC X(20).
+       01 WS-CSV-LOCATION           PIC X(20).
+       01 WS-CSV-COMMA-COUNT        PIC 9(3)     VALUE 0.
+       01 WS-CSV-SANITIZED-COUNT    PIC 9(7)     VALUE 0.
+       01 WS-CSV-SANITIZED-COUNTZ   PIC Z,ZZZ,ZZ9.
+
+      *****QUALIFYING IUCR CODE CONTROL TABLE - LOADED FROM BURGCTL*****
+       01 WS-CTL-EOF                PIC X        VALUE 'N'.
+          88 CTL-EOF                             VALUE 'Y'.
+       01 WS-IUCR-FOUND-SWITCH      PIC X        VALUE 'N'.
+          88 IUCR-FOUND                          VALUE 'Y'.
+       01 WS-IUCR-TAB-MAX           PIC 99       VALUE 0.
+       01 WS-IUCR-TABLE.
+           05 WS-IUCR-ENTRY OCCURS 20 TIMES
+                             INDEXED BY IUCR-IDX.
+              10 WS-IUCR-CODE       PIC X(4).
+
+      *****RESTART/CHECKPOINT CONTROL***********************************
+       01 WS-CKPT-STATUS            PIC XX.
+       01 WS-CKPT-INTERVAL          PIC 9(5)     VALUE 5000.
+       01 WS-CKPT-QUOTIENT          PIC 9(7).
+       01 WS-CKPT-REMAINDER         PIC 9(7).
+       01 WS-RESTART-COUNT          PIC 9(7)     VALUE 0.
+       01 RESTART-SWITCH            PIC X        VALUE 'N'.
+          88 RESTARTING                          VALUE 'Y'.
 
       *****************************************************************
        PROCEDURE DIVISION.
       *****************************************************************
        MAIN-PROGRAM.
+           PERFORM 050-CHECK-RESTART.
            PERFORM 100-OPEN-FILES.
-           PERFORM 200-WRITE-HEADER
+           PERFORM 150-LOAD-CONTROL-TABLES.
+           IF RESTARTING
+               PERFORM 250-SKIP-TO-RESTART
+           ELSE
+               PERFORM 200-WRITE-HEADER
+           END-IF.
            PERFORM 300-READ-CRIME-FILE UNTIL EOF.
            PERFORM 400-DISPLAY-SUMMARY-TOTALS.
            PERFORM 500-CLOSE-FILES.
            STOP RUN.
        END-MAIN-PROGRAM.
 
+      *****************************************************************
+      * CHECK FOR A CHECKPOINT LEFT BY A PRIOR, ABENDED RUN SO WE CAN
+      * RESTART MID-FILE INSTEAD OF REPROCESSING CRIMEIN FROM RECORD 1
+      *****************************************************************
+       050-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END MOVE 0 TO WS-RESTART-COUNT
+               END-READ
+               IF WS-CKPT-STATUS = '00'
+                   MOVE CK-REC-COUNT TO WS-RESTART-COUNT
+                   MOVE CK-BURGLARY-CRIME TO BURGLARY-CRIME
+                   MOVE CK-BURGLARY-ARREST TO BURGLARY-ARREST
+                   MOVE CK-BURGLARY-NOARR TO BURGLARY-NOARR
+                   MOVE CK-DISPATCH-DUP-COUNT TO WS-DISPATCH-DUP-COUNT
+                   MOVE CK-CSV-SANITIZED-COUNT TO WS-CSV-SANITIZED-COUNT
+                   MOVE CK-WARD-TAB-MAX TO WS-WARD-TAB-MAX
+                   MOVE CK-WARD-TABLE TO WS-WARD-TABLE
+                   MOVE 'Y' TO RESTART-SWITCH
+                   DISPLAY 'RESTARTING AFTER CHECKPOINT AT REC : '
+                            WS-RESTART-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
       *****************************************************************
        100-OPEN-FILES.
-           OPEN  INPUT CRIME-FILE-IN
-                 OUTPUT REPORT-OUT.
+           OPEN  INPUT CRIME-FILE-IN.
+           IF RESTARTING
+               OPEN EXTEND ARREST-FILE-OUT
+               OPEN EXTEND NOARR-FILE-OUT
+               OPEN EXTEND GIS-EXPORT-FILE
+           ELSE
+               OPEN OUTPUT ARREST-FILE-OUT
+               OPEN OUTPUT NOARR-FILE-OUT
+               OPEN OUTPUT GIS-EXPORT-FILE
+           END-IF.
+           PERFORM 190-OPEN-DISPATCH-INDEX.
+
+      *****************************************************************
+      * THE DISPATCH INDEX MAY NOT EXIST YET ON THE FIRST RUN IN THE
+      * JCL CHAIN - CREATE IT EMPTY AND REOPEN FOR I-O WHEN THAT HAPPENS
+      *****************************************************************
+       190-OPEN-DISPATCH-INDEX.
+           OPEN I-O DISPATCH-INDEX-FILE.
+           IF WS-DISPATCH-STATUS = '35'
+               OPEN OUTPUT DISPATCH-INDEX-FILE
+               CLOSE DISPATCH-INDEX-FILE
+               OPEN I-O DISPATCH-INDEX-FILE
+           END-IF.
+
+      *****************************************************************
+      * LOAD THE QUALIFYING IUCR CODES FROM BURGCTL - NO RECOMPILE
+      * NEEDED WHEN THE DEPARTMENT RECLASSIFIES A BURGLARY IUCR CODE
+      *****************************************************************
+       150-LOAD-CONTROL-TABLES.
+           OPEN INPUT BURG-CTL-FILE.
+           PERFORM 160-READ-CONTROL-REC UNTIL CTL-EOF.
+           CLOSE BURG-CTL-FILE.
+
+       160-READ-CONTROL-REC.
+           READ BURG-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               EVALUATE BCT-TYPE
+                   WHEN 'ICD '
+                       ADD 1 TO WS-IUCR-TAB-MAX
+                       MOVE BCT-VALUE TO WS-IUCR-CODE(WS-IUCR-TAB-MAX)
+                   WHEN 'FMT '
+                       MOVE BCT-VALUE(1:3) TO WS-OUTPUT-FORMAT
+               END-EVALUATE
+           END-IF.
 
       *****************************************************************
        200-WRITE-HEADER.
-           MOVE CRIME-HEADING TO OUT-REC.
-           WRITE OUT-REC.
+           EVALUATE TRUE
+               WHEN FIXED-FORMAT
+                   MOVE CRIME-HEADING-FW TO ARR-OUT-REC
+                   MOVE CRIME-HEADING-FW TO NOARR-OUT-REC
+               WHEN OTHER
+                   MOVE CRIME-HEADING TO ARR-OUT-REC
+                   MOVE CRIME-HEADING TO NOARR-OUT-REC
+           END-EVALUATE.
+           WRITE ARR-OUT-REC.
+           WRITE NOARR-OUT-REC.
+           MOVE GIS-HEADING TO GIS-OUT-REC.
+           WRITE GIS-OUT-REC.
 
+      *SKIP FORWARD TO THE CHECKPOINTED RECORD ON A RESTART************
+       250-SKIP-TO-RESTART.
+           PERFORM 260-SKIP-ONE-RECORD
+               UNTIL CRIME-REC-READ >= WS-RESTART-COUNT OR EOF.
 
+       260-SKIP-ONE-RECORD.
+           READ CRIME-FILE-IN
+               AT END MOVE 'Y' TO EOF-SWITCH.
+           IF NOT EOF
+               IF CT-CASE-NUMBER NOT = 'TRAILER '
+                   ADD 1 TO CRIME-REC-READ
+               ELSE
+                   MOVE 'Y' TO EOF-SWITCH
+               END-IF
+           END-IF.
 
        300-READ-CRIME-FILE.
            READ CRIME-FILE-IN
                AT END MOVE 'Y' TO EOF-SWITCH.
 
            IF NOT EOF
+            IF CT-CASE-NUMBER = 'TRAILER '
+                PERFORM 305-CHECK-TRAILER-RECORD
+                MOVE 'Y' TO EOF-SWITCH
+            ELSE
                 ADD 1 TO CRIME-REC-READ
-                IF CC-IUCR = '610' OR '620' OR '630' OR '650'
-                    EVALUATE CC-ARREST
-                        WHEN 'T'
-                            MOVE 'Y' TO CC-ARREST
-                        WHEN 'F'
-                            MOVE 'N' TO CC-ARREST
-                    END-EVALUATE
+                DIVIDE CRIME-REC-READ BY WS-CKPT-INTERVAL
+                        GIVING WS-CKPT-QUOTIENT
+                        REMAINDER WS-CKPT-REMAINDER
+                IF WS-CKPT-REMAINDER = 0
+                    PERFORM 315-WRITE-CHECKPOINT
+                END-IF
+                PERFORM 320-CHECK-QUALIFYING-IUCR
+                IF IUCR-FOUND
+                    CALL CALL-ARRXLATE USING CC-ARREST WS-ARREST-XLATE
+                    MOVE WS-ARREST-XLATE TO CC-ARREST
 
       **** CALL THE CONVERT DATE-TIME PROGRAM *************
                     CALL CONVERT-DATE USING CC-DATE-TIME
                                     WS-DATE-CONVR
                                     WS-TIME-CONVR
+                                    WS-CONVDATE-STATUS
 
-
-                    PERFORM 310-PROCESS-CRIME-RECORDS
+      **A MALFORMED CC-DATE-TIME IS COUNTED AND SKIPPED RATHER THAN
+      **WRITTEN WITH GARBAGE YEAR/MONTH/DAY/HOUR TO THE CSV**********
+                    IF WS-CONVDATE-VALID
+                        PERFORM 310-PROCESS-CRIME-RECORDS
+                    ELSE
+                        ADD 1 TO WS-BAD-DATE-COUNT
+                        DISPLAY '*** UNPARSEABLE CC-DATE-TIME SKIPPED '
+                                '*** CASE : ' CC-CASE-NUMBER
+                    END-IF
                 END-IF
+            END-IF
+           END-IF.
+
+      *IUCR CODES LOADED FROM BURGCTL DRIVE WHICH RECORDS QUALIFY AS***
+      *BURGLARY, SO A RECLASSIFIED CODE ONLY NEEDS A CONTROL-FILE EDIT*
+       320-CHECK-QUALIFYING-IUCR.
+           MOVE 'N' TO WS-IUCR-FOUND-SWITCH.
+           SET IUCR-IDX TO 1.
+           PERFORM 325-SEARCH-IUCR-ENTRY
+               UNTIL IUCR-IDX > WS-IUCR-TAB-MAX OR IUCR-FOUND.
+
+       325-SEARCH-IUCR-ENTRY.
+           IF CC-IUCR = WS-IUCR-CODE(IUCR-IDX)
+               MOVE 'Y' TO WS-IUCR-FOUND-SWITCH
+           END-IF.
+           SET IUCR-IDX UP BY 1.
+
+      *CHECK THE CRIMEIN TRAILER RECORD COUNT AGAINST OUR OWN TALLY****
+       305-CHECK-TRAILER-RECORD.
+           COMPUTE WS-TRAILER-VARIANCE = CRIME-REC-READ - CT-REC-COUNT.
+           MOVE CT-MIN-DATE-TIME TO WS-CRIMEIN-MIN-DATE-TIME.
+           MOVE CT-MAX-DATE-TIME TO WS-CRIMEIN-MAX-DATE-TIME.
+           DISPLAY '    CRIMEIN Date Range   : ' CT-MIN-DATE-TIME
+                   ' TO ' CT-MAX-DATE-TIME.
+           IF WS-TRAILER-VARIANCE NOT = 0
+               DISPLAY '*** CRIMEIN TRAILER COUNT MISMATCH ***'
+               DISPLAY '    Trailer Rec Count   : ' CT-REC-COUNT
+               DISPLAY '    Actual Recs Read    : ' CRIME-REC-READ
            END-IF.
 
 
       ******************************************************
        310-PROCESS-CRIME-RECORDS.
-           ADD 1 TO BURGLARY-CRIME.
-           MOVE WS-YEAR TO CD-YYYY.
-           MOVE WS-MONTH TO CD-MM.
-           MOVE WS-DAY TO CD-DD.
-           MOVE WS-HOUR TO CD-HH.
-           MOVE CC-IUCR TO CD-IUCR.
-           MOVE CC-PRIMARY-CRIME TO  CD-PRIM-CRIME.
-           MOVE CC-CRIME-DESC TO  CD-CRIME-DESC.
-           MOVE CC-WARD TO CD-WARD.
-           MOVE CC-ADDRESS TO CD-ADDRESS.
-           MOVE CC-ARREST TO CD-ARREST.
-           MOVE CRIME-DETAIL TO OUT-REC.
-           WRITE OUT-REC.
+           PERFORM 302-CHECK-DISPATCH-INDEX.
+           IF NOT DISPATCH-DUP
+               ADD 1 TO BURGLARY-CRIME
+               PERFORM 312-SANITIZE-CSV-FIELDS
+               PERFORM 320-ACCUMULATE-WARD
+               MOVE WS-YEAR TO CD-YYYY
+               MOVE WS-MONTH TO CD-MM
+               MOVE WS-DAY TO CD-DD
+               MOVE WS-HOUR TO CD-HH
+               MOVE CC-IUCR TO CD-IUCR
+               MOVE WS-CSV-PRIMARY-CRIME TO  CD-PRIM-CRIME
+               MOVE WS-CSV-CRIME-DESC TO  CD-CRIME-DESC
+               MOVE CC-WARD TO CD-WARD
+               MOVE CC-COMMUNITY-AREA TO CD-COMM-AREA
+               MOVE WS-CSV-ADDRESS TO CD-ADDRESS
+               MOVE WS-CSV-LOCATION TO CD-LOCATION
+               MOVE CC-ARREST TO CD-ARREST
+               MOVE CC-UPDATED-ON TO CD-UPDATED-ON
+               PERFORM 330-WRITE-DETAIL-LINE
+               MOVE CC-LAT TO GD-LATITUDE
+               MOVE CC-LONG TO GD-LONGITUDE
+               MOVE CC-CASE-NUMBER TO GD-CASE-NUMBER
+               MOVE WS-CSV-PRIMARY-CRIME TO GD-PRIM-CRIME
+               MOVE CC-ARREST TO GD-ARREST
+               MOVE GIS-DETAIL TO GIS-OUT-REC
+               WRITE GIS-OUT-REC
+           END-IF.
+
+      *****************************************************************
+      * A CASE ALREADY IN THE DISPATCH INDEX HAS BEEN SENT TO A FIELD
+      * ANALYST UNDER SOME OTHER REPORT ALREADY - COUNT IT AND SKIP IT
+      * RATHER THAN DISPATCHING IT A SECOND TIME
+      *****************************************************************
+       302-CHECK-DISPATCH-INDEX.
+           MOVE 'N' TO WS-DISPATCH-DUP-SWITCH.
+           MOVE CC-CASE-NUMBER TO DI-CASE-NUMBER.
+           READ DISPATCH-INDEX-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-DISPATCH-DUP-SWITCH
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-DISPATCH-DUP-SWITCH
+           END-READ.
+           IF DISPATCH-DUP
+               ADD 1 TO WS-DISPATCH-DUP-COUNT
+           ELSE
+               WRITE DISPATCH-REC
+           END-IF.
+
+      *****************************************************************
+      * REPLACE ANY COMMA EMBEDDED IN THE FREE-TEXT SOURCE FIELDS WITH
+      * A SEMICOLON SO IT CANNOT BE MISTAKEN FOR A CRIMECSV DELIMITER,
+      * AND COUNT THE RECORD AS SANITIZED FOR THE SUMMARY TOTALS
+      *****************************************************************
+       312-SANITIZE-CSV-FIELDS.
+           MOVE CC-ADDRESS TO WS-CSV-ADDRESS.
+           MOVE CC-PRIMARY-CRIME TO WS-CSV-PRIMARY-CRIME.
+           MOVE CC-CRIME-DESC TO WS-CSV-CRIME-DESC.
+           MOVE CC-LOCATION TO WS-CSV-LOCATION.
+           MOVE 0 TO WS-CSV-COMMA-COUNT.
+           INSPECT WS-CSV-ADDRESS TALLYING WS-CSV-COMMA-COUNT
+                   FOR ALL ','.
+           INSPECT WS-CSV-PRIMARY-CRIME TALLYING WS-CSV-COMMA-COUNT
+                   FOR ALL ','.
+           INSPECT WS-CSV-CRIME-DESC TALLYING WS-CSV-COMMA-COUNT
+                   FOR ALL ','.
+           INSPECT WS-CSV-LOCATION TALLYING WS-CSV-COMMA-COUNT
+                   FOR ALL ','.
+           IF WS-CSV-COMMA-COUNT > 0
+               ADD 1 TO WS-CSV-SANITIZED-COUNT
+               INSPECT WS-CSV-ADDRESS REPLACING ALL ',' BY ';'
+               INSPECT WS-CSV-PRIMARY-CRIME REPLACING ALL ',' BY ';'
+               INSPECT WS-CSV-CRIME-DESC REPLACING ALL ',' BY ';'
+               INSPECT WS-CSV-LOCATION REPLACING ALL ',' BY ';'
+           END-IF.
+
+      *****************************************************************
+      * ACCUMULATE A RUNNING COUNT PER WARD SO ALDERMANIC OFFICES CAN
+      * GET WARD-LEVEL BURGLARY COUNTS WITHOUT A MANUAL RE-SLICE
+      *****************************************************************
+       320-ACCUMULATE-WARD.
+           MOVE 'N' TO WS-WARD-FOUND-SWITCH.
+           SET WARD-IDX TO 1.
+           PERFORM 321-SEARCH-WARD
+               UNTIL WARD-IDX > WS-WARD-TAB-MAX OR WARD-FOUND.
+           IF NOT WARD-FOUND
+               ADD 1 TO WS-WARD-TAB-MAX
+               SET WARD-IDX TO WS-WARD-TAB-MAX
+               MOVE CC-WARD TO WS-WARD-NUMBER(WARD-IDX)
+           END-IF.
+           ADD 1 TO WS-WARD-COUNT(WARD-IDX).
+
+       321-SEARCH-WARD.
+           IF WS-WARD-NUMBER(WARD-IDX) = CC-WARD
+               MOVE 'Y' TO WS-WARD-FOUND-SWITCH
+           ELSE
+               SET WARD-IDX UP BY 1
+           END-IF.
+
+      *****************************************************************
+      * ARRESTS MADE GO TO CRIMECSVA, OPEN CASES GO TO CRIMECSVN, SO
+      * EACH TEAM GETS ONLY THE ROWS RELEVANT TO ITS OWN WORKLOAD
+      *****************************************************************
+       330-WRITE-DETAIL-LINE.
+           IF FIXED-FORMAT
+               MOVE CD-YYYY TO CDF-YYYY
+               MOVE CD-MM TO CDF-MM
+               MOVE CD-DD TO CDF-DD
+               MOVE CD-HH TO CDF-HH
+               MOVE CD-IUCR TO CDF-IUCR
+               MOVE CD-PRIM-CRIME TO CDF-PRIM-CRIME
+               MOVE CD-CRIME-DESC TO CDF-CRIME-DESC
+               MOVE CD-WARD TO CDF-WARD
+               MOVE CD-COMM-AREA TO CDF-COMM-AREA
+               MOVE CD-ADDRESS TO CDF-ADDRESS
+               MOVE CD-LOCATION TO CDF-LOCATION
+               MOVE CD-ARREST TO CDF-ARREST
+               MOVE CD-UPDATED-ON TO CDF-UPDATED-ON
+           END-IF.
+           EVALUATE CC-ARREST
+               WHEN 'Y'
+                   ADD 1 TO BURGLARY-ARREST
+                   EVALUATE TRUE
+                       WHEN FIXED-FORMAT
+                           MOVE CRIME-DETAIL-FW TO ARR-OUT-REC
+                       WHEN OTHER
+                           MOVE CRIME-DETAIL TO ARR-OUT-REC
+                   END-EVALUATE
+                   WRITE ARR-OUT-REC
+               WHEN OTHER
+                   ADD 1 TO BURGLARY-NOARR
+                   EVALUATE TRUE
+                       WHEN FIXED-FORMAT
+                           MOVE CRIME-DETAIL-FW TO NOARR-OUT-REC
+                       WHEN OTHER
+                           MOVE CRIME-DETAIL TO NOARR-OUT-REC
+                   END-EVALUATE
+                   WRITE NOARR-OUT-REC
+           END-EVALUATE.
+
+      *WRITE A CHECKPOINT EVERY WS-CKPT-INTERVAL RECORDS***************
+       315-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CC-CASE-NUMBER TO CK-CASE-NUMBER.
+           MOVE CRIME-REC-READ TO CK-REC-COUNT.
+           MOVE BURGLARY-CRIME TO CK-BURGLARY-CRIME.
+           MOVE BURGLARY-ARREST TO CK-BURGLARY-ARREST.
+           MOVE BURGLARY-NOARR TO CK-BURGLARY-NOARR.
+           MOVE WS-DISPATCH-DUP-COUNT TO CK-DISPATCH-DUP-COUNT.
+           MOVE WS-CSV-SANITIZED-COUNT TO CK-CSV-SANITIZED-COUNT.
+           MOVE WS-WARD-TAB-MAX TO CK-WARD-TAB-MAX.
+           MOVE WS-WARD-TABLE TO CK-WARD-TABLE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
 
       *****************************************************************
        400-DISPLAY-SUMMARY-TOTALS.
@@ -203,12 +758,66 @@
            DISPLAY 'Crime Records In            : ' CRIME-REC-READZ.
            MOVE BURGLARY-CRIME   TO BURGLARY-CRIMEZ.
            DISPLAY 'Crime CSV Records Out       : ' BURGLARY-CRIMEZ.
+           MOVE BURGLARY-ARREST TO BURGLARY-ARRESTZ.
+           DISPLAY '    Arrests Made (CRIMECSVA): ' BURGLARY-ARRESTZ.
+           MOVE BURGLARY-NOARR TO BURGLARY-NOARRZ.
+           DISPLAY '    Open Cases  (CRIMECSVN): ' BURGLARY-NOARRZ.
+           MOVE WS-CSV-SANITIZED-COUNT TO WS-CSV-SANITIZED-COUNTZ.
+           DISPLAY 'Records Comma Scrubbed     : '
+                    WS-CSV-SANITIZED-COUNTZ.
+           MOVE WS-BAD-DATE-COUNT TO WS-BAD-DATE-COUNTZ.
+           DISPLAY 'Unparseable Date Skipped   : ' WS-BAD-DATE-COUNTZ.
+           MOVE WS-DISPATCH-DUP-COUNT TO WS-DISPATCH-DUP-COUNTZ.
+           DISPLAY 'Already Dispatched Skipped : ' WS-DISPATCH-DUP-COUNTZ.
+           DISPLAY 'Per-Ward Breakdown:'.
+           SET WARD-IDX TO 1.
+           PERFORM 410-DISPLAY-AND-WRITE-WARD
+               UNTIL WARD-IDX > WS-WARD-TAB-MAX.
 
            DISPLAY '**************************************************'.
+
+      *****************************************************************
+      * PRINT AND APPEND ONE SUBTOTAL LINE PER DISTINCT WARD.  THE
+      * WARD TOTAL SPANS BOTH ARREST AND OPEN CASES, SO IT IS APPENDED
+      * TO BOTH OUTPUT FILES FOR REFERENCE
+      *****************************************************************
+       410-DISPLAY-AND-WRITE-WARD.
+           MOVE WS-WARD-COUNT(WARD-IDX) TO WS-WARD-COUNTZ(WARD-IDX).
+           DISPLAY '    Ward ' WS-WARD-NUMBER(WARD-IDX)
+                   ' Burglaries : ' WS-WARD-COUNTZ(WARD-IDX).
+           EVALUATE TRUE
+               WHEN FIXED-FORMAT
+                   MOVE WS-WARD-NUMBER(WARD-IDX) TO CWDF-WARD
+                   MOVE WS-WARD-COUNTZ(WARD-IDX) TO CWDF-COUNT
+                   MOVE CRIME-WARD-SUBTOTAL-FW TO ARR-OUT-REC
+                   MOVE CRIME-WARD-SUBTOTAL-FW TO NOARR-OUT-REC
+               WHEN OTHER
+                   MOVE WS-WARD-NUMBER(WARD-IDX) TO CWD-WARD
+                   MOVE WS-WARD-COUNTZ(WARD-IDX) TO CWD-COUNT
+                   MOVE CRIME-WARD-SUBTOTAL TO ARR-OUT-REC
+                   MOVE CRIME-WARD-SUBTOTAL TO NOARR-OUT-REC
+           END-EVALUATE.
+           WRITE ARR-OUT-REC.
+           WRITE NOARR-OUT-REC.
+           SET WARD-IDX UP BY 1.
+
       *****************************************************************
        500-CLOSE-FILES.
+           CALL CALL-CTLTOT USING WS-PGM-ID CRIME-REC-READ
+                                   BURGLARY-CRIME
+                                   BURGLARY-CRIME.
+           CALL CALL-AUDITLOG USING WS-PGM-ID CRIME-REC-READ
+                                   BURGLARY-CRIME
+                                   WS-CRIMEIN-MIN-DATE-TIME
+                                   WS-CRIMEIN-MAX-DATE-TIME.
+      *A CLEAN FINISH CLEARS THE CHECKPOINT SO THE NEXT RUN STARTS FRESH
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
            CLOSE CRIME-FILE-IN
-                 REPORT-OUT.
+                 ARREST-FILE-OUT
+                 NOARR-FILE-OUT
+                 GIS-EXPORT-FILE
+                 DISPATCH-INDEX-FILE.
       *****************************************************************
       * END OF THE PROGRAM.
       *****************************************************************
\ No newline at end of file
