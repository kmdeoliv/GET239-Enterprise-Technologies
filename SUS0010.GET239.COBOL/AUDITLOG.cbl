@@ -0,0 +1,73 @@
+      *****************************************************************
+      *PURPOSE: Shared audit-log routine, called by each crime extract
+      *program at close-files time.  Appends a one-line record (job
+      *name, run timestamp, the CRIMEIN date range it ran against, and
+      *its record counts) to the shared AUDITLOG file so a later
+      *question of "which CRIMEIN did this report come from" has an
+      *answer.
+      *****************************************************************
+
+       ID DIVISION.
+          PROGRAM-ID.      AUDITLOG.
+          AUTHOR.          Kelly.
+          DATE-WRITTEN.    May 2016.
+          DATE-COMPILED.   CURRENT-DATE.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-REC.
+           05  ALG-PROGRAM-ID               PIC X(8).
+           05  ALG-RUN-TIMESTAMP            PIC X(14).
+           05  ALG-CRIMEIN-MIN-DATE-TIME    PIC X(15).
+           05  ALG-CRIMEIN-MAX-DATE-TIME    PIC X(15).
+           05  ALG-REC-READ                 PIC 9(7).
+           05  ALG-REC-OUT                  PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                    PIC X       VALUE 'N'.
+           88  WS-EOF                                   VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-ID                    PIC X(8).
+       01  LK-REC-READ                      PIC 9(7).
+       01  LK-REC-OUT                       PIC 9(7).
+       01  LK-CRIMEIN-MIN-DATE-TIME         PIC X(15).
+       01  LK-CRIMEIN-MAX-DATE-TIME         PIC X(15).
+
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-PROGRAM-ID LK-REC-READ LK-REC-OUT
+                                 LK-CRIMEIN-MIN-DATE-TIME
+                                 LK-CRIMEIN-MAX-DATE-TIME.
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-APPEND-AUDIT-REC.
+           GOBACK.
+
+      *****************************************************************
+       1000-APPEND-AUDIT-REC.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF NOT WS-EOF
+               MOVE LK-PROGRAM-ID             TO ALG-PROGRAM-ID
+               MOVE FUNCTION CURRENT-DATE(1:14)
+                                               TO ALG-RUN-TIMESTAMP
+               MOVE LK-CRIMEIN-MIN-DATE-TIME   TO
+                                       ALG-CRIMEIN-MIN-DATE-TIME
+               MOVE LK-CRIMEIN-MAX-DATE-TIME   TO
+                                       ALG-CRIMEIN-MAX-DATE-TIME
+               MOVE LK-REC-READ                TO ALG-REC-READ
+               MOVE LK-REC-OUT                 TO ALG-REC-OUT
+               WRITE AUDIT-LOG-REC
+           END-IF.
+           CLOSE AUDIT-LOG-FILE.
+
+      *****************************************************************
+      * END OF THE PROGRAM.
+      *****************************************************************
