@@ -20,13 +20,33 @@
            ORGANIZATION IS SEQUENTIAL.
            SELECT REPORT-OUT ASSIGN TO REPORTOT
            ORGANIZATION IS SEQUENTIAL.
+           SELECT STALK-CTL-FILE ASSIGN TO STALKCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO LAB6CKPT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+           SELECT DISPATCH-INDEX-FILE ASSIGN TO DISPATCH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DI-CASE-NUMBER
+           FILE STATUS IS WS-DISPATCH-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+      *****************************************************************
+      * CONTROL FILE OF QUALIFYING IUCR CODES AND REPORTING YEARS -
+      * REPLACES THE FORMER HARDCODED EVALUATE/YEAR LITERALS SO
+      * COVERAGE CAN BE UPDATED WITHOUT A RECOMPILE
+      *****************************************************************
+       FD  STALK-CTL-FILE.
+       01  STALK-CTL-REC.
+           05  SCT-TYPE                     PIC X(4).
+           05  SCT-VALUE                    PIC X(4).
+
        FD CRIME-FILE-IN.
       *****************************************************************
       * READ ME: Do not change this record layout
-      * Chicago City Crime record - Length 249
+      * Chicago City Crime record - Length 266
       *****************************************************************
        01  CC-CRIME-RECORD.
            05  CC-CASE-NUMBER               PIC X(8).
@@ -46,9 +66,22 @@
            05  CC-YEAR                      PIC X(4).
            05  CC-LAT                       PIC X(11).
            05  CC-LONG                      PIC X(12).
+           05  CC-COMMUNITY-AREA            PIC X(2).
+           05  CC-UPDATED-ON                PIC X(15).
       ******* End of Chicago City Crime Record ************************
+      *****************************************************************
+      * CRIMEIN ends with a trailer record carrying the record count
+      * and date range for run-to-run reconciliation.  Identified by
+      * CT-CASE-NUMBER = 'TRAILER '.
+      *****************************************************************
+       01  CC-TRAILER-RECORD REDEFINES CC-CRIME-RECORD.
+           05  CT-CASE-NUMBER               PIC X(8).
+           05  CT-REC-COUNT                 PIC 9(7).
+           05  CT-MIN-DATE-TIME             PIC X(15).
+           05  CT-MAX-DATE-TIME             PIC X(15).
+           05  FILLER                       PIC X(221).
        FD  REPORT-OUT.
-       01 OUT-REC                           PIC X(80).
+       01 OUT-REC                           PIC X(121).
        01  REPORT-REC.
            05  RP-DATE-TIME                 PIC X(15).
            05                               PIC X.
@@ -59,7 +92,54 @@
            05  RP-CRIME-DESC                PIC X(20).
            05                               PIC X.
            05  RP-ARREST                    PIC X.
+           05                               PIC X.
+           05  RP-IUCR-DESC                 PIC X(30).
+           05                               PIC X.
+           05  RP-DAYS-OPEN                 PIC X(9).
+      *--- CSV ALTERNATIVE TO REPORT-REC ABOVE - SAME COLUMNS AND -----
+      *--- WIDTHS, COMMA-DELIMITED INSTEAD OF SPACE-DELIMITED, --------
+      *--- SELECTED BY WS-OUTPUT-FORMAT --------------------------------
+       01  REPORT-REC-CSV.
+           05  RPC-DATE-TIME                PIC X(15).
+           05                               PIC X     VALUE ','.
+           05  RPC-ADDRESS                  PIC X(19).
+           05                               PIC X     VALUE ','.
+           05  RPC-PRIMARY-CRIME            PIC X(21).
+           05                               PIC X     VALUE ','.
+           05  RPC-CRIME-DESC               PIC X(20).
+           05                               PIC X     VALUE ','.
+           05  RPC-ARREST                   PIC X.
+           05                               PIC X     VALUE ','.
+           05  RPC-IUCR-DESC                PIC X(30).
+           05                               PIC X     VALUE ','.
+           05  RPC-DAYS-OPEN                PIC X(9).
+      *****************************************************************
+      * RESTART CHECKPOINT - ONE RECORD HOLDING THE LAST CASE NUMBER
+      * AND RECORD COUNT PROCESSED, SO A FAILED RUN CAN RESUME WHERE
+      * IT LEFT OFF INSTEAD OF REPROCESSING CRIMEIN FROM THE TOP
+      *****************************************************************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CK-CASE-NUMBER               PIC X(8).
+           05  CK-REC-COUNT                 PIC 9(7).
+      *THE FILE-POSITION FIELDS ABOVE ONLY GET THE CRIMEIN CURSOR BACK*
+      *TO THE RIGHT SPOT - A RESTART ALSO NEEDS EVERY COUNTER BUILT****
+      *UP WHILE PROCESSING THE RECORDS BEFORE THE CHECKPOINT, OR THE**
+      *SUBTOTALS FOR THOSE RECORDS ARE LOST****************************
+           05  CK-REC-NO-ARREST             PIC 9(7).
+           05  CK-REC-SIMPLE                PIC 9(7).
+           05  CK-REC-AGGRAVATED            PIC 9(7).
+           05  CK-REC-CYBER                 PIC 9(7).
+           05  CK-REC-VIOLATIONS            PIC 9(7).
+           05  CK-DISPATCH-DUP-COUNT        PIC 9(7).
+      *****************************************************************
+      * CROSS-PROGRAM DISPATCH INDEX - EVERY CASE NUMBER ALREADY SENT
+      * TO A FIELD ANALYST BY ANY EXTRACT PROGRAM, SO THE SAME CASE
+      * NEVER GOES OUT TWICE UNDER TWO DIFFERENT REPORTS
       *****************************************************************
+       FD  DISPATCH-INDEX-FILE.
+       01  DISPATCH-REC.
+           05  DI-CASE-NUMBER               PIC X(8).
 
        WORKING-STORAGE SECTION.
        01 WS-NAMED-MEMORY-LOCATIONS.
@@ -67,12 +147,14 @@
            05 EOF-SWITCH               PIC X        VALUE 'N'.
               88 EOF                                VALUE 'Y'.
       *****************************************************************
+      **** OUTPUT FORMAT SWITCH - LOADED FROM STALKCTL 'FMT ' RECORD, *
+      **** DEFAULTS TO THE ORIGINAL SPACE-DELIMITED FIXED-WIDTH LAYOUT
+       01  WS-OUTPUT-FORMAT            PIC X(3)     VALUE 'FIX'.
+           88  CSV-FORMAT                            VALUE 'CSV'.
+           88  FIXED-FORMAT                           VALUE 'FIX'.
+
        01 CRIME-REC-READ           PIC 9(7)     VALUE 0.
        01 CRIME-REC-READZ          PIC Z,ZZZ,ZZ9.
-       01 CRIME-REC-COUNT-2009     PIC 9(7)     VALUE 0.
-       01 CRIME-REC-COUNT-2009Z    PIC Z,ZZZ,ZZ9.
-       01 CRIME-REC-COUNT-2010     PIC 9(7)     VALUE 0.
-       01 CRIME-REC-COUNT-2010Z    PIC Z,ZZZ,ZZ9.
        01 CRIME-REC-NO-ARREST      PIC 9(7)     VALUE 0.
        01 CRIME-REC-NO-ARRESTZ     PIC Z,ZZZ,ZZ9.
        01 CRIME-REC-SIMPLE         PIC 9(7)     VALUE 0.
@@ -87,6 +169,77 @@
        01 ALL-STALKINGZ            PIC Z,ZZZ,ZZ9.
        01 NO-ARRESTS-PER           PIC 9V99.
        01 NO-ARRESTS-PERZ          PIC Z.99.
+       01 NO-ARRESTS-PER-DISPZ     PIC X(6).
+       01 WS-IUCR-RATE-ED          PIC Z.99.
+       01 WS-TRAILER-VARIANCE      PIC S9(7).
+       01 WS-CKPT-STATUS           PIC X(2).
+       01 WS-CKPT-INTERVAL         PIC 9(5)     VALUE 5000.
+       01 WS-CKPT-QUOTIENT         PIC 9(7).
+       01 WS-CKPT-REMAINDER        PIC 9(7).
+       01 WS-RESTART-COUNT         PIC 9(7)     VALUE 0.
+       01 RESTART-SWITCH           PIC X        VALUE 'N'.
+          88 RESTARTING                         VALUE 'Y'.
+
+      *****CONTROL TABLES - LOADED FROM STALKCTL AT STARTUP*************
+      * ICD entries drive which IUCR codes qualify as stalking, in the
+      * order Simple/Aggravated/Cyber/Violations.  YR entries drive
+      * which reporting years are in scope for the year-count section.
+      *****************************************************************
+       01 WS-CTL-EOF               PIC X        VALUE 'N'.
+          88 CTL-EOF                            VALUE 'Y'.
+       01 WS-IUCR-TAB-MAX          PIC 99       VALUE 0.
+       01 WS-IUCR-TABLE.
+           05 WS-IUCR-ENTRY OCCURS 20 TIMES
+                             INDEXED BY IUCR-IDX.
+              10 WS-IUCR-CODE      PIC X(4).
+              10 WS-IUCR-TOTAL     PIC 9(7)     VALUE 0.
+              10 WS-IUCR-NOARR     PIC 9(7)     VALUE 0.
+              10 WS-IUCR-RATE      PIC 9V99.
+              10 WS-IUCR-RATEZ     PIC X(6).
+       01 WS-YEAR-TAB-MAX          PIC 99       VALUE 0.
+       01 WS-YEAR-TABLE.
+           05 WS-YEAR-ENTRY OCCURS 10 TIMES
+                             INDEXED BY YEAR-IDX.
+              10 WS-QUAL-YEAR      PIC X(4).
+              10 WS-YEAR-COUNT     PIC 9(7)     VALUE 0.
+              10 WS-YEAR-COUNTZ    PIC Z,ZZZ,ZZ9.
+       01 CALL-CTLTOT              PIC X(8) VALUE 'CTLTOT'.
+       01 CALL-IUCRDESC            PIC X(8) VALUE 'IUCRDESC'.
+       01 CALL-AUDITLOG            PIC X(8) VALUE 'AUDITLOG'.
+       01 CONVERT-DATE             PIC X(8) VALUE 'CONVDATE'.
+       01 CALL-CASEAGE             PIC X(8) VALUE 'CASEAGE'.
+       01 CALL-ARRXLATE            PIC X(8) VALUE 'ARRXLATE'.
+       01 WS-PGM-ID                PIC X(8) VALUE 'LAB6'.
+       01 WS-CRIMEIN-MIN-DATE-TIME PIC X(15).
+       01 WS-CRIMEIN-MAX-DATE-TIME PIC X(15).
+       01 WS-ARREST-XLATE          PIC X(1).
+
+      *****AGE-OF-CASE - HOW LONG AN OPEN STALKING CASE HAS BEEN OPEN**
+       01  WS-DATE-CONV.
+           05  WS-MONTH              PIC XX.
+           05  WS-DAY                PIC XX.
+           05  WS-YEAR               PIC X(4).
+       01  WS-DATE-CONVR REDEFINES WS-DATE-CONV.
+           05  WS-MONTH9             PIC 99.
+           05  WS-DAY9               PIC 99.
+           05  WS-YEAR9              PIC 9(4).
+       01  WS-TIME-CONV.
+           05  WS-HOUR               PIC XX.
+           05  WS-MIN                PIC XX.
+       01  WS-TIME-CONVR REDEFINES WS-TIME-CONV.
+           05  WS-HOUR9              PIC 99.
+           05  WS-MIN9               PIC 99.
+       01  WS-CONVDATE-STATUS        PIC X(1).
+           88  WS-CONVDATE-VALID                       VALUE '0'.
+       01  WS-DAYS-OLD               PIC S9(7).
+       01  WS-DAYS-OLD-ED            PIC ZZZ,ZZ9.
+
+      **** DISPATCH INDEX SWITCH AND STATUS *****************************
+       01  WS-DISPATCH-STATUS             PIC XX.
+       01  WS-DISPATCH-DUP-SWITCH         PIC X        VALUE 'N'.
+           88  DISPATCH-DUP                            VALUE 'Y'.
+       01  WS-DISPATCH-DUP-COUNT          PIC 9(7)     VALUE 0.
+       01  WS-DISPATCH-DUP-COUNTZ         PIC Z,ZZZ,ZZ9.
 
       *****HEADING*****************************************************
        01 HDG-LINE1.
@@ -98,14 +251,37 @@
            05 FILLER PIC X(20) VALUE 'ADDRESS             '.
            05 FILLER PIC X(22) VALUE 'PRIMARY CRIME         '.
            05 FILLER PIC X(21) VALUE 'CRIME-DESC           '.
-           05 FILLER PIC X     VALUE 'A'.
+           05 FILLER PIC X(2)  VALUE 'A '.
+           05 FILLER PIC X(30) VALUE 'IUCR CRIME TYPE'.
+           05 FILLER PIC X     VALUE ' '.
+           05 FILLER PIC X(9)  VALUE 'DAYS OPEN'.
 
        01 HDG-LINE3.
            05 FILLER PIC X(16) VALUE '---------       '.
            05 FILLER PIC X(20) VALUE '-------             '.
            05 FILLER PIC X(22) VALUE '-------------         '.
            05 FILLER PIC X(21) VALUE '----------           '.
+           05 FILLER PIC X(2)  VALUE '- '.
+           05 FILLER PIC X(30) VALUE '---------------'.
            05 FILLER PIC X     VALUE '-'.
+           05 FILLER PIC X(9)  VALUE '---------'.
+
+      *--- CSV ALTERNATIVE TO HDG-LINE2 ABOVE, SELECTED BY ------------
+      *--- WS-OUTPUT-FORMAT --------------------------------------------
+       01 HDG-LINE2-CSV.
+           05 FILLER PIC X(15) VALUE 'DATE-TIME'.
+           05 FILLER PIC X     VALUE ','.
+           05 FILLER PIC X(19) VALUE 'ADDRESS'.
+           05 FILLER PIC X     VALUE ','.
+           05 FILLER PIC X(21) VALUE 'PRIMARY CRIME'.
+           05 FILLER PIC X     VALUE ','.
+           05 FILLER PIC X(20) VALUE 'CRIME-DESC'.
+           05 FILLER PIC X     VALUE ','.
+           05 FILLER PIC X     VALUE 'A'.
+           05 FILLER PIC X     VALUE ','.
+           05 FILLER PIC X(30) VALUE 'IUCR CRIME TYPE'.
+           05 FILLER PIC X     VALUE ','.
+           05 FILLER PIC X(9)  VALUE 'DAYS OPEN'.
 
 
       *****************************************************************
@@ -114,8 +290,14 @@
        MAIN-PROGRAM.
       *************************************
            PERFORM 100-DISPLAY-SPLASH-PAGE.
+           PERFORM 190-CHECK-RESTART.
            PERFORM 200-OPEN-FILES.
-           PERFORM 300-HDG-ROUTINE.
+           PERFORM 150-LOAD-CONTROL-TABLES.
+           IF RESTARTING
+               PERFORM 350-SKIP-TO-RESTART
+           ELSE
+               PERFORM 300-HDG-ROUTINE
+           END-IF.
            PERFORM 400-READ-CRIME-FILE UNTIL EOF.
            PERFORM 500-DISPLAY-SUMMARY-TOTALS.
            PERFORM 600-CLOSE-FILES.
@@ -132,16 +314,105 @@
 
       *****************************************************************
        200-OPEN-FILES.
-           OPEN  INPUT CRIME-FILE-IN
-                OUTPUT REPORT-OUT.
+           OPEN INPUT CRIME-FILE-IN.
+           IF RESTARTING
+               OPEN EXTEND REPORT-OUT
+           ELSE
+               OPEN OUTPUT REPORT-OUT
+           END-IF.
+           PERFORM 195-OPEN-DISPATCH-INDEX.
+
+      *****************************************************************
+      * THE DISPATCH INDEX MAY NOT EXIST YET ON THE FIRST RUN IN THE
+      * JCL CHAIN - CREATE IT EMPTY AND REOPEN FOR I-O WHEN THAT HAPPENS
+      *****************************************************************
+       195-OPEN-DISPATCH-INDEX.
+           OPEN I-O DISPATCH-INDEX-FILE.
+           IF WS-DISPATCH-STATUS = '35'
+               OPEN OUTPUT DISPATCH-INDEX-FILE
+               CLOSE DISPATCH-INDEX-FILE
+               OPEN I-O DISPATCH-INDEX-FILE
+           END-IF.
+      *****************************************************************
+      * CHECK FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT REACH
+      * A CLEAN FINISH.  IF ONE EXISTS RESUME AFTER ITS RECORD COUNT
+      * INSTEAD OF REPROCESSING CRIMEIN FROM THE TOP
+      *****************************************************************
+       190-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END MOVE 0 TO WS-RESTART-COUNT
+               END-READ
+               IF WS-CKPT-STATUS = '00'
+                   MOVE CK-REC-COUNT TO WS-RESTART-COUNT
+                   MOVE CK-REC-NO-ARREST TO CRIME-REC-NO-ARREST
+                   MOVE CK-REC-SIMPLE TO CRIME-REC-SIMPLE
+                   MOVE CK-REC-AGGRAVATED TO CRIME-REC-AGGRAVATED
+                   MOVE CK-REC-CYBER TO CRIME-REC-CYBER
+                   MOVE CK-REC-VIOLATIONS TO CRIME-REC-VIOLATIONS
+                   MOVE CK-DISPATCH-DUP-COUNT TO WS-DISPATCH-DUP-COUNT
+                   MOVE 'Y' TO RESTART-SWITCH
+                   DISPLAY 'RESTARTING AFTER CHECKPOINT AT REC : '
+                            WS-RESTART-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *****************************************************************
+      * DISCARD RECORDS ALREADY REFLECTED IN THE PRIOR OUTPUT WITHOUT
+      * TALLYING THEM AGAIN, THEN LET NORMAL PROCESSING PICK UP FRESH
+      *****************************************************************
+       350-SKIP-TO-RESTART.
+           PERFORM 360-SKIP-ONE-RECORD
+               UNTIL EOF OR CRIME-REC-READ >= WS-RESTART-COUNT.
+
+       360-SKIP-ONE-RECORD.
+           READ CRIME-FILE-IN
+               AT END MOVE 'Y' TO EOF-SWITCH.
+           IF NOT EOF AND CT-CASE-NUMBER NOT = 'TRAILER '
+               ADD 1 TO CRIME-REC-READ
+           END-IF.
+      *****************************************************************
+      * LOAD THE QUALIFYING IUCR CODES AND REPORTING YEARS FROM THE
+      * STALKCTL CONTROL FILE - NO RECOMPILE NEEDED TO CHANGE COVERAGE
+      *****************************************************************
+       150-LOAD-CONTROL-TABLES.
+           OPEN INPUT STALK-CTL-FILE.
+           PERFORM 160-READ-CONTROL-REC UNTIL CTL-EOF.
+           CLOSE STALK-CTL-FILE.
+
+       160-READ-CONTROL-REC.
+           READ STALK-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               EVALUATE SCT-TYPE
+                   WHEN 'ICD '
+                       ADD 1 TO WS-IUCR-TAB-MAX
+                       MOVE SCT-VALUE TO WS-IUCR-CODE(WS-IUCR-TAB-MAX)
+                   WHEN 'YR  '
+                       ADD 1 TO WS-YEAR-TAB-MAX
+                       MOVE SCT-VALUE TO WS-QUAL-YEAR(WS-YEAR-TAB-MAX)
+                   WHEN 'FMT '
+                       MOVE SCT-VALUE(1:3) TO WS-OUTPUT-FORMAT
+               END-EVALUATE
+           END-IF.
+
       *****************************************************************
        300-HDG-ROUTINE.
            MOVE HDG-LINE1 TO OUT-REC.
            WRITE OUT-REC.
-           MOVE HDG-LINE2 TO OUT-REC.
-           WRITE OUT-REC.
-           MOVE HDG-LINE3 TO OUT-REC.
-           WRITE OUT-REC.
+           EVALUATE TRUE
+               WHEN CSV-FORMAT
+                   MOVE HDG-LINE2-CSV TO OUT-REC
+                   WRITE OUT-REC
+               WHEN OTHER
+                   MOVE HDG-LINE2 TO OUT-REC
+                   WRITE OUT-REC
+                   MOVE HDG-LINE3 TO OUT-REC
+                   WRITE OUT-REC
+           END-EVALUATE.
 
 
        400-READ-CRIME-FILE.
@@ -149,62 +420,197 @@
                AT END MOVE 'Y' TO EOF-SWITCH.
 
            IF NOT EOF
-             IF CC-DATE-TIME(5:4) = '2009' OR
-                    CC-DATE-TIME(6:4) = '2009' OR
-                    CC-DATE-TIME(7:4) = '2009'
-                    ADD 1 TO CRIME-REC-COUNT-2009
-             END-IF
+            IF CT-CASE-NUMBER = 'TRAILER '
+                PERFORM 401-CHECK-TRAILER-RECORD
+                MOVE 'Y' TO EOF-SWITCH
+            ELSE
+             PERFORM 405-CHECK-QUALIFYING-YEAR
+
+             ADD 1 TO CRIME-REC-READ
 
-             IF CC-DATE-TIME(5:4) = '2010' OR
-                    CC-DATE-TIME(6:4) = '2010' OR
-                    CC-DATE-TIME(7:4) = '2010'
-                    ADD 1 TO CRIME-REC-COUNT-2010
+             DIVIDE CRIME-REC-READ BY WS-CKPT-INTERVAL
+                     GIVING WS-CKPT-QUOTIENT
+                     REMAINDER WS-CKPT-REMAINDER
+             IF WS-CKPT-REMAINDER = 0
+                 PERFORM 415-WRITE-CHECKPOINT
              END-IF
 
-             ADD 1 TO CRIME-REC-READ
+             PERFORM 407-CHECK-QUALIFYING-IUCR
+            END-IF
+           END-IF.
+
+      *WRITE A CHECKPOINT EVERY WS-CKPT-INTERVAL RECORDS***************
+       415-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CC-CASE-NUMBER TO CK-CASE-NUMBER.
+           MOVE CRIME-REC-READ TO CK-REC-COUNT.
+           MOVE CRIME-REC-NO-ARREST TO CK-REC-NO-ARREST.
+           MOVE CRIME-REC-SIMPLE TO CK-REC-SIMPLE.
+           MOVE CRIME-REC-AGGRAVATED TO CK-REC-AGGRAVATED.
+           MOVE CRIME-REC-CYBER TO CK-REC-CYBER.
+           MOVE CRIME-REC-VIOLATIONS TO CK-REC-VIOLATIONS.
+           MOVE WS-DISPATCH-DUP-COUNT TO CK-DISPATCH-DUP-COUNT.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+      *CHECK THE CRIMEIN TRAILER RECORD COUNT AGAINST OUR OWN TALLY****
+       401-CHECK-TRAILER-RECORD.
+           COMPUTE WS-TRAILER-VARIANCE = CRIME-REC-READ - CT-REC-COUNT.
+           MOVE CT-MIN-DATE-TIME TO WS-CRIMEIN-MIN-DATE-TIME.
+           MOVE CT-MAX-DATE-TIME TO WS-CRIMEIN-MAX-DATE-TIME.
+           DISPLAY '    CRIMEIN Date Range   : ' CT-MIN-DATE-TIME
+                   ' TO ' CT-MAX-DATE-TIME.
+           IF WS-TRAILER-VARIANCE NOT = 0
+               DISPLAY '*** CRIMEIN TRAILER COUNT MISMATCH ***'
+               DISPLAY '    Trailer Rec Count   : ' CT-REC-COUNT
+               DISPLAY '    Actual Recs Read    : ' CRIME-REC-READ
+           END-IF.
+
+      *****************************************************************
+      * A RECORD QUALIFIES FOR A REPORTING YEAR IF ANY OF THE THREE
+      * POSSIBLE YEAR POSITIONS IN CC-DATE-TIME MATCHES A YEAR LOADED
+      * FROM STALKCTL - REPLACES THE FORMER 2009/2010 LITERALS
+      *****************************************************************
+       405-CHECK-QUALIFYING-YEAR.
+           SET YEAR-IDX TO 1.
+           PERFORM 406-TALLY-YEAR
+               UNTIL YEAR-IDX > WS-YEAR-TAB-MAX.
+
+       406-TALLY-YEAR.
+           IF CC-DATE-TIME(5:4) = WS-QUAL-YEAR(YEAR-IDX) OR
+              CC-DATE-TIME(6:4) = WS-QUAL-YEAR(YEAR-IDX) OR
+              CC-DATE-TIME(7:4) = WS-QUAL-YEAR(YEAR-IDX)
+               ADD 1 TO WS-YEAR-COUNT(YEAR-IDX)
+           END-IF.
+           SET YEAR-IDX UP BY 1.
+
+      *****************************************************************
+      * IUCR CODES LOADED FROM STALKCTL DRIVE THE FOUR STALKING
+      * CATEGORIES IN ORDER: SIMPLE, AGGRAVATED, CYBER, VIOLATIONS
+      *****************************************************************
+       407-CHECK-QUALIFYING-IUCR.
+           SET IUCR-IDX TO 1.
+           PERFORM 408-TALLY-CATEGORY
+               UNTIL IUCR-IDX > WS-IUCR-TAB-MAX.
 
-             EVALUATE CC-IUCR
-               WHEN  '580 '
-                   ADD 1 TO CRIME-REC-SIMPLE
-                   IF  CC-ARREST = 'F'
-                       PERFORM 410-PROCESS-CRIME-RECORDS
-                   END-IF
-               WHEN  '581 '
-                   ADD 1 TO CRIME-REC-AGGRAVATED
-                   IF  CC-ARREST = 'F'
-                       PERFORM 410-PROCESS-CRIME-RECORDS
-                   END-IF
-               WHEN  '583 '
-                   ADD 1 TO CRIME-REC-CYBER
-                   IF  CC-ARREST = 'F'
-                       PERFORM 410-PROCESS-CRIME-RECORDS
-                   END-IF
-               WHEN  '584 '
-                   ADD 1 TO CRIME-REC-VIOLATIONS
-                   IF  CC-ARREST = 'F'
-                       PERFORM 410-PROCESS-CRIME-RECORDS
-                   END-IF
-             END-EVALUATE
+       408-TALLY-CATEGORY.
+           IF CC-IUCR = WS-IUCR-CODE(IUCR-IDX)
+               ADD 1 TO WS-IUCR-TOTAL(IUCR-IDX)
+               EVALUATE IUCR-IDX
+                   WHEN 1
+                       ADD 1 TO CRIME-REC-SIMPLE
+                   WHEN 2
+                       ADD 1 TO CRIME-REC-AGGRAVATED
+                   WHEN 3
+                       ADD 1 TO CRIME-REC-CYBER
+                   WHEN 4
+                       ADD 1 TO CRIME-REC-VIOLATIONS
+               END-EVALUATE
+               IF CC-ARREST = 'F'
+                   PERFORM 410-PROCESS-CRIME-RECORDS
+               END-IF
            END-IF.
+           SET IUCR-IDX UP BY 1.
 
       ******************************************************
        410-PROCESS-CRIME-RECORDS.
-           ADD 1 TO CRIME-REC-NO-ARREST
-           MOVE CC-DATE-TIME TO RP-DATE-TIME.
-           MOVE CC-ADDRESS TO RP-ADDRESS.
-           MOVE CC-PRIMARY-CRIME TO  RP-PRIMARY-CRIME.
-           MOVE CC-CRIME-DESC TO  RP-CRIME-DESC.
-           MOVE CC-ARREST TO RP-ARREST.
-           WRITE REPORT-REC.
+           PERFORM 402-CHECK-DISPATCH-INDEX.
+           IF NOT DISPATCH-DUP
+               ADD 1 TO CRIME-REC-NO-ARREST
+               ADD 1 TO WS-IUCR-NOARR(IUCR-IDX)
+               MOVE CC-DATE-TIME TO RP-DATE-TIME
+               MOVE CC-ADDRESS TO RP-ADDRESS
+               MOVE CC-PRIMARY-CRIME TO  RP-PRIMARY-CRIME
+               MOVE CC-CRIME-DESC TO  RP-CRIME-DESC
+               CALL CALL-ARRXLATE USING CC-ARREST WS-ARREST-XLATE
+               MOVE WS-ARREST-XLATE TO RP-ARREST
+               CALL CALL-IUCRDESC USING CC-IUCR RP-IUCR-DESC
+               PERFORM 411-CALCULATE-CASE-AGE
+               EVALUATE TRUE
+                   WHEN CSV-FORMAT
+                       MOVE RP-DATE-TIME TO RPC-DATE-TIME
+                       MOVE RP-ADDRESS TO RPC-ADDRESS
+                       MOVE RP-PRIMARY-CRIME TO RPC-PRIMARY-CRIME
+                       MOVE RP-CRIME-DESC TO RPC-CRIME-DESC
+                       MOVE RP-ARREST TO RPC-ARREST
+                       MOVE RP-IUCR-DESC TO RPC-IUCR-DESC
+                       MOVE RP-DAYS-OPEN TO RPC-DAYS-OPEN
+                       WRITE REPORT-REC-CSV
+                   WHEN OTHER
+                       WRITE REPORT-REC
+               END-EVALUATE
+           END-IF.
 
       *****************************************************************
+      * A CASE ALREADY IN THE DISPATCH INDEX HAS BEEN SENT TO A FIELD
+      * ANALYST UNDER SOME OTHER REPORT ALREADY - COUNT IT AND SKIP IT
+      * RATHER THAN DISPATCHING IT A SECOND TIME
+      *****************************************************************
+       402-CHECK-DISPATCH-INDEX.
+           MOVE 'N' TO WS-DISPATCH-DUP-SWITCH.
+           MOVE CC-CASE-NUMBER TO DI-CASE-NUMBER.
+           READ DISPATCH-INDEX-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-DISPATCH-DUP-SWITCH
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-DISPATCH-DUP-SWITCH
+           END-READ.
+           IF DISPATCH-DUP
+               ADD 1 TO WS-DISPATCH-DUP-COUNT
+           ELSE
+               WRITE DISPATCH-REC
+           END-IF.
 
-       500-DISPLAY-SUMMARY-TOTALS.
-           MOVE CRIME-REC-COUNT-2009 TO CRIME-REC-COUNT-2009Z.
-           DISPLAY '2009 Recs Read      : ' CRIME-REC-COUNT-2009Z.
+      *****************************************************************
+      * FLAG HOW LONG AN OPEN CASE HAS BEEN OPEN - CONVDATE BREAKS OUT
+      * THE INCIDENT DATE AND CASEAGE COMPARES IT AGAINST TODAY
+      *****************************************************************
+       411-CALCULATE-CASE-AGE.
+           CALL CONVERT-DATE USING CC-DATE-TIME
+                           WS-DATE-CONVR
+                           WS-TIME-CONVR
+                           WS-CONVDATE-STATUS.
+           IF WS-CONVDATE-VALID
+               CALL CALL-CASEAGE USING WS-DATE-CONVR WS-DAYS-OLD
+               MOVE WS-DAYS-OLD TO WS-DAYS-OLD-ED
+               MOVE WS-DAYS-OLD-ED TO RP-DAYS-OPEN
+           ELSE
+               MOVE 'N/A' TO RP-DAYS-OPEN
+           END-IF.
 
-           MOVE CRIME-REC-COUNT-2010 TO CRIME-REC-COUNT-2010Z.
-           DISPLAY '2010 Recs Read      : ' CRIME-REC-COUNT-2010Z.
+      *****************************************************************
+      * PRINT ONE LINE PER QUALIFYING YEAR LOADED FROM STALKCTL -
+      * SUPPORTS AS MANY YEARS OF CRIMEIN AS THE CONTROL FILE LISTS
+      *****************************************************************
+       495-DISPLAY-YEAR-TREND.
+           MOVE WS-YEAR-COUNT(YEAR-IDX) TO WS-YEAR-COUNTZ(YEAR-IDX).
+           DISPLAY WS-QUAL-YEAR(YEAR-IDX) ' Recs Read      : '
+                   WS-YEAR-COUNTZ(YEAR-IDX).
+           SET YEAR-IDX UP BY 1.
+
+      *****************************************************************
+      * NO-ARREST PERCENT FOR ONE IUCR CATEGORY - GUARDED AGAINST A
+      * ZERO CATEGORY TOTAL THE SAME WAY AS THE COMBINED PERCENTAGE
+      *****************************************************************
+       499-DISPLAY-CATEGORY-RATE.
+           IF WS-IUCR-TOTAL(IUCR-IDX) = 0
+               MOVE 'N/A' TO WS-IUCR-RATEZ(IUCR-IDX)
+           ELSE
+               COMPUTE WS-IUCR-RATE(IUCR-IDX) ROUNDED =
+                   (WS-IUCR-NOARR(IUCR-IDX) / WS-IUCR-TOTAL(IUCR-IDX))
+               MOVE WS-IUCR-RATE(IUCR-IDX) TO WS-IUCR-RATE-ED
+               MOVE WS-IUCR-RATE-ED TO WS-IUCR-RATEZ(IUCR-IDX)
+           END-IF.
+           DISPLAY '  IUCR ' WS-IUCR-CODE(IUCR-IDX) ' : '
+                   WS-IUCR-RATEZ(IUCR-IDX).
+           SET IUCR-IDX UP BY 1.
+
+       500-DISPLAY-SUMMARY-TOTALS.
+           DISPLAY 'YEAR-OVER-YEAR TREND'.
+           SET YEAR-IDX TO 1.
+           PERFORM 495-DISPLAY-YEAR-TREND
+               UNTIL YEAR-IDX > WS-YEAR-TAB-MAX.
+           DISPLAY '                        -------'.
 
            MOVE CRIME-REC-READ       TO CRIME-REC-READZ.
            DISPLAY 'Total Recs In       : ' CRIME-REC-READZ
@@ -222,6 +628,12 @@
            MOVE CRIME-REC-VIOLATIONS TO CRIME-REC-VIOLATIONSZ.
            DISPLAY 'Stalking-Violations : 'CRIME-REC-VIOLATIONSZ.
 
+           DISPLAY '                        -------'.
+           DISPLAY 'NO-ARREST PERCENT BY STALKING CATEGORY'.
+           SET IUCR-IDX TO 1.
+           PERFORM 499-DISPLAY-CATEGORY-RATE
+               UNTIL IUCR-IDX > WS-IUCR-TAB-MAX.
+
            COMPUTE ALL-STALKING = (CRIME-REC-VIOLATIONS +
                     CRIME-REC-CYBER +   CRIME-REC-AGGRAVATED +
                     CRIME-REC-SIMPLE).
@@ -232,19 +644,38 @@
            MOVE CRIME-REC-NO-ARREST     TO CRIME-REC-NO-ARRESTZ.
            DISPLAY 'No Stalking Arrests : ' CRIME-REC-NO-ARRESTZ.
 
-           COMPUTE NO-ARRESTS-PER ROUNDED =
-                        (CRIME-REC-NO-ARREST / ALL-STALKING).
-           MOVE NO-ARRESTS-PER          TO NO-ARRESTS-PERZ.
-           DISPLAY 'No Arrest Percent   :      ' NO-ARRESTS-PERZ.
+           IF ALL-STALKING = 0
+               MOVE 'N/A' TO NO-ARRESTS-PER-DISPZ
+           ELSE
+               COMPUTE NO-ARRESTS-PER ROUNDED =
+                            (CRIME-REC-NO-ARREST / ALL-STALKING)
+               MOVE NO-ARRESTS-PER TO NO-ARRESTS-PERZ
+               MOVE NO-ARRESTS-PERZ TO NO-ARRESTS-PER-DISPZ
+           END-IF.
+           DISPLAY 'No Arrest Percent   :      ' NO-ARRESTS-PER-DISPZ.
 
+           MOVE WS-DISPATCH-DUP-COUNT TO WS-DISPATCH-DUP-COUNTZ.
+           DISPLAY 'Already Dispatched  : ' WS-DISPATCH-DUP-COUNTZ.
 
            DISPLAY '******************************************'.
            DISPLAY '* End of Chicago Stalking Report         *'.
            DISPLAY '******************************************'.
       *****************************************************************
        600-CLOSE-FILES.
+           CALL CALL-CTLTOT USING WS-PGM-ID CRIME-REC-READ
+                                   CRIME-REC-NO-ARREST
+                                   ALL-STALKING.
+           CALL CALL-AUDITLOG USING WS-PGM-ID CRIME-REC-READ
+                                   CRIME-REC-NO-ARREST
+                                   WS-CRIMEIN-MIN-DATE-TIME
+                                   WS-CRIMEIN-MAX-DATE-TIME.
+      *A CLEAN FINISH CLEARS THE CHECKPOINT SO THE NEXT RUN STARTS
+      *FRESH.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
            CLOSE CRIME-FILE-IN
-                 REPORT-OUT.
+                 REPORT-OUT
+                 DISPATCH-INDEX-FILE.
       *****************************************************************
       * END OF THE PROGRAM.
       *****************************************************************
