@@ -18,12 +18,45 @@
            ORGANIZATION IS SEQUENTIAL.
            SELECT REPORT-OUT ASSIGN TO CRIMECSV
            ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO FNLCKPT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+           SELECT MVT-CTL-FILE ASSIGN TO MVTCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECOVERY-FILE ASSIGN TO RECOVCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DISPATCH-INDEX-FILE ASSIGN TO DISPATCH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DI-CASE-NUMBER
+           FILE STATUS IS WS-DISPATCH-STATUS.
+           SELECT GIS-EXPORT-FILE ASSIGN TO CRIMEGIS
+           ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+      *****************************************************************
+      * CONTROL FILE OF QUALIFYING PRIMARY-CRIME TEXT AND IUCR CODES -
+      * LETS COVERAGE BE WIDENED PAST THE EXACT 'MOTOR VEHICLE THEFT'
+      * LITERAL WITHOUT A RECOMPILE
+      *****************************************************************
+       FD  MVT-CTL-FILE.
+       01  MVT-CTL-REC.
+           05  MCT-TYPE                     PIC X(4).
+           05  MCT-VALUE                    PIC X(30).
+
+      *****************************************************************
+      * COMPANION RECOVERY FILE - ONE RECORD PER STOLEN VEHICLE CASE
+      * THAT HAS BEEN RECOVERED, KEYED BY CC-CASE-NUMBER
+      *****************************************************************
+       FD  RECOVERY-FILE.
+       01  RECOVERY-REC.
+           05  RV-CASE-NUMBER               PIC X(8).
+           05  RV-RECOVERED-FLAG            PIC X.
+
        FD CRIME-FILE-IN.
       *****************************************************************
-      * Chicago City Crime record - Length 249
+      * Chicago City Crime record - Length 266
       *****************************************************************
        01  CC-CRIME-RECORD.
            05  CC-CASE-NUMBER               PIC X(8).
@@ -43,20 +76,121 @@
            05  CC-YEAR                      PIC X(4).
            05  CC-LAT                       PIC X(11).
            05  CC-LONG                      PIC X(12).
+           05  CC-COMMUNITY-AREA            PIC X(2).
+           05  CC-UPDATED-ON                PIC X(15).
       ******* End of Chicago City Crime Record *************************
+      *****************************************************************
+      * CRIMEIN ends with a trailer record carrying the record count
+      * and date range for run-to-run reconciliation.  Identified by
+      * CT-CASE-NUMBER = 'TRAILER '.
+      *****************************************************************
+       01  CC-TRAILER-RECORD REDEFINES CC-CRIME-RECORD.
+           05  CT-CASE-NUMBER               PIC X(8).
+           05  CT-REC-COUNT                 PIC 9(7).
+           05  CT-MIN-DATE-TIME             PIC X(15).
+           05  CT-MAX-DATE-TIME             PIC X(15).
+           05  FILLER                       PIC X(221).
 
       ***OUTPUT SUMMARY************************************************
        FD  REPORT-OUT
-       01  OUT-REC                           PIC X(135).
+       01  OUT-REC                           PIC X(155).
+
+      *****************************************************************
+      * CHECKPOINT FILE - HOLDS THE LAST CASE NUMBER AND RELATIVE
+      * RECORD COUNT PROCESSED SO AN ABENDED RUN CAN RESTART MID-FILE
+      *****************************************************************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CK-CASE-NUMBER                PIC X(8).
+           05  CK-REC-COUNT                  PIC 9(7).
+      *THE FILE-POSITION FIELDS ABOVE ONLY GET THE CRIMEIN CURSOR BACK*
+      *TO THE RIGHT SPOT - A RESTART ALSO NEEDS EVERY COUNTER AND*****
+      *TABLE BUILT UP WHILE PROCESSING THE RECORDS BEFORE THE*********
+      *CHECKPOINT, OR THE SUBTOTALS FOR THOSE RECORDS ARE LOST********
+           05  CK-MOTOR-VEHICLE-THEFT        PIC 9(7).
+           05  CK-BAD-DATE-COUNT             PIC 9(7).
+           05  CK-DISPATCH-DUP-COUNT         PIC 9(7).
+           05  CK-CSV-SANITIZED-COUNT        PIC 9(7).
+           05  CK-YM-TAB-MAX                 PIC 999.
+           05  CK-YM-TABLE.
+               10  CK-YM-ENTRY OCCURS 120 TIMES.
+                   15  CK-YM-YEAR            PIC X(4).
+                   15  CK-YM-MONTH           PIC X(2).
+                   15  CK-YM-COUNT           PIC 9(7).
+                   15  CK-YM-COUNTZ          PIC Z,ZZZ,ZZ9.
+      *****************************************************************
+      * CROSS-PROGRAM DISPATCH INDEX - EVERY CASE NUMBER ALREADY SENT
+      * TO A FIELD ANALYST BY ANY EXTRACT PROGRAM, SO THE SAME CASE
+      * NEVER GOES OUT TWICE UNDER TWO DIFFERENT REPORTS
+      *****************************************************************
+       FD  DISPATCH-INDEX-FILE.
+       01  DISPATCH-REC.
+           05  DI-CASE-NUMBER                PIC X(8).
+
+      *****************************************************************
+      * GIS POINT-FEATURE EXPORT - SAME LAT/LONG AND CASE DATA AS THE
+      * CRIMECSV DETAIL LINE, LAID OUT FOR DIRECT IMPORT AS A POINT
+      * LAYER BY THE CRIME-MAPPING UNIT'S GIS TOOL
       *****************************************************************
+       FD  GIS-EXPORT-FILE.
+       01  GIS-OUT-REC                      PIC X(62).
 
        WORKING-STORAGE SECTION.
        01 WS-NAMED-MEMORY-LOCATIONS.
       **** SWITCHES ***************************************************
            05 EOF-SWITCH               PIC X        VALUE 'N'.
               88 EOF                                VALUE 'Y'.
+           05 WS-CTL-EOF               PIC X        VALUE 'N'.
+              88 CTL-EOF                            VALUE 'Y'.
+           05 WS-QUALIFY-SWITCH        PIC X        VALUE 'N'.
+              88 QUALIFYING-THEFT                   VALUE 'Y'.
       *****************************************************************
 
+      *****QUALIFYING MOTOR VEHICLE THEFT CONTROL TABLES****************
+      * LOADED FROM MVTCTL - MCT-TYPE 'PRM ' HOLDS A QUALIFYING
+      * PRIMARY-CRIME TEXT, MCT-TYPE 'ICD ' HOLDS A QUALIFYING IUCR
+      * CODE.  A RECORD QUALIFIES IF IT MATCHES EITHER TABLE.
+      *****************************************************************
+       01 WS-MVT-CRIME-TAB-MAX     PIC 99       VALUE 0.
+       01 WS-MVT-CRIME-TABLE.
+           05 WS-MVT-CRIME-ENTRY OCCURS 10 TIMES
+                             INDEXED BY MVT-CRIME-IDX.
+              10 WS-MVT-CRIME-TEXT PIC X(30).
+       01 WS-MVT-IUCR-TAB-MAX      PIC 99       VALUE 0.
+       01 WS-MVT-IUCR-TABLE.
+           05 WS-MVT-IUCR-ENTRY OCCURS 10 TIMES
+                             INDEXED BY MVT-IUCR-IDX.
+              10 WS-MVT-IUCR-CODE  PIC X(4).
+
+      *****YEAR-MONTH SUBTOTAL TABLE*************************************
+      * ONE ENTRY PER DISTINCT YEAR-MONTH SEEN ON THE RUN, BUILT UP AS
+      * RECORDS ARE READ RATHER THAN PRELOADED FROM A CONTROL FILE
+      *****************************************************************
+       01 WS-YM-FOUND-SWITCH       PIC X        VALUE 'N'.
+          88 YM-FOUND                           VALUE 'Y'.
+       01 WS-YM-TAB-MAX            PIC 999      VALUE 0.
+       01 WS-YM-TABLE.
+           05 WS-YM-ENTRY OCCURS 120 TIMES
+                             INDEXED BY YM-IDX.
+              10 WS-YM-YEAR        PIC X(4).
+              10 WS-YM-MONTH       PIC X(2).
+              10 WS-YM-COUNT       PIC 9(7)     VALUE 0.
+              10 WS-YM-COUNTZ      PIC Z,ZZZ,ZZ9.
+
+      *****RECOVERED-VEHICLE LOOKUP TABLE********************************
+      * LOADED FROM RECOVCTL AT START-UP AND JOINED TO EACH QUALIFYING
+      * RECORD BY CC-CASE-NUMBER IN 410-PROCESS-CRIME-RECORDS
+      *****************************************************************
+       01 WS-RECOVERY-TAB-MAX      PIC 9(4)     VALUE 0.
+       01 WS-RECOVERY-TABLE.
+           05 WS-RECOVERY-ENTRY OCCURS 2000 TIMES
+                             INDEXED BY RCV-IDX.
+              10 WS-RCV-CASE-NUMBER PIC X(8).
+              10 WS-RCV-FLAG        PIC X.
+       01 WS-RECOVERY-SWITCHES.
+           05 WS-RECOVERY-CTL-EOF  PIC X        VALUE 'N'.
+              88 RECOVERY-CTL-EOF               VALUE 'Y'.
+
       *****CONVERTED DATE *********************************************
            05  WS-DATE-CONV.
                10  WS-MONTH              PIC XX.
@@ -77,6 +211,30 @@
 
       **** CALLED PROGRAM *********************************************
        01  CONVERT-DATE                  PIC X(8) VALUE 'CONVDATE'.
+       01  CALL-CTLTOT                    PIC X(8) VALUE 'CTLTOT'.
+       01  CALL-AUDITLOG                  PIC X(8) VALUE 'AUDITLOG'.
+       01  CALL-ARRXLATE                  PIC X(8) VALUE 'ARRXLATE'.
+       01  WS-PGM-ID                      PIC X(8) VALUE 'FINALPRJ'.
+       01  WS-CONVDATE-STATUS             PIC X(1).
+           88  WS-CONVDATE-VALID                       VALUE '0'.
+       01  WS-ARREST-XLATE                PIC X(1).
+       01  WS-BAD-DATE-COUNT              PIC 9(7)     VALUE 0.
+       01  WS-BAD-DATE-COUNTZ             PIC Z,ZZZ,ZZ9.
+       01  WS-CRIMEIN-MIN-DATE-TIME       PIC X(15).
+       01  WS-CRIMEIN-MAX-DATE-TIME       PIC X(15).
+
+      **** DISPATCH INDEX SWITCH AND STATUS *****************************
+       01  WS-DISPATCH-STATUS             PIC XX.
+       01  WS-DISPATCH-DUP-SWITCH         PIC X        VALUE 'N'.
+           88  DISPATCH-DUP                            VALUE 'Y'.
+       01  WS-DISPATCH-DUP-COUNT          PIC 9(7)     VALUE 0.
+       01  WS-DISPATCH-DUP-COUNTZ         PIC Z,ZZZ,ZZ9.
+
+      **** OUTPUT FORMAT SWITCH - LOADED FROM MVTCTL 'FMT ' RECORD, ***
+      **** DEFAULTS TO THE ORIGINAL COMMA-DELIMITED CSV LAYOUT ********
+       01  WS-OUTPUT-FORMAT                PIC X(3)     VALUE 'CSV'.
+           88  CSV-FORMAT                               VALUE 'CSV'.
+           88  FIXED-FORMAT                             VALUE 'FIX'.
 
       **** THIS IS THE CSV RECORD FORMAT - A HEADING AND A DETAIL LINE
        01  CRIME-HEADING.
@@ -96,6 +254,8 @@
            05                 PIC X     VALUE ','.
            05                 PIC X(4)  VALUE 'Ward'.
            05                 PIC X     VALUE ','.
+           05                 PIC X(14) VALUE 'Community Area'.
+           05                 PIC X     VALUE ','.
            05                 PIC X(8)  VALUE 'Latitude'.
            05                 PIC X     VALUE ','.
            05                 PIC X(9)  VALUE 'Longitude'.
@@ -104,7 +264,33 @@
            05                 PIC X     VALUE ','.
            05                 PIC X(6)  VALUE 'Arrest'.
            05                 PIC X     VALUE ','.
-           05                 PIC X(46).
+           05                 PIC X(10) VALUE 'Updated On'.
+           05                 PIC X     VALUE ','.
+           05                 PIC X(9)  VALUE 'Recovered'.
+           05                 PIC X(31).
+      *--- THIS IS THE GIS EXPORT HEADING LINE -------------------------
+       01  GIS-HEADING.
+           05                 PIC X(8)  VALUE 'Latitude'.
+           05                 PIC X     VALUE ','.
+           05                 PIC X(9)  VALUE 'Longitude'.
+           05                 PIC X     VALUE ','.
+           05                 PIC X(4)  VALUE 'Case'.
+           05                 PIC X     VALUE ','.
+           05                 PIC X(13) VALUE 'Primary Crime'.
+           05                 PIC X     VALUE ','.
+           05                 PIC X(6)  VALUE 'Arrest'.
+      *--- THIS IS THE GIS EXPORT DETAIL LINE --------------------------
+       01  GIS-DETAIL.
+           05 GD-LATITUDE     PIC X(11).
+           05                 PIC X     VALUE ','.
+           05 GD-LONGITUDE    PIC X(12).
+           05                 PIC X     VALUE ','.
+           05 GD-CASE-NUMBER  PIC X(8).
+           05                 PIC X     VALUE ','.
+           05 GD-PRIM-CRIME   PIC X(20).
+           05                 PIC X     VALUE ','.
+           05 GD-ARREST       PIC X.
+           05                 PIC X(6).
       *--- THIS IS THE DETAIL LINE AND WILL BE WRITTEN OUT MANY TIMES -
        01  CRIME-DETAIL.
            05 CD-YYYY         PIC X(4).
@@ -123,6 +309,8 @@
            05                 PIC X     VALUE ','.
            05 CD-WARD         PIC X(4).
            05                 PIC X     VALUE ','.
+           05 CD-COMM-AREA    PIC X(2).
+           05                 PIC X     VALUE ','.
            05 CD-LAT          PIC X(11).
            05                 PIC X     VALUE ','.
            05 CD-LONG         PIC X(12).
@@ -131,7 +319,99 @@
            05                 PIC X     VALUE ','.
            05 CD-ARREST       PIC X.
            05                 PIC X     VALUE ','.
-           05                 PIC X     VALUE ' '.
+           05 CD-UPDATED-ON   PIC X(15).
+           05                 PIC X     VALUE ','.
+           05 CD-RECOVERED    PIC X.
+           05                 PIC X     VALUE SPACES.
+
+      *--- FIXED-WIDTH ALTERNATIVE TO CRIME-HEADING/CRIME-DETAIL ABOVE -
+      *--- SAME COLUMNS, SAME WIDTHS, SPACE-DELIMITED INSTEAD OF COMMA-
+      *--- DELIMITED, SELECTED BY WS-OUTPUT-FORMAT --------------------
+       01  CRIME-HEADING-FW.
+           05                 PIC X(4)  VALUE 'Year'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(5)  VALUE 'Month'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(3)  VALUE 'Day'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(4)  VALUE 'Hour'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(4)  VALUE 'IUCR'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(13) VALUE 'Primary Crime'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(10) VALUE 'Crime-Desc'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(4)  VALUE 'Ward'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(14) VALUE 'Community Area'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(8)  VALUE 'Latitude'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(9)  VALUE 'Longitude'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(7)  VALUE 'Address'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(6)  VALUE 'Arrest'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(10) VALUE 'Updated On'.
+           05                 PIC X     VALUE SPACE.
+           05                 PIC X(9)  VALUE 'Recovered'.
+           05                 PIC X(31).
+       01  CRIME-DETAIL-FW.
+           05 CDF-YYYY        PIC X(4).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-MM          PIC X(2).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-DD          PIC X(2).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-HH          PIC X(2).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-IUCR        PIC X(4).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-PRIM-CRIME  PIC X(20).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-CRIME-DESC  PIC X(40).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-WARD        PIC X(4).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-COMM-AREA   PIC X(2).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-LAT         PIC X(11).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-LONG        PIC X(12).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-ADDRESS     PIC X(20).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-ARREST      PIC X.
+           05                 PIC X     VALUE SPACE.
+           05 CDF-UPDATED-ON  PIC X(15).
+           05                 PIC X     VALUE SPACE.
+           05 CDF-RECOVERED   PIC X.
+           05                 PIC X     VALUE SPACES.
+
+      *--- YEAR-MONTH SUBTOTAL ROW, APPENDED TO THE CSV AFTER THE LAST -
+      *--- DETAIL LINE, ONE PER DISTINCT YEAR-MONTH ON THE RUN --------
+       01  CRIME-YM-SUBTOTAL.
+           05                 PIC X(6)  VALUE 'TOTAL,'.
+           05 CYM-YEAR        PIC X(4).
+           05                 PIC X     VALUE '-'.
+           05 CYM-MONTH       PIC X(2).
+           05                 PIC X     VALUE ','.
+           05 CYM-COUNT       PIC Z,ZZZ,ZZ9.
+           05                 PIC X(132) VALUE SPACES.
+
+      *--- FIXED-WIDTH ALTERNATIVE TO CRIME-YM-SUBTOTAL ABOVE - SAME ---
+      *--- COLUMNS, SPACE-DELIMITED INSTEAD OF COMMA-DELIMITED, -------
+      *--- SELECTED BY WS-OUTPUT-FORMAT --------------------------------
+       01  CRIME-YM-SUBTOTAL-FW.
+           05                 PIC X(6)  VALUE 'TOTAL '.
+           05 CYMF-YEAR       PIC X(4).
+           05                 PIC X     VALUE '-'.
+           05 CYMF-MONTH      PIC X(2).
+           05                 PIC X     VALUE SPACE.
+           05 CYMF-COUNT      PIC Z,ZZZ,ZZ9.
+           05                 PIC X(132) VALUE SPACES.
 
       *VAIABLES TO STORE THE NUMBER OF CRIMES READED AND
       *MOTOR VEHICLE THEFT
@@ -139,13 +419,42 @@
        01 CRIME-REC-READZ                PIC Z,ZZZ,ZZ9.
        01 MOTOR-VEHICLE-THEFT            PIC 9(7)     VALUE 0.
        01 MOTOR-VEHICLE-THEFTZ           PIC Z,ZZZ,ZZ9.
+       01 WS-TRAILER-VARIANCE            PIC S9(7).
+
+      *****CSV DELIMITER-SAFETY WORKING COPIES**************************
+      * COMMAS EMBEDDED IN THE SOURCE ADDRESS/CRIME TEXT SHIFT EVERY
+      * COLUMN AFTER THEM ONCE WRITTEN TO A COMMA-DELIMITED CRIMECSV,
+      * SO EACH FREE-TEXT FIELD IS SCRUBBED INTO A WORKING COPY FIRST
+      *****************************************************************
+       01 WS-CSV-ADDRESS                 PIC X(40).
+       01 WS-CSV-PRIMARY-CRIME           PIC X(30).
+       01 WS-CSV-CRIME-DESC              PIC X(50).
+       01 WS-CSV-COMMA-COUNT             PIC 9(3)     VALUE 0.
+       01 WS-CSV-SANITIZED-COUNT         PIC 9(7)     VALUE 0.
+       01 WS-CSV-SANITIZED-COUNTZ        PIC Z,ZZZ,ZZ9.
+
+      *****RESTART/CHECKPOINT CONTROL***********************************
+       01 WS-CKPT-STATUS                 PIC XX.
+       01 WS-CKPT-INTERVAL               PIC 9(5)     VALUE 5000.
+       01 WS-CKPT-QUOTIENT               PIC 9(7).
+       01 WS-CKPT-REMAINDER              PIC 9(7).
+       01 WS-RESTART-COUNT               PIC 9(7)     VALUE 0.
+       01 RESTART-SWITCH                 PIC X        VALUE 'N'.
+          88 RESTARTING                               VALUE 'Y'.
 
       *****************************************************************
        PROCEDURE DIVISION.
       *****************************************************************
        MAIN-PROGRAM.
+           PERFORM 150-CHECK-RESTART.
            PERFORM 200-OPEN-FILES.
-           PERFORM 300-WRITE-HEADER
+           PERFORM 170-LOAD-CONTROL-TABLES.
+           PERFORM 180-LOAD-RECOVERY-TABLE.
+           IF RESTARTING
+               PERFORM 350-SKIP-TO-RESTART
+           ELSE
+               PERFORM 300-WRITE-HEADER
+           END-IF.
            PERFORM 400-READ-CRIME-FILE UNTIL EOF.
            PERFORM 500-DISPLAY-SUMMARY-TOTALS.
            PERFORM 600-CLOSE-FILES.
@@ -153,17 +462,131 @@
        END-MAIN-PROGRAM.
 
       *****************************************************************
-
+      * CHECK FOR A CHECKPOINT LEFT BY A PRIOR, ABENDED RUN SO WE CAN
+      * RESTART MID-FILE INSTEAD OF REPROCESSING CRIMEIN FROM RECORD 1
+      *****************************************************************
+       150-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END MOVE 0 TO WS-RESTART-COUNT
+               END-READ
+               IF WS-CKPT-STATUS = '00'
+                   MOVE CK-REC-COUNT TO WS-RESTART-COUNT
+                   MOVE CK-MOTOR-VEHICLE-THEFT TO MOTOR-VEHICLE-THEFT
+                   MOVE CK-BAD-DATE-COUNT TO WS-BAD-DATE-COUNT
+                   MOVE CK-DISPATCH-DUP-COUNT TO WS-DISPATCH-DUP-COUNT
+                   MOVE CK-CSV-SANITIZED-COUNT TO WS-CSV-SANITIZED-COUNT
+                   MOVE CK-YM-TAB-MAX TO WS-YM-TAB-MAX
+                   MOVE CK-YM-TABLE TO WS-YM-TABLE
+                   MOVE 'Y' TO RESTART-SWITCH
+                   DISPLAY 'RESTARTING AFTER CHECKPOINT AT REC : '
+                            WS-RESTART-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
       *OPEN FILES ROUTINE**********************************************
        200-OPEN-FILES.
-           OPEN  INPUT CRIME-FILE-IN
-                 OUTPUT REPORT-OUT.
+           OPEN  INPUT CRIME-FILE-IN.
+           IF RESTARTING
+               OPEN EXTEND REPORT-OUT
+               OPEN EXTEND GIS-EXPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-OUT
+               OPEN OUTPUT GIS-EXPORT-FILE
+           END-IF.
+           PERFORM 190-OPEN-DISPATCH-INDEX.
+
+      *****************************************************************
+      * THE DISPATCH INDEX MAY NOT EXIST YET ON THE FIRST RUN IN THE
+      * JCL CHAIN - CREATE IT EMPTY AND REOPEN FOR I-O WHEN THAT HAPPENS
+      *****************************************************************
+       190-OPEN-DISPATCH-INDEX.
+           OPEN I-O DISPATCH-INDEX-FILE.
+           IF WS-DISPATCH-STATUS = '35'
+               OPEN OUTPUT DISPATCH-INDEX-FILE
+               CLOSE DISPATCH-INDEX-FILE
+               OPEN I-O DISPATCH-INDEX-FILE
+           END-IF.
+
+      *****************************************************************
+      * LOAD THE QUALIFYING PRIMARY-CRIME TEXT AND IUCR CODES FROM THE
+      * MVTCTL CONTROL FILE - NO RECOMPILE NEEDED TO CHANGE COVERAGE
+      *****************************************************************
+       170-LOAD-CONTROL-TABLES.
+           OPEN INPUT MVT-CTL-FILE.
+           PERFORM 175-READ-CONTROL-REC UNTIL CTL-EOF.
+           CLOSE MVT-CTL-FILE.
+
+       175-READ-CONTROL-REC.
+           READ MVT-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               EVALUATE MCT-TYPE
+                   WHEN 'PRM '
+                       ADD 1 TO WS-MVT-CRIME-TAB-MAX
+                       MOVE MCT-VALUE
+                            TO WS-MVT-CRIME-TEXT(WS-MVT-CRIME-TAB-MAX)
+                   WHEN 'ICD '
+                       ADD 1 TO WS-MVT-IUCR-TAB-MAX
+                       MOVE MCT-VALUE(1:4)
+                            TO WS-MVT-IUCR-CODE(WS-MVT-IUCR-TAB-MAX)
+                   WHEN 'FMT '
+                       MOVE MCT-VALUE(1:3) TO WS-OUTPUT-FORMAT
+               END-EVALUATE
+           END-IF.
+
+      *****************************************************************
+      * LOAD THE RECOVERED-VEHICLE CASE NUMBERS FROM RECOVCTL SO THE
+      * JOIN IN 410-PROCESS-CRIME-RECORDS IS A TABLE LOOKUP, NOT A
+      * SECOND PASS OVER THE FILE
+      *****************************************************************
+       180-LOAD-RECOVERY-TABLE.
+           OPEN INPUT RECOVERY-FILE.
+           PERFORM 185-READ-RECOVERY-REC UNTIL RECOVERY-CTL-EOF.
+           CLOSE RECOVERY-FILE.
+
+       185-READ-RECOVERY-REC.
+           READ RECOVERY-FILE
+               AT END MOVE 'Y' TO WS-RECOVERY-CTL-EOF
+           END-READ.
+           IF NOT RECOVERY-CTL-EOF
+               ADD 1 TO WS-RECOVERY-TAB-MAX
+               MOVE RV-CASE-NUMBER
+                    TO WS-RCV-CASE-NUMBER(WS-RECOVERY-TAB-MAX)
+               MOVE RV-RECOVERED-FLAG
+                    TO WS-RCV-FLAG(WS-RECOVERY-TAB-MAX)
+           END-IF.
 
       *WRITE HEADER ROUTINE********************************************
        300-WRITE-HEADER.
-           MOVE CRIME-HEADING TO OUT-REC.
+           EVALUATE TRUE
+               WHEN FIXED-FORMAT
+                   MOVE CRIME-HEADING-FW TO OUT-REC
+               WHEN OTHER
+                   MOVE CRIME-HEADING TO OUT-REC
+           END-EVALUATE.
            WRITE OUT-REC.
+           MOVE GIS-HEADING TO GIS-OUT-REC.
+           WRITE GIS-OUT-REC.
+
+      *SKIP FORWARD TO THE CHECKPOINTED RECORD ON A RESTART************
+       350-SKIP-TO-RESTART.
+           PERFORM 360-SKIP-ONE-RECORD
+               UNTIL CRIME-REC-READ >= WS-RESTART-COUNT OR EOF.
+
+       360-SKIP-ONE-RECORD.
+           READ CRIME-FILE-IN
+               AT END MOVE 'Y' TO EOF-SWITCH.
+           IF NOT EOF
+               IF CT-CASE-NUMBER NOT = 'TRAILER '
+                   ADD 1 TO CRIME-REC-READ
+               ELSE
+                   MOVE 'Y' TO EOF-SWITCH
+               END-IF
+           END-IF.
 
 
       *READ CRIME ROUTINE**********************************************
@@ -172,44 +595,238 @@
                AT END MOVE 'Y' TO EOF-SWITCH.
 
            IF NOT EOF
+             IF CT-CASE-NUMBER = 'TRAILER '
+                 PERFORM 405-CHECK-TRAILER-RECORD
+                 MOVE 'Y' TO EOF-SWITCH
+             ELSE
                 ADD 1 TO CRIME-REC-READ
-      *SELECT ALL THE MOTOR VEHICLE THEFTS*****************************
-                IF CC-PRIMARY-CRIME = 'MOTOR VEHICLE THEFT'
-                    EVALUATE CC-ARREST
-                        WHEN 'T'
-                            MOVE 'Y' TO CC-ARREST
-                        WHEN 'F'
-                            MOVE 'N' TO CC-ARREST
-                    END-EVALUATE
+                DIVIDE CRIME-REC-READ BY WS-CKPT-INTERVAL
+                        GIVING WS-CKPT-QUOTIENT
+                        REMAINDER WS-CKPT-REMAINDER
+                IF WS-CKPT-REMAINDER = 0
+                    PERFORM 415-WRITE-CHECKPOINT
+                END-IF
+      *SELECT ALL THE QUALIFYING MOTOR VEHICLE THEFTS******************
+                PERFORM 407-CHECK-QUALIFYING-THEFT
+                IF QUALIFYING-THEFT
+                    CALL CALL-ARRXLATE USING CC-ARREST WS-ARREST-XLATE
+                    MOVE WS-ARREST-XLATE TO CC-ARREST
 
       **** CALL THE CONVERT DATE-TIME PROGRAM *************
                     CALL CONVERT-DATE USING CC-DATE-TIME
                                     WS-DATE-CONVR
                                     WS-TIME-CONVR
+                                    WS-CONVDATE-STATUS
 
-      **WRITE THE MOTOR THEFT IN THE OUTPUT FILE***********************
-                    PERFORM 410-PROCESS-CRIME-RECORDS
+      **WRITE THE MOTOR THEFT IN THE OUTPUT FILE, UNLESS CONVDATE
+      **COULD NOT PARSE CC-DATE-TIME - A MALFORMED DATE IS COUNTED
+      **AND SKIPPED RATHER THAN WRITTEN WITH GARBAGE YEAR/MONTH/DAY***
+                    IF WS-CONVDATE-VALID
+                        PERFORM 410-PROCESS-CRIME-RECORDS
+                    ELSE
+                        ADD 1 TO WS-BAD-DATE-COUNT
+                        DISPLAY '*** UNPARSEABLE CC-DATE-TIME SKIPPED '
+                                '*** CASE : ' CC-CASE-NUMBER
+                    END-IF
                 END-IF
+             END-IF
            END-IF.
 
+      *CHECK THE CRIMEIN TRAILER RECORD COUNT AGAINST OUR OWN TALLY****
+       405-CHECK-TRAILER-RECORD.
+           COMPUTE WS-TRAILER-VARIANCE = CRIME-REC-READ - CT-REC-COUNT.
+           MOVE CT-MIN-DATE-TIME TO WS-CRIMEIN-MIN-DATE-TIME.
+           MOVE CT-MAX-DATE-TIME TO WS-CRIMEIN-MAX-DATE-TIME.
+           DISPLAY '    CRIMEIN Date Range   : ' CT-MIN-DATE-TIME
+                   ' TO ' CT-MAX-DATE-TIME.
+           IF WS-TRAILER-VARIANCE NOT = 0
+               DISPLAY '*** CRIMEIN TRAILER COUNT MISMATCH ***'
+               DISPLAY '    Trailer Rec Count   : ' CT-REC-COUNT
+               DISPLAY '    Actual Recs Read    : ' CRIME-REC-READ
+           END-IF.
+
+      *****************************************************************
+      * A RECORD QUALIFIES AS A MOTOR VEHICLE THEFT IF ITS PRIMARY
+      * CRIME TEXT OR ITS IUCR CODE MATCHES ANY ENTRY LOADED FROM THE
+      * MVTCTL CONTROL FILE - NOT JUST THE ONE EXACT LITERAL
+      *****************************************************************
+       407-CHECK-QUALIFYING-THEFT.
+           MOVE 'N' TO WS-QUALIFY-SWITCH.
+           SET MVT-CRIME-IDX TO 1.
+           PERFORM 408-CHECK-QUALIFYING-CRIME-TEXT
+               UNTIL MVT-CRIME-IDX > WS-MVT-CRIME-TAB-MAX
+                     OR QUALIFYING-THEFT.
+           IF NOT QUALIFYING-THEFT
+               SET MVT-IUCR-IDX TO 1
+               PERFORM 409-CHECK-QUALIFYING-IUCR
+                   UNTIL MVT-IUCR-IDX > WS-MVT-IUCR-TAB-MAX
+                         OR QUALIFYING-THEFT
+           END-IF.
+
+       408-CHECK-QUALIFYING-CRIME-TEXT.
+           IF CC-PRIMARY-CRIME = WS-MVT-CRIME-TEXT(MVT-CRIME-IDX)
+               MOVE 'Y' TO WS-QUALIFY-SWITCH
+           END-IF.
+           SET MVT-CRIME-IDX UP BY 1.
+
+       409-CHECK-QUALIFYING-IUCR.
+           IF CC-IUCR = WS-MVT-IUCR-CODE(MVT-IUCR-IDX)
+               MOVE 'Y' TO WS-QUALIFY-SWITCH
+           END-IF.
+           SET MVT-IUCR-IDX UP BY 1.
+
 
       **WRITE OUTPUT ROUTINE*******************************************
        410-PROCESS-CRIME-RECORDS.
-           ADD 1 TO MOTOR-VEHICLE-THEFT.
-           MOVE WS-YEAR TO CD-YYYY.
-           MOVE WS-MONTH TO CD-MM.
-           MOVE WS-DAY TO CD-DD.
-           MOVE WS-HOUR TO CD-HH.
-           MOVE CC-IUCR TO CD-IUCR.
-           MOVE CC-PRIMARY-CRIME TO  CD-PRIM-CRIME.
-           MOVE CC-CRIME-DESC TO  CD-CRIME-DESC.
-           MOVE CC-WARD TO CD-WARD.
-           MOVE CC-LAT TO CD-LAT.
-           MOVE CC-LONG TO CD-LONG.
-           MOVE CC-ADDRESS TO CD-ADDRESS.
-           MOVE CC-ARREST TO CD-ARREST.
-           MOVE CRIME-DETAIL TO OUT-REC.
-           WRITE OUT-REC.
+           PERFORM 402-CHECK-DISPATCH-INDEX.
+           IF NOT DISPATCH-DUP
+               ADD 1 TO MOTOR-VEHICLE-THEFT
+               PERFORM 412-SANITIZE-CSV-FIELDS
+               PERFORM 420-ACCUMULATE-YEAR-MONTH
+               MOVE WS-YEAR TO CD-YYYY
+               MOVE WS-MONTH TO CD-MM
+               MOVE WS-DAY TO CD-DD
+               MOVE WS-HOUR TO CD-HH
+               MOVE CC-IUCR TO CD-IUCR
+               MOVE WS-CSV-PRIMARY-CRIME TO  CD-PRIM-CRIME
+               MOVE WS-CSV-CRIME-DESC TO  CD-CRIME-DESC
+               MOVE CC-WARD TO CD-WARD
+               MOVE CC-COMMUNITY-AREA TO CD-COMM-AREA
+               MOVE CC-LAT TO CD-LAT
+               MOVE CC-LONG TO CD-LONG
+               MOVE WS-CSV-ADDRESS TO CD-ADDRESS
+               MOVE CC-ARREST TO CD-ARREST
+               MOVE CC-UPDATED-ON TO CD-UPDATED-ON
+               PERFORM 425-LOOKUP-RECOVERY-STATUS
+               EVALUATE TRUE
+                   WHEN FIXED-FORMAT
+                       MOVE CD-YYYY TO CDF-YYYY
+                       MOVE CD-MM TO CDF-MM
+                       MOVE CD-DD TO CDF-DD
+                       MOVE CD-HH TO CDF-HH
+                       MOVE CD-IUCR TO CDF-IUCR
+                       MOVE CD-PRIM-CRIME TO CDF-PRIM-CRIME
+                       MOVE CD-CRIME-DESC TO CDF-CRIME-DESC
+                       MOVE CD-WARD TO CDF-WARD
+                       MOVE CD-COMM-AREA TO CDF-COMM-AREA
+                       MOVE CD-LAT TO CDF-LAT
+                       MOVE CD-LONG TO CDF-LONG
+                       MOVE CD-ADDRESS TO CDF-ADDRESS
+                       MOVE CD-ARREST TO CDF-ARREST
+                       MOVE CD-UPDATED-ON TO CDF-UPDATED-ON
+                       MOVE CD-RECOVERED TO CDF-RECOVERED
+                       MOVE CRIME-DETAIL-FW TO OUT-REC
+                   WHEN OTHER
+                       MOVE CRIME-DETAIL TO OUT-REC
+               END-EVALUATE
+               WRITE OUT-REC
+               MOVE CC-LAT TO GD-LATITUDE
+               MOVE CC-LONG TO GD-LONGITUDE
+               MOVE CC-CASE-NUMBER TO GD-CASE-NUMBER
+               MOVE WS-CSV-PRIMARY-CRIME TO GD-PRIM-CRIME
+               MOVE CC-ARREST TO GD-ARREST
+               MOVE GIS-DETAIL TO GIS-OUT-REC
+               WRITE GIS-OUT-REC
+           END-IF.
+
+      *****************************************************************
+      * A CASE ALREADY IN THE DISPATCH INDEX HAS BEEN SENT TO A FIELD
+      * ANALYST UNDER SOME OTHER REPORT ALREADY - COUNT IT AND SKIP IT
+      * RATHER THAN DISPATCHING IT A SECOND TIME
+      *****************************************************************
+       402-CHECK-DISPATCH-INDEX.
+           MOVE 'N' TO WS-DISPATCH-DUP-SWITCH.
+           MOVE CC-CASE-NUMBER TO DI-CASE-NUMBER.
+           READ DISPATCH-INDEX-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-DISPATCH-DUP-SWITCH
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-DISPATCH-DUP-SWITCH
+           END-READ.
+           IF DISPATCH-DUP
+               ADD 1 TO WS-DISPATCH-DUP-COUNT
+           ELSE
+               WRITE DISPATCH-REC
+           END-IF.
+
+      *****************************************************************
+      * REPLACE ANY COMMA EMBEDDED IN THE FREE-TEXT SOURCE FIELDS WITH
+      * A SEMICOLON SO IT CANNOT BE MISTAKEN FOR A CRIMECSV DELIMITER,
+      * AND COUNT THE RECORD AS SANITIZED FOR THE SUMMARY TOTALS
+      *****************************************************************
+       412-SANITIZE-CSV-FIELDS.
+           MOVE CC-ADDRESS TO WS-CSV-ADDRESS.
+           MOVE CC-PRIMARY-CRIME TO WS-CSV-PRIMARY-CRIME.
+           MOVE CC-CRIME-DESC TO WS-CSV-CRIME-DESC.
+           MOVE 0 TO WS-CSV-COMMA-COUNT.
+           INSPECT WS-CSV-ADDRESS TALLYING WS-CSV-COMMA-COUNT
+                   FOR ALL ','.
+           INSPECT WS-CSV-PRIMARY-CRIME TALLYING WS-CSV-COMMA-COUNT
+                   FOR ALL ','.
+           INSPECT WS-CSV-CRIME-DESC TALLYING WS-CSV-COMMA-COUNT
+                   FOR ALL ','.
+           IF WS-CSV-COMMA-COUNT > 0
+               ADD 1 TO WS-CSV-SANITIZED-COUNT
+               INSPECT WS-CSV-ADDRESS REPLACING ALL ',' BY ';'
+               INSPECT WS-CSV-PRIMARY-CRIME REPLACING ALL ',' BY ';'
+               INSPECT WS-CSV-CRIME-DESC REPLACING ALL ',' BY ';'
+           END-IF.
+
+      *WRITE A CHECKPOINT EVERY WS-CKPT-INTERVAL RECORDS***************
+       415-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CC-CASE-NUMBER TO CK-CASE-NUMBER.
+           MOVE CRIME-REC-READ TO CK-REC-COUNT.
+           MOVE MOTOR-VEHICLE-THEFT TO CK-MOTOR-VEHICLE-THEFT.
+           MOVE WS-BAD-DATE-COUNT TO CK-BAD-DATE-COUNT.
+           MOVE WS-DISPATCH-DUP-COUNT TO CK-DISPATCH-DUP-COUNT.
+           MOVE WS-CSV-SANITIZED-COUNT TO CK-CSV-SANITIZED-COUNT.
+           MOVE WS-YM-TAB-MAX TO CK-YM-TAB-MAX.
+           MOVE WS-YM-TABLE TO CK-YM-TABLE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************************
+      * ACCUMULATE A RUNNING COUNT PER YEAR-MONTH SO SEASONAL THEFT
+      * PATTERNS CAN BE SEEN WITHOUT PULLING THE CSV INTO A SPREADSHEET
+      *****************************************************************
+       420-ACCUMULATE-YEAR-MONTH.
+           MOVE 'N' TO WS-YM-FOUND-SWITCH.
+           SET YM-IDX TO 1.
+           PERFORM 421-SEARCH-YEAR-MONTH
+               UNTIL YM-IDX > WS-YM-TAB-MAX OR YM-FOUND.
+           IF NOT YM-FOUND
+               ADD 1 TO WS-YM-TAB-MAX
+               SET YM-IDX TO WS-YM-TAB-MAX
+               MOVE WS-YEAR TO WS-YM-YEAR(YM-IDX)
+               MOVE WS-MONTH TO WS-YM-MONTH(YM-IDX)
+           END-IF.
+           ADD 1 TO WS-YM-COUNT(YM-IDX).
+
+       421-SEARCH-YEAR-MONTH.
+           IF WS-YM-YEAR(YM-IDX) = WS-YEAR
+              AND WS-YM-MONTH(YM-IDX) = WS-MONTH
+               MOVE 'Y' TO WS-YM-FOUND-SWITCH
+           ELSE
+               SET YM-IDX UP BY 1
+           END-IF.
+
+      *****************************************************************
+      * JOIN TO THE RECOVCTL TABLE ON CASE NUMBER - DEFAULTS TO 'U'
+      * (UNKNOWN) WHEN THE CASE DOES NOT APPEAR IN THE RECOVERY FILE
+      *****************************************************************
+       425-LOOKUP-RECOVERY-STATUS.
+           MOVE 'U' TO CD-RECOVERED.
+           SET RCV-IDX TO 1.
+           PERFORM 426-SEARCH-RECOVERY-TABLE
+               UNTIL RCV-IDX > WS-RECOVERY-TAB-MAX.
+
+       426-SEARCH-RECOVERY-TABLE.
+           IF CC-CASE-NUMBER = WS-RCV-CASE-NUMBER(RCV-IDX)
+               MOVE WS-RCV-FLAG(RCV-IDX) TO CD-RECOVERED
+               SET RCV-IDX TO WS-RECOVERY-TAB-MAX
+           END-IF.
+           SET RCV-IDX UP BY 1.
 
       *DISPLAY THE TOTALS OF CRIMES AND MOTOR VEHICLE THEFT READED*****
        500-DISPLAY-SUMMARY-TOTALS.
@@ -218,12 +835,58 @@
            DISPLAY 'Crime Records In          : ' CRIME-REC-READZ.
            MOVE MOTOR-VEHICLE-THEFT   TO MOTOR-VEHICLE-THEFTZ.
            DISPLAY 'Crime CSV Records Out     : ' MOTOR-VEHICLE-THEFTZ.
+           MOVE WS-CSV-SANITIZED-COUNT TO WS-CSV-SANITIZED-COUNTZ.
+           DISPLAY 'Records Comma Scrubbed    : '
+                    WS-CSV-SANITIZED-COUNTZ.
+           MOVE WS-BAD-DATE-COUNT TO WS-BAD-DATE-COUNTZ.
+           DISPLAY 'Unparseable Date Skipped  : ' WS-BAD-DATE-COUNTZ.
+           MOVE WS-DISPATCH-DUP-COUNT TO WS-DISPATCH-DUP-COUNTZ.
+           DISPLAY 'Already Dispatched Skipped: ' WS-DISPATCH-DUP-COUNTZ.
+           DISPLAY 'Year-Month Breakdown:'.
+           SET YM-IDX TO 1.
+           PERFORM 510-DISPLAY-AND-WRITE-YM
+               UNTIL YM-IDX > WS-YM-TAB-MAX.
 
            DISPLAY '**************************************************'.
+
+      *****************************************************************
+      * PRINT AND APPEND ONE SUBTOTAL LINE PER DISTINCT YEAR-MONTH
+      *****************************************************************
+       510-DISPLAY-AND-WRITE-YM.
+           MOVE WS-YM-COUNT(YM-IDX) TO WS-YM-COUNTZ(YM-IDX).
+           DISPLAY '    ' WS-YM-YEAR(YM-IDX) '-' WS-YM-MONTH(YM-IDX)
+                   ' Thefts : ' WS-YM-COUNTZ(YM-IDX).
+           EVALUATE TRUE
+               WHEN CSV-FORMAT
+                   MOVE WS-YM-YEAR(YM-IDX) TO CYM-YEAR
+                   MOVE WS-YM-MONTH(YM-IDX) TO CYM-MONTH
+                   MOVE WS-YM-COUNTZ(YM-IDX) TO CYM-COUNT
+                   MOVE CRIME-YM-SUBTOTAL TO OUT-REC
+               WHEN OTHER
+                   MOVE WS-YM-YEAR(YM-IDX) TO CYMF-YEAR
+                   MOVE WS-YM-MONTH(YM-IDX) TO CYMF-MONTH
+                   MOVE WS-YM-COUNTZ(YM-IDX) TO CYMF-COUNT
+                   MOVE CRIME-YM-SUBTOTAL-FW TO OUT-REC
+           END-EVALUATE.
+           WRITE OUT-REC.
+           SET YM-IDX UP BY 1.
+
       **CLOSE FILES ROUTINE********************************************
        600-CLOSE-FILES.
+           CALL CALL-CTLTOT USING WS-PGM-ID CRIME-REC-READ
+                                   MOTOR-VEHICLE-THEFT
+                                   MOTOR-VEHICLE-THEFT.
+           CALL CALL-AUDITLOG USING WS-PGM-ID CRIME-REC-READ
+                                   MOTOR-VEHICLE-THEFT
+                                   WS-CRIMEIN-MIN-DATE-TIME
+                                   WS-CRIMEIN-MAX-DATE-TIME.
+      *A CLEAN FINISH CLEARS THE CHECKPOINT SO THE NEXT RUN STARTS FRESH
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
            CLOSE CRIME-FILE-IN
-                 REPORT-OUT.
+                 REPORT-OUT
+                 GIS-EXPORT-FILE
+                 DISPATCH-INDEX-FILE.
       *****************************************************************
       * END OF THE PROGRAM.
       *****************************************************************
\ No newline at end of file
