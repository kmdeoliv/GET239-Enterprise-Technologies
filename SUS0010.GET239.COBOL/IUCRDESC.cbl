@@ -0,0 +1,59 @@
+      *****************************************************************
+      *PURPOSE: Shared IUCR-to-crime-description lookup, called by the
+      *extract programs that print an IUCR code on a report so ops
+      *staff can read the crime type without the IUCR code sheet.
+      *****************************************************************
+
+       ID DIVISION.
+          PROGRAM-ID.      IUCRDESC.
+          AUTHOR.          Kelly.
+          DATE-WRITTEN.    May 2016.
+          DATE-COMPILED.   CURRENT-DATE.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LK-IUCR-CODE                    PIC X(4).
+       01  LK-IUCR-DESC                    PIC X(30).
+
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-IUCR-CODE LK-IUCR-DESC.
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-LOOKUP-DESCRIPTION.
+           GOBACK.
+
+      *****************************************************************
+      * IUCR CODES CURRENTLY PRINTED BY LAB6 (STALKING) AND LAB7
+      * (FRAUD) - ADD A WHEN HERE WHEN A NEW EXTRACT STARTS PRINTING
+      * AN IUCR CODE THIS TABLE DOESN'T COVER YET
+      *****************************************************************
+       1000-LOOKUP-DESCRIPTION.
+           EVALUATE LK-IUCR-CODE
+               WHEN '580 '
+                   MOVE 'STALKING' TO LK-IUCR-DESC
+               WHEN '581 '
+                   MOVE 'AGGRAVATED STALKING' TO LK-IUCR-DESC
+               WHEN '583 '
+                   MOVE 'CYBERSTALKING' TO LK-IUCR-DESC
+               WHEN '584 '
+                   MOVE 'STALKING - NO CONTACT ORDER' TO LK-IUCR-DESC
+               WHEN '1130'
+                   MOVE 'FRAUD OR CONFIDENCE GAME' TO LK-IUCR-DESC
+               WHEN '1135'
+                   MOVE 'INSURANCE FRAUD' TO LK-IUCR-DESC
+               WHEN '1150'
+                   MOVE 'CREDIT CARD FRAUD' TO LK-IUCR-DESC
+               WHEN '1242'
+                   MOVE 'COMPUTER FRAUD' TO LK-IUCR-DESC
+               WHEN OTHER
+                   MOVE 'UNKNOWN IUCR CODE' TO LK-IUCR-DESC
+           END-EVALUATE.
+
+      *****************************************************************
+      * END OF THE PROGRAM.
+      *****************************************************************
