@@ -20,13 +20,33 @@
            ORGANIZATION IS SEQUENTIAL.
            SELECT REPORT-OUT ASSIGN TO REPORTOT
            ORGANIZATION IS SEQUENTIAL.
+           SELECT FRAUD-CTL-FILE ASSIGN TO FRAUDCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO LAB7CKPT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+           SELECT DISPATCH-INDEX-FILE ASSIGN TO DISPATCH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DI-CASE-NUMBER
+           FILE STATUS IS WS-DISPATCH-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+      *****************************************************************
+      * CONTROL FILE OF REPORTING YEARS - REPLACES THE FORMER
+      * 2010/2011 LITERALS SO THE YEAR WINDOW CAN BE CHANGED WITHOUT
+      * A RECOMPILE
+      *****************************************************************
+       FD  FRAUD-CTL-FILE.
+       01  FRAUD-CTL-REC.
+           05  FCT-TYPE                     PIC X(4).
+           05  FCT-VALUE                    PIC X(4).
+
        FD CRIME-FILE-IN.
       *****************************************************************
       * READ ME: Do not change this record layout
-      * Chicago City Crime record - Length 249
+      * Chicago City Crime record - Length 266
       *****************************************************************
        01  CC-CRIME-RECORD.
            05  CC-CASE-NUMBER               PIC X(8).
@@ -46,9 +66,22 @@
            05  CC-YEAR                      PIC X(4).
            05  CC-LAT                       PIC X(11).
            05  CC-LONG                      PIC X(12).
+           05  CC-COMMUNITY-AREA            PIC X(2).
+           05  CC-UPDATED-ON                PIC X(15).
       ******* End of Chicago City Crime Record ************************
+      *****************************************************************
+      * CRIMEIN ends with a trailer record carrying the record count
+      * and date range for run-to-run reconciliation.  Identified by
+      * CT-CASE-NUMBER = 'TRAILER '.
+      *****************************************************************
+       01  CC-TRAILER-RECORD REDEFINES CC-CRIME-RECORD.
+           05  CT-CASE-NUMBER               PIC X(8).
+           05  CT-REC-COUNT                 PIC 9(7).
+           05  CT-MIN-DATE-TIME             PIC X(15).
+           05  CT-MAX-DATE-TIME             PIC X(15).
+           05  FILLER                       PIC X(221).
        FD  REPORT-OUT.
-       01 OUT-REC                           PIC X(80).
+       01 OUT-REC                           PIC X(120).
        01  REPORT-REC.
            05  RP-DATE-TIME                 PIC X(15).
            05                               PIC X.
@@ -59,7 +92,64 @@
            05  RP-CRIME-DESC                PIC X(20).
            05                               PIC X.
            05  RP-ARREST                    PIC X.
+           05                               PIC X.
+           05  RP-IUCR-DESC                 PIC X(30).
+           05                               PIC X.
+           05  RP-DAYS-OLD                  PIC X(8).
+      *--- CSV ALTERNATIVE TO REPORT-REC ABOVE - SAME COLUMNS AND -----
+      *--- WIDTHS, COMMA-DELIMITED INSTEAD OF SPACE-DELIMITED, --------
+      *--- SELECTED BY WS-OUTPUT-FORMAT --------------------------------
+       01  REPORT-REC-CSV.
+           05  RPC-DATE-TIME                PIC X(15).
+           05                               PIC X     VALUE ','.
+           05  RPC-ADDRESS                  PIC X(19).
+           05                               PIC X     VALUE ','.
+           05  RPC-PRIMARY-CRIME            PIC X(21).
+           05                               PIC X     VALUE ','.
+           05  RPC-CRIME-DESC               PIC X(20).
+           05                               PIC X     VALUE ','.
+           05  RPC-ARREST                   PIC X.
+           05                               PIC X     VALUE ','.
+           05  RPC-IUCR-DESC                PIC X(30).
+           05                               PIC X     VALUE ','.
+           05  RPC-DAYS-OLD                 PIC X(8).
+      *****************************************************************
+      * RESTART CHECKPOINT - ONE RECORD HOLDING THE LAST CASE NUMBER
+      * AND RECORD COUNT PROCESSED, SO A FAILED RUN CAN RESUME WHERE
+      * IT LEFT OFF INSTEAD OF REPROCESSING CRIMEIN FROM THE TOP
+      *****************************************************************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CK-CASE-NUMBER               PIC X(8).
+           05  CK-REC-COUNT                 PIC 9(7).
+      *THE FILE-POSITION FIELDS ABOVE ONLY GET THE CRIMEIN CURSOR BACK*
+      *TO THE RIGHT SPOT - A RESTART ALSO NEEDS EVERY COUNTER BUILT****
+      *UP WHILE PROCESSING THE RECORDS BEFORE THE CHECKPOINT, OR THE**
+      *SUBTOTALS FOR THOSE RECORDS ARE LOST****************************
+           05  CK-REC-IN-ARREST             PIC 9(7).
+           05  CK-FRAUD-CONFIDENCE-GAME     PIC 9(7).
+           05  CK-FRAUD-CONFIDENCE-ARREST   PIC 9(7).
+           05  CK-INSURANCE-FRAUD           PIC 9(7).
+           05  CK-INSURANCE-FRAUD-ARREST    PIC 9(7).
+           05  CK-CREDIT-CARD-FRAUD         PIC 9(7).
+           05  CK-CREDIT-CARD-ARREST        PIC 9(7).
+           05  CK-COMPUTER-FRAUD            PIC 9(7).
+           05  CK-COMPUTER-FRAUD-ARREST     PIC 9(7).
+           05  CK-DISPATCH-DUP-COUNT        PIC 9(7).
+           05  CK-YEAR-TAB-MAX              PIC 99.
+           05  CK-YEAR-TABLE.
+               10  CK-YEAR-ENTRY OCCURS 10 TIMES.
+                   15  CK-QUAL-YEAR         PIC X(4).
+                   15  CK-YEAR-COUNT        PIC 9(7).
+                   15  CK-YEAR-COUNTZ       PIC Z,ZZZ,ZZ9.
       *****************************************************************
+      * CROSS-PROGRAM DISPATCH INDEX - EVERY CASE NUMBER ALREADY SENT
+      * TO A FIELD ANALYST BY ANY EXTRACT PROGRAM, SO THE SAME CASE
+      * NEVER GOES OUT TWICE UNDER TWO DIFFERENT REPORTS
+      *****************************************************************
+       FD  DISPATCH-INDEX-FILE.
+       01  DISPATCH-REC.
+           05  DI-CASE-NUMBER               PIC X(8).
 
        WORKING-STORAGE SECTION.
        01 WS-NAMED-MEMORY-LOCATIONS.
@@ -69,20 +159,20 @@
       *****************************************************************
        01 CRIME-REC-READ           PIC 9(7)     VALUE 0.
        01 CRIME-REC-READZ          PIC Z,ZZZ,ZZ9.
-       01 CRIME-REC-COUNT-2010     PIC 9(7)     VALUE 0.
-       01 CRIME-REC-COUNT-2010Z    PIC Z,ZZZ,ZZ9.
-       01 CRIME-REC-COUNT-2011     PIC 9(7)     VALUE 0.
-       01 CRIME-REC-COUNT-2011Z    PIC Z,ZZZ,ZZ9.
        01 CRIME-REC-IN-ARREST      PIC 9(7)     VALUE 0.
        01 CRIME-REC-IN-ARRESTZ     PIC Z,ZZZ,ZZ9.
        01 FRAUD-CONFIDENCE-GAME    PIC 9(7)     VALUE 0.
        01 FRAUD-CONFIDENCE-GAMEZ   PIC Z,ZZZ,ZZ9.
+       01 FRAUD-CONFIDENCE-ARREST  PIC 9(7)     VALUE 0.
        01 INSURANCE-FRAUD          PIC 9(7)     VALUE 0.
        01 INSURANCE-FRAUDZ         PIC Z,ZZZ,ZZ9.
+       01 INSURANCE-FRAUD-ARREST   PIC 9(7)     VALUE 0.
        01 CREDIT-CARD-FRAUD        PIC 9(7)     VALUE 0.
        01 CREDIT-CARD-FRAUDZ       PIC Z,ZZZ,ZZ9.
+       01 CREDIT-CARD-ARREST       PIC 9(7)     VALUE 0.
        01 COMPUTER-FRAUD           PIC 9(7)     VALUE 0.
        01 COMPUTER-FRAUDZ          PIC Z,ZZZ,ZZ9.
+       01 COMPUTER-FRAUD-ARREST    PIC 9(7)     VALUE 0.
        01 ALL-FRAUD                PIC 9(7)     VALUE 0.
        01 ALL-FRAUDZ               PIC Z,ZZZ,ZZ9.
        01 IN-ARRESTS-PER           PIC 9V99.
@@ -90,6 +180,86 @@
        01 FRAUD-RATIO              PIC 9V99.
        01 FRAUD-RATIOZ             PIC Z.99.
 
+      *****REPORTING-YEAR CONTROL TABLE - LOADED FROM FRAUDCTL*********
+       01 WS-CTL-EOF               PIC X        VALUE 'N'.
+          88 CTL-EOF                            VALUE 'Y'.
+       01 WS-YEAR-TAB-MAX          PIC 99       VALUE 0.
+       01 WS-YEAR-TABLE.
+           05 WS-YEAR-ENTRY OCCURS 10 TIMES
+                             INDEXED BY YEAR-IDX.
+              10 WS-QUAL-YEAR      PIC X(4).
+              10 WS-YEAR-COUNT     PIC 9(7)     VALUE 0.
+              10 WS-YEAR-COUNTZ    PIC Z,ZZZ,ZZ9.
+
+      *****QUALIFYING IUCR CODE PER FRAUD SUB-TYPE - LOADED FROM********
+      *****FRAUDCTL, DEFAULTED TO THE ORIGINAL CODES IF NOT SUPPLIED****
+       01 WS-IUCR-CONFIDENCE-GAME  PIC X(4)     VALUE '1130'.
+       01 WS-IUCR-INSURANCE        PIC X(4)     VALUE '1135'.
+       01 WS-IUCR-CREDIT-CARD      PIC X(4)     VALUE '1150'.
+       01 WS-IUCR-COMPUTER         PIC X(4)     VALUE '1242'.
+
+      *****PER-SUB-TYPE ARREST-RATE AND SHARE-OF-TOTAL BREAKDOWN*******
+       01 WS-CUR-LABEL             PIC X(25).
+       01 WS-CUR-COUNT             PIC 9(7).
+       01 WS-CUR-ARREST            PIC 9(7).
+       01 WS-SUBTYPE-RATE          PIC 9V99.
+       01 WS-SUBTYPE-RATE-ED       PIC Z.99.
+       01 WS-SUBTYPE-RATE-DISP     PIC X(6).
+       01 WS-SUBTYPE-SHARE         PIC 9V99.
+       01 WS-SUBTYPE-SHARE-ED      PIC Z.99.
+       01 WS-SUBTYPE-SHARE-DISP    PIC X(6).
+       01 WS-TRAILER-VARIANCE      PIC S9(7).
+       01 WS-CKPT-STATUS           PIC X(2).
+       01 WS-CKPT-INTERVAL         PIC 9(5)     VALUE 5000.
+       01 WS-CKPT-QUOTIENT         PIC 9(7).
+       01 WS-CKPT-REMAINDER        PIC 9(7).
+       01 WS-RESTART-COUNT         PIC 9(7)     VALUE 0.
+       01 RESTART-SWITCH           PIC X        VALUE 'N'.
+          88 RESTARTING                         VALUE 'Y'.
+       01 CALL-CTLTOT              PIC X(8) VALUE 'CTLTOT'.
+       01 CALL-IUCRDESC            PIC X(8) VALUE 'IUCRDESC'.
+       01 CALL-AUDITLOG            PIC X(8) VALUE 'AUDITLOG'.
+       01 CONVERT-DATE             PIC X(8) VALUE 'CONVDATE'.
+       01 CALL-CASEAGE             PIC X(8) VALUE 'CASEAGE'.
+       01 CALL-ARRXLATE            PIC X(8) VALUE 'ARRXLATE'.
+       01 WS-PGM-ID                PIC X(8) VALUE 'LAB7'.
+       01 WS-CRIMEIN-MIN-DATE-TIME PIC X(15).
+       01 WS-CRIMEIN-MAX-DATE-TIME PIC X(15).
+       01 WS-ARREST-XLATE          PIC X(1).
+
+      *****AGE-OF-CASE - DAYS FROM INCIDENT TO THIS ARREST CAPTURE*****
+       01  WS-DATE-CONV.
+           05  WS-MONTH              PIC XX.
+           05  WS-DAY                PIC XX.
+           05  WS-YEAR               PIC X(4).
+       01  WS-DATE-CONVR REDEFINES WS-DATE-CONV.
+           05  WS-MONTH9             PIC 99.
+           05  WS-DAY9               PIC 99.
+           05  WS-YEAR9              PIC 9(4).
+       01  WS-TIME-CONV.
+           05  WS-HOUR               PIC XX.
+           05  WS-MIN                PIC XX.
+       01  WS-TIME-CONVR REDEFINES WS-TIME-CONV.
+           05  WS-HOUR9              PIC 99.
+           05  WS-MIN9               PIC 99.
+       01  WS-CONVDATE-STATUS        PIC X(1).
+           88  WS-CONVDATE-VALID                       VALUE '0'.
+       01  WS-DAYS-OLD               PIC S9(7).
+       01  WS-DAYS-OLD-ED            PIC ZZZ,ZZ9.
+
+      **** OUTPUT FORMAT SWITCH - LOADED FROM FRAUDCTL 'FMT ' RECORD, *
+      **** DEFAULTS TO THE ORIGINAL SPACE-DELIMITED FIXED-WIDTH LAYOUT
+       01  WS-OUTPUT-FORMAT            PIC X(3)     VALUE 'FIX'.
+           88  CSV-FORMAT                            VALUE 'CSV'.
+           88  FIXED-FORMAT                           VALUE 'FIX'.
+
+      **** DISPATCH INDEX SWITCH AND STATUS *****************************
+       01  WS-DISPATCH-STATUS             PIC XX.
+       01  WS-DISPATCH-DUP-SWITCH         PIC X        VALUE 'N'.
+           88  DISPATCH-DUP                            VALUE 'Y'.
+       01  WS-DISPATCH-DUP-COUNT          PIC 9(7)     VALUE 0.
+       01  WS-DISPATCH-DUP-COUNTZ         PIC Z,ZZZ,ZZ9.
+
       *****HEADING*****************************************************
        01 HDG-LINE1.
            05 FILLER         PIC X(27)
@@ -100,14 +270,37 @@
            05 FILLER PIC X(20) VALUE 'ADDRESS             '.
            05 FILLER PIC X(22) VALUE 'PRIMARY CRIME         '.
            05 FILLER PIC X(21) VALUE 'CRIME-DESC           '.
-           05 FILLER PIC X     VALUE 'A'.
+           05 FILLER PIC X(2)  VALUE 'A '.
+           05 FILLER PIC X(30) VALUE 'IUCR CRIME TYPE'.
+           05 FILLER PIC X     VALUE ' '.
+           05 FILLER PIC X(8)  VALUE 'DAYS OLD'.
 
        01 HDG-LINE3.
            05 FILLER PIC X(16) VALUE '---------       '.
            05 FILLER PIC X(20) VALUE '-------             '.
            05 FILLER PIC X(22) VALUE '-------------         '.
            05 FILLER PIC X(21) VALUE '----------           '.
-           05 FILLER PIC X     VALUE '-'.
+           05 FILLER PIC X(2)  VALUE '- '.
+           05 FILLER PIC X(30) VALUE '---------------'.
+           05 FILLER PIC X     VALUE ' '.
+           05 FILLER PIC X(8)  VALUE '--------'.
+
+      *--- CSV ALTERNATIVE TO HDG-LINE2 ABOVE, SELECTED BY ------------
+      *--- WS-OUTPUT-FORMAT --------------------------------------------
+       01 HDG-LINE2-CSV.
+           05 FILLER PIC X(15) VALUE 'DATE-TIME'.
+           05 FILLER PIC X     VALUE ','.
+           05 FILLER PIC X(19) VALUE 'ADDRESS'.
+           05 FILLER PIC X     VALUE ','.
+           05 FILLER PIC X(21) VALUE 'PRIMARY CRIME'.
+           05 FILLER PIC X     VALUE ','.
+           05 FILLER PIC X(20) VALUE 'CRIME-DESC'.
+           05 FILLER PIC X     VALUE ','.
+           05 FILLER PIC X     VALUE 'A'.
+           05 FILLER PIC X     VALUE ','.
+           05 FILLER PIC X(30) VALUE 'IUCR CRIME TYPE'.
+           05 FILLER PIC X     VALUE ','.
+           05 FILLER PIC X(8)  VALUE 'DAYS OLD'.
 
 
       *****************************************************************
@@ -116,8 +309,14 @@
        MAIN-PROGRAM.
       *************************************
            PERFORM 100-DISPLAY-SPLASH-PAGE.
+           PERFORM 190-CHECK-RESTART.
            PERFORM 200-OPEN-FILES.
-           PERFORM 300-HDG-ROUTINE.
+           PERFORM 250-LOAD-CONTROL-TABLES.
+           IF RESTARTING
+               PERFORM 350-SKIP-TO-RESTART
+           ELSE
+               PERFORM 300-HDG-ROUTINE
+           END-IF.
            PERFORM 400-READ-CRIME-FILE UNTIL EOF.
            PERFORM 500-DISPLAY-SUMMARY-TOTALS.
            PERFORM 600-CLOSE-FILES.
@@ -134,16 +333,119 @@
 
       *****************************************************************
        200-OPEN-FILES.
-           OPEN  INPUT CRIME-FILE-IN
-                OUTPUT REPORT-OUT.
+           OPEN INPUT CRIME-FILE-IN.
+           IF RESTARTING
+               OPEN EXTEND REPORT-OUT
+           ELSE
+               OPEN OUTPUT REPORT-OUT
+           END-IF.
+           PERFORM 195-OPEN-DISPATCH-INDEX.
+
+      *****************************************************************
+      * THE DISPATCH INDEX MAY NOT EXIST YET ON THE FIRST RUN IN THE
+      * JCL CHAIN - CREATE IT EMPTY AND REOPEN FOR I-O WHEN THAT HAPPENS
+      *****************************************************************
+       195-OPEN-DISPATCH-INDEX.
+           OPEN I-O DISPATCH-INDEX-FILE.
+           IF WS-DISPATCH-STATUS = '35'
+               OPEN OUTPUT DISPATCH-INDEX-FILE
+               CLOSE DISPATCH-INDEX-FILE
+               OPEN I-O DISPATCH-INDEX-FILE
+           END-IF.
+      *****************************************************************
+      * CHECK FOR A CHECKPOINT LEFT BY A PRIOR, ABENDED RUN SO WE CAN
+      * RESTART MID-FILE INSTEAD OF REPROCESSING CRIMEIN FROM RECORD 1
+      *****************************************************************
+       190-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END MOVE 0 TO WS-RESTART-COUNT
+               END-READ
+               IF WS-CKPT-STATUS = '00'
+                   MOVE CK-REC-COUNT TO WS-RESTART-COUNT
+                   MOVE CK-REC-IN-ARREST TO CRIME-REC-IN-ARREST
+                   MOVE CK-FRAUD-CONFIDENCE-GAME
+                        TO FRAUD-CONFIDENCE-GAME
+                   MOVE CK-FRAUD-CONFIDENCE-ARREST
+                        TO FRAUD-CONFIDENCE-ARREST
+                   MOVE CK-INSURANCE-FRAUD TO INSURANCE-FRAUD
+                   MOVE CK-INSURANCE-FRAUD-ARREST
+                        TO INSURANCE-FRAUD-ARREST
+                   MOVE CK-CREDIT-CARD-FRAUD TO CREDIT-CARD-FRAUD
+                   MOVE CK-CREDIT-CARD-ARREST TO CREDIT-CARD-ARREST
+                   MOVE CK-COMPUTER-FRAUD TO COMPUTER-FRAUD
+                   MOVE CK-COMPUTER-FRAUD-ARREST
+                        TO COMPUTER-FRAUD-ARREST
+                   MOVE CK-DISPATCH-DUP-COUNT TO WS-DISPATCH-DUP-COUNT
+                   MOVE CK-YEAR-TAB-MAX TO WS-YEAR-TAB-MAX
+                   MOVE CK-YEAR-TABLE TO WS-YEAR-TABLE
+                   MOVE 'Y' TO RESTART-SWITCH
+                   DISPLAY 'RESTARTING AFTER CHECKPOINT AT REC : '
+                            WS-RESTART-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *****************************************************************
+      * DISCARD RECORDS ALREADY REFLECTED IN THE PRIOR OUTPUT WITHOUT
+      * TALLYING THEM AGAIN, THEN LET NORMAL PROCESSING PICK UP FRESH
+      *****************************************************************
+       350-SKIP-TO-RESTART.
+           PERFORM 360-SKIP-ONE-RECORD
+               UNTIL EOF OR CRIME-REC-READ >= WS-RESTART-COUNT.
+
+       360-SKIP-ONE-RECORD.
+           READ CRIME-FILE-IN
+               AT END MOVE 'Y' TO EOF-SWITCH.
+           IF NOT EOF AND CT-CASE-NUMBER NOT = 'TRAILER '
+               ADD 1 TO CRIME-REC-READ
+           END-IF.
+      *****************************************************************
+      * LOAD THE REPORTING-YEAR WINDOW FROM FRAUDCTL - NO RECOMPILE
+      * NEEDED TO RERUN THE REPORT AGAINST A NEW YEAR
+      *****************************************************************
+       250-LOAD-CONTROL-TABLES.
+           OPEN INPUT FRAUD-CTL-FILE.
+           PERFORM 260-READ-CONTROL-REC UNTIL CTL-EOF.
+           CLOSE FRAUD-CTL-FILE.
+
+       260-READ-CONTROL-REC.
+           READ FRAUD-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               EVALUATE FCT-TYPE
+                   WHEN 'YR  '
+                       ADD 1 TO WS-YEAR-TAB-MAX
+                       MOVE FCT-VALUE TO WS-QUAL-YEAR(WS-YEAR-TAB-MAX)
+                   WHEN 'CG  '
+                       MOVE FCT-VALUE TO WS-IUCR-CONFIDENCE-GAME
+                   WHEN 'INS '
+                       MOVE FCT-VALUE TO WS-IUCR-INSURANCE
+                   WHEN 'CCD '
+                       MOVE FCT-VALUE TO WS-IUCR-CREDIT-CARD
+                   WHEN 'CPU '
+                       MOVE FCT-VALUE TO WS-IUCR-COMPUTER
+                   WHEN 'FMT '
+                       MOVE FCT-VALUE(1:3) TO WS-OUTPUT-FORMAT
+               END-EVALUATE
+           END-IF.
+
       *****************************************************************
        300-HDG-ROUTINE.
            MOVE HDG-LINE1 TO OUT-REC.
            WRITE OUT-REC.
-           MOVE HDG-LINE2 TO OUT-REC.
-           WRITE OUT-REC.
-           MOVE HDG-LINE3 TO OUT-REC.
-           WRITE OUT-REC.
+           EVALUATE TRUE
+               WHEN CSV-FORMAT
+                   MOVE HDG-LINE2-CSV TO OUT-REC
+                   WRITE OUT-REC
+               WHEN OTHER
+                   MOVE HDG-LINE2 TO OUT-REC
+                   WRITE OUT-REC
+                   MOVE HDG-LINE3 TO OUT-REC
+                   WRITE OUT-REC
+           END-EVALUATE.
 
 
        400-READ-CRIME-FILE.
@@ -151,62 +453,206 @@
                AT END MOVE 'Y' TO EOF-SWITCH.
 
            IF NOT EOF
-             IF CC-DATE-TIME(5:4) = '2010' OR
-                    CC-DATE-TIME(6:4) = '2010' OR
-                    CC-DATE-TIME(7:4) = '2010'
-                    ADD 1 TO CRIME-REC-COUNT-2010
-             END-IF
-
-             IF CC-DATE-TIME(5:4) = '2011' OR
-                    CC-DATE-TIME(6:4) = '2011' OR
-                    CC-DATE-TIME(7:4) = '2011'
-                    ADD 1 TO CRIME-REC-COUNT-2011
-             END-IF
+            IF CT-CASE-NUMBER = 'TRAILER '
+                PERFORM 401-CHECK-TRAILER-RECORD
+                MOVE 'Y' TO EOF-SWITCH
+            ELSE
+             PERFORM 405-CHECK-QUALIFYING-YEAR
 
              ADD 1 TO CRIME-REC-READ
 
+             DIVIDE CRIME-REC-READ BY WS-CKPT-INTERVAL
+                     GIVING WS-CKPT-QUOTIENT
+                     REMAINDER WS-CKPT-REMAINDER
+             IF WS-CKPT-REMAINDER = 0
+                 PERFORM 415-WRITE-CHECKPOINT
+             END-IF
+
              EVALUATE CC-IUCR
-               WHEN  '1130'
+               WHEN  WS-IUCR-CONFIDENCE-GAME
                    ADD 1 TO FRAUD-CONFIDENCE-GAME
                    IF  CC-ARREST = 'T'
-                       ADD 1 TO CRIME-REC-IN-ARREST
+                       ADD 1 TO FRAUD-CONFIDENCE-ARREST
+                       PERFORM 410-PROCESS-CRIME-RECORDS
                    END-IF
-               WHEN  '1135'
+               WHEN  WS-IUCR-INSURANCE
                    ADD 1 TO INSURANCE-FRAUD
                    IF  CC-ARREST = 'T'
+                       ADD 1 TO INSURANCE-FRAUD-ARREST
                        PERFORM 410-PROCESS-CRIME-RECORDS
                    END-IF
-               WHEN  '1150'
+               WHEN  WS-IUCR-CREDIT-CARD
                    ADD 1 TO CREDIT-CARD-FRAUD
                    IF  CC-ARREST = 'T'
-                       ADD 1 TO CRIME-REC-IN-ARREST
+                       ADD 1 TO CREDIT-CARD-ARREST
+                       PERFORM 410-PROCESS-CRIME-RECORDS
                    END-IF
-               WHEN  '1242'
+               WHEN  WS-IUCR-COMPUTER
                    ADD 1 TO COMPUTER-FRAUD
                    IF  CC-ARREST = 'T'
+                       ADD 1 TO COMPUTER-FRAUD-ARREST
                        PERFORM 410-PROCESS-CRIME-RECORDS
                    END-IF
              END-EVALUATE
+            END-IF
            END-IF.
 
+      *WRITE A CHECKPOINT EVERY WS-CKPT-INTERVAL RECORDS***************
+       415-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CC-CASE-NUMBER TO CK-CASE-NUMBER.
+           MOVE CRIME-REC-READ TO CK-REC-COUNT.
+           MOVE CRIME-REC-IN-ARREST TO CK-REC-IN-ARREST.
+           MOVE FRAUD-CONFIDENCE-GAME TO CK-FRAUD-CONFIDENCE-GAME.
+           MOVE FRAUD-CONFIDENCE-ARREST TO CK-FRAUD-CONFIDENCE-ARREST.
+           MOVE INSURANCE-FRAUD TO CK-INSURANCE-FRAUD.
+           MOVE INSURANCE-FRAUD-ARREST TO CK-INSURANCE-FRAUD-ARREST.
+           MOVE CREDIT-CARD-FRAUD TO CK-CREDIT-CARD-FRAUD.
+           MOVE CREDIT-CARD-ARREST TO CK-CREDIT-CARD-ARREST.
+           MOVE COMPUTER-FRAUD TO CK-COMPUTER-FRAUD.
+           MOVE COMPUTER-FRAUD-ARREST TO CK-COMPUTER-FRAUD-ARREST.
+           MOVE WS-DISPATCH-DUP-COUNT TO CK-DISPATCH-DUP-COUNT.
+           MOVE WS-YEAR-TAB-MAX TO CK-YEAR-TAB-MAX.
+           MOVE WS-YEAR-TABLE TO CK-YEAR-TABLE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+      *CHECK THE CRIMEIN TRAILER RECORD COUNT AGAINST OUR OWN TALLY****
+       401-CHECK-TRAILER-RECORD.
+           COMPUTE WS-TRAILER-VARIANCE = CRIME-REC-READ - CT-REC-COUNT.
+           MOVE CT-MIN-DATE-TIME TO WS-CRIMEIN-MIN-DATE-TIME.
+           MOVE CT-MAX-DATE-TIME TO WS-CRIMEIN-MAX-DATE-TIME.
+           DISPLAY '    CRIMEIN Date Range   : ' CT-MIN-DATE-TIME
+                   ' TO ' CT-MAX-DATE-TIME.
+           IF WS-TRAILER-VARIANCE NOT = 0
+               DISPLAY '*** CRIMEIN TRAILER COUNT MISMATCH ***'
+               DISPLAY '    Trailer Rec Count   : ' CT-REC-COUNT
+               DISPLAY '    Actual Recs Read    : ' CRIME-REC-READ
+           END-IF.
+
+      *****************************************************************
+      * A RECORD QUALIFIES FOR A REPORTING YEAR IF ANY OF THE THREE
+      * POSSIBLE YEAR POSITIONS IN CC-DATE-TIME MATCHES A YEAR LOADED
+      * FROM FRAUDCTL - REPLACES THE FORMER 2010/2011 LITERALS
+      *****************************************************************
+       405-CHECK-QUALIFYING-YEAR.
+           SET YEAR-IDX TO 1.
+           PERFORM 406-TALLY-YEAR
+               UNTIL YEAR-IDX > WS-YEAR-TAB-MAX.
+
+       406-TALLY-YEAR.
+           IF CC-DATE-TIME(5:4) = WS-QUAL-YEAR(YEAR-IDX) OR
+              CC-DATE-TIME(6:4) = WS-QUAL-YEAR(YEAR-IDX) OR
+              CC-DATE-TIME(7:4) = WS-QUAL-YEAR(YEAR-IDX)
+               ADD 1 TO WS-YEAR-COUNT(YEAR-IDX)
+           END-IF.
+           SET YEAR-IDX UP BY 1.
+
       ******************************************************
        410-PROCESS-CRIME-RECORDS.
-           ADD 1 TO CRIME-REC-IN-ARREST
-           MOVE CC-DATE-TIME TO RP-DATE-TIME.
-           MOVE CC-ADDRESS TO RP-ADDRESS.
-           MOVE CC-PRIMARY-CRIME TO  RP-PRIMARY-CRIME.
-           MOVE CC-CRIME-DESC TO  RP-CRIME-DESC.
-           MOVE CC-ARREST TO RP-ARREST.
-           WRITE REPORT-REC.
+           PERFORM 402-CHECK-DISPATCH-INDEX.
+           IF NOT DISPATCH-DUP
+               ADD 1 TO CRIME-REC-IN-ARREST
+               MOVE CC-DATE-TIME TO RP-DATE-TIME
+               MOVE CC-ADDRESS TO RP-ADDRESS
+               MOVE CC-PRIMARY-CRIME TO  RP-PRIMARY-CRIME
+               MOVE CC-CRIME-DESC TO  RP-CRIME-DESC
+               CALL CALL-ARRXLATE USING CC-ARREST WS-ARREST-XLATE
+               MOVE WS-ARREST-XLATE TO RP-ARREST
+               CALL CALL-IUCRDESC USING CC-IUCR RP-IUCR-DESC
+               PERFORM 411-CALCULATE-CASE-AGE
+               EVALUATE TRUE
+                   WHEN CSV-FORMAT
+                       MOVE RP-DATE-TIME TO RPC-DATE-TIME
+                       MOVE RP-ADDRESS TO RPC-ADDRESS
+                       MOVE RP-PRIMARY-CRIME TO RPC-PRIMARY-CRIME
+                       MOVE RP-CRIME-DESC TO RPC-CRIME-DESC
+                       MOVE RP-ARREST TO RPC-ARREST
+                       MOVE RP-IUCR-DESC TO RPC-IUCR-DESC
+                       MOVE RP-DAYS-OLD TO RPC-DAYS-OLD
+                       WRITE REPORT-REC-CSV
+                   WHEN OTHER
+                       WRITE REPORT-REC
+               END-EVALUATE
+           END-IF.
+
+      *****************************************************************
+      * A CASE ALREADY IN THE DISPATCH INDEX HAS BEEN SENT TO A FIELD
+      * ANALYST UNDER SOME OTHER REPORT ALREADY - COUNT IT AND SKIP IT
+      * RATHER THAN DISPATCHING IT A SECOND TIME
+      *****************************************************************
+       402-CHECK-DISPATCH-INDEX.
+           MOVE 'N' TO WS-DISPATCH-DUP-SWITCH.
+           MOVE CC-CASE-NUMBER TO DI-CASE-NUMBER.
+           READ DISPATCH-INDEX-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-DISPATCH-DUP-SWITCH
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-DISPATCH-DUP-SWITCH
+           END-READ.
+           IF DISPATCH-DUP
+               ADD 1 TO WS-DISPATCH-DUP-COUNT
+           ELSE
+               WRITE DISPATCH-REC
+           END-IF.
 
       *****************************************************************
+      * AGE-OF-CASE IN DAYS FROM INCIDENT TO TODAY, VIA THE SHARED
+      * CONVDATE/CASEAGE SUBPROGRAMS; A DATE CONVDATE CANNOT PARSE
+      * LEAVES THE COLUMN 'N/A' RATHER THAN A BOGUS DAY COUNT
+      *****************************************************************
+       411-CALCULATE-CASE-AGE.
+           CALL CONVERT-DATE USING CC-DATE-TIME
+                           WS-DATE-CONVR
+                           WS-TIME-CONVR
+                           WS-CONVDATE-STATUS.
+           IF WS-CONVDATE-VALID
+               CALL CALL-CASEAGE USING WS-DATE-CONVR WS-DAYS-OLD
+               MOVE WS-DAYS-OLD TO WS-DAYS-OLD-ED
+               MOVE WS-DAYS-OLD-ED TO RP-DAYS-OLD
+           ELSE
+               MOVE 'N/A' TO RP-DAYS-OLD
+           END-IF.
 
-       500-DISPLAY-SUMMARY-TOTALS.
-           MOVE CRIME-REC-COUNT-2010 TO CRIME-REC-COUNT-2010Z.
-           DISPLAY '2010 Recs Read           : ' CRIME-REC-COUNT-2010Z.
+      *****************************************************************
 
-           MOVE CRIME-REC-COUNT-2011 TO CRIME-REC-COUNT-2011Z.
-           DISPLAY '2011 Recs Read           : ' CRIME-REC-COUNT-2011Z.
+      *****************************************************************
+      * ARREST RATE AND SHARE-OF-TOTAL-FRAUD FOR ONE SUB-TYPE, GUARDED
+      * AGAINST A ZERO SUB-TYPE COUNT OR A ZERO ALL-FRAUD TOTAL
+      *****************************************************************
+       497-DISPLAY-SUBTYPE-RATE.
+           IF WS-CUR-COUNT = 0
+               MOVE 'N/A' TO WS-SUBTYPE-RATE-DISP
+           ELSE
+               COMPUTE WS-SUBTYPE-RATE ROUNDED =
+                   (WS-CUR-ARREST / WS-CUR-COUNT)
+               MOVE WS-SUBTYPE-RATE TO WS-SUBTYPE-RATE-ED
+               MOVE WS-SUBTYPE-RATE-ED TO WS-SUBTYPE-RATE-DISP
+           END-IF.
+           IF ALL-FRAUD = 0
+               MOVE 'N/A' TO WS-SUBTYPE-SHARE-DISP
+           ELSE
+               COMPUTE WS-SUBTYPE-SHARE ROUNDED =
+                   (WS-CUR-COUNT / ALL-FRAUD)
+               MOVE WS-SUBTYPE-SHARE TO WS-SUBTYPE-SHARE-ED
+               MOVE WS-SUBTYPE-SHARE-ED TO WS-SUBTYPE-SHARE-DISP
+           END-IF.
+           DISPLAY '  ' WS-CUR-LABEL ' rate ' WS-SUBTYPE-RATE-DISP
+                   ' share ' WS-SUBTYPE-SHARE-DISP.
+
+      *****************************************************************
+       495-DISPLAY-YEAR-TREND.
+           MOVE WS-YEAR-COUNT(YEAR-IDX) TO WS-YEAR-COUNTZ(YEAR-IDX).
+           DISPLAY WS-QUAL-YEAR(YEAR-IDX) ' Recs Read           : '
+                   WS-YEAR-COUNTZ(YEAR-IDX).
+           SET YEAR-IDX UP BY 1.
+
+       500-DISPLAY-SUMMARY-TOTALS.
+           DISPLAY 'REPORTING-YEAR WINDOW'.
+           SET YEAR-IDX TO 1.
+           PERFORM 495-DISPLAY-YEAR-TREND
+               UNTIL YEAR-IDX > WS-YEAR-TAB-MAX.
+           DISPLAY '                             -------'.
 
            MOVE CRIME-REC-READ       TO CRIME-REC-READZ.
            DISPLAY 'Total Recs In            : ' CRIME-REC-READZ
@@ -231,6 +677,28 @@
            DISPLAY 'All Fraud                : ' ALL-FRAUDZ.
            DISPLAY '                             -------'.
 
+           DISPLAY 'ARREST RATE / SHARE-OF-TOTAL BY FRAUD SUB-TYPE'.
+           MOVE 'Confidence Game'    TO WS-CUR-LABEL
+           MOVE FRAUD-CONFIDENCE-GAME TO WS-CUR-COUNT
+           MOVE FRAUD-CONFIDENCE-ARREST TO WS-CUR-ARREST
+           PERFORM 497-DISPLAY-SUBTYPE-RATE.
+
+           MOVE 'Insurance Fraud'    TO WS-CUR-LABEL
+           MOVE INSURANCE-FRAUD        TO WS-CUR-COUNT
+           MOVE INSURANCE-FRAUD-ARREST TO WS-CUR-ARREST
+           PERFORM 497-DISPLAY-SUBTYPE-RATE.
+
+           MOVE 'Credit Card Fraud'  TO WS-CUR-LABEL
+           MOVE CREDIT-CARD-FRAUD      TO WS-CUR-COUNT
+           MOVE CREDIT-CARD-ARREST     TO WS-CUR-ARREST
+           PERFORM 497-DISPLAY-SUBTYPE-RATE.
+
+           MOVE 'Computer Fraud'     TO WS-CUR-LABEL
+           MOVE COMPUTER-FRAUD         TO WS-CUR-COUNT
+           MOVE COMPUTER-FRAUD-ARREST  TO WS-CUR-ARREST
+           PERFORM 497-DISPLAY-SUBTYPE-RATE.
+           DISPLAY '                             -------'.
+
            MOVE CRIME-REC-IN-ARREST     TO CRIME-REC-IN-ARRESTZ.
            DISPLAY 'In Stalking Arrests      : ' CRIME-REC-IN-ARRESTZ.
 
@@ -244,14 +712,28 @@
            MOVE FRAUD-RATIO             TO FRAUD-RATIOZ.
            DISPLAY 'Fraud Percent            :      ' FRAUD-RATIOZ.
 
+           MOVE WS-DISPATCH-DUP-COUNT TO WS-DISPATCH-DUP-COUNTZ.
+           DISPLAY 'Already Dispatched       : ' WS-DISPATCH-DUP-COUNTZ.
 
            DISPLAY '******************************************'.
            DISPLAY '* End of Chicago Fraud Report            *'.
            DISPLAY '******************************************'.
       *****************************************************************
        600-CLOSE-FILES.
+           CALL CALL-CTLTOT USING WS-PGM-ID CRIME-REC-READ
+                                   CRIME-REC-IN-ARREST
+                                   ALL-FRAUD.
+           CALL CALL-AUDITLOG USING WS-PGM-ID CRIME-REC-READ
+                                   CRIME-REC-IN-ARREST
+                                   WS-CRIMEIN-MIN-DATE-TIME
+                                   WS-CRIMEIN-MAX-DATE-TIME.
+      *A CLEAN FINISH CLEARS THE CHECKPOINT SO THE NEXT RUN STARTS
+      *FRESH.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
            CLOSE CRIME-FILE-IN
-                 REPORT-OUT.
+                 REPORT-OUT
+                 DISPATCH-INDEX-FILE.
       *****************************************************************
       * END OF THE PROGRAM.
       *****************************************************************
\ No newline at end of file
