@@ -0,0 +1,307 @@
+      *****************************************************************
+      *PURPOSE: Nightly record-count anomaly check for the five
+      *category extract programs (FINAL-PROJECT, LAB9, LAB5A, LAB6,
+      *LAB7).  Reads the shared CTLTOTS totals file each of those
+      *programs appends to (see CTLTOT.cbl) and compares the actual
+      *record-read count against the volume already configured on
+      *EXPCOUNT (the same expected-count file CTLTOT itself checks
+      *against), using a tolerance percentage from a new ALERTCTL
+      *control file.  A program missing from CTLTOTS altogether (an
+      *abend before it reached its own CTLTOT call) or one whose
+      *count falls outside the tolerance band is written to a new
+      *ALERTOUT file for the ops distribution list to pick up.
+      *****************************************************************
+
+       ID DIVISION.
+          PROGRAM-ID.      ALERTCHK.
+          AUTHOR.          Kelly.
+          DATE-WRITTEN.    July 2016.
+          DATE-COMPILED.   CURRENT-DATE.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-TOTALS-FILE ASSIGN TO CTLTOTS
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT EXPECTED-CTL-FILE ASSIGN TO EXPCOUNT
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ALERT-CTL-FILE ASSIGN TO ALERTCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ALERT-OUT-FILE ASSIGN TO ALERTOUT
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-TOTALS-FILE.
+       01  CTL-TOTALS-REC.
+           05  CTT-PROGRAM-ID               PIC X(8).
+           05  CTT-REC-READ                 PIC 9(7).
+           05  CTT-REC-OUT                  PIC 9(7).
+           05  CTT-REC-QUALIFIED            PIC 9(7).
+
+       FD  EXPECTED-CTL-FILE.
+       01  EXPECTED-CTL-REC.
+           05  EXC-PROGRAM-ID               PIC X(8).
+           05  EXC-EXPECTED-COUNT           PIC 9(7).
+
+      *****CONTROL FILE OF THE ALLOWED VARIANCE PERCENTAGE*************
+       FD  ALERT-CTL-FILE.
+       01  ALERT-CTL-REC.
+           05  ALC-TYPE                     PIC X(4).
+           05  ALC-VALUE                    PIC X(10).
+
+      ***ALERT LIST FOR THE OPS DISTRIBUTION LIST***********************
+       FD  ALERT-OUT-FILE.
+       01  ALERT-OUT-REC.
+           05  ALO-PROGRAM-ID               PIC X(8).
+           05                               PIC X     VALUE ','.
+           05  ALO-REASON                   PIC X(20).
+           05                               PIC X     VALUE ','.
+           05  ALO-EXPECTED-COUNT           PIC Z,ZZZ,ZZ9.
+           05                               PIC X     VALUE ','.
+           05  ALO-ACTUAL-COUNT             PIC Z,ZZZ,ZZ9.
+
+       WORKING-STORAGE SECTION.
+       01 WS-NAMED-MEMORY-LOCATIONS.
+           05 WS-CTT-EOF-SWITCH        PIC X        VALUE 'N'.
+              88 CTT-EOF                             VALUE 'Y'.
+           05 WS-EXC-EOF-SWITCH        PIC X        VALUE 'N'.
+              88 EXC-EOF                             VALUE 'Y'.
+           05 WS-ALC-EOF-SWITCH        PIC X        VALUE 'N'.
+              88 ALC-EOF                             VALUE 'Y'.
+           05 WS-FOUND-SWITCH          PIC X        VALUE 'N'.
+              88 WS-FOUND                            VALUE 'Y'.
+
+      *****PER-PROGRAM ACTUAL TOTALS TABLE, LOADED FROM CTLTOTS********
+       01 WS-CTT-TAB-MAX           PIC 99       VALUE 0.
+       01 WS-CTT-TABLE.
+           05 WS-CTT-ENTRY OCCURS 20 TIMES INDEXED BY CTT-IDX.
+               10 WS-CTT-PGM-ID         PIC X(8).
+               10 WS-CTT-READ           PIC 9(7).
+
+      *****PER-PROGRAM EXPECTED-COUNT TABLE, LOADED FROM EXPCOUNT******
+       01 WS-EXC-TAB-MAX           PIC 99       VALUE 0.
+       01 WS-EXC-TABLE.
+           05 WS-EXC-ENTRY OCCURS 20 TIMES INDEXED BY EXC-IDX.
+               10 WS-EXC-PGM-ID         PIC X(8).
+               10 WS-EXC-EXPECTED       PIC 9(7).
+
+      *****TOLERANCE PERCENT LOADED FROM ALERTCTL***********************
+       01 WS-TOLERANCE-PCT         PIC 9(3)     VALUE 10.
+
+      *****THE FIVE SCHEDULED CATEGORY EXTRACTS THIS CHECK COVERS******
+       01 WS-SCHED-PGM-TABLE.
+           05 FILLER                   PIC X(8)  VALUE 'FINALPRJ'.
+           05 FILLER                   PIC X(8)  VALUE 'LAB9    '.
+           05 FILLER                   PIC X(8)  VALUE 'LAB5A   '.
+           05 FILLER                   PIC X(8)  VALUE 'LAB6    '.
+           05 FILLER                   PIC X(8)  VALUE 'LAB7    '.
+       01 WS-SCHED-PGM-REDEF REDEFINES WS-SCHED-PGM-TABLE.
+           05 WS-SCHED-PGM-ID OCCURS 5 TIMES INDEXED BY SCHED-IDX
+                                        PIC X(8).
+       01 WS-CHECK-PGM-ID          PIC X(8).
+
+       01 WS-EXPECTED-COUNT        PIC 9(7).
+       01 WS-ACTUAL-COUNT          PIC 9(7).
+       01 WS-VARIANCE              PIC S9(7).
+       01 WS-VARIANCE-PCT          PIC 9(5)V99.
+       01 WS-ALERT-COUNT           PIC 9(3)     VALUE 0.
+       01 WS-ALERT-COUNTZ          PIC ZZ9.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+       MAIN-PROGRAM.
+      *************************************
+           PERFORM 100-DISPLAY-SPLASH-PAGE.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 300-LOAD-CTL-TOTALS-TABLE.
+           PERFORM 400-LOAD-EXPECTED-TABLE.
+           PERFORM 450-LOAD-ALERT-CTL-TABLE.
+           PERFORM 500-CHECK-ALL-PROGRAMS.
+           PERFORM 600-DISPLAY-SUMMARY.
+           PERFORM 700-CLOSE-FILES.
+           STOP RUN.
+       END-MAIN-PROGRAM.
+
+      *****************************************************************
+       100-DISPLAY-SPLASH-PAGE.
+           DISPLAY '******************************************'.
+           DISPLAY '* GET239 Enterprise Technologies ALERTCHK*'.
+           DISPLAY '* Kelly Oliveira                         *'.
+           DISPLAY '* July, 2016                             *'.
+           DISPLAY '******************************************'.
+
+      *****************************************************************
+       200-OPEN-FILES.
+           OPEN INPUT CTL-TOTALS-FILE.
+           OPEN INPUT EXPECTED-CTL-FILE.
+           OPEN INPUT ALERT-CTL-FILE.
+           OPEN OUTPUT ALERT-OUT-FILE.
+
+      *LOAD EACH PROGRAM'S LATEST TOTALS LINE, KEYED BY PROGRAM-ID SO A*
+      *RERUN'S APPENDED LINE REPLACES THE PRIOR ONE, THE SAME WAY******
+      *RECONCIL DOES**************************************************
+       300-LOAD-CTL-TOTALS-TABLE.
+           PERFORM 310-READ-CTL-TOTALS-REC UNTIL CTT-EOF.
+           CLOSE CTL-TOTALS-FILE.
+
+       310-READ-CTL-TOTALS-REC.
+           READ CTL-TOTALS-FILE
+               AT END MOVE 'Y' TO WS-CTT-EOF-SWITCH
+           END-READ.
+           IF NOT CTT-EOF
+               PERFORM 320-STORE-CTL-TOTALS-REC
+           END-IF.
+
+       320-STORE-CTL-TOTALS-REC.
+           MOVE 'N' TO WS-FOUND-SWITCH.
+           SET CTT-IDX TO 1.
+           PERFORM 325-SEARCH-CTT-ENTRY
+               UNTIL CTT-IDX > WS-CTT-TAB-MAX OR WS-FOUND.
+           IF NOT WS-FOUND
+               ADD 1 TO WS-CTT-TAB-MAX
+               SET CTT-IDX TO WS-CTT-TAB-MAX
+               MOVE CTT-PROGRAM-ID TO WS-CTT-PGM-ID(CTT-IDX)
+           END-IF.
+           MOVE CTT-REC-READ TO WS-CTT-READ(CTT-IDX).
+
+       325-SEARCH-CTT-ENTRY.
+           IF WS-CTT-PGM-ID(CTT-IDX) = CTT-PROGRAM-ID
+               MOVE 'Y' TO WS-FOUND-SWITCH
+           ELSE
+               SET CTT-IDX UP BY 1
+           END-IF.
+
+      *****************************************************************
+       400-LOAD-EXPECTED-TABLE.
+           PERFORM 410-READ-EXPECTED-REC UNTIL EXC-EOF.
+           CLOSE EXPECTED-CTL-FILE.
+
+       410-READ-EXPECTED-REC.
+           READ EXPECTED-CTL-FILE
+               AT END MOVE 'Y' TO WS-EXC-EOF-SWITCH
+           END-READ.
+           IF NOT EXC-EOF
+               ADD 1 TO WS-EXC-TAB-MAX
+               MOVE EXC-PROGRAM-ID TO WS-EXC-PGM-ID(WS-EXC-TAB-MAX)
+               MOVE EXC-EXPECTED-COUNT
+                                   TO WS-EXC-EXPECTED(WS-EXC-TAB-MAX)
+           END-IF.
+
+      *****************************************************************
+       450-LOAD-ALERT-CTL-TABLE.
+           PERFORM 460-READ-ALERT-CTL-REC UNTIL ALC-EOF.
+           CLOSE ALERT-CTL-FILE.
+
+       460-READ-ALERT-CTL-REC.
+           READ ALERT-CTL-FILE
+               AT END MOVE 'Y' TO WS-ALC-EOF-SWITCH
+           END-READ.
+           IF NOT ALC-EOF
+               IF ALC-TYPE = 'TOL '
+                   MOVE ALC-VALUE(1:3) TO WS-TOLERANCE-PCT
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * CHECK EACH OF THE FIVE SCHEDULED CATEGORY EXTRACTS - A PROGRAM
+      * MISSING FROM CTLTOTS NEVER FINISHED (LIKELY AN ABEND); ONE
+      * PRESENT BUT OUTSIDE THE TOLERANCE BAND IS A VOLUME ANOMALY
+      *****************************************************************
+       500-CHECK-ALL-PROGRAMS.
+           SET SCHED-IDX TO 1.
+           PERFORM 510-CHECK-ONE-PROGRAM UNTIL SCHED-IDX > 5.
+
+       510-CHECK-ONE-PROGRAM.
+           MOVE WS-SCHED-PGM-ID(SCHED-IDX) TO WS-CHECK-PGM-ID.
+           SET SCHED-IDX UP BY 1.
+           MOVE 'N' TO WS-FOUND-SWITCH.
+           SET CTT-IDX TO 1.
+           PERFORM 520-SEARCH-CTT-BY-PGM
+               UNTIL CTT-IDX > WS-CTT-TAB-MAX OR WS-FOUND.
+           IF NOT WS-FOUND
+               MOVE ZERO TO WS-ACTUAL-COUNT
+               PERFORM 550-WRITE-ALERT-MISSING
+           ELSE
+               MOVE WS-CTT-READ(CTT-IDX) TO WS-ACTUAL-COUNT
+               PERFORM 530-CHECK-VOLUME-ANOMALY
+           END-IF.
+
+       520-SEARCH-CTT-BY-PGM.
+           IF WS-CTT-PGM-ID(CTT-IDX) = WS-CHECK-PGM-ID
+               MOVE 'Y' TO WS-FOUND-SWITCH
+           ELSE
+               SET CTT-IDX UP BY 1
+           END-IF.
+
+       530-CHECK-VOLUME-ANOMALY.
+           MOVE 'N' TO WS-FOUND-SWITCH.
+           SET EXC-IDX TO 1.
+           PERFORM 535-SEARCH-EXC-BY-PGM
+               UNTIL EXC-IDX > WS-EXC-TAB-MAX OR WS-FOUND.
+           IF WS-FOUND AND WS-EXC-EXPECTED(EXC-IDX) NOT = 0
+               MOVE WS-EXC-EXPECTED(EXC-IDX) TO WS-EXPECTED-COUNT
+               COMPUTE WS-VARIANCE =
+                       WS-ACTUAL-COUNT - WS-EXPECTED-COUNT
+               COMPUTE WS-VARIANCE-PCT ROUNDED =
+                       (FUNCTION ABS(WS-VARIANCE) / WS-EXPECTED-COUNT)
+                       * 100
+               IF WS-VARIANCE-PCT > WS-TOLERANCE-PCT
+                   PERFORM 560-WRITE-ALERT-ANOMALY
+               END-IF
+           END-IF.
+
+       535-SEARCH-EXC-BY-PGM.
+           IF WS-EXC-PGM-ID(EXC-IDX) = WS-CHECK-PGM-ID
+               MOVE 'Y' TO WS-FOUND-SWITCH
+           ELSE
+               SET EXC-IDX UP BY 1
+           END-IF.
+
+      *****************************************************************
+       550-WRITE-ALERT-MISSING.
+           ADD 1 TO WS-ALERT-COUNT.
+           MOVE WS-CHECK-PGM-ID     TO ALO-PROGRAM-ID.
+           MOVE 'NO CTLTOTS - ABEND?'
+                                    TO ALO-REASON.
+           MOVE ZERO                TO ALO-EXPECTED-COUNT.
+           MOVE WS-ACTUAL-COUNT     TO ALO-ACTUAL-COUNT.
+           WRITE ALERT-OUT-REC.
+           DISPLAY '*** ALERT *** ' WS-CHECK-PGM-ID
+                   ' HAS NO CTLTOTS ENTRY - CHECK FOR AN ABEND'.
+
+       560-WRITE-ALERT-ANOMALY.
+           ADD 1 TO WS-ALERT-COUNT.
+           MOVE WS-CHECK-PGM-ID     TO ALO-PROGRAM-ID.
+           MOVE 'OUTSIDE TOLERANCE  '
+                                    TO ALO-REASON.
+           MOVE WS-EXPECTED-COUNT   TO ALO-EXPECTED-COUNT.
+           MOVE WS-ACTUAL-COUNT     TO ALO-ACTUAL-COUNT.
+           WRITE ALERT-OUT-REC.
+           DISPLAY '*** ALERT *** ' WS-CHECK-PGM-ID
+                   ' RECORD COUNT OUTSIDE THE CONFIGURED TOLERANCE'.
+
+      *****************************************************************
+       600-DISPLAY-SUMMARY.
+           MOVE WS-ALERT-COUNT TO WS-ALERT-COUNTZ.
+           DISPLAY ' '.
+           DISPLAY 'Total Alerts Raised           : ' WS-ALERT-COUNTZ.
+           IF WS-ALERT-COUNT = 0
+               DISPLAY 'All five extracts within tolerance - no'
+                       ' notification required'
+           ELSE
+               DISPLAY '*** SEND THE ALERTOUT FILE TO THE OPS ***'
+               DISPLAY '*** DISTRIBUTION LIST BEFORE SIGN-OFF  ***'
+           END-IF.
+           DISPLAY '******************************************'.
+           DISPLAY '* End of Nightly Anomaly Check            *'.
+           DISPLAY '******************************************'.
+
+      *****************************************************************
+       700-CLOSE-FILES.
+           CLOSE ALERT-OUT-FILE.
+      *****************************************************************
+      * END OF THE PROGRAM.
+      *****************************************************************
