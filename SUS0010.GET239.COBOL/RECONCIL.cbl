@@ -0,0 +1,230 @@
+      *****************************************************************
+      *PURPOSE: End-of-day reconciliation across the crime extract
+      *programs.  Reads the shared CTLTOTS totals file each extract
+      *program appends to (see CTLTOT.cbl) alongside a fresh pass of
+      *CRIMEIN, and reports any records that fell through every
+      *category filter unaccounted-for, so a gap in FINAL-PROJECT,
+      *LAB9, LAB6, or LAB7's coverage doesn't go unnoticed.
+      *****************************************************************
+
+       ID DIVISION.
+          PROGRAM-ID.      RECONCIL.
+          AUTHOR.          Kelly.
+          DATE-WRITTEN.    April 2016.
+          DATE-COMPILED.   CURRENT-DATE.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRIME-FILE-IN ASSIGN TO CRIMEIN
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-TOTALS-FILE ASSIGN TO CTLTOTS
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CRIME-FILE-IN.
+      *****************************************************************
+      * READ ME: Do not change this record layout
+      * Chicago City Crime record - Length 266
+      *****************************************************************
+       01  CC-CRIME-RECORD.
+           05  CC-CASE-NUMBER               PIC X(8).
+           05  CC-DATE-TIME                 PIC X(15).
+           05  CC-ADDRESS                   PIC X(40).
+           05  CC-IUCR                      PIC X(4).
+           05  CC-PRIMARY-CRIME             PIC X(30).
+           05  CC-CRIME-DESC                PIC X(50).
+           05  CC-LOCATION                  PIC X(50).
+           05  CC-ARREST                    PIC X.
+           05  CC-DOMESTIC                  PIC X.
+           05  CC-BEAT                      PIC X(4).
+           05  CC-WARD                      PIC X(2).
+           05  CC-FBI-CODE                  PIC X(3).
+           05  CC-X-COORD                   PIC X(7).
+           05  CC-Y-COORD                   PIC X(7).
+           05  CC-YEAR                      PIC X(4).
+           05  CC-LAT                       PIC X(11).
+           05  CC-LONG                      PIC X(12).
+           05  CC-COMMUNITY-AREA            PIC X(2).
+           05  CC-UPDATED-ON                PIC X(15).
+      ******* End of Chicago City Crime Record ************************
+       01  CC-TRAILER-RECORD REDEFINES CC-CRIME-RECORD.
+           05  CT-CASE-NUMBER               PIC X(8).
+           05  CT-REC-COUNT                 PIC 9(7).
+           05  CT-MIN-DATE-TIME             PIC X(15).
+           05  CT-MAX-DATE-TIME             PIC X(15).
+           05  FILLER                       PIC X(221).
+
+       FD  CTL-TOTALS-FILE.
+       01  CTL-TOTALS-REC.
+           05  CTT-PROGRAM-ID               PIC X(8).
+           05  CTT-REC-READ                 PIC 9(7).
+           05  CTT-REC-OUT                  PIC 9(7).
+      *CTT-REC-QUALIFIED IS THE FULL CATEGORY COUNT REGARDLESS OF******
+      *ARREST STATUS - SEE CTLTOT.CBL.  LAB6 AND LAB7 ONLY WRITE ONE**
+      *ARREST-STATUS HALF OF THEIR CATEGORY TO CTT-REC-OUT, SO THIS***
+      *FIELD IS WHAT 510-DISPLAY-AND-ACCUMULATE MUST SUM, NOT REC-OUT*
+           05  CTT-REC-QUALIFIED            PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01 WS-NAMED-MEMORY-LOCATIONS.
+           05 CRIME-EOF-SWITCH         PIC X        VALUE 'N'.
+              88 CRIME-EOF                          VALUE 'Y'.
+           05 CTL-EOF-SWITCH           PIC X        VALUE 'N'.
+              88 CTL-EOF                            VALUE 'Y'.
+           05 WS-FOUND-SWITCH          PIC X        VALUE 'N'.
+              88 WS-FOUND                           VALUE 'Y'.
+
+       01 CRIME-REC-READ           PIC 9(7)     VALUE 0.
+       01 CRIME-REC-READZ          PIC Z,ZZZ,ZZ9.
+       01 WS-EXPECTED-COUNT        PIC 9(7)     VALUE 0.
+       01 WS-EXPECTED-COUNTZ       PIC Z,ZZZ,ZZ9.
+
+      *****PER-PROGRAM TOTALS TABLE, LOADED FROM CTLTOTS***************
+       01 WS-CTT-TAB-MAX           PIC 99       VALUE 0.
+       01 WS-CTT-TABLE.
+           05 WS-CTT-ENTRY OCCURS 20 TIMES INDEXED BY CTT-IDX.
+               10 WS-CTT-PGM-ID         PIC X(8).
+               10 WS-CTT-READ           PIC 9(7).
+               10 WS-CTT-OUT            PIC 9(7).
+               10 WS-CTT-QUALIFIED      PIC 9(7).
+               10 WS-CTT-OUTZ           PIC Z,ZZZ,ZZ9.
+               10 WS-CTT-READZ          PIC Z,ZZZ,ZZ9.
+
+      *****CATEGORY EXTRACTS WHOSE REC-OUT COUNTS PARTITION CRIMEIN****
+      *****(LAB5/LAB5A/LAB5B ARE CROSS-CUTTING REFORMATS, NOT **********
+      *****EXCLUSIVE CATEGORIES, SO THEY ARE EXCLUDED FROM THE SUM)****
+       01 WS-CATEGORIZED-TOTAL     PIC 9(7)     VALUE 0.
+       01 WS-CATEGORIZED-TOTALZ    PIC Z,ZZZ,ZZ9.
+       01 WS-UNACCOUNTED           PIC S9(7)    VALUE 0.
+       01 WS-UNACCOUNTEDZ          PIC -,---,--9.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+       MAIN-PROGRAM.
+      *************************************
+           PERFORM 100-DISPLAY-SPLASH-PAGE.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 300-LOAD-CTL-TOTALS-TABLE.
+           PERFORM 400-READ-CRIME-FILE UNTIL CRIME-EOF.
+           PERFORM 500-DISPLAY-RECONCILIATION.
+           PERFORM 600-CLOSE-FILES.
+           STOP RUN.
+       END-MAIN-PROGRAM.
+
+      *****************************************************************
+       100-DISPLAY-SPLASH-PAGE.
+           DISPLAY '******************************************'.
+           DISPLAY '* GET239 Enterprise Technologies RECONCIL*'.
+           DISPLAY '* Kelly Oliveira                         *'.
+           DISPLAY '* April, 2016                            *'.
+           DISPLAY '******************************************'.
+
+      *****************************************************************
+       200-OPEN-FILES.
+           OPEN INPUT CRIME-FILE-IN.
+           OPEN INPUT CTL-TOTALS-FILE.
+
+      *LOAD EVERY PROGRAM'S LATEST TOTALS LINE INTO A TABLE, KEYED BY**
+      *PROGRAM-ID SO A RERUN'S APPENDED LINE REPLACES THE PRIOR ONE****
+       300-LOAD-CTL-TOTALS-TABLE.
+           PERFORM 310-READ-CTL-TOTALS-REC UNTIL CTL-EOF.
+           CLOSE CTL-TOTALS-FILE.
+
+       310-READ-CTL-TOTALS-REC.
+           READ CTL-TOTALS-FILE
+               AT END MOVE 'Y' TO CTL-EOF-SWITCH
+           END-READ.
+           IF NOT CTL-EOF
+               PERFORM 320-STORE-CTL-TOTALS-REC
+           END-IF.
+
+       320-STORE-CTL-TOTALS-REC.
+           MOVE 'N' TO WS-FOUND-SWITCH.
+           SET CTT-IDX TO 1.
+           PERFORM 325-SEARCH-CTT-ENTRY
+               UNTIL CTT-IDX > WS-CTT-TAB-MAX OR WS-FOUND.
+           IF NOT WS-FOUND
+               ADD 1 TO WS-CTT-TAB-MAX
+               SET CTT-IDX TO WS-CTT-TAB-MAX
+               MOVE CTT-PROGRAM-ID TO WS-CTT-PGM-ID(CTT-IDX)
+           END-IF.
+           MOVE CTT-REC-READ      TO WS-CTT-READ(CTT-IDX).
+           MOVE CTT-REC-OUT       TO WS-CTT-OUT(CTT-IDX).
+           MOVE CTT-REC-QUALIFIED TO WS-CTT-QUALIFIED(CTT-IDX).
+
+       325-SEARCH-CTT-ENTRY.
+           IF WS-CTT-PGM-ID(CTT-IDX) = CTT-PROGRAM-ID
+               MOVE 'Y' TO WS-FOUND-SWITCH
+           ELSE
+               SET CTT-IDX UP BY 1
+           END-IF.
+
+      *****************************************************************
+       400-READ-CRIME-FILE.
+           READ CRIME-FILE-IN
+               AT END MOVE 'Y' TO CRIME-EOF-SWITCH.
+           IF NOT CRIME-EOF
+            IF CT-CASE-NUMBER = 'TRAILER '
+                MOVE CT-REC-COUNT TO WS-EXPECTED-COUNT
+                MOVE 'Y' TO CRIME-EOF-SWITCH
+            ELSE
+                ADD 1 TO CRIME-REC-READ
+            END-IF
+           END-IF.
+
+      *****************************************************************
+       500-DISPLAY-RECONCILIATION.
+           MOVE CRIME-REC-READ TO CRIME-REC-READZ.
+           DISPLAY 'CRIMEIN Actual Recs Read   : ' CRIME-REC-READZ.
+           MOVE WS-EXPECTED-COUNT TO WS-EXPECTED-COUNTZ.
+           DISPLAY 'CRIMEIN Trailer Rec Count  : ' WS-EXPECTED-COUNTZ.
+           DISPLAY ' '.
+           DISPLAY 'Per-Program Totals (from CTLTOTS) :'.
+           SET CTT-IDX TO 1.
+           PERFORM 510-DISPLAY-AND-ACCUMULATE
+               UNTIL CTT-IDX > WS-CTT-TAB-MAX.
+           DISPLAY ' '.
+           MOVE WS-CATEGORIZED-TOTAL TO WS-CATEGORIZED-TOTALZ.
+           DISPLAY 'Total Categorized (FINALPRJ+LAB9+LAB6+LAB7): '
+                   WS-CATEGORIZED-TOTALZ.
+           COMPUTE WS-UNACCOUNTED =
+                   CRIME-REC-READ - WS-CATEGORIZED-TOTAL.
+           MOVE WS-UNACCOUNTED TO WS-UNACCOUNTEDZ.
+           DISPLAY 'Unaccounted-For Records     : ' WS-UNACCOUNTEDZ.
+           IF WS-UNACCOUNTED NOT = 0
+               DISPLAY '*** CRIME TYPES FALLING OUTSIDE EVERY ***'
+               DISPLAY '*** CATEGORY EXTRACT - INVESTIGATE     ***'
+           END-IF.
+           DISPLAY '******************************************'.
+           DISPLAY '* End of Extract Reconciliation Report   *'.
+           DISPLAY '******************************************'.
+
+       510-DISPLAY-AND-ACCUMULATE.
+           MOVE WS-CTT-READ(CTT-IDX) TO WS-CTT-READZ(CTT-IDX).
+           MOVE WS-CTT-OUT(CTT-IDX)  TO WS-CTT-OUTZ(CTT-IDX).
+           DISPLAY '    ' WS-CTT-PGM-ID(CTT-IDX)
+                   '  Read: ' WS-CTT-READZ(CTT-IDX)
+                   '  Out: '  WS-CTT-OUTZ(CTT-IDX).
+           IF WS-CTT-READ(CTT-IDX) NOT = CRIME-REC-READ
+               DISPLAY '    *** ' WS-CTT-PGM-ID(CTT-IDX)
+                       ' DID NOT READ THE FULL CRIMEIN FILE ***'
+           END-IF.
+           EVALUATE WS-CTT-PGM-ID(CTT-IDX)
+               WHEN 'FINALPRJ'
+               WHEN 'LAB9'
+               WHEN 'LAB6'
+               WHEN 'LAB7'
+                   ADD WS-CTT-QUALIFIED(CTT-IDX) TO WS-CATEGORIZED-TOTAL
+           END-EVALUATE.
+           SET CTT-IDX UP BY 1.
+
+      *****************************************************************
+       600-CLOSE-FILES.
+           CLOSE CRIME-FILE-IN.
+      *****************************************************************
+      * END OF THE PROGRAM.
+      *****************************************************************
