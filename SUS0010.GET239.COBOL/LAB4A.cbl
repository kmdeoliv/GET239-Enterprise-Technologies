@@ -4,6 +4,8 @@
       * 2. named memory locations
       * 3. Sequential control
       * 4. Some cobol reserved WORDS
+      *Reads every employee on the Employee Master File and, for each
+      *one, computes years of service and bi-weekly gross pay.
       *****************************************************************
 
        ID DIVISION.
@@ -14,9 +16,54 @@
 
       *****************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO EMPMAST
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EM-EMPLOYEE-ID
+           FILE STATUS IS WS-EMPMAST-STATUS.
+           SELECT REPORT-OUT ASSIGN TO PAYREG
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT PAY-CTL-FILE ASSIGN TO PAYCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      * EMPLOYEE MASTER FILE - ONE RECORD PER EMPLOYEE, KEYED BY
+      * EMPLOYEE ID, HOLDING NAME, HIRE DATE AND ANNUAL SALARY
+      *****************************************************************
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-MASTER-REC.
+           05  EM-EMPLOYEE-ID               PIC X(6).
+           05  EM-FIRST-NAME                PIC X(20).
+           05  EM-LAST-NAME                 PIC X(30).
+           05  EM-HIRE-DATE.
+               10  EM-HIRED-MM              PIC 9(2).
+               10  EM-HIRED-DD              PIC 9(2).
+               10  EM-HIRED-YY              PIC 9(4).
+           05  EM-ANNUAL-SALARY             PIC 9(7)V99.
+
+      *****************************************************************
+      * PAYROLL REGISTER - ONE LINE PER EMPLOYEE, PLUS A GRAND-TOTAL
+      * GROSS-PAY LINE AT THE BOTTOM
+      *****************************************************************
+       FD  REPORT-OUT.
+       01  OUT-REC                          PIC X(80).
+
+      *****************************************************************
+      * PAYROLL DEDUCTION CONTROL FILE - HOLDS THE WITHHOLDING
+      * PERCENTAGE (TYPE 'WH  ') AND THE FIXED BI-WEEKLY BENEFIT
+      * DEDUCTION IN CENTS (TYPE 'BEN ') SO EITHER CAN BE CHANGED
+      * WITHOUT A RECOMPILE
+      *****************************************************************
+       FD  PAY-CTL-FILE.
+       01  PAY-CTL-REC.
+           05  PCT-TYPE                     PIC X(4).
+           05  PCT-VALUE                    PIC X(6).
 
+      *****************************************************************
        WORKING-STORAGE SECTION.
       **** NAMED MEMORY LOCATIONS *************************************
        01  WS-NAMED-MEMORY-LOCATIONS.
@@ -30,7 +77,7 @@
               10 HIRED-YY               PIC 9(4).
 
            05 SERVICES-YEARS            PIC 9(2).
-           05 ANNUAL-SALARY             PIC 9999999V99  VALUE 79000.13 .
+           05 ANNUAL-SALARY             PIC 9999999V99.
            05 BI-WEEKLY-GROSS-PAY       PIC 9999999V99.
            05 SUPPRESS-ZERO             PIC ZZZ9,999.99.
 
@@ -38,10 +85,78 @@
              05  WS-CURRENT-DATE.
                  10  WS-CURRENT-YEAR    PIC  9(4).
 
+      **** SWITCHES ***************************************************
+       01  EOF-SWITCH                   PIC X       VALUE 'N'.
+           88  EOF                                  VALUE 'Y'.
+       01  WS-EMPMAST-STATUS            PIC XX.
+       01  WS-CTL-EOF                   PIC X       VALUE 'N'.
+           88  CTL-EOF                              VALUE 'Y'.
+       01  WS-HIRE-DATE-STATUS          PIC X       VALUE 'Y'.
+           88  WS-HIRE-DATE-OK                      VALUE 'Y'.
+           88  WS-HIRE-DATE-BAD                      VALUE 'N'.
+
+      *****DEDUCTION AND NET-PAY FIELDS - LOADED FROM PAYCTL***********
+       01  WS-WITHHOLD-PCT              PIC 9(3)     VALUE 0.
+       01  WS-BENEFIT-CENTS             PIC 9(6)     VALUE 0.
+       01  WS-BENEFIT-DEDUCT            PIC 9(4)V99  VALUE 0.
+       01  WS-WITHHOLDING-AMT           PIC 9999999V99.
+       01  WS-NET-PAY                   PIC 9999999V99.
+
+      *****PAYROLL REGISTER REPORT LAYOUT******************************
+       01  REPORT-REC.
+           05  RP-NAME                  PIC X(30).
+           05                           PIC X.
+           05  RP-YEARS-SERVICE         PIC ZZ9.
+           05                           PIC X.
+           05  RP-ANNUAL-SALARY         PIC Z,ZZZ,ZZ9.99.
+           05                           PIC X.
+           05  RP-BIWEEKLY-GROSS        PIC ZZ,ZZ9.99.
+           05                           PIC X.
+           05  RP-NET-PAY               PIC ZZ,ZZ9.99.
+
+       01  HDG-LINE1.
+           05 FILLER PIC X(32) VALUE 'BI-WEEKLY PAYROLL REGISTER'.
+
+       01  HDG-LINE2.
+           05 FILLER PIC X(31) VALUE 'EMPLOYEE NAME                 '.
+           05 FILLER PIC X(4)  VALUE 'YRS '.
+           05 FILLER PIC X(13) VALUE 'ANNUAL SALARY'.
+           05 FILLER PIC X     VALUE ' '.
+           05 FILLER PIC X(11) VALUE 'BI-WEEKLY  '.
+           05 FILLER PIC X     VALUE ' '.
+           05 FILLER PIC X(9)  VALUE 'NET PAY  '.
+
+       01  HDG-LINE3.
+           05 FILLER PIC X(31) VALUE '------------                  '.
+           05 FILLER PIC X(4)  VALUE '--- '.
+           05 FILLER PIC X(13) VALUE '-------------'.
+           05 FILLER PIC X     VALUE ' '.
+           05 FILLER PIC X(11) VALUE '-----------'.
+           05 FILLER PIC X     VALUE ' '.
+           05 FILLER PIC X(9)  VALUE '---------'.
+
+       01  WS-TOTAL-GROSS-PAY           PIC 9(9)V99  VALUE 0.
+       01  WS-TOTAL-GROSS-PAY-ED        PIC Z,ZZZ,ZZ9.99.
+       01  WS-TOTAL-NET-PAY             PIC 9(9)V99  VALUE 0.
+       01  WS-TOTAL-NET-PAY-ED          PIC Z,ZZZ,ZZ9.99.
 
       *****************************************************************
        PROCEDURE DIVISION.
-      ***HERE IS WHERE YOUR EXECUTABLE INSTRUCTINS GO******************
+      *****************************************************************
+       MAIN-PROGRAM.
+      *************************************
+           PERFORM 000-DISPLAY-SPLASH-PAGE.
+           PERFORM 050-OPEN-FILES.
+           PERFORM 070-GET-CURRENT-DATE.
+           PERFORM 075-LOAD-CONTROL-TABLES.
+           PERFORM 080-HDG-ROUTINE.
+           PERFORM 100-PROCESS-EMPLOYEES UNTIL EOF.
+           PERFORM 800-WRITE-GRAND-TOTAL.
+           PERFORM 900-CLOSE-FILES.
+           STOP RUN.
+       END-MAIN-PROGRAM.
+
+      *****************************************************************
        000-DISPLAY-SPLASH-PAGE.
            DISPLAY '******************************************'.
            DISPLAY '* GET239 Enterprise Technologies LAB4    *'.
@@ -49,22 +164,113 @@
            DISPLAY '* February 11, 2016                      *'.
            DISPLAY '******************************************'.
 
-       100-FORMAT-STUDENT-NAME.
-           MOVE 'Kelly'     TO EMP-FIRST-NAME.
-           MOVE 'Oliveira'  TO EMP-LAST-NAME.
+      *****************************************************************
+       050-OPEN-FILES.
+           OPEN INPUT EMPLOYEE-MASTER.
+           OPEN OUTPUT REPORT-OUT.
+           PERFORM 060-READ-EMPLOYEE.
 
-       200-FORMAT-STUDENT-BIRTH.
-           MOVE 01   TO HIRED-MM.
-           MOVE 01   TO HIRED-DD.
-           MOVE 1996 TO HIRED-YY.
+      *****************************************************************
+       060-READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER
+               AT END MOVE 'Y' TO EOF-SWITCH
+           END-READ.
 
-       300-CALCULATE-SERVICE.
+      *****************************************************************
+       070-GET-CURRENT-DATE.
            MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY.
+
+      *****************************************************************
+      * LOAD THE WITHHOLDING PERCENTAGE AND FIXED BENEFIT DEDUCTION
+      * FROM THE PAYCTL CONTROL FILE - NO RECOMPILE NEEDED TO CHANGE
+      * EITHER FIGURE
+      *****************************************************************
+       075-LOAD-CONTROL-TABLES.
+           OPEN INPUT PAY-CTL-FILE.
+           PERFORM 076-READ-CONTROL-REC UNTIL CTL-EOF.
+           CLOSE PAY-CTL-FILE.
+           COMPUTE WS-BENEFIT-DEDUCT = WS-BENEFIT-CENTS / 100.
+
+       076-READ-CONTROL-REC.
+           READ PAY-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               EVALUATE PCT-TYPE
+                   WHEN 'WH  '
+                       MOVE PCT-VALUE TO WS-WITHHOLD-PCT
+                   WHEN 'BEN '
+                       MOVE PCT-VALUE TO WS-BENEFIT-CENTS
+               END-EVALUATE
+           END-IF.
+
+      *****************************************************************
+       080-HDG-ROUTINE.
+           MOVE HDG-LINE1 TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE HDG-LINE2 TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE HDG-LINE3 TO OUT-REC.
+           WRITE OUT-REC.
+
+      *****************************************************************
+       100-PROCESS-EMPLOYEES.
+           PERFORM 150-FORMAT-EMPLOYEE.
+           PERFORM 250-VALIDATE-HIRE-DATE.
+           IF WS-HIRE-DATE-OK
+               PERFORM 300-CALCULATE-SERVICE
+               PERFORM 400-CALCULATE-PAYMENT
+               PERFORM 450-CALCULATE-DEDUCTIONS
+               PERFORM 500-DISPLAY-RESULTS
+               PERFORM 600-WRITE-REGISTER-LINE
+           ELSE
+               PERFORM 260-DISPLAY-EXCEPTION
+           END-IF.
+           PERFORM 060-READ-EMPLOYEE.
+
+      *****************************************************************
+       150-FORMAT-EMPLOYEE.
+           MOVE EM-FIRST-NAME     TO EMP-FIRST-NAME.
+           MOVE EM-LAST-NAME      TO EMP-LAST-NAME.
+           MOVE EM-HIRED-MM       TO HIRED-MM.
+           MOVE EM-HIRED-DD       TO HIRED-DD.
+           MOVE EM-HIRED-YY       TO HIRED-YY.
+           MOVE EM-ANNUAL-SALARY  TO ANNUAL-SALARY.
+
+      *****************************************************************
+      * REJECT A MALFORMED DATE OR ONE THAT FALLS AFTER TODAY - EITHER
+      * WOULD PRODUCE A NONSENSICAL YEARS-OF-SERVICE FIGURE IF LEFT TO
+      * 300-CALCULATE-SERVICE
+      *****************************************************************
+       250-VALIDATE-HIRE-DATE.
+           MOVE 'Y' TO WS-HIRE-DATE-STATUS.
+           IF HIRED-MM < 1 OR HIRED-MM > 12 OR
+              HIRED-DD < 1 OR HIRED-DD > 31 OR
+              HIRED-YY < 1900 OR HIRED-YY > WS-CURRENT-YEAR
+               MOVE 'N' TO WS-HIRE-DATE-STATUS
+           END-IF.
+
+       260-DISPLAY-EXCEPTION.
+           DISPLAY '*** INVALID HIRE DATE - EMPLOYEE SKIPPED *** ID: '
+                    EM-EMPLOYEE-ID ' HIRED: ' HIRED-MM '/' HIRED-DD '/'
+                    HIRED-YY.
+
+       300-CALCULATE-SERVICE.
            SUBTRACT HIRED-YY FROM WS-CURRENT-YEAR GIVING SERVICES-YEARS.
 
        400-CALCULATE-PAYMENT.
            COMPUTE BI-WEEKLY-GROSS-PAY ROUNDED = (ANNUAL-SALARY / 26) .
 
+      *****************************************************************
+      * WITHHOLDING IS A PERCENTAGE OF GROSS, THE BENEFIT DEDUCTION IS
+      * A FIXED BI-WEEKLY AMOUNT - BOTH FROM PAYCTL
+      *****************************************************************
+       450-CALCULATE-DEDUCTIONS.
+           COMPUTE WS-WITHHOLDING-AMT ROUNDED =
+               BI-WEEKLY-GROSS-PAY * WS-WITHHOLD-PCT / 100.
+           COMPUTE WS-NET-PAY =
+               BI-WEEKLY-GROSS-PAY - WS-WITHHOLDING-AMT
+                                    - WS-BENEFIT-DEDUCT.
 
        500-DISPLAY-RESULTS.
            DISPLAY 'Employee First Name: ' EMP-FIRST-NAME.
@@ -76,13 +282,49 @@
            DISPLAY 'Annual Salary      :  ' SUPPRESS-ZERO.
            MOVE BI-WEEKLY-GROSS-PAY TO SUPPRESS-ZERO.
            DISPLAY 'Bi-weekly Amount   :  ' SUPPRESS-ZERO.
+           MOVE WS-WITHHOLDING-AMT TO SUPPRESS-ZERO.
+           DISPLAY 'Withholding Amount :  ' SUPPRESS-ZERO.
+           MOVE WS-BENEFIT-DEDUCT TO SUPPRESS-ZERO.
+           DISPLAY 'Benefit Deduction  :  ' SUPPRESS-ZERO.
+           MOVE WS-NET-PAY TO SUPPRESS-ZERO.
+           DISPLAY 'Net Bi-weekly Pay  :  ' SUPPRESS-ZERO.
            DISPLAY '******************************************'.
            DISPLAY '* End Of LAB4.                           *'.
            DISPLAY '******************************************'.
 
-       999-END-PROGRAM.
-           STOP RUN.
-
-
+      *****************************************************************
+       600-WRITE-REGISTER-LINE.
+           MOVE SPACES TO REPORT-REC.
+           STRING EMP-FIRST-NAME DELIMITED BY SPACE ' '
+                  EMP-LAST-NAME  DELIMITED BY SPACE
+                  INTO RP-NAME.
+           MOVE SERVICES-YEARS      TO RP-YEARS-SERVICE.
+           MOVE ANNUAL-SALARY       TO RP-ANNUAL-SALARY.
+           MOVE BI-WEEKLY-GROSS-PAY TO RP-BIWEEKLY-GROSS.
+           MOVE WS-NET-PAY          TO RP-NET-PAY.
+           MOVE REPORT-REC TO OUT-REC.
+           WRITE OUT-REC.
+           ADD BI-WEEKLY-GROSS-PAY TO WS-TOTAL-GROSS-PAY.
+           ADD WS-NET-PAY          TO WS-TOTAL-NET-PAY.
 
+      *****************************************************************
+       800-WRITE-GRAND-TOTAL.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-TOTAL-GROSS-PAY TO WS-TOTAL-GROSS-PAY-ED.
+           MOVE SPACES TO OUT-REC.
+           STRING 'GRAND TOTAL BI-WEEKLY GROSS PAY : ' DELIMITED BY SIZE
+                  WS-TOTAL-GROSS-PAY-ED             DELIMITED BY SIZE
+                  INTO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-TOTAL-NET-PAY TO WS-TOTAL-NET-PAY-ED.
+           MOVE SPACES TO OUT-REC.
+           STRING 'GRAND TOTAL BI-WEEKLY NET PAY   : ' DELIMITED BY SIZE
+                  WS-TOTAL-NET-PAY-ED               DELIMITED BY SIZE
+                  INTO OUT-REC.
+           WRITE OUT-REC.
 
+      *****************************************************************
+       900-CLOSE-FILES.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE REPORT-OUT.
