@@ -4,6 +4,9 @@
       * 2. named memory locations
       * 3. Sequential control
       * 4. Some cobol reserved WORDS
+      *Reads a student's course file (course ID, credit hours, letter
+      *grade) and computes GPA as the credit-hour-weighted average of
+      *the grades earned, so the figure reflects an actual transcript.
       *****************************************************************
 
        ID DIVISION.
@@ -14,8 +17,22 @@
 
       *****************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COURSE-FILE ASSIGN TO COURSEIN
+           ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      * ONE RECORD PER COURSE TAKEN - COURSE ID, CREDIT HOURS AND THE
+      * LETTER GRADE EARNED
+      *****************************************************************
+       FD  COURSE-FILE.
+       01  COURSE-REC.
+           05  CRS-COURSE-ID                PIC X(6).
+           05  CRS-CREDIT-HOURS             PIC 9V9.
+           05  CRS-LETTER-GRADE             PIC X.
 
        WORKING-STORAGE SECTION.
       **** NAMED MEMORY LOCATIONS *************************************
@@ -31,12 +48,35 @@
               10                        PIC X  VALUE  '/'.
               10 STUDENT-BIRTH-YY       PIC 9(4).
            05 STUDENT-GPA               PIC 9V999 VALUE 0.
-           05 STUDENT-GPA2              PIC 9V999 VALUE 0.
            05 STUDENT-GPA-Z             PIC Z.999.
 
+      **** SWITCHES ***************************************************
+       01  EOF-SWITCH                   PIC X       VALUE 'N'.
+           88  EOF                                  VALUE 'Y'.
+
+      *****TRANSCRIPT ACCUMULATORS AND GRADE-POINT LOOKUP**************
+       01  WS-GRADE-POINTS               PIC 9V9.
+       01  WS-QUALITY-POINTS             PIC 9(4)V99  VALUE 0.
+       01  WS-TOTAL-CREDIT-HOURS         PIC 9(3)V9   VALUE 0.
+
       *****************************************************************
        PROCEDURE DIVISION.
-      ***HERE IS WHERE YOUR EXECUTABLE INSTRUCTINS GO******************
+      *****************************************************************
+       MAIN-PROGRAM.
+      *************************************
+           PERFORM 000-DISPLAY-SPLASH-PAGE.
+           PERFORM 100-FORMAT-STUDENT-NAME.
+           PERFORM 200-FORMAT-STUDENT-BIRTH.
+           PERFORM 250-OPEN-FILES.
+           PERFORM 310-READ-COURSE-RECORD.
+           PERFORM 300-ACCUMULATE-COURSE UNTIL EOF.
+           PERFORM 330-CALCULATE-GPA.
+           PERFORM 400-DISPLAY-RESULTS.
+           PERFORM 900-CLOSE-FILES.
+           STOP RUN.
+       END-MAIN-PROGRAM.
+
+      *****************************************************************
        000-DISPLAY-SPLASH-PAGE.
            DISPLAY '******************************************'.
            DISPLAY '* GET239 Enterprise Technologies LAB4    *'.
@@ -54,26 +94,63 @@
            MOVE 10   TO STUDENT-BIRTH-DD.
            MOVE 1991 TO STUDENT-BIRTH-YY.
 
-       300-CALCULATE-GPA.
-           ADD 1 TO STUDENT-GPA.
-           DIVIDE STUDENT-GPA BY 2 GIVING STUDENT-GPA.
-           MULTIPLY STUDENT-GPA BY 7 GIVING STUDENT-GPA.
-           SUBTRACT 3 FROM STUDENT-GPA.
-           COMPUTE STUDENT-GPA2=((((STUDENT-GPA2 + 1) / 2) * 7) - 3 ).
+      *****************************************************************
+       250-OPEN-FILES.
+           OPEN INPUT COURSE-FILE.
+
+      *****************************************************************
+       310-READ-COURSE-RECORD.
+           READ COURSE-FILE
+               AT END MOVE 'Y' TO EOF-SWITCH
+           END-READ.
+
+      *****************************************************************
+       300-ACCUMULATE-COURSE.
+           PERFORM 320-LOOKUP-GRADE-POINTS.
+           COMPUTE WS-QUALITY-POINTS =
+               WS-QUALITY-POINTS +
+               (CRS-CREDIT-HOURS * WS-GRADE-POINTS).
+           ADD CRS-CREDIT-HOURS TO WS-TOTAL-CREDIT-HOURS.
+           PERFORM 310-READ-COURSE-RECORD.
+
+      *****************************************************************
+      * STANDARD 4.0-SCALE GRADE-POINT TABLE - ANY GRADE NOT LISTED
+      * (E.G. AN INCOMPLETE) EARNS ZERO QUALITY POINTS
+      *****************************************************************
+       320-LOOKUP-GRADE-POINTS.
+           EVALUATE CRS-LETTER-GRADE
+               WHEN 'A'
+                   MOVE 4.0 TO WS-GRADE-POINTS
+               WHEN 'B'
+                   MOVE 3.0 TO WS-GRADE-POINTS
+               WHEN 'C'
+                   MOVE 2.0 TO WS-GRADE-POINTS
+               WHEN 'D'
+                   MOVE 1.0 TO WS-GRADE-POINTS
+               WHEN OTHER
+                   MOVE 0.0 TO WS-GRADE-POINTS
+           END-EVALUATE.
+
+      *****************************************************************
+      * GPA IS THE CREDIT-HOUR-WEIGHTED AVERAGE OF EVERY COURSE READ;
+      * A STUDENT WITH NO COURSE RECORDS GETS A ZERO GPA RATHER THAN A
+      * DIVIDE-BY-ZERO ABEND
+      *****************************************************************
+       330-CALCULATE-GPA.
+           IF WS-TOTAL-CREDIT-HOURS > 0
+               COMPUTE STUDENT-GPA ROUNDED =
+                   WS-QUALITY-POINTS / WS-TOTAL-CREDIT-HOURS
+           ELSE
+               MOVE 0 TO STUDENT-GPA
+           END-IF.
 
        400-DISPLAY-RESULTS.
            MOVE STUDENT-GPA TO STUDENT-GPA-Z.
            DISPLAY 'Student Name: ' STUDENT-NAME.
            DISPLAY 'Birth Date  : ' STUDENT-BIRTH-RATE.
            DISPLAY 'GPA         : ' STUDENT-GPA-Z.
-           MOVE STUDENT-GPA2 TO STUDENT-GPA-Z.
-           DISPLAY 'GPA2        : ' STUDENT-GPA-Z.
            DISPLAY '******************************************'.
 
-       999-END-PROGRAM.
-           STOP RUN.
-
-
-
-
-
+      *****************************************************************
+       900-CLOSE-FILES.
+           CLOSE COURSE-FILE.
