@@ -20,13 +20,18 @@
            ORGANIZATION IS SEQUENTIAL.
            SELECT REPORT-OUT ASSIGN TO REPORTOT
            ORGANIZATION IS SEQUENTIAL.
+           SELECT LAB5-CTL-FILE ASSIGN TO LAB5CTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO LAB5CKPT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD CRIME-FILE-IN.
       *****************************************************************
       * READ ME: Do not change this record layout
-      * Chicago City Crime record - Length 249
+      * Chicago City Crime record - Length 266
       *****************************************************************
        01  CC-CRIME-RECORD.
            05  CC-CASE-NUMBER               PIC X(8).
@@ -46,42 +51,61 @@
            05  CC-YEAR                      PIC X(4).
            05  CC-LAT                       PIC X(11).
            05  CC-LONG                      PIC X(12).
+           05  CC-COMMUNITY-AREA            PIC X(2).
+           05  CC-UPDATED-ON                PIC X(15).
       ******* End of Chicago City Crime Record ************************
+      *****************************************************************
+      * CRIMEIN ends with a trailer record carrying the record count
+      * and date range for run-to-run reconciliation.  Identified by
+      * CT-CASE-NUMBER = 'TRAILER '.
+      *****************************************************************
+       01  CC-TRAILER-RECORD REDEFINES CC-CRIME-RECORD.
+           05  CT-CASE-NUMBER               PIC X(8).
+           05  CT-REC-COUNT                 PIC 9(7).
+           05  CT-MIN-DATE-TIME             PIC X(15).
+           05  CT-MAX-DATE-TIME             PIC X(15).
+           05  FILLER                       PIC X(221).
+      *****************************************************************
+      * REPORT-REC IS BUILT ONE COLUMN AT A TIME FROM WHICHEVER CC-
+      * FIELDS THE LAB5CTL FLD RECORDS SELECT (SEE 170-LOAD-CONTROL-
+      * TABLES) SO A SUBSET OF FIELDS, IN ANY ORDER, CAN PASS THROUGH
+      * WITHOUT A RECOMPILE.  UNUSED TRAILING COLUMNS STAY SPACES.
+      *****************************************************************
        FD  REPORT-OUT.
        01  REPORT-REC.
-           05  RP-CASE-NUMBER               PIC X(8).
-           05                               PIC X.
-           05  RP-DATE-TIME                 PIC X(15).
-           05                               PIC X.
-           05  RP-ADDRESS                   PIC X(40).
-           05                               PIC X.
-           05  RP-IUCR                      PIC X(4).
-           05                               PIC X.
-           05  RP-PRIMARY-CRIME             PIC X(30).
-           05                               PIC X.
-           05  RP-CRIME-DESC                PIC X(50).
-           05                               PIC X.
-           05  RP-LOCATION                  PIC X(50).
-           05                               PIC X.
-           05  RP-ARREST                    PIC X.
-           05                               PIC X.
-           05  RP-DOMESTIC                  PIC X.
-           05                               PIC X.
-           05  RP-BEAT                      PIC X(4).
-           05                               PIC X.
-           05  RP-WARD                      PIC X(2).
-           05                               PIC X.
-           05  RP-FBI-CODE                  PIC X(3).
-           05                               PIC X.
-           05  RP-X-COORD                   PIC X(7).
-           05                               PIC X.
-           05  RP-Y-COORD                   PIC X(7).
-           05                               PIC X.
-           05  RP-YEAR                      PIC X(4).
-           05                               PIC X.
-           05  RP-LAT                       PIC X(11).
-           05                               PIC X.
-           05  RP-LONG                      PIC X(12).
+           05  RP-COLUMN OCCURS 17 TIMES
+                         INDEXED BY RP-IDX          PIC X(51).
+      *--- CSV ALTERNATIVE TO REPORT-REC ABOVE - THE SAME SELECTED ----
+      *--- COLUMNS, TRIMMED AND COMMA-JOINED INSTEAD OF FIXED-WIDTH, --
+      *--- SELECTED BY WS-OUTPUT-FORMAT --------------------------------
+       01  REPORT-REC-CSV                        PIC X(867).
+
+      *****************************************************************
+      * LAB5CTL CARRIES THE RUN-TIME RECORD LIMIT AND THE OUTPUT FIELD
+      * SELECTION SO BOTH THE RECORD COUNT AND THE COLUMN LIST CAN BE
+      * CHANGED WITHOUT A RECOMPILE.  A ZERO OR MISSING LIMIT RECORD
+      * MEANS PROCESS THE ENTIRE CRIMEIN FILE; NO FLD RECORDS MEANS
+      * PASS THROUGH ALL 17 FIELDS IN THE ORIGINAL ORDER
+      *****************************************************************
+       FD  LAB5-CTL-FILE.
+       01  LAB5-CTL-REC.
+           05  LCT-TYPE                     PIC X(4).
+           05  LCT-VALUE                    PIC X(30).
+
+      *****************************************************************
+      * CHECKPOINT FILE - HOLDS THE LAST CASE NUMBER AND RELATIVE
+      * RECORD COUNT PROCESSED SO AN ABENDED RUN CAN RESTART MID-FILE
+      *****************************************************************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CK-CASE-NUMBER                PIC X(8).
+           05  CK-REC-COUNT                  PIC 9(7).
+      *THE FILE-POSITION FIELDS ABOVE ONLY GET THE CRIMEIN CURSOR BACK*
+      *TO THE RIGHT SPOT - A RESTART ALSO NEEDS EVERY COUNTER BUILT****
+      *UP WHILE PROCESSING THE RECORDS BEFORE THE CHECKPOINT, OR THE**
+      *SUBTOTALS FOR THOSE RECORDS ARE LOST****************************
+           05  CK-REC-COUNT-IN               PIC 9(7).
+           05  CK-REC-COUNT-OUT              PIC 9(7).
 
       *****************************************************************
        WORKING-STORAGE SECTION.
@@ -90,11 +114,60 @@
            05 EOF-SWITCH               PIC X        VALUE 'N'.
               88 EOF                                VALUE 'Y'.
            05 CRIME-REC-READ           PIC 9(7)     VALUE 0.
+           05 WS-CTL-EOF               PIC X        VALUE 'N'.
+              88 CTL-EOF                            VALUE 'Y'.
        01 CRIME-REC-READZ          PIC Z,ZZZ,ZZ9.
+       01 WS-LAB5-LIMIT            PIC 9(7)     VALUE 0.
+
+      **** OUTPUT FORMAT SWITCH - LOADED FROM LAB5CTL 'FMT ' RECORD, **
+      **** DEFAULTS TO THE ORIGINAL FIXED-WIDTH COLUMN LAYOUT *********
+       01  WS-OUTPUT-FORMAT            PIC X(3)     VALUE 'FIX'.
+           88  CSV-FORMAT                            VALUE 'CSV'.
+           88  FIXED-FORMAT                           VALUE 'FIX'.
+       01  WS-CSV-PTR                  PIC 9(4)     VALUE 1.
+
+      *****CC- FIELD LOOKUP TABLE****************************************
+      * EVERY CC- FIELD IS COPIED HERE UNDER A SHORT MNEMONIC CODE EACH
+      * TIME A QUALIFYING RECORD IS PROCESSED, SO THE OUTPUT COLUMN
+      * BUILDER CAN PULL ANY FIELD, IN ANY ORDER, BY CODE
+      *****************************************************************
+       01 WS-CC-FIELD-TABLE.
+           05 WS-CC-FIELD-ENTRY OCCURS 17 TIMES
+                                 INDEXED BY CCF-IDX.
+              10 WS-CCF-CODE        PIC X(4).
+              10 WS-CCF-VALUE       PIC X(50).
+
+      *****OUTPUT FIELD SELECTION TABLE**********************************
+      * LOADED FROM LAB5CTL FLD RECORDS, IN OUTPUT ORDER.  IF NO FLD
+      * RECORDS ARE PRESENT, 170-LOAD-CONTROL-TABLES DEFAULTS THIS TO
+      * ALL 17 CODES IN THE ORIGINAL LAYOUT ORDER
+      *****************************************************************
+       01 WS-FIELD-SEL-TAB-MAX     PIC 99       VALUE 0.
+       01 WS-FIELD-SEL-TABLE.
+           05 WS-FIELD-SEL-ENTRY OCCURS 17 TIMES
+                                  INDEXED BY FSEL-IDX.
+              10 WS-FIELD-SEL-CODE  PIC X(4).
        01 CRIME-REC-COUNT-IN       PIC 9(7)     VALUE 0.
        01 CRIME-REC-COUNT-INZ      PIC Z,ZZZ,ZZ9.
        01 CRIME-REC-COUNT-OUT      PIC 9(7)     VALUE 0.
        01 CRIME-REC-COUNT-OUTZ     PIC Z,ZZZ,ZZ9.
+       01 WS-TRAILER-VARIANCE      PIC S9(7).
+       01 CALL-CTLTOT              PIC X(8) VALUE 'CTLTOT'.
+       01 CALL-AUDITLOG            PIC X(8) VALUE 'AUDITLOG'.
+       01 CALL-ARRXLATE            PIC X(8) VALUE 'ARRXLATE'.
+       01 WS-PGM-ID                PIC X(8) VALUE 'LAB5'.
+       01 WS-CRIMEIN-MIN-DATE-TIME PIC X(15).
+       01 WS-CRIMEIN-MAX-DATE-TIME PIC X(15).
+       01 WS-ARREST-XLATE          PIC X(1).
+
+      *****RESTART/CHECKPOINT CONTROL***********************************
+       01 WS-CKPT-STATUS           PIC XX.
+       01 WS-CKPT-INTERVAL         PIC 9(5)     VALUE 5000.
+       01 WS-CKPT-QUOTIENT         PIC 9(7).
+       01 WS-CKPT-REMAINDER        PIC 9(7).
+       01 WS-RESTART-COUNT         PIC 9(7)     VALUE 0.
+       01 RESTART-SWITCH           PIC X        VALUE 'N'.
+          88 RESTARTING                         VALUE 'Y'.
 
       *****************************************************************
        PROCEDURE DIVISION.
@@ -102,7 +175,12 @@
        MAIN-PROGRAM.
       *************************************
            PERFORM 100-DISPLAY-SPLASH-PAGE.
+           PERFORM 150-CHECK-RESTART.
            PERFORM 200-OPEN-FILES.
+           PERFORM 170-LOAD-CONTROL-TABLES.
+           IF RESTARTING
+               PERFORM 250-SKIP-TO-RESTART
+           END-IF.
            PERFORM 300-READ-CRIME-FILE UNTIL EOF.
            PERFORM 400-DISPLAY-SUMMARY-TOTALS.
            PERFORM 500-CLOSE-FILES.
@@ -117,43 +195,246 @@
            DISPLAY '* March, 2016                            *'.
            DISPLAY '******************************************'.
 
+      *****************************************************************
+      * CHECK FOR A CHECKPOINT LEFT BY A PRIOR, ABENDED RUN SO WE CAN
+      * RESTART MID-FILE INSTEAD OF REPROCESSING CRIMEIN FROM RECORD 1
+      *****************************************************************
+       150-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END MOVE 0 TO WS-RESTART-COUNT
+               END-READ
+               IF WS-CKPT-STATUS = '00'
+                   MOVE CK-REC-COUNT TO WS-RESTART-COUNT
+                   MOVE CK-REC-COUNT-IN TO CRIME-REC-COUNT-IN
+                   MOVE CK-REC-COUNT-OUT TO CRIME-REC-COUNT-OUT
+                   MOVE 'Y' TO RESTART-SWITCH
+                   DISPLAY 'RESTARTING AFTER CHECKPOINT AT REC : '
+                            WS-RESTART-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
       *****************************************************************
        200-OPEN-FILES.
-           OPEN  INPUT CRIME-FILE-IN
-                OUTPUT REPORT-OUT.
+           OPEN  INPUT CRIME-FILE-IN.
+           IF RESTARTING
+               OPEN EXTEND REPORT-OUT
+           ELSE
+               OPEN OUTPUT REPORT-OUT
+           END-IF.
+
+      *****************************************************************
+      * LOAD THE RUN-TIME RECORD LIMIT AND OUTPUT FIELD SELECTION FROM
+      * THE LAB5CTL CONTROL FILE - A ZERO LIMIT MEANS REFORMAT EVERY
+      * QUALIFYING RECORD IN CRIMEIN; NO FLD RECORDS DEFAULTS THE
+      * SELECTION TO ALL 17 FIELDS IN THE ORIGINAL LAYOUT ORDER
+      *****************************************************************
+       170-LOAD-CONTROL-TABLES.
+           OPEN INPUT LAB5-CTL-FILE.
+           PERFORM 175-READ-CONTROL-REC UNTIL CTL-EOF.
+           CLOSE LAB5-CTL-FILE.
+           IF WS-FIELD-SEL-TAB-MAX = 0
+               PERFORM 178-DEFAULT-FIELD-SELECTION
+           END-IF.
+
+       175-READ-CONTROL-REC.
+           READ LAB5-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               EVALUATE LCT-TYPE
+                   WHEN 'LIM '
+                       MOVE LCT-VALUE(1:7) TO WS-LAB5-LIMIT
+                   WHEN 'FLD '
+                       ADD 1 TO WS-FIELD-SEL-TAB-MAX
+                       MOVE LCT-VALUE(1:4)
+                           TO WS-FIELD-SEL-CODE(WS-FIELD-SEL-TAB-MAX)
+                   WHEN 'FMT '
+                       MOVE LCT-VALUE(1:3) TO WS-OUTPUT-FORMAT
+               END-EVALUATE
+           END-IF.
+
+      *NO FLD RECORDS IN LAB5CTL - PASS THROUGH ALL 17 FIELDS AS BEFORE
+       178-DEFAULT-FIELD-SELECTION.
+           MOVE 'CASE' TO WS-FIELD-SEL-CODE(1).
+           MOVE 'DATE' TO WS-FIELD-SEL-CODE(2).
+           MOVE 'ADDR' TO WS-FIELD-SEL-CODE(3).
+           MOVE 'IUCR' TO WS-FIELD-SEL-CODE(4).
+           MOVE 'PRIM' TO WS-FIELD-SEL-CODE(5).
+           MOVE 'DESC' TO WS-FIELD-SEL-CODE(6).
+           MOVE 'LOCN' TO WS-FIELD-SEL-CODE(7).
+           MOVE 'ARST' TO WS-FIELD-SEL-CODE(8).
+           MOVE 'DOM ' TO WS-FIELD-SEL-CODE(9).
+           MOVE 'BEAT' TO WS-FIELD-SEL-CODE(10).
+           MOVE 'WARD' TO WS-FIELD-SEL-CODE(11).
+           MOVE 'FBI ' TO WS-FIELD-SEL-CODE(12).
+           MOVE 'XCOR' TO WS-FIELD-SEL-CODE(13).
+           MOVE 'YCOR' TO WS-FIELD-SEL-CODE(14).
+           MOVE 'YEAR' TO WS-FIELD-SEL-CODE(15).
+           MOVE 'LAT ' TO WS-FIELD-SEL-CODE(16).
+           MOVE 'LONG' TO WS-FIELD-SEL-CODE(17).
+           MOVE 17 TO WS-FIELD-SEL-TAB-MAX.
+
+      *SKIP FORWARD TO THE CHECKPOINTED RECORD ON A RESTART************
+       250-SKIP-TO-RESTART.
+           PERFORM 260-SKIP-ONE-RECORD
+               UNTIL CRIME-REC-READ >= WS-RESTART-COUNT OR EOF.
+
+       260-SKIP-ONE-RECORD.
+           READ CRIME-FILE-IN
+               AT END MOVE 'Y' TO EOF-SWITCH.
+           IF NOT EOF
+               IF CT-CASE-NUMBER NOT = 'TRAILER '
+                   ADD 1 TO CRIME-REC-READ
+               ELSE
+                   MOVE 'Y' TO EOF-SWITCH
+               END-IF
+           END-IF.
+
       *****************************************************************
        300-READ-CRIME-FILE.
            READ CRIME-FILE-IN
                AT END MOVE 'Y' TO EOF-SWITCH.
            IF NOT EOF
+            IF CT-CASE-NUMBER = 'TRAILER '
+                PERFORM 305-CHECK-TRAILER-RECORD
+                MOVE 'Y' TO EOF-SWITCH
+            ELSE
              ADD 1 TO CRIME-REC-READ
-             IF CRIME-REC-COUNT-IN < 10
+             DIVIDE CRIME-REC-READ BY WS-CKPT-INTERVAL
+                     GIVING WS-CKPT-QUOTIENT
+                     REMAINDER WS-CKPT-REMAINDER
+             IF WS-CKPT-REMAINDER = 0
+                 PERFORM 315-WRITE-CHECKPOINT
+             END-IF
+             IF WS-LAB5-LIMIT = 0 OR CRIME-REC-COUNT-IN < WS-LAB5-LIMIT
                  ADD 1 TO CRIME-REC-COUNT-IN
                  PERFORM 310-PROCESS-CRIME-RECORDS
              END-IF
+            END-IF
              END-IF.
-      ******************************************************
+
+      *CHECK THE CRIMEIN TRAILER RECORD COUNT AGAINST OUR OWN TALLY****
+       305-CHECK-TRAILER-RECORD.
+           COMPUTE WS-TRAILER-VARIANCE = CRIME-REC-READ - CT-REC-COUNT.
+           MOVE CT-MIN-DATE-TIME TO WS-CRIMEIN-MIN-DATE-TIME.
+           MOVE CT-MAX-DATE-TIME TO WS-CRIMEIN-MAX-DATE-TIME.
+           DISPLAY '    CRIMEIN Date Range   : ' CT-MIN-DATE-TIME
+                   ' TO ' CT-MAX-DATE-TIME.
+           IF WS-TRAILER-VARIANCE NOT = 0
+               DISPLAY '*** CRIMEIN TRAILER COUNT MISMATCH ***'
+               DISPLAY '    Trailer Rec Count   : ' CT-REC-COUNT
+               DISPLAY '    Actual Recs Read    : ' CRIME-REC-READ
+           END-IF.
+      *LAB5 IS A FULL, UNFILTERED REFORMAT OF CRIMEIN - IT IS NOT A*****
+      *FIELD-ANALYST DISPATCH LIKE THE CATEGORY REPORTS, SO IT TAKES****
+      *NO PART IN THE CROSS-PROGRAM DISPATCH INDEX AND REFORMATS EVERY*
+      *QUALIFYING RECORD REGARDLESS OF WHAT ANY OTHER PROGRAM HAS*****
+      *ALREADY SENT TO A FIELD ANALYST*********************************
        310-PROCESS-CRIME-RECORDS.
-           ADD 1 TO CRIME-REC-COUNT-OUT.
-           MOVE CC-CASE-NUMBER TO RP-CASE-NUMBER.
-           MOVE CC-DATE-TIME TO RP-DATE-TIME.
-           MOVE CC-ADDRESS TO RP-ADDRESS.
-           MOVE CC-IUCR TO RP-IUCR.
-           MOVE CC-PRIMARY-CRIME TO RP-PRIMARY-CRIME.
-           MOVE CC-CRIME-DESC TO RP-CRIME-DESC.
-           MOVE CC-LOCATION TO RP-LOCATION.
-           MOVE CC-ARREST TO RP-ARREST.
-           MOVE CC-DOMESTIC TO RP-DOMESTIC.
-           MOVE CC-BEAT TO RP-BEAT.
-           MOVE CC-WARD TO RP-WARD.
-           MOVE CC-FBI-CODE TO RP-FBI-CODE.
-           MOVE CC-X-COORD TO RP-X-COORD.
-           MOVE CC-Y-COORD TO RP-Y-COORD.
-           MOVE CC-YEAR TO RP-YEAR.
-           MOVE CC-LAT TO RP-LAT.
-           MOVE CC-LONG TO RP-LONG.
-
-           WRITE REPORT-REC.
+           ADD 1 TO CRIME-REC-COUNT-OUT
+           PERFORM 320-LOAD-CC-FIELD-TABLE
+           MOVE SPACES TO REPORT-REC
+           SET RP-IDX TO 1
+           SET FSEL-IDX TO 1
+           PERFORM 330-BUILD-OUTPUT-COLUMN
+               UNTIL FSEL-IDX > WS-FIELD-SEL-TAB-MAX
+           EVALUATE TRUE
+               WHEN CSV-FORMAT
+                   PERFORM 335-BUILD-CSV-LINE
+                   WRITE REPORT-REC-CSV
+               WHEN OTHER
+                   WRITE REPORT-REC
+           END-EVALUATE.
+
+      *BUILD THE COMMA-JOINED CSV LINE FROM THE SAME SELECTED COLUMNS**
+      *330-BUILD-OUTPUT-COLUMN JUST LOADED INTO RP-COLUMN**************
+       335-BUILD-CSV-LINE.
+           MOVE SPACES TO REPORT-REC-CSV.
+           MOVE 1 TO WS-CSV-PTR.
+           SET RP-IDX TO 1.
+           PERFORM 336-APPEND-CSV-COLUMN
+               UNTIL RP-IDX > WS-FIELD-SEL-TAB-MAX.
+
+       336-APPEND-CSV-COLUMN.
+           STRING FUNCTION TRIM(RP-COLUMN(RP-IDX)) DELIMITED BY SIZE
+               INTO REPORT-REC-CSV
+               WITH POINTER WS-CSV-PTR
+           END-STRING.
+           IF RP-IDX < WS-FIELD-SEL-TAB-MAX
+               STRING ',' DELIMITED BY SIZE
+                   INTO REPORT-REC-CSV
+                   WITH POINTER WS-CSV-PTR
+               END-STRING
+           END-IF.
+           SET RP-IDX UP BY 1.
+
+      *COPY EVERY CC- FIELD INTO THE CODE-KEYED LOOKUP TABLE************
+       320-LOAD-CC-FIELD-TABLE.
+           MOVE 'CASE' TO WS-CCF-CODE(1).
+           MOVE CC-CASE-NUMBER TO WS-CCF-VALUE(1).
+           MOVE 'DATE' TO WS-CCF-CODE(2).
+           MOVE CC-DATE-TIME TO WS-CCF-VALUE(2).
+           MOVE 'ADDR' TO WS-CCF-CODE(3).
+           MOVE CC-ADDRESS TO WS-CCF-VALUE(3).
+           MOVE 'IUCR' TO WS-CCF-CODE(4).
+           MOVE CC-IUCR TO WS-CCF-VALUE(4).
+           MOVE 'PRIM' TO WS-CCF-CODE(5).
+           MOVE CC-PRIMARY-CRIME TO WS-CCF-VALUE(5).
+           MOVE 'DESC' TO WS-CCF-CODE(6).
+           MOVE CC-CRIME-DESC TO WS-CCF-VALUE(6).
+           MOVE 'LOCN' TO WS-CCF-CODE(7).
+           MOVE CC-LOCATION TO WS-CCF-VALUE(7).
+           MOVE 'ARST' TO WS-CCF-CODE(8).
+           CALL CALL-ARRXLATE USING CC-ARREST WS-ARREST-XLATE.
+           MOVE WS-ARREST-XLATE TO WS-CCF-VALUE(8).
+           MOVE 'DOM ' TO WS-CCF-CODE(9).
+           MOVE CC-DOMESTIC TO WS-CCF-VALUE(9).
+           MOVE 'BEAT' TO WS-CCF-CODE(10).
+           MOVE CC-BEAT TO WS-CCF-VALUE(10).
+           MOVE 'WARD' TO WS-CCF-CODE(11).
+           MOVE CC-WARD TO WS-CCF-VALUE(11).
+           MOVE 'FBI ' TO WS-CCF-CODE(12).
+           MOVE CC-FBI-CODE TO WS-CCF-VALUE(12).
+           MOVE 'XCOR' TO WS-CCF-CODE(13).
+           MOVE CC-X-COORD TO WS-CCF-VALUE(13).
+           MOVE 'YCOR' TO WS-CCF-CODE(14).
+           MOVE CC-Y-COORD TO WS-CCF-VALUE(14).
+           MOVE 'YEAR' TO WS-CCF-CODE(15).
+           MOVE CC-YEAR TO WS-CCF-VALUE(15).
+           MOVE 'LAT ' TO WS-CCF-CODE(16).
+           MOVE CC-LAT TO WS-CCF-VALUE(16).
+           MOVE 'LONG' TO WS-CCF-CODE(17).
+           MOVE CC-LONG TO WS-CCF-VALUE(17).
+
+      *FIND THE SELECTED FIELD'S VALUE AND DROP IT INTO THE NEXT COLUMN
+       330-BUILD-OUTPUT-COLUMN.
+           SET CCF-IDX TO 1.
+           PERFORM 335-FIND-CC-FIELD
+               UNTIL CCF-IDX > 17
+               OR WS-CCF-CODE(CCF-IDX) = WS-FIELD-SEL-CODE(FSEL-IDX).
+           IF CCF-IDX <= 17
+               MOVE WS-CCF-VALUE(CCF-IDX) TO RP-COLUMN(RP-IDX)
+           END-IF.
+           SET RP-IDX UP BY 1.
+           SET FSEL-IDX UP BY 1.
+
+       335-FIND-CC-FIELD.
+           IF WS-CCF-CODE(CCF-IDX) NOT = WS-FIELD-SEL-CODE(FSEL-IDX)
+               SET CCF-IDX UP BY 1
+           END-IF.
+
+      *WRITE A CHECKPOINT EVERY WS-CKPT-INTERVAL RECORDS***************
+       315-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CC-CASE-NUMBER TO CK-CASE-NUMBER.
+           MOVE CRIME-REC-READ TO CK-REC-COUNT.
+           MOVE CRIME-REC-COUNT-IN TO CK-REC-COUNT-IN.
+           MOVE CRIME-REC-COUNT-OUT TO CK-REC-COUNT-OUT.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
 
       *****************************************************************
 
@@ -169,6 +450,16 @@
            DISPLAY '******************************************'.
       *****************************************************************
        500-CLOSE-FILES.
+           CALL CALL-CTLTOT USING WS-PGM-ID CRIME-REC-READ
+                                   CRIME-REC-COUNT-OUT
+                                   CRIME-REC-COUNT-OUT.
+           CALL CALL-AUDITLOG USING WS-PGM-ID CRIME-REC-READ
+                                   CRIME-REC-COUNT-OUT
+                                   WS-CRIMEIN-MIN-DATE-TIME
+                                   WS-CRIMEIN-MAX-DATE-TIME.
+      *A CLEAN FINISH CLEARS THE CHECKPOINT SO THE NEXT RUN STARTS FRESH
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
            CLOSE CRIME-FILE-IN
                  REPORT-OUT.
       *****************************************************************
