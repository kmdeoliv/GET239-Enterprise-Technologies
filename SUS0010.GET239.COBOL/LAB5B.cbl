@@ -0,0 +1,421 @@
+      *****************************************************************
+      *PURPOSE: Full 24-hour shift coverage of no-arrest incidents.
+      *This program makes one pass of CRIMEIN and, using the same
+      *CC-ARREST = 'F' filter as LAB5A, splits every qualifying
+      *record into one of three linked shift reports - midnight-8AM,
+      *8AM-4PM, and 4PM-midnight - instead of only the overnight slice.
+      *****************************************************************
+
+       ID DIVISION.
+          PROGRAM-ID.      LAB5B.
+          AUTHOR.          Kelly.
+          DATE-WRITTEN.    March 2016.
+          DATE-COMPILED.   CURRENT-DATE.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRIME-FILE-IN ASSIGN TO CRIMEIN
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT SHIFT1-OUT ASSIGN TO SHIFT1OT
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT SHIFT2-OUT ASSIGN TO SHIFT2OT
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT SHIFT3-OUT ASSIGN TO SHIFT3OT
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO L5BCKPT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CRIME-FILE-IN.
+      *****************************************************************
+      * READ ME: Do not change this record layout
+      * Chicago City Crime record - Length 266
+      *****************************************************************
+       01  CC-CRIME-RECORD.
+           05  CC-CASE-NUMBER               PIC X(8).
+           05  CC-DATE-TIME                 PIC X(15).
+           05  CC-ADDRESS                   PIC X(40).
+           05  CC-IUCR                      PIC X(4).
+           05  CC-PRIMARY-CRIME             PIC X(30).
+           05  CC-CRIME-DESC                PIC X(50).
+           05  CC-LOCATION                  PIC X(50).
+           05  CC-ARREST                    PIC X.
+           05  CC-DOMESTIC                  PIC X.
+           05  CC-BEAT                      PIC X(4).
+           05  CC-WARD                      PIC X(2).
+           05  CC-FBI-CODE                  PIC X(3).
+           05  CC-X-COORD                   PIC X(7).
+           05  CC-Y-COORD                   PIC X(7).
+           05  CC-YEAR                      PIC X(4).
+           05  CC-LAT                       PIC X(11).
+           05  CC-LONG                      PIC X(12).
+           05  CC-COMMUNITY-AREA            PIC X(2).
+           05  CC-UPDATED-ON                PIC X(15).
+      ******* End of Chicago City Crime Record ************************
+      *****************************************************************
+      * CRIMEIN ends with a trailer record carrying the record count
+      * and date range for run-to-run reconciliation.  Identified by
+      * CT-CASE-NUMBER = 'TRAILER '.
+      *****************************************************************
+       01  CC-TRAILER-RECORD REDEFINES CC-CRIME-RECORD.
+           05  CT-CASE-NUMBER               PIC X(8).
+           05  CT-REC-COUNT                 PIC 9(7).
+           05  CT-MIN-DATE-TIME             PIC X(15).
+           05  CT-MAX-DATE-TIME             PIC X(15).
+           05  FILLER                       PIC X(221).
+
+      ***MIDNIGHT-8AM SHIFT REPORT*************************************
+       FD  SHIFT1-OUT.
+       01  OUT-REC1                         PIC X(80).
+       01  REPORT-REC1.
+           05  R1-DATE-TIME                 PIC X(15).
+           05                               PIC X.
+           05  R1-ADDRESS                   PIC X(19).
+           05                               PIC X.
+           05  R1-PRIMARY-CRIME             PIC X(21).
+           05                               PIC X.
+           05  R1-CRIME-DESC                PIC X(20).
+           05                               PIC X.
+           05  R1-ARREST                    PIC X.
+
+      ***8AM-4PM SHIFT REPORT******************************************
+       FD  SHIFT2-OUT.
+       01  OUT-REC2                         PIC X(80).
+       01  REPORT-REC2.
+           05  R2-DATE-TIME                 PIC X(15).
+           05                               PIC X.
+           05  R2-ADDRESS                   PIC X(19).
+           05                               PIC X.
+           05  R2-PRIMARY-CRIME             PIC X(21).
+           05                               PIC X.
+           05  R2-CRIME-DESC                PIC X(20).
+           05                               PIC X.
+           05  R2-ARREST                    PIC X.
+
+      ***4PM-MIDNIGHT SHIFT REPORT*************************************
+       FD  SHIFT3-OUT.
+       01  OUT-REC3                         PIC X(80).
+       01  REPORT-REC3.
+           05  R3-DATE-TIME                 PIC X(15).
+           05                               PIC X.
+           05  R3-ADDRESS                   PIC X(19).
+           05                               PIC X.
+           05  R3-PRIMARY-CRIME             PIC X(21).
+           05                               PIC X.
+           05  R3-CRIME-DESC                PIC X(20).
+           05                               PIC X.
+           05  R3-ARREST                    PIC X.
+
+      *****************************************************************
+      * CHECKPOINT FILE - HOLDS THE LAST CASE NUMBER AND RELATIVE
+      * RECORD COUNT PROCESSED SO AN ABENDED RUN CAN RESTART MID-FILE
+      *****************************************************************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CK-CASE-NUMBER                PIC X(8).
+           05  CK-REC-COUNT                  PIC 9(7).
+      *THE FILE-POSITION FIELDS ABOVE ONLY GET THE CRIMEIN CURSOR BACK*
+      *TO THE RIGHT SPOT - A RESTART ALSO NEEDS THE OUTPUT COUNTER****
+      *BUILT UP WHILE PROCESSING THE RECORDS BEFORE THE CHECKPOINT,***
+      *OR THE OUTPUT SUBTOTAL FOR THOSE RECORDS IS LOST***************
+           05  CK-REC-COUNT-OUT              PIC 9(7).
+           05  CK-SHIFT1-REC-COUNT-OUT       PIC 9(7).
+           05  CK-SHIFT2-REC-COUNT-OUT       PIC 9(7).
+           05  CK-SHIFT3-REC-COUNT-OUT       PIC 9(7).
+      *****************************************************************
+
+       WORKING-STORAGE SECTION.
+       01 WS-NAMED-MEMORY-LOCATIONS.
+      **** SWITCHES ***************************************************
+           05 EOF-SWITCH               PIC X        VALUE 'N'.
+              88 EOF                                VALUE 'Y'.
+           05 CRIME-REC-READ           PIC 9(7)     VALUE 0.
+       01 CRIME-REC-READZ          PIC Z,ZZZ,ZZ9.
+       01 WS-TRAILER-VARIANCE      PIC S9(7).
+       01 CALL-CTLTOT              PIC X(8) VALUE 'CTLTOT'.
+       01 CALL-AUDITLOG            PIC X(8) VALUE 'AUDITLOG'.
+       01 WS-PGM-ID                PIC X(8) VALUE 'LAB5B'.
+       01 WS-CRIMEIN-MIN-DATE-TIME PIC X(15).
+       01 WS-CRIMEIN-MAX-DATE-TIME PIC X(15).
+
+      *****CONVERTED DATE/TIME - USED ONLY FOR THE NUMERIC HOUR SO****
+      *****SHIFT BOUNDARIES ABOVE 9AM COMPARE CORRECTLY***************
+       01  WS-DATE-CONV.
+           05  WS-MONTH              PIC XX.
+           05  WS-DAY                PIC XX.
+           05  WS-YEAR               PIC X(4).
+       01  WS-DATE-CONVR REDEFINES WS-DATE-CONV.
+           05  WS-MONTH9             PIC 99.
+           05  WS-DAY9               PIC 99.
+           05  WS-YEAR9              PIC 9(4).
+       01  WS-TIME-CONV.
+           05  WS-HOUR               PIC XX.
+           05  WS-MIN                PIC XX.
+       01  WS-TIME-CONVR REDEFINES WS-TIME-CONV.
+           05  WS-HOUR9              PIC 99.
+           05  WS-MIN9               PIC 99.
+       01  CONVERT-DATE                  PIC X(8) VALUE 'CONVDATE'.
+
+      *****SHIFT BOUNDARIES - MIDNIGHT-8AM, 8AM-4PM, 4PM-MIDNIGHT******
+       01 WS-SHIFT2-START-HR       PIC 99       VALUE 08.
+       01 WS-SHIFT3-START-HR       PIC 99       VALUE 16.
+
+      *****PER-SHIFT RECORD COUNTS*************************************
+       01 SHIFT1-REC-COUNT-OUT     PIC 9(7)     VALUE 0.
+       01 SHIFT1-REC-COUNT-OUTZ    PIC Z,ZZZ,ZZ9.
+       01 SHIFT2-REC-COUNT-OUT     PIC 9(7)     VALUE 0.
+       01 SHIFT2-REC-COUNT-OUTZ    PIC Z,ZZZ,ZZ9.
+       01 SHIFT3-REC-COUNT-OUT     PIC 9(7)     VALUE 0.
+       01 SHIFT3-REC-COUNT-OUTZ    PIC Z,ZZZ,ZZ9.
+       01 CRIME-REC-COUNT-OUT      PIC 9(7)     VALUE 0.
+       01 CRIME-REC-COUNT-OUTZ     PIC Z,ZZZ,ZZ9.
+
+      *****RESTART/CHECKPOINT CONTROL***********************************
+       01 WS-CKPT-STATUS           PIC XX.
+       01 WS-CKPT-INTERVAL         PIC 9(5)     VALUE 5000.
+       01 WS-CKPT-QUOTIENT         PIC 9(7).
+       01 WS-CKPT-REMAINDER        PIC 9(7).
+       01 WS-RESTART-COUNT         PIC 9(7)     VALUE 0.
+       01 RESTART-SWITCH           PIC X        VALUE 'N'.
+          88 RESTARTING                         VALUE 'Y'.
+
+      *****HEADINGS - ONE PER LINKED SHIFT REPORT**********************
+       01 HDG1-LINE1.
+           05 FILLER         PIC X(35)
+                 VALUE 'CHICAGO MIDNIGHT-8AM SHIFT REPORT'.
+       01 HDG2-LINE1.
+           05 FILLER         PIC X(35)
+                 VALUE 'CHICAGO 8AM-4PM SHIFT REPORT'.
+       01 HDG3-LINE1.
+           05 FILLER         PIC X(35)
+                 VALUE 'CHICAGO 4PM-MIDNIGHT SHIFT REPORT'.
+       01 HDG-LINE2.
+           05 FILLER PIC X(16) VALUE 'DATE-TIME       '.
+           05 FILLER PIC X(20) VALUE 'ADDRESS             '.
+           05 FILLER PIC X(22) VALUE 'PRIMARY CRIME         '.
+           05 FILLER PIC X(21) VALUE 'CRIME-DESC           '.
+           05 FILLER PIC X     VALUE 'A'.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+       MAIN-PROGRAM.
+      *************************************
+           PERFORM 100-DISPLAY-SPLASH-PAGE.
+           PERFORM 150-CHECK-RESTART.
+           PERFORM 200-OPEN-FILES.
+           IF RESTARTING
+               PERFORM 350-SKIP-TO-RESTART
+           ELSE
+               PERFORM 300-HDG-ROUTINE
+           END-IF.
+           PERFORM 400-READ-CRIME-FILE UNTIL EOF.
+           PERFORM 500-DISPLAY-SUMMARY-TOTALS.
+           PERFORM 600-CLOSE-FILES.
+           STOP RUN.
+       END-MAIN-PROGRAM.
+
+      *****************************************************************
+       100-DISPLAY-SPLASH-PAGE.
+           DISPLAY '******************************************'.
+           DISPLAY '* GET239 Enterprise Technologies LAB5B   *'.
+           DISPLAY '* Kelly Oliveira                         *'.
+           DISPLAY '* March, 2016                            *'.
+           DISPLAY '******************************************'.
+
+      *****************************************************************
+      * CHECK FOR A CHECKPOINT LEFT BY A PRIOR, ABENDED RUN SO WE CAN
+      * RESTART MID-FILE INSTEAD OF REPROCESSING CRIMEIN FROM RECORD 1
+      *****************************************************************
+       150-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END MOVE 0 TO WS-RESTART-COUNT
+               END-READ
+               IF WS-CKPT-STATUS = '00'
+                   MOVE CK-REC-COUNT TO WS-RESTART-COUNT
+                   MOVE CK-REC-COUNT-OUT TO CRIME-REC-COUNT-OUT
+                   MOVE CK-SHIFT1-REC-COUNT-OUT TO SHIFT1-REC-COUNT-OUT
+                   MOVE CK-SHIFT2-REC-COUNT-OUT TO SHIFT2-REC-COUNT-OUT
+                   MOVE CK-SHIFT3-REC-COUNT-OUT TO SHIFT3-REC-COUNT-OUT
+                   MOVE 'Y' TO RESTART-SWITCH
+                   DISPLAY 'RESTARTING AFTER CHECKPOINT AT REC : '
+                            WS-RESTART-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *****************************************************************
+       200-OPEN-FILES.
+           OPEN  INPUT CRIME-FILE-IN.
+           IF RESTARTING
+               OPEN EXTEND SHIFT1-OUT
+               OPEN EXTEND SHIFT2-OUT
+               OPEN EXTEND SHIFT3-OUT
+           ELSE
+               OPEN OUTPUT SHIFT1-OUT
+               OPEN OUTPUT SHIFT2-OUT
+               OPEN OUTPUT SHIFT3-OUT
+           END-IF.
+
+      *****************************************************************
+       300-HDG-ROUTINE.
+           MOVE HDG1-LINE1 TO OUT-REC1.
+           WRITE OUT-REC1.
+           MOVE HDG-LINE2 TO OUT-REC1.
+           WRITE OUT-REC1.
+           MOVE HDG2-LINE1 TO OUT-REC2.
+           WRITE OUT-REC2.
+           MOVE HDG-LINE2 TO OUT-REC2.
+           WRITE OUT-REC2.
+           MOVE HDG3-LINE1 TO OUT-REC3.
+           WRITE OUT-REC3.
+           MOVE HDG-LINE2 TO OUT-REC3.
+           WRITE OUT-REC3.
+
+      *SKIP FORWARD TO THE CHECKPOINTED RECORD ON A RESTART************
+       350-SKIP-TO-RESTART.
+           PERFORM 360-SKIP-ONE-RECORD
+               UNTIL CRIME-REC-READ >= WS-RESTART-COUNT OR EOF.
+
+       360-SKIP-ONE-RECORD.
+           READ CRIME-FILE-IN
+               AT END MOVE 'Y' TO EOF-SWITCH.
+           IF NOT EOF
+               IF CT-CASE-NUMBER NOT = 'TRAILER '
+                   ADD 1 TO CRIME-REC-READ
+               ELSE
+                   MOVE 'Y' TO EOF-SWITCH
+               END-IF
+           END-IF.
+
+       400-READ-CRIME-FILE.
+           READ CRIME-FILE-IN
+               AT END MOVE 'Y' TO EOF-SWITCH.
+           IF NOT EOF
+            IF CT-CASE-NUMBER = 'TRAILER '
+                PERFORM 405-CHECK-TRAILER-RECORD
+                MOVE 'Y' TO EOF-SWITCH
+            ELSE
+             ADD 1 TO CRIME-REC-READ
+             DIVIDE CRIME-REC-READ BY WS-CKPT-INTERVAL
+                     GIVING WS-CKPT-QUOTIENT
+                     REMAINDER WS-CKPT-REMAINDER
+             IF WS-CKPT-REMAINDER = 0
+                 PERFORM 415-WRITE-CHECKPOINT
+             END-IF
+             IF CC-ARREST = 'F'
+
+      **** CALL THE CONVERT DATE-TIME PROGRAM SO THE HOUR COMPARES ****
+      **** CORRECTLY ACROSS ALL 24 HOURS, NOT JUST THE SINGLE-DIGIT****
+      **** MIDNIGHT-3AM WINDOW ORIGINALLY HANDLED BY LAB5A ************
+                CALL CONVERT-DATE USING CC-DATE-TIME
+                                WS-DATE-CONVR
+                                WS-TIME-CONVR
+
+                ADD 1 TO CRIME-REC-COUNT-OUT
+                EVALUATE TRUE
+                    WHEN WS-HOUR9 < WS-SHIFT2-START-HR
+                        PERFORM 410-PROCESS-SHIFT1-RECORD
+                    WHEN WS-HOUR9 < WS-SHIFT3-START-HR
+                        PERFORM 411-PROCESS-SHIFT2-RECORD
+                    WHEN OTHER
+                        PERFORM 412-PROCESS-SHIFT3-RECORD
+                END-EVALUATE
+             END-IF
+            END-IF
+           END-IF.
+
+      *CHECK THE CRIMEIN TRAILER RECORD COUNT AGAINST OUR OWN TALLY****
+       405-CHECK-TRAILER-RECORD.
+           COMPUTE WS-TRAILER-VARIANCE = CRIME-REC-READ - CT-REC-COUNT.
+           MOVE CT-MIN-DATE-TIME TO WS-CRIMEIN-MIN-DATE-TIME.
+           MOVE CT-MAX-DATE-TIME TO WS-CRIMEIN-MAX-DATE-TIME.
+           DISPLAY '    CRIMEIN Date Range   : ' CT-MIN-DATE-TIME
+                   ' TO ' CT-MAX-DATE-TIME.
+           IF WS-TRAILER-VARIANCE NOT = 0
+               DISPLAY '*** CRIMEIN TRAILER COUNT MISMATCH ***'
+               DISPLAY '    Trailer Rec Count   : ' CT-REC-COUNT
+               DISPLAY '    Actual Recs Read    : ' CRIME-REC-READ
+           END-IF.
+      ******************************************************
+       410-PROCESS-SHIFT1-RECORD.
+           ADD 1 TO SHIFT1-REC-COUNT-OUT.
+           MOVE CC-DATE-TIME TO R1-DATE-TIME.
+           MOVE CC-ADDRESS TO R1-ADDRESS.
+           MOVE CC-PRIMARY-CRIME TO R1-PRIMARY-CRIME.
+           MOVE CC-CRIME-DESC TO R1-CRIME-DESC.
+           MOVE CC-ARREST TO R1-ARREST.
+           WRITE REPORT-REC1.
+
+       411-PROCESS-SHIFT2-RECORD.
+           ADD 1 TO SHIFT2-REC-COUNT-OUT.
+           MOVE CC-DATE-TIME TO R2-DATE-TIME.
+           MOVE CC-ADDRESS TO R2-ADDRESS.
+           MOVE CC-PRIMARY-CRIME TO R2-PRIMARY-CRIME.
+           MOVE CC-CRIME-DESC TO R2-CRIME-DESC.
+           MOVE CC-ARREST TO R2-ARREST.
+           WRITE REPORT-REC2.
+
+       412-PROCESS-SHIFT3-RECORD.
+           ADD 1 TO SHIFT3-REC-COUNT-OUT.
+           MOVE CC-DATE-TIME TO R3-DATE-TIME.
+           MOVE CC-ADDRESS TO R3-ADDRESS.
+           MOVE CC-PRIMARY-CRIME TO R3-PRIMARY-CRIME.
+           MOVE CC-CRIME-DESC TO R3-CRIME-DESC.
+           MOVE CC-ARREST TO R3-ARREST.
+           WRITE REPORT-REC3.
+
+      *WRITE A CHECKPOINT EVERY WS-CKPT-INTERVAL RECORDS***************
+       415-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CC-CASE-NUMBER TO CK-CASE-NUMBER.
+           MOVE CRIME-REC-READ TO CK-REC-COUNT.
+           MOVE CRIME-REC-COUNT-OUT TO CK-REC-COUNT-OUT.
+           MOVE SHIFT1-REC-COUNT-OUT TO CK-SHIFT1-REC-COUNT-OUT.
+           MOVE SHIFT2-REC-COUNT-OUT TO CK-SHIFT2-REC-COUNT-OUT.
+           MOVE SHIFT3-REC-COUNT-OUT TO CK-SHIFT3-REC-COUNT-OUT.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************************
+
+       500-DISPLAY-SUMMARY-TOTALS.
+           MOVE CRIME-REC-READ  TO CRIME-REC-READZ.
+           DISPLAY 'Total Recs Read       : ' CRIME-REC-READZ.
+           MOVE CRIME-REC-COUNT-OUT TO CRIME-REC-COUNT-OUTZ.
+           DISPLAY 'Total No-Arrest Recs  : ' CRIME-REC-COUNT-OUTZ.
+           MOVE SHIFT1-REC-COUNT-OUT TO SHIFT1-REC-COUNT-OUTZ.
+           DISPLAY '    Midnight-8AM      : ' SHIFT1-REC-COUNT-OUTZ.
+           MOVE SHIFT2-REC-COUNT-OUT TO SHIFT2-REC-COUNT-OUTZ.
+           DISPLAY '    8AM-4PM           : ' SHIFT2-REC-COUNT-OUTZ.
+           MOVE SHIFT3-REC-COUNT-OUT TO SHIFT3-REC-COUNT-OUTZ.
+           DISPLAY '    4PM-Midnight      : ' SHIFT3-REC-COUNT-OUTZ.
+           DISPLAY '******************************************'.
+           DISPLAY '* End of Chicago Shift Coverage Reports  *'.
+           DISPLAY '******************************************'.
+      *****************************************************************
+       600-CLOSE-FILES.
+           CALL CALL-CTLTOT USING WS-PGM-ID CRIME-REC-READ
+                                   CRIME-REC-COUNT-OUT
+                                   CRIME-REC-COUNT-OUT.
+           CALL CALL-AUDITLOG USING WS-PGM-ID CRIME-REC-READ
+                                   CRIME-REC-COUNT-OUT
+                                   WS-CRIMEIN-MIN-DATE-TIME
+                                   WS-CRIMEIN-MAX-DATE-TIME.
+      *A CLEAN FINISH CLEARS THE CHECKPOINT SO THE NEXT RUN STARTS
+      *FRESH.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE CRIME-FILE-IN
+                 SHIFT1-OUT
+                 SHIFT2-OUT
+                 SHIFT3-OUT.
+      *****************************************************************
+      * END OF THE PROGRAM.
+      *****************************************************************
