@@ -0,0 +1,352 @@
+      *****************************************************************
+      *PURPOSE: Beat-level staffing recommendation extract.  Makes one
+      *pass of CRIMEIN and, for each beat, combines the count of
+      *overnight no-arrest incidents (the same reporting window
+      *LAB5A qualifies on) with the count of no-arrest stalking
+      *incidents (the same STALKCTL-driven IUCR codes LAB6 qualifies
+      *on), then ranks every beat from highest combined count to
+      *lowest so the weekly staffing/deployment meeting has one
+      *prioritized list instead of two separate reports to cross-walk
+      *by hand.
+      *****************************************************************
+
+       ID DIVISION.
+          PROGRAM-ID.      BEATSTAF.
+          AUTHOR.          Kelly.
+          DATE-WRITTEN.    April 2016.
+          DATE-COMPILED.   CURRENT-DATE.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRIME-FILE-IN ASSIGN TO CRIMEIN
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT L5A-CTL-FILE ASSIGN TO L5ACTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STALK-CTL-FILE ASSIGN TO STALKCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BEAT-STAFF-FILE ASSIGN TO BEATSTAF
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      * REPORTING DATE/TIME WINDOW - SAME LAYOUT AND DEFAULTS L5ACTL
+      * ALREADY FEEDS LAB5A
+      *****************************************************************
+       FD  L5A-CTL-FILE.
+       01  L5A-CTL-REC.
+           05  L5C-TYPE                     PIC X(4).
+           05  L5C-VALUE                    PIC X(10).
+
+      *****************************************************************
+      * CONTROL FILE OF QUALIFYING IUCR CODES FOR STALKING - SAME
+      * LAYOUT LAB6 LOADS (THE YR ENTRIES ARE NOT NEEDED HERE)
+      *****************************************************************
+       FD  STALK-CTL-FILE.
+       01  STALK-CTL-REC.
+           05  SCT-TYPE                     PIC X(4).
+           05  SCT-VALUE                    PIC X(4).
+
+       FD CRIME-FILE-IN.
+      *****************************************************************
+      * READ ME: Do not change this record layout
+      * Chicago City Crime record - Length 266
+      *****************************************************************
+       01  CC-CRIME-RECORD.
+           05  CC-CASE-NUMBER               PIC X(8).
+           05  CC-DATE-TIME                 PIC X(15).
+           05  CC-ADDRESS                   PIC X(40).
+           05  CC-IUCR                      PIC X(4).
+           05  CC-PRIMARY-CRIME             PIC X(30).
+           05  CC-CRIME-DESC                PIC X(50).
+           05  CC-LOCATION                  PIC X(50).
+           05  CC-ARREST                    PIC X.
+           05  CC-DOMESTIC                  PIC X.
+           05  CC-BEAT                      PIC X(4).
+           05  CC-WARD                      PIC X(2).
+           05  CC-FBI-CODE                  PIC X(3).
+           05  CC-X-COORD                   PIC X(7).
+           05  CC-Y-COORD                   PIC X(7).
+           05  CC-YEAR                      PIC X(4).
+           05  CC-LAT                       PIC X(11).
+           05  CC-LONG                      PIC X(12).
+           05  CC-COMMUNITY-AREA            PIC X(2).
+           05  CC-UPDATED-ON                PIC X(15).
+      ******* End of Chicago City Crime Record ************************
+       01  CC-TRAILER-RECORD REDEFINES CC-CRIME-RECORD.
+           05  CT-CASE-NUMBER               PIC X(8).
+           05  CT-REC-COUNT                 PIC 9(7).
+           05  CT-MIN-DATE-TIME             PIC X(15).
+           05  CT-MAX-DATE-TIME             PIC X(15).
+           05  FILLER                       PIC X(221).
+
+      ***RANKED BEAT STAFFING RECOMMENDATION LIST***********************
+       FD  BEAT-STAFF-FILE.
+       01  BS-OUT-REC                       PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01 WS-NAMED-MEMORY-LOCATIONS.
+           05 CRIME-EOF-SWITCH         PIC X        VALUE 'N'.
+              88 CRIME-EOF                          VALUE 'Y'.
+           05 WS-CTL-EOF               PIC X        VALUE 'N'.
+              88 CTL-EOF                            VALUE 'Y'.
+           05 WS-STALK-MATCH-SWITCH    PIC X        VALUE 'N'.
+              88 STALK-IUCR-MATCHED                 VALUE 'Y'.
+
+       01 CRIME-REC-READ           PIC 9(7)     VALUE 0.
+       01 CRIME-DATE               PIC X(10).
+       01 CRIME-TIME               PIC X(5).
+
+      *****REPORTING WINDOW - DEFAULTS MATCH LAB5A'S ORIGINAL WINDOW****
+      *****AND ARE OVERRIDDEN BY L5ACTL IF IT HAS RECORDS**************
+       01 WS-QUAL-DATE             PIC X(10)    VALUE '1/1/2009'.
+       01 WS-QUAL-TIME-START       PIC X(5)     VALUE '0:00'.
+       01 WS-QUAL-TIME-END         PIC X(5)     VALUE '3:00'.
+
+      *****CONTROL TABLE LOADED FROM STALKCTL (ICD ENTRIES ONLY)*******
+       01 WS-STALK-IUCR-TAB-MAX    PIC 99       VALUE 0.
+       01 WS-STALK-IUCR-TABLE.
+           05 WS-STALK-IUCR-ENTRY OCCURS 20 TIMES
+                                   INDEXED BY STALK-IUCR-IDX.
+              10 WS-STALK-IUCR-CODE     PIC X(4).
+
+      *****COMBINED PER-BEAT STAFFING TABLE*****************************
+      * ONE ENTRY PER DISTINCT BEAT SEEN, HOLDING BOTH THE OVERNIGHT
+      * NO-ARREST COUNT AND THE STALKING NO-ARREST COUNT SO THE TWO
+      * SIGNALS CAN BE RANKED TOGETHER
+      *****************************************************************
+       01 WS-BEAT-FOUND-SWITCH     PIC X        VALUE 'N'.
+          88 BEAT-FOUND                         VALUE 'Y'.
+       01 WS-BEAT-TAB-MAX          PIC 999      VALUE 0.
+       01 WS-BEAT-TABLE.
+           05 WS-BEAT-ENTRY OCCURS 300 TIMES
+                             INDEXED BY BEAT-IDX.
+              10 WS-BEAT-NUMBER         PIC X(4).
+              10 WS-BEAT-OVERNIGHT-CNT  PIC 9(7)     VALUE 0.
+              10 WS-BEAT-STALK-CNT      PIC 9(7)     VALUE 0.
+              10 WS-BEAT-TOTAL          PIC 9(7)     VALUE 0.
+              10 WS-BEAT-PRINTED        PIC X        VALUE 'N'.
+                 88 BEAT-PRINTED                     VALUE 'Y'.
+
+      *****WORK FIELDS FOR RANKING THE TABLE HIGHEST-TOTAL-FIRST********
+       01 WS-RANK                  PIC 999      VALUE 0.
+       01 WS-MAX-TOTAL             PIC 9(7)     VALUE 0.
+       01 WS-MAX-BEAT-IDX          PIC 999      VALUE 0.
+
+       01 WS-RANKZ                 PIC ZZ9.
+       01 WS-OVERNIGHT-CNTZ        PIC Z,ZZZ,ZZ9.
+       01 WS-STALK-CNTZ            PIC Z,ZZZ,ZZ9.
+       01 WS-TOTAL-CNTZ            PIC Z,ZZZ,ZZ9.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+       MAIN-PROGRAM.
+      *************************************
+           PERFORM 100-DISPLAY-SPLASH-PAGE.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 250-LOAD-CONTROL-TABLES.
+           PERFORM 400-READ-CRIME-FILE UNTIL CRIME-EOF.
+           PERFORM 500-WRITE-HEADER.
+           PERFORM 550-BUILD-STAFFING-LIST.
+           PERFORM 600-CLOSE-FILES.
+           STOP RUN.
+       END-MAIN-PROGRAM.
+
+      *****************************************************************
+       100-DISPLAY-SPLASH-PAGE.
+           DISPLAY '******************************************'.
+           DISPLAY '* GET239 Enterprise Technologies BEATSTAF *'.
+           DISPLAY '* Kelly Oliveira                          *'.
+           DISPLAY '* April, 2016                             *'.
+           DISPLAY '******************************************'.
+
+      *****************************************************************
+       200-OPEN-FILES.
+           OPEN INPUT CRIME-FILE-IN.
+           OPEN OUTPUT BEAT-STAFF-FILE.
+
+      *LOAD THE OVERNIGHT WINDOW AND STALKING IUCR CONTROL TABLES*****
+       250-LOAD-CONTROL-TABLES.
+           OPEN INPUT L5A-CTL-FILE.
+           PERFORM 251-READ-L5A-CTL-REC UNTIL CTL-EOF.
+           CLOSE L5A-CTL-FILE.
+
+           MOVE 'N' TO WS-CTL-EOF.
+           OPEN INPUT STALK-CTL-FILE.
+           PERFORM 252-READ-STALK-CTL-REC UNTIL CTL-EOF.
+           CLOSE STALK-CTL-FILE.
+
+       251-READ-L5A-CTL-REC.
+           READ L5A-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               EVALUATE L5C-TYPE
+                   WHEN 'DAT '
+                       MOVE L5C-VALUE TO WS-QUAL-DATE
+                   WHEN 'TMS '
+                       MOVE L5C-VALUE(1:5) TO WS-QUAL-TIME-START
+                   WHEN 'TME '
+                       MOVE L5C-VALUE(1:5) TO WS-QUAL-TIME-END
+               END-EVALUATE
+           END-IF.
+
+       252-READ-STALK-CTL-REC.
+           READ STALK-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               IF SCT-TYPE = 'ICD '
+                   ADD 1 TO WS-STALK-IUCR-TAB-MAX
+                   MOVE SCT-VALUE
+                        TO WS-STALK-IUCR-CODE(WS-STALK-IUCR-TAB-MAX)
+               END-IF
+           END-IF.
+
+      *****************************************************************
+       400-READ-CRIME-FILE.
+           READ CRIME-FILE-IN
+               AT END MOVE 'Y' TO CRIME-EOF-SWITCH.
+           IF NOT CRIME-EOF
+             IF CT-CASE-NUMBER = 'TRAILER '
+                 MOVE 'Y' TO CRIME-EOF-SWITCH
+             ELSE
+                ADD 1 TO CRIME-REC-READ
+                PERFORM 410-CHECK-OVERNIGHT-WINDOW
+                PERFORM 420-CHECK-STALKING-IUCR
+             END-IF
+           END-IF.
+
+      *****************************************************************
+      * SAME OVERNIGHT NO-ARREST WINDOW LAB5A QUALIFIES ON
+      *****************************************************************
+       410-CHECK-OVERNIGHT-WINDOW.
+           UNSTRING CC-DATE-TIME DELIMITED BY SPACE
+              INTO CRIME-DATE, CRIME-TIME
+           END-UNSTRING.
+           IF CRIME-DATE = WS-QUAL-DATE
+              IF CRIME-TIME >= WS-QUAL-TIME-START
+                 AND CRIME-TIME <= WS-QUAL-TIME-END
+                IF CRIME-TIME(2:1) = ':'
+                  IF CC-ARREST = 'F'
+                    PERFORM 415-ACCUMULATE-OVERNIGHT-BEAT
+                  END-IF
+                END-IF
+              END-IF
+           END-IF.
+
+       415-ACCUMULATE-OVERNIGHT-BEAT.
+           PERFORM 430-FIND-OR-ADD-BEAT.
+           ADD 1 TO WS-BEAT-OVERNIGHT-CNT(BEAT-IDX).
+           ADD 1 TO WS-BEAT-TOTAL(BEAT-IDX).
+
+      *****************************************************************
+      * SAME STALKCTL-DRIVEN IUCR CODES LAB6 QUALIFIES ON, LIMITED TO
+      * NO-ARREST CASES THE SAME WAY LAB5A LIMITS TO NO-ARREST
+      *****************************************************************
+       420-CHECK-STALKING-IUCR.
+           IF CC-ARREST = 'F'
+               MOVE 'N' TO WS-STALK-MATCH-SWITCH
+               SET STALK-IUCR-IDX TO 1
+               PERFORM 421-SEARCH-STALK-IUCR
+                   UNTIL STALK-IUCR-IDX > WS-STALK-IUCR-TAB-MAX
+                         OR STALK-IUCR-MATCHED
+               IF STALK-IUCR-MATCHED
+                   PERFORM 425-ACCUMULATE-STALK-BEAT
+               END-IF
+           END-IF.
+
+       421-SEARCH-STALK-IUCR.
+           IF CC-IUCR = WS-STALK-IUCR-CODE(STALK-IUCR-IDX)
+               MOVE 'Y' TO WS-STALK-MATCH-SWITCH
+           END-IF.
+           SET STALK-IUCR-IDX UP BY 1.
+
+       425-ACCUMULATE-STALK-BEAT.
+           PERFORM 430-FIND-OR-ADD-BEAT.
+           ADD 1 TO WS-BEAT-STALK-CNT(BEAT-IDX).
+           ADD 1 TO WS-BEAT-TOTAL(BEAT-IDX).
+
+      *SEARCH-OR-ADD THE CURRENT RECORD'S CC-BEAT, LEAVING BEAT-IDX*****
+      *POSITIONED ON ITS TABLE ENTRY EITHER WAY*************************
+       430-FIND-OR-ADD-BEAT.
+           MOVE 'N' TO WS-BEAT-FOUND-SWITCH.
+           SET BEAT-IDX TO 1.
+           PERFORM 431-SEARCH-BEAT
+               UNTIL BEAT-IDX > WS-BEAT-TAB-MAX OR BEAT-FOUND.
+           IF NOT BEAT-FOUND
+               ADD 1 TO WS-BEAT-TAB-MAX
+               SET BEAT-IDX TO WS-BEAT-TAB-MAX
+               MOVE CC-BEAT TO WS-BEAT-NUMBER(BEAT-IDX)
+           END-IF.
+
+       431-SEARCH-BEAT.
+           IF WS-BEAT-NUMBER(BEAT-IDX) = CC-BEAT
+               MOVE 'Y' TO WS-BEAT-FOUND-SWITCH
+           ELSE
+               SET BEAT-IDX UP BY 1
+           END-IF.
+
+      *****************************************************************
+       500-WRITE-HEADER.
+           DISPLAY 'Beat Staffing Recommendation - Ranked by Combined'.
+           DISPLAY 'Overnight No-Arrest and Stalking No-Arrest Counts'.
+           MOVE 'Beat Staffing Recommendation' TO BS-OUT-REC.
+           WRITE BS-OUT-REC.
+           MOVE 'Rank Beat Overnight   Stalking     Combined'
+               TO BS-OUT-REC.
+           WRITE BS-OUT-REC.
+
+      *RANK EVERY BEAT HIGHEST-COMBINED-TOTAL-FIRST BY REPEATEDLY*****
+      *FINDING AND PRINTING THE HIGHEST UNPRINTED ENTRY****************
+       550-BUILD-STAFFING-LIST.
+           MOVE 1 TO WS-RANK.
+           PERFORM 560-PRINT-NEXT-RANKED-BEAT
+               UNTIL WS-RANK > WS-BEAT-TAB-MAX.
+
+       560-PRINT-NEXT-RANKED-BEAT.
+           MOVE 0 TO WS-MAX-TOTAL.
+           MOVE 0 TO WS-MAX-BEAT-IDX.
+           SET BEAT-IDX TO 1.
+           PERFORM 565-CHECK-MAX-ENTRY
+               UNTIL BEAT-IDX > WS-BEAT-TAB-MAX.
+           IF WS-MAX-BEAT-IDX > 0
+               SET BEAT-IDX TO WS-MAX-BEAT-IDX
+               MOVE 'Y' TO WS-BEAT-PRINTED(BEAT-IDX)
+               PERFORM 570-WRITE-BEAT-LINE
+           END-IF.
+           ADD 1 TO WS-RANK.
+
+       565-CHECK-MAX-ENTRY.
+           IF NOT BEAT-PRINTED(BEAT-IDX)
+              AND WS-BEAT-TOTAL(BEAT-IDX) > WS-MAX-TOTAL
+               MOVE WS-BEAT-TOTAL(BEAT-IDX) TO WS-MAX-TOTAL
+               MOVE BEAT-IDX TO WS-MAX-BEAT-IDX
+           END-IF.
+           SET BEAT-IDX UP BY 1.
+
+       570-WRITE-BEAT-LINE.
+           MOVE WS-RANK TO WS-RANKZ.
+           MOVE WS-BEAT-OVERNIGHT-CNT(BEAT-IDX) TO WS-OVERNIGHT-CNTZ.
+           MOVE WS-BEAT-STALK-CNT(BEAT-IDX) TO WS-STALK-CNTZ.
+           MOVE WS-BEAT-TOTAL(BEAT-IDX) TO WS-TOTAL-CNTZ.
+           DISPLAY '  ' WS-RANKZ '  ' WS-BEAT-NUMBER(BEAT-IDX)
+                   '  ' WS-OVERNIGHT-CNTZ '  ' WS-STALK-CNTZ
+                   '  ' WS-TOTAL-CNTZ.
+           MOVE SPACES TO BS-OUT-REC.
+           MOVE WS-RANKZ TO BS-OUT-REC(1:3).
+           MOVE WS-BEAT-NUMBER(BEAT-IDX) TO BS-OUT-REC(6:4).
+           MOVE WS-OVERNIGHT-CNTZ TO BS-OUT-REC(12:9).
+           MOVE WS-STALK-CNTZ TO BS-OUT-REC(25:9).
+           MOVE WS-TOTAL-CNTZ TO BS-OUT-REC(38:9).
+           WRITE BS-OUT-REC.
+
+      *****************************************************************
+       600-CLOSE-FILES.
+           CLOSE CRIME-FILE-IN BEAT-STAFF-FILE.
+      *****************************************************************
+      * END OF THE PROGRAM.
+      *****************************************************************
