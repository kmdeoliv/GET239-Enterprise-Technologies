@@ -0,0 +1,454 @@
+      *****************************************************************
+      *PURPOSE: Exception report.  Makes a full pass of CRIMEIN and,
+      *for each record, checks it against the same five qualifying
+      *rules that decide whether FINAL-PROJECT (motor vehicle theft),
+      *LAB9 (burglary), LAB5A (overnight midnight-3AM window), LAB6
+      *(stalking), and LAB7 (fraud) pick the record up, reusing each
+      *program's own control table (MVTCTL/BURGCTL/L5ACTL/STALKCTL/
+      *FRAUDCTL) rather than duplicating any code lists inline.  Any
+      *record that fails all five is written to the exception list so
+      *a whole crime category falling through uncounted shows up here
+      *instead of silently vanishing between the extract reports.
+      *****************************************************************
+
+       ID DIVISION.
+          PROGRAM-ID.      EXCPRPT.
+          AUTHOR.          Kelly.
+          DATE-WRITTEN.    April 2016.
+          DATE-COMPILED.   CURRENT-DATE.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRIME-FILE-IN ASSIGN TO CRIMEIN
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT MVT-CTL-FILE ASSIGN TO MVTCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BURG-CTL-FILE ASSIGN TO BURGCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT L5A-CTL-FILE ASSIGN TO L5ACTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STALK-CTL-FILE ASSIGN TO STALKCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FRAUD-CTL-FILE ASSIGN TO FRAUDCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPRPT
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      * CONTROL FILE OF QUALIFYING PRIMARY-CRIME TEXT AND IUCR CODES
+      * FOR MOTOR VEHICLE THEFT - SAME LAYOUT FINAL-PROJECT LOADS
+      *****************************************************************
+       FD  MVT-CTL-FILE.
+       01  MVT-CTL-REC.
+           05  MCT-TYPE                     PIC X(4).
+           05  MCT-VALUE                    PIC X(30).
+
+      *****************************************************************
+      * CONTROL FILE OF QUALIFYING IUCR CODES FOR BURGLARY - SAME
+      * LAYOUT LAB9 LOADS
+      *****************************************************************
+       FD  BURG-CTL-FILE.
+       01  BURG-CTL-REC.
+           05  BCT-TYPE                     PIC X(4).
+           05  BCT-VALUE                    PIC X(4).
+
+      *****************************************************************
+      * CONTROL FILE OF THE OVERNIGHT REPORTING DATE/WINDOW - SAME
+      * LAYOUT LAB5A LOADS
+      *****************************************************************
+       FD  L5A-CTL-FILE.
+       01  L5A-CTL-REC.
+           05  L5C-TYPE                     PIC X(4).
+           05  L5C-VALUE                    PIC X(10).
+
+      *****************************************************************
+      * CONTROL FILE OF QUALIFYING IUCR CODES FOR STALKING - SAME
+      * LAYOUT LAB6 LOADS (THE YR ENTRIES ARE NOT NEEDED HERE)
+      *****************************************************************
+       FD  STALK-CTL-FILE.
+       01  STALK-CTL-REC.
+           05  SCT-TYPE                     PIC X(4).
+           05  SCT-VALUE                    PIC X(4).
+
+      *****************************************************************
+      * CONTROL FILE OF QUALIFYING IUCR CODES FOR FRAUD - SAME LAYOUT
+      * LAB7 LOADS (THE YR ENTRIES ARE NOT NEEDED HERE)
+      *****************************************************************
+       FD  FRAUD-CTL-FILE.
+       01  FRAUD-CTL-REC.
+           05  FCT-TYPE                     PIC X(4).
+           05  FCT-VALUE                    PIC X(4).
+
+       FD CRIME-FILE-IN.
+      *****************************************************************
+      * READ ME: Do not change this record layout
+      * Chicago City Crime record - Length 266
+      *****************************************************************
+       01  CC-CRIME-RECORD.
+           05  CC-CASE-NUMBER               PIC X(8).
+           05  CC-DATE-TIME                 PIC X(15).
+           05  CC-ADDRESS                   PIC X(40).
+           05  CC-IUCR                      PIC X(4).
+           05  CC-PRIMARY-CRIME             PIC X(30).
+           05  CC-CRIME-DESC                PIC X(50).
+           05  CC-LOCATION                  PIC X(50).
+           05  CC-ARREST                    PIC X.
+           05  CC-DOMESTIC                  PIC X.
+           05  CC-BEAT                      PIC X(4).
+           05  CC-WARD                      PIC X(2).
+           05  CC-FBI-CODE                  PIC X(3).
+           05  CC-X-COORD                   PIC X(7).
+           05  CC-Y-COORD                   PIC X(7).
+           05  CC-YEAR                      PIC X(4).
+           05  CC-LAT                       PIC X(11).
+           05  CC-LONG                      PIC X(12).
+           05  CC-COMMUNITY-AREA            PIC X(2).
+           05  CC-UPDATED-ON                PIC X(15).
+      ******* End of Chicago City Crime Record ************************
+       01  CC-TRAILER-RECORD REDEFINES CC-CRIME-RECORD.
+           05  CT-CASE-NUMBER               PIC X(8).
+           05  CT-REC-COUNT                 PIC 9(7).
+           05  CT-MIN-DATE-TIME             PIC X(15).
+           05  CT-MAX-DATE-TIME             PIC X(15).
+           05  FILLER                       PIC X(221).
+
+      ***UNMATCHED-RECORD EXCEPTION LIST*********************************
+       FD  EXCEPTION-FILE.
+       01  EXC-REC.
+           05  EXC-CASE-NUMBER              PIC X(8).
+           05                               PIC X     VALUE ','.
+           05  EXC-DATE-TIME                PIC X(15).
+           05                               PIC X     VALUE ','.
+           05  EXC-IUCR                     PIC X(4).
+           05                               PIC X     VALUE ','.
+           05  EXC-PRIMARY-CRIME            PIC X(30).
+           05                               PIC X     VALUE ','.
+           05  EXC-ARREST                   PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 WS-NAMED-MEMORY-LOCATIONS.
+           05 CRIME-EOF-SWITCH         PIC X        VALUE 'N'.
+              88 CRIME-EOF                          VALUE 'Y'.
+           05 WS-CTL-EOF               PIC X        VALUE 'N'.
+              88 CTL-EOF                            VALUE 'Y'.
+           05 WS-QUALIFY-SWITCH        PIC X        VALUE 'N'.
+              88 CATEGORY-MATCHED                   VALUE 'Y'.
+
+       01 CRIME-REC-READ           PIC 9(7)     VALUE 0.
+       01 CRIME-REC-READZ          PIC Z,ZZZ,ZZ9.
+       01 WS-EXCEPTION-COUNT       PIC 9(7)     VALUE 0.
+       01 WS-EXCEPTION-COUNTZ      PIC Z,ZZZ,ZZ9.
+
+      *****CONTROL TABLE LOADED FROM MVTCTL*****************************
+       01 WS-MVT-CRIME-TAB-MAX     PIC 99       VALUE 0.
+       01 WS-MVT-CRIME-TABLE.
+           05 WS-MVT-CRIME-ENTRY OCCURS 10 TIMES
+                                  INDEXED BY MVT-CRIME-IDX.
+              10 WS-MVT-CRIME-TEXT      PIC X(30).
+       01 WS-MVT-IUCR-TAB-MAX      PIC 99       VALUE 0.
+       01 WS-MVT-IUCR-TABLE.
+           05 WS-MVT-IUCR-ENTRY OCCURS 20 TIMES
+                                 INDEXED BY MVT-IUCR-IDX.
+              10 WS-MVT-IUCR-CODE       PIC X(4).
+
+      *****CONTROL TABLE LOADED FROM BURGCTL****************************
+       01 WS-BURG-IUCR-TAB-MAX     PIC 99       VALUE 0.
+       01 WS-BURG-IUCR-TABLE.
+           05 WS-BURG-IUCR-ENTRY OCCURS 20 TIMES
+                                  INDEXED BY BURG-IUCR-IDX.
+              10 WS-BURG-IUCR-CODE      PIC X(4).
+
+      *****OVERNIGHT REPORTING WINDOW LOADED FROM L5ACTL****************
+       01 WS-QUAL-DATE             PIC X(10)    VALUE '1/1/2009'.
+       01 WS-QUAL-TIME-START       PIC X(5)     VALUE '0:00'.
+       01 WS-QUAL-TIME-END         PIC X(5)     VALUE '3:00'.
+       01 CRIME-DATE               PIC X(10).
+       01 CRIME-TIME               PIC X(5).
+
+      *****CONTROL TABLE LOADED FROM STALKCTL (ICD ENTRIES ONLY)*******
+       01 WS-STALK-IUCR-TAB-MAX    PIC 99       VALUE 0.
+       01 WS-STALK-IUCR-TABLE.
+           05 WS-STALK-IUCR-ENTRY OCCURS 20 TIMES
+                                   INDEXED BY STALK-IUCR-IDX.
+              10 WS-STALK-IUCR-CODE     PIC X(4).
+
+      *****CONTROL TABLE LOADED FROM FRAUDCTL (CG/INS/CCD/CPU ONLY)****
+       01 WS-FRAUD-IUCR-TAB-MAX    PIC 99       VALUE 0.
+       01 WS-FRAUD-IUCR-TABLE.
+           05 WS-FRAUD-IUCR-ENTRY OCCURS 20 TIMES
+                                   INDEXED BY FRAUD-IUCR-IDX.
+              10 WS-FRAUD-IUCR-CODE     PIC X(4).
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+       MAIN-PROGRAM.
+      *************************************
+           PERFORM 100-DISPLAY-SPLASH-PAGE.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 250-LOAD-CONTROL-TABLES.
+           PERFORM 400-READ-CRIME-FILE UNTIL CRIME-EOF.
+           PERFORM 500-DISPLAY-SUMMARY-TOTALS.
+           PERFORM 600-CLOSE-FILES.
+           STOP RUN.
+       END-MAIN-PROGRAM.
+
+      *****************************************************************
+       100-DISPLAY-SPLASH-PAGE.
+           DISPLAY '******************************************'.
+           DISPLAY '* GET239 Enterprise Technologies EXCPRPT *'.
+           DISPLAY '* Kelly Oliveira                         *'.
+           DISPLAY '* April, 2016                            *'.
+           DISPLAY '******************************************'.
+
+      *****************************************************************
+       200-OPEN-FILES.
+           OPEN INPUT CRIME-FILE-IN.
+           OPEN OUTPUT EXCEPTION-FILE.
+
+      *LOAD ALL FIVE CATEGORY CONTROL TABLES BEFORE THE CRIMEIN PASS***
+       250-LOAD-CONTROL-TABLES.
+           OPEN INPUT MVT-CTL-FILE.
+           PERFORM 251-READ-MVT-CTL-REC UNTIL CTL-EOF.
+           CLOSE MVT-CTL-FILE.
+
+           MOVE 'N' TO WS-CTL-EOF.
+           OPEN INPUT BURG-CTL-FILE.
+           PERFORM 252-READ-BURG-CTL-REC UNTIL CTL-EOF.
+           CLOSE BURG-CTL-FILE.
+
+           MOVE 'N' TO WS-CTL-EOF.
+           OPEN INPUT L5A-CTL-FILE.
+           PERFORM 253-READ-L5A-CTL-REC UNTIL CTL-EOF.
+           CLOSE L5A-CTL-FILE.
+
+           MOVE 'N' TO WS-CTL-EOF.
+           OPEN INPUT STALK-CTL-FILE.
+           PERFORM 254-READ-STALK-CTL-REC UNTIL CTL-EOF.
+           CLOSE STALK-CTL-FILE.
+
+           MOVE 'N' TO WS-CTL-EOF.
+           OPEN INPUT FRAUD-CTL-FILE.
+           PERFORM 255-READ-FRAUD-CTL-REC UNTIL CTL-EOF.
+           CLOSE FRAUD-CTL-FILE.
+
+       251-READ-MVT-CTL-REC.
+           READ MVT-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               EVALUATE MCT-TYPE
+                   WHEN 'PRM '
+                       ADD 1 TO WS-MVT-CRIME-TAB-MAX
+                       MOVE MCT-VALUE
+                            TO WS-MVT-CRIME-TEXT(WS-MVT-CRIME-TAB-MAX)
+                   WHEN 'ICD '
+                       ADD 1 TO WS-MVT-IUCR-TAB-MAX
+                       MOVE MCT-VALUE(1:4)
+                            TO WS-MVT-IUCR-CODE(WS-MVT-IUCR-TAB-MAX)
+               END-EVALUATE
+           END-IF.
+
+       252-READ-BURG-CTL-REC.
+           READ BURG-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               IF BCT-TYPE = 'ICD '
+                   ADD 1 TO WS-BURG-IUCR-TAB-MAX
+                   MOVE BCT-VALUE
+                        TO WS-BURG-IUCR-CODE(WS-BURG-IUCR-TAB-MAX)
+               END-IF
+           END-IF.
+
+       253-READ-L5A-CTL-REC.
+           READ L5A-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               EVALUATE L5C-TYPE
+                   WHEN 'DAT '
+                       MOVE L5C-VALUE TO WS-QUAL-DATE
+                   WHEN 'TMS '
+                       MOVE L5C-VALUE(1:5) TO WS-QUAL-TIME-START
+                   WHEN 'TME '
+                       MOVE L5C-VALUE(1:5) TO WS-QUAL-TIME-END
+               END-EVALUATE
+           END-IF.
+
+       254-READ-STALK-CTL-REC.
+           READ STALK-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               IF SCT-TYPE = 'ICD '
+                   ADD 1 TO WS-STALK-IUCR-TAB-MAX
+                   MOVE SCT-VALUE
+                        TO WS-STALK-IUCR-CODE(WS-STALK-IUCR-TAB-MAX)
+               END-IF
+           END-IF.
+
+       255-READ-FRAUD-CTL-REC.
+           READ FRAUD-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               IF FCT-TYPE NOT = 'YR  '
+                   ADD 1 TO WS-FRAUD-IUCR-TAB-MAX
+                   MOVE FCT-VALUE
+                        TO WS-FRAUD-IUCR-CODE(WS-FRAUD-IUCR-TAB-MAX)
+               END-IF
+           END-IF.
+
+      *****************************************************************
+       400-READ-CRIME-FILE.
+           READ CRIME-FILE-IN
+               AT END MOVE 'Y' TO CRIME-EOF-SWITCH.
+           IF NOT CRIME-EOF
+             IF CT-CASE-NUMBER = 'TRAILER '
+                 MOVE 'Y' TO CRIME-EOF-SWITCH
+             ELSE
+                ADD 1 TO CRIME-REC-READ
+                PERFORM 405-CHECK-ALL-FILTERS
+                IF NOT CATEGORY-MATCHED
+                    PERFORM 420-WRITE-EXCEPTION
+                END-IF
+             END-IF
+           END-IF.
+
+      *****************************************************************
+      * CHECK THIS RECORD AGAINST EACH OF THE FIVE EXTRACT FILTERS IN
+      * TURN - FIRST MATCH IS ENOUGH TO CLEAR THE RECORD, SINCE ALL WE
+      * NEED TO KNOW IS WHETHER ANY REPORT WOULD HAVE PICKED IT UP
+      *****************************************************************
+       405-CHECK-ALL-FILTERS.
+           PERFORM 406-CHECK-QUALIFYING-THEFT.
+           IF NOT CATEGORY-MATCHED
+               PERFORM 407-CHECK-QUALIFYING-BURGLARY
+           END-IF.
+           IF NOT CATEGORY-MATCHED
+               PERFORM 408-CHECK-QUALIFYING-OVERNIGHT
+           END-IF.
+           IF NOT CATEGORY-MATCHED
+               PERFORM 409-CHECK-QUALIFYING-STALKING
+           END-IF.
+           IF NOT CATEGORY-MATCHED
+               PERFORM 410-CHECK-QUALIFYING-FRAUD
+           END-IF.
+
+       406-CHECK-QUALIFYING-THEFT.
+           MOVE 'N' TO WS-QUALIFY-SWITCH.
+           SET MVT-CRIME-IDX TO 1.
+           PERFORM 406-1-CHECK-CRIME-TEXT
+               UNTIL MVT-CRIME-IDX > WS-MVT-CRIME-TAB-MAX
+                     OR CATEGORY-MATCHED.
+           IF NOT CATEGORY-MATCHED
+               SET MVT-IUCR-IDX TO 1
+               PERFORM 406-2-CHECK-MVT-IUCR
+                   UNTIL MVT-IUCR-IDX > WS-MVT-IUCR-TAB-MAX
+                         OR CATEGORY-MATCHED
+           END-IF.
+
+       406-1-CHECK-CRIME-TEXT.
+           IF CC-PRIMARY-CRIME = WS-MVT-CRIME-TEXT(MVT-CRIME-IDX)
+               MOVE 'Y' TO WS-QUALIFY-SWITCH
+           END-IF.
+           SET MVT-CRIME-IDX UP BY 1.
+
+       406-2-CHECK-MVT-IUCR.
+           IF CC-IUCR = WS-MVT-IUCR-CODE(MVT-IUCR-IDX)
+               MOVE 'Y' TO WS-QUALIFY-SWITCH
+           END-IF.
+           SET MVT-IUCR-IDX UP BY 1.
+
+       407-CHECK-QUALIFYING-BURGLARY.
+           MOVE 'N' TO WS-QUALIFY-SWITCH.
+           SET BURG-IUCR-IDX TO 1.
+           PERFORM 407-1-CHECK-BURG-IUCR
+               UNTIL BURG-IUCR-IDX > WS-BURG-IUCR-TAB-MAX
+                     OR CATEGORY-MATCHED.
+
+       407-1-CHECK-BURG-IUCR.
+           IF CC-IUCR = WS-BURG-IUCR-CODE(BURG-IUCR-IDX)
+               MOVE 'Y' TO WS-QUALIFY-SWITCH
+           END-IF.
+           SET BURG-IUCR-IDX UP BY 1.
+
+      *THE OVERNIGHT WINDOW FILTER DOES NOT DEPEND ON IUCR, BUT IT DOES*
+      *ONLY COVER NO-ARREST RECORDS - THE SAME CC-ARREST = 'F' GATE****
+      *LAB5A AND BEATSTAF BOTH APPLY TO THEIR OVERNIGHT-WINDOW CHECK***
+       408-CHECK-QUALIFYING-OVERNIGHT.
+           MOVE 'N' TO WS-QUALIFY-SWITCH.
+           UNSTRING CC-DATE-TIME DELIMITED BY SPACE
+              INTO CRIME-DATE, CRIME-TIME
+           END-UNSTRING.
+           IF CC-ARREST = 'F'
+              IF CRIME-DATE = WS-QUAL-DATE
+                 IF CRIME-TIME >= WS-QUAL-TIME-START
+                    AND CRIME-TIME <= WS-QUAL-TIME-END
+                   IF CRIME-TIME(2:1) = ':'
+                     MOVE 'Y' TO WS-QUALIFY-SWITCH
+                   END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       409-CHECK-QUALIFYING-STALKING.
+           MOVE 'N' TO WS-QUALIFY-SWITCH.
+           SET STALK-IUCR-IDX TO 1.
+           PERFORM 409-1-CHECK-STALK-IUCR
+               UNTIL STALK-IUCR-IDX > WS-STALK-IUCR-TAB-MAX
+                     OR CATEGORY-MATCHED.
+
+       409-1-CHECK-STALK-IUCR.
+           IF CC-IUCR = WS-STALK-IUCR-CODE(STALK-IUCR-IDX)
+               MOVE 'Y' TO WS-QUALIFY-SWITCH
+           END-IF.
+           SET STALK-IUCR-IDX UP BY 1.
+
+       410-CHECK-QUALIFYING-FRAUD.
+           MOVE 'N' TO WS-QUALIFY-SWITCH.
+           SET FRAUD-IUCR-IDX TO 1.
+           PERFORM 410-1-CHECK-FRAUD-IUCR
+               UNTIL FRAUD-IUCR-IDX > WS-FRAUD-IUCR-TAB-MAX
+                     OR CATEGORY-MATCHED.
+
+       410-1-CHECK-FRAUD-IUCR.
+           IF CC-IUCR = WS-FRAUD-IUCR-CODE(FRAUD-IUCR-IDX)
+               MOVE 'Y' TO WS-QUALIFY-SWITCH
+           END-IF.
+           SET FRAUD-IUCR-IDX UP BY 1.
+
+      *WRITE ONE EXCEPTION LINE FOR A RECORD NO FILTER CLAIMED*********
+       420-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE CC-CASE-NUMBER TO EXC-CASE-NUMBER.
+           MOVE CC-DATE-TIME TO EXC-DATE-TIME.
+           MOVE CC-IUCR TO EXC-IUCR.
+           MOVE CC-PRIMARY-CRIME TO EXC-PRIMARY-CRIME.
+           MOVE CC-ARREST TO EXC-ARREST.
+           WRITE EXC-REC.
+
+      *****************************************************************
+       500-DISPLAY-SUMMARY-TOTALS.
+           MOVE CRIME-REC-READ TO CRIME-REC-READZ.
+           MOVE WS-EXCEPTION-COUNT TO WS-EXCEPTION-COUNTZ.
+           DISPLAY 'CRIMEIN Actual Recs Read              : '
+                   CRIME-REC-READZ.
+           DISPLAY 'Records Matching No Extract Filter    : '
+                   WS-EXCEPTION-COUNTZ.
+           DISPLAY '******************************************'.
+           DISPLAY '* End of Exception Report                *'.
+           DISPLAY '******************************************'.
+
+      *****************************************************************
+       600-CLOSE-FILES.
+           CLOSE CRIME-FILE-IN
+                 EXCEPTION-FILE.
+      *****************************************************************
+      * END OF THE PROGRAM.
+      *****************************************************************
