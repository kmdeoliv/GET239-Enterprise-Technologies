@@ -4,61 +4,85 @@
           AUTHOR.          KELLY DE OLIVEIRA.
           DATE-WRITTEN.    February 2016.
           DATE-COMPILED.   CURRENT-DATE.
+      *Reads a batch file of mailbox values and produces a running
+      *sum and count, rather than adding four hardcoded literals.
       *****************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAILBOX-FILE ASSIGN TO MAILBOXIN
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      * ONE NUMERIC VALUE PER RECORD - AS MANY RECORDS AS THE BATCH
+      * NEEDS, IN PLACE OF FOUR HARDCODED MAILBOX LITERALS
+      *****************************************************************
+       FD  MAILBOX-FILE.
+       01  MAILBOX-REC.
+           05  MB-VALUE       PIC 9(3).
 
        WORKING-STORAGE SECTION.
 
        01  WS-NAMED-MEMORY-LOCATIONS.
-           05 MAILBOX-1   PIC 9(3) VALUE 15.
-           05 MAILBOX-2   PIC 9(3) VALUE 45.
-           05 MAILBOX-3   PIC 9(3) VALUE 40.
-           05 MAILBOX-4   PIC 9(3) VALUE 100.
-           05 MAILBOX-95  PIC 9(3).
-           05 MAILBOX-96  PIC 9(3).
-           05 MAILBOX-97  PIC 9(3).
-           05 MAILBOX-98  PIC 9(3).
-           05 MAILBOX-99  PIC 9(3).
-           05 SUPPRESS-ZERO PIC Z99.
+           05 MAILBOX-99      PIC 9(5).
+           05 MAILBOX-COUNT   PIC 9(5).
+           05 SUPPRESS-ZERO   PIC Z99.
+           05 SUM-SUPPRESS-ZERO PIC ZZZZ9.
+
+      **** SWITCHES ***************************************************
+       01  EOF-SWITCH         PIC X       VALUE 'N'.
+           88  EOF                        VALUE 'Y'.
 
        PROCEDURE DIVISION.
 
-       000-DISPLAY-MESSAGES.
+       MAIN-PROGRAM.
+      *************************************
+           PERFORM 000-DISPLAY-SPLASH-PAGE.
+           PERFORM 050-OPEN-FILES.
+           PERFORM 100-READ-MAILBOX-RECORD.
+           PERFORM 200-ACCUMULATE-MAILBOX UNTIL EOF.
+           PERFORM 300-DISPLAY-RESULTS.
+           PERFORM 900-CLOSE-FILES.
+           STOP RUN.
+       END-MAIN-PROGRAM.
 
+       000-DISPLAY-SPLASH-PAGE.
            DISPLAY '  ***********************************************'.
            DISPLAY '  * GET239 ENTERPRISE TECHNOLOGIES LAB3LMC3     *'.
            DISPLAY '  * Kelly De Oliveira                           *'.
            DISPLAY '  * February 10, 2016                           *'.
            DISPLAY '  ***********************************************'.
 
-           MOVE MAILBOX-1 TO MAILBOX-95.
-           MOVE MAILBOX-2 TO MAILBOX-96.
-           MOVE MAILBOX-3 TO MAILBOX-97.
-           MOVE MAILBOX-4 TO MAILBOX-98.
+      *****************************************************************
+       050-OPEN-FILES.
+           OPEN INPUT MAILBOX-FILE.
 
-           ADD MAILBOX-95 TO MAILBOX-99.
-           ADD MAILBOX-96 TO MAILBOX-99.
-           ADD MAILBOX-97 TO MAILBOX-99.
-           ADD MAILBOX-98 TO MAILBOX-99.
+      *****************************************************************
+       100-READ-MAILBOX-RECORD.
+           READ MAILBOX-FILE
+               AT END MOVE 'Y' TO EOF-SWITCH
+           END-READ.
 
-           MOVE MAILBOX-95 TO SUPPRESS-ZERO.
-           DISPLAY '       ' SUPPRESS-ZERO.
-           MOVE MAILBOX-96 TO SUPPRESS-ZERO.
-           DISPLAY '       ' SUPPRESS-ZERO.
-           MOVE MAILBOX-97 TO SUPPRESS-ZERO.
+      *****************************************************************
+       200-ACCUMULATE-MAILBOX.
+           MOVE MB-VALUE TO SUPPRESS-ZERO.
            DISPLAY '       ' SUPPRESS-ZERO.
-           DISPLAY '       ' MAILBOX-98.
+           ADD MB-VALUE TO MAILBOX-99.
+           ADD 1        TO MAILBOX-COUNT.
+           PERFORM 100-READ-MAILBOX-RECORD.
+
+      *****************************************************************
+       300-DISPLAY-RESULTS.
            DISPLAY '       ---'.
-           DISPLAY '   SUM ' MAILBOX-99.
+           MOVE MAILBOX-99 TO SUM-SUPPRESS-ZERO.
+           DISPLAY '   SUM   ' SUM-SUPPRESS-ZERO.
+           DISPLAY '   COUNT ' MAILBOX-COUNT.
            DISPLAY '  ***********************************************'.
            DISPLAY '  * End Of LAB3LMC.                             *'.
            DISPLAY '  ***********************************************'.
 
-       100-END-PROGRAM.
-           STOP RUN.
-
-
-
-
+      *****************************************************************
+       900-CLOSE-FILES.
+           CLOSE MAILBOX-FILE.
