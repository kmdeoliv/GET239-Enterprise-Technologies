@@ -0,0 +1,455 @@
+      *****************************************************************
+      *PURPOSE: Domestic-violence flag cross-reference report.  Makes
+      *a full pass of CRIMEIN, classifies each qualifying record into
+      *one of the four exclusive crime categories (motor vehicle theft,
+      *burglary, stalking, fraud) using the same MVTCTL/BURGCTL/
+      *STALKCTL/FRAUDCTL control tables FINAL-PROJECT, LAB9, LAB6, and
+      *LAB7 already load, and cross-tabs CC-DOMESTIC against that
+      *category so the domestic-violence unit gets a targeted case
+      *list without re-scanning the raw crime file themselves.
+      *****************************************************************
+
+       ID DIVISION.
+          PROGRAM-ID.      DVXREF.
+          AUTHOR.          Kelly.
+          DATE-WRITTEN.    April 2016.
+          DATE-COMPILED.   CURRENT-DATE.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRIME-FILE-IN ASSIGN TO CRIMEIN
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT MVT-CTL-FILE ASSIGN TO MVTCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BURG-CTL-FILE ASSIGN TO BURGCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STALK-CTL-FILE ASSIGN TO STALKCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FRAUD-CTL-FILE ASSIGN TO FRAUDCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DV-CASE-LIST-FILE ASSIGN TO DVCASES
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      * CONTROL FILE OF QUALIFYING PRIMARY-CRIME TEXT AND IUCR CODES
+      * FOR MOTOR VEHICLE THEFT - SAME LAYOUT FINAL-PROJECT LOADS
+      *****************************************************************
+       FD  MVT-CTL-FILE.
+       01  MVT-CTL-REC.
+           05  MCT-TYPE                     PIC X(4).
+           05  MCT-VALUE                    PIC X(30).
+
+      *****************************************************************
+      * CONTROL FILE OF QUALIFYING IUCR CODES FOR BURGLARY - SAME
+      * LAYOUT LAB9 LOADS
+      *****************************************************************
+       FD  BURG-CTL-FILE.
+       01  BURG-CTL-REC.
+           05  BCT-TYPE                     PIC X(4).
+           05  BCT-VALUE                    PIC X(4).
+
+      *****************************************************************
+      * CONTROL FILE OF QUALIFYING IUCR CODES FOR STALKING - SAME
+      * LAYOUT LAB6 LOADS (THE YR ENTRIES ARE NOT NEEDED HERE)
+      *****************************************************************
+       FD  STALK-CTL-FILE.
+       01  STALK-CTL-REC.
+           05  SCT-TYPE                     PIC X(4).
+           05  SCT-VALUE                    PIC X(4).
+
+      *****************************************************************
+      * CONTROL FILE OF QUALIFYING IUCR CODES FOR FRAUD - SAME LAYOUT
+      * LAB7 LOADS (THE YR ENTRIES ARE NOT NEEDED HERE)
+      *****************************************************************
+       FD  FRAUD-CTL-FILE.
+       01  FRAUD-CTL-REC.
+           05  FCT-TYPE                     PIC X(4).
+           05  FCT-VALUE                    PIC X(4).
+
+       FD CRIME-FILE-IN.
+      *****************************************************************
+      * READ ME: Do not change this record layout
+      * Chicago City Crime record - Length 266
+      *****************************************************************
+       01  CC-CRIME-RECORD.
+           05  CC-CASE-NUMBER               PIC X(8).
+           05  CC-DATE-TIME                 PIC X(15).
+           05  CC-ADDRESS                   PIC X(40).
+           05  CC-IUCR                      PIC X(4).
+           05  CC-PRIMARY-CRIME             PIC X(30).
+           05  CC-CRIME-DESC                PIC X(50).
+           05  CC-LOCATION                  PIC X(50).
+           05  CC-ARREST                    PIC X.
+           05  CC-DOMESTIC                  PIC X.
+           05  CC-BEAT                      PIC X(4).
+           05  CC-WARD                      PIC X(2).
+           05  CC-FBI-CODE                  PIC X(3).
+           05  CC-X-COORD                   PIC X(7).
+           05  CC-Y-COORD                   PIC X(7).
+           05  CC-YEAR                      PIC X(4).
+           05  CC-LAT                       PIC X(11).
+           05  CC-LONG                      PIC X(12).
+           05  CC-COMMUNITY-AREA            PIC X(2).
+           05  CC-UPDATED-ON                PIC X(15).
+      ******* End of Chicago City Crime Record ************************
+       01  CC-TRAILER-RECORD REDEFINES CC-CRIME-RECORD.
+           05  CT-CASE-NUMBER               PIC X(8).
+           05  CT-REC-COUNT                 PIC 9(7).
+           05  CT-MIN-DATE-TIME             PIC X(15).
+           05  CT-MAX-DATE-TIME             PIC X(15).
+           05  FILLER                       PIC X(221).
+
+      ***DOMESTIC-VIOLENCE TARGETED CASE LIST***************************
+       FD  DV-CASE-LIST-FILE.
+       01  DV-CASE-REC.
+           05  DVC-CASE-NUMBER              PIC X(8).
+           05                               PIC X     VALUE ','.
+           05  DVC-CATEGORY                 PIC X(20).
+           05                               PIC X     VALUE ','.
+           05  DVC-IUCR                     PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-NAMED-MEMORY-LOCATIONS.
+           05 CRIME-EOF-SWITCH         PIC X        VALUE 'N'.
+              88 CRIME-EOF                          VALUE 'Y'.
+           05 WS-CTL-EOF               PIC X        VALUE 'N'.
+              88 CTL-EOF                            VALUE 'Y'.
+           05 WS-QUALIFY-SWITCH        PIC X        VALUE 'N'.
+              88 CATEGORY-MATCHED                   VALUE 'Y'.
+
+       01 CRIME-REC-READ           PIC 9(7)     VALUE 0.
+       01 CRIME-REC-READZ          PIC Z,ZZZ,ZZ9.
+
+      *****CONTROL TABLE LOADED FROM MVTCTL*****************************
+       01 WS-MVT-CRIME-TAB-MAX     PIC 99       VALUE 0.
+       01 WS-MVT-CRIME-TABLE.
+           05 WS-MVT-CRIME-ENTRY OCCURS 10 TIMES
+                                  INDEXED BY MVT-CRIME-IDX.
+              10 WS-MVT-CRIME-TEXT      PIC X(30).
+       01 WS-MVT-IUCR-TAB-MAX      PIC 99       VALUE 0.
+       01 WS-MVT-IUCR-TABLE.
+           05 WS-MVT-IUCR-ENTRY OCCURS 20 TIMES
+                                 INDEXED BY MVT-IUCR-IDX.
+              10 WS-MVT-IUCR-CODE       PIC X(4).
+
+      *****CONTROL TABLE LOADED FROM BURGCTL****************************
+       01 WS-BURG-IUCR-TAB-MAX     PIC 99       VALUE 0.
+       01 WS-BURG-IUCR-TABLE.
+           05 WS-BURG-IUCR-ENTRY OCCURS 20 TIMES
+                                  INDEXED BY BURG-IUCR-IDX.
+              10 WS-BURG-IUCR-CODE      PIC X(4).
+
+      *****CONTROL TABLE LOADED FROM STALKCTL (ICD ENTRIES ONLY)*******
+       01 WS-STALK-IUCR-TAB-MAX    PIC 99       VALUE 0.
+       01 WS-STALK-IUCR-TABLE.
+           05 WS-STALK-IUCR-ENTRY OCCURS 20 TIMES
+                                   INDEXED BY STALK-IUCR-IDX.
+              10 WS-STALK-IUCR-CODE     PIC X(4).
+
+      *****CONTROL TABLE LOADED FROM FRAUDCTL (CG/INS/CCD/CPU ONLY)****
+       01 WS-FRAUD-IUCR-TAB-MAX    PIC 99       VALUE 0.
+       01 WS-FRAUD-IUCR-TABLE.
+           05 WS-FRAUD-IUCR-ENTRY OCCURS 20 TIMES
+                                   INDEXED BY FRAUD-IUCR-IDX.
+              10 WS-FRAUD-IUCR-CODE     PIC X(4).
+
+      *****ONE ROW PER CATEGORY, DOMESTIC VS NON-DOMESTIC COUNTS*******
+       01 WS-CATEGORY-SWITCH       PIC X(20)    VALUE SPACES.
+       01 WS-THEFT-DOM-COUNT       PIC 9(7)     VALUE 0.
+       01 WS-THEFT-NONDOM-COUNT    PIC 9(7)     VALUE 0.
+       01 WS-BURG-DOM-COUNT        PIC 9(7)     VALUE 0.
+       01 WS-BURG-NONDOM-COUNT     PIC 9(7)     VALUE 0.
+       01 WS-STALK-DOM-COUNT       PIC 9(7)     VALUE 0.
+       01 WS-STALK-NONDOM-COUNT    PIC 9(7)     VALUE 0.
+       01 WS-FRAUD-DOM-COUNT       PIC 9(7)     VALUE 0.
+       01 WS-FRAUD-NONDOM-COUNT    PIC 9(7)     VALUE 0.
+
+       01 WS-EDITED-COUNT          PIC Z,ZZZ,ZZ9.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+       MAIN-PROGRAM.
+      *************************************
+           PERFORM 100-DISPLAY-SPLASH-PAGE.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 250-LOAD-CONTROL-TABLES.
+           PERFORM 400-READ-CRIME-FILE UNTIL CRIME-EOF.
+           PERFORM 500-DISPLAY-CROSS-REFERENCE.
+           PERFORM 600-CLOSE-FILES.
+           STOP RUN.
+       END-MAIN-PROGRAM.
+
+      *****************************************************************
+       100-DISPLAY-SPLASH-PAGE.
+           DISPLAY '******************************************'.
+           DISPLAY '* GET239 Enterprise Technologies DVXREF  *'.
+           DISPLAY '* Kelly Oliveira                         *'.
+           DISPLAY '* April, 2016                            *'.
+           DISPLAY '******************************************'.
+
+      *****************************************************************
+       200-OPEN-FILES.
+           OPEN INPUT CRIME-FILE-IN.
+           OPEN OUTPUT DV-CASE-LIST-FILE.
+
+      *LOAD ALL FOUR CATEGORY CONTROL TABLES BEFORE THE CRIMEIN PASS***
+       250-LOAD-CONTROL-TABLES.
+           OPEN INPUT MVT-CTL-FILE.
+           PERFORM 251-READ-MVT-CTL-REC UNTIL CTL-EOF.
+           CLOSE MVT-CTL-FILE.
+
+           MOVE 'N' TO WS-CTL-EOF.
+           OPEN INPUT BURG-CTL-FILE.
+           PERFORM 252-READ-BURG-CTL-REC UNTIL CTL-EOF.
+           CLOSE BURG-CTL-FILE.
+
+           MOVE 'N' TO WS-CTL-EOF.
+           OPEN INPUT STALK-CTL-FILE.
+           PERFORM 253-READ-STALK-CTL-REC UNTIL CTL-EOF.
+           CLOSE STALK-CTL-FILE.
+
+           MOVE 'N' TO WS-CTL-EOF.
+           OPEN INPUT FRAUD-CTL-FILE.
+           PERFORM 254-READ-FRAUD-CTL-REC UNTIL CTL-EOF.
+           CLOSE FRAUD-CTL-FILE.
+
+       251-READ-MVT-CTL-REC.
+           READ MVT-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               EVALUATE MCT-TYPE
+                   WHEN 'PRM '
+                       ADD 1 TO WS-MVT-CRIME-TAB-MAX
+                       MOVE MCT-VALUE
+                            TO WS-MVT-CRIME-TEXT(WS-MVT-CRIME-TAB-MAX)
+                   WHEN 'ICD '
+                       ADD 1 TO WS-MVT-IUCR-TAB-MAX
+                       MOVE MCT-VALUE(1:4)
+                            TO WS-MVT-IUCR-CODE(WS-MVT-IUCR-TAB-MAX)
+               END-EVALUATE
+           END-IF.
+
+       252-READ-BURG-CTL-REC.
+           READ BURG-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               IF BCT-TYPE = 'ICD '
+                   ADD 1 TO WS-BURG-IUCR-TAB-MAX
+                   MOVE BCT-VALUE
+                        TO WS-BURG-IUCR-CODE(WS-BURG-IUCR-TAB-MAX)
+               END-IF
+           END-IF.
+
+       253-READ-STALK-CTL-REC.
+           READ STALK-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               IF SCT-TYPE = 'ICD '
+                   ADD 1 TO WS-STALK-IUCR-TAB-MAX
+                   MOVE SCT-VALUE
+                        TO WS-STALK-IUCR-CODE(WS-STALK-IUCR-TAB-MAX)
+               END-IF
+           END-IF.
+
+       254-READ-FRAUD-CTL-REC.
+           READ FRAUD-CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+           IF NOT CTL-EOF
+               IF FCT-TYPE NOT = 'YR  '
+                   ADD 1 TO WS-FRAUD-IUCR-TAB-MAX
+                   MOVE FCT-VALUE
+                        TO WS-FRAUD-IUCR-CODE(WS-FRAUD-IUCR-TAB-MAX)
+               END-IF
+           END-IF.
+
+      *****************************************************************
+       400-READ-CRIME-FILE.
+           READ CRIME-FILE-IN
+               AT END MOVE 'Y' TO CRIME-EOF-SWITCH.
+           IF NOT CRIME-EOF
+             IF CT-CASE-NUMBER = 'TRAILER '
+                 MOVE 'Y' TO CRIME-EOF-SWITCH
+             ELSE
+                ADD 1 TO CRIME-REC-READ
+                PERFORM 405-CLASSIFY-CRIME-RECORD
+                IF WS-CATEGORY-SWITCH NOT = SPACES
+                    PERFORM 410-TALLY-CROSS-REFERENCE
+                END-IF
+             END-IF
+           END-IF.
+
+      *****************************************************************
+      * CLASSIFY THIS RECORD AGAINST EACH CATEGORY IN TURN, THE SAME
+      * PRIORITY ORDER RECONCIL ASSUMES THE FOUR EXTRACTS PARTITION
+      * CRIMEIN IN - FIRST MATCH WINS
+      *****************************************************************
+       405-CLASSIFY-CRIME-RECORD.
+           MOVE SPACES TO WS-CATEGORY-SWITCH.
+           PERFORM 406-CHECK-CATEGORY-MATCHED.
+           IF CATEGORY-MATCHED
+               MOVE 'Motor Vehicle Theft' TO WS-CATEGORY-SWITCH
+           ELSE
+               PERFORM 407-CHECK-QUALIFYING-BURGLARY
+               IF CATEGORY-MATCHED
+                   MOVE 'Burglary            ' TO WS-CATEGORY-SWITCH
+               ELSE
+                   PERFORM 408-CHECK-QUALIFYING-STALKING
+                   IF CATEGORY-MATCHED
+                       MOVE 'Stalking            '
+                            TO WS-CATEGORY-SWITCH
+                   ELSE
+                       PERFORM 409-CHECK-QUALIFYING-FRAUD
+                       IF CATEGORY-MATCHED
+                           MOVE 'Fraud               '
+                                TO WS-CATEGORY-SWITCH
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       406-CHECK-CATEGORY-MATCHED.
+           MOVE 'N' TO WS-QUALIFY-SWITCH.
+           SET MVT-CRIME-IDX TO 1.
+           PERFORM 406-1-CHECK-CRIME-TEXT
+               UNTIL MVT-CRIME-IDX > WS-MVT-CRIME-TAB-MAX
+                     OR CATEGORY-MATCHED.
+           IF NOT CATEGORY-MATCHED
+               SET MVT-IUCR-IDX TO 1
+               PERFORM 406-2-CHECK-MVT-IUCR
+                   UNTIL MVT-IUCR-IDX > WS-MVT-IUCR-TAB-MAX
+                         OR CATEGORY-MATCHED
+           END-IF.
+
+       406-1-CHECK-CRIME-TEXT.
+           IF CC-PRIMARY-CRIME = WS-MVT-CRIME-TEXT(MVT-CRIME-IDX)
+               MOVE 'Y' TO WS-QUALIFY-SWITCH
+           END-IF.
+           SET MVT-CRIME-IDX UP BY 1.
+
+       406-2-CHECK-MVT-IUCR.
+           IF CC-IUCR = WS-MVT-IUCR-CODE(MVT-IUCR-IDX)
+               MOVE 'Y' TO WS-QUALIFY-SWITCH
+           END-IF.
+           SET MVT-IUCR-IDX UP BY 1.
+
+       407-CHECK-QUALIFYING-BURGLARY.
+           MOVE 'N' TO WS-QUALIFY-SWITCH.
+           SET BURG-IUCR-IDX TO 1.
+           PERFORM 407-1-CHECK-BURG-IUCR
+               UNTIL BURG-IUCR-IDX > WS-BURG-IUCR-TAB-MAX
+                     OR CATEGORY-MATCHED.
+
+       407-1-CHECK-BURG-IUCR.
+           IF CC-IUCR = WS-BURG-IUCR-CODE(BURG-IUCR-IDX)
+               MOVE 'Y' TO WS-QUALIFY-SWITCH
+           END-IF.
+           SET BURG-IUCR-IDX UP BY 1.
+
+       408-CHECK-QUALIFYING-STALKING.
+           MOVE 'N' TO WS-QUALIFY-SWITCH.
+           SET STALK-IUCR-IDX TO 1.
+           PERFORM 408-1-CHECK-STALK-IUCR
+               UNTIL STALK-IUCR-IDX > WS-STALK-IUCR-TAB-MAX
+                     OR CATEGORY-MATCHED.
+
+       408-1-CHECK-STALK-IUCR.
+           IF CC-IUCR = WS-STALK-IUCR-CODE(STALK-IUCR-IDX)
+               MOVE 'Y' TO WS-QUALIFY-SWITCH
+           END-IF.
+           SET STALK-IUCR-IDX UP BY 1.
+
+       409-CHECK-QUALIFYING-FRAUD.
+           MOVE 'N' TO WS-QUALIFY-SWITCH.
+           SET FRAUD-IUCR-IDX TO 1.
+           PERFORM 409-1-CHECK-FRAUD-IUCR
+               UNTIL FRAUD-IUCR-IDX > WS-FRAUD-IUCR-TAB-MAX
+                     OR CATEGORY-MATCHED.
+
+       409-1-CHECK-FRAUD-IUCR.
+           IF CC-IUCR = WS-FRAUD-IUCR-CODE(FRAUD-IUCR-IDX)
+               MOVE 'Y' TO WS-QUALIFY-SWITCH
+           END-IF.
+           SET FRAUD-IUCR-IDX UP BY 1.
+
+      *****************************************************************
+      * TALLY THE DOMESTIC/NON-DOMESTIC SPLIT FOR THIS RECORD'S
+      * CATEGORY, AND APPEND ANY DOMESTIC-FLAGGED CASE TO THE
+      * TARGETED CASE LIST
+      *****************************************************************
+       410-TALLY-CROSS-REFERENCE.
+           EVALUATE WS-CATEGORY-SWITCH
+               WHEN 'Motor Vehicle Theft'
+                   IF CC-DOMESTIC = 'Y'
+                       ADD 1 TO WS-THEFT-DOM-COUNT
+                   ELSE
+                       ADD 1 TO WS-THEFT-NONDOM-COUNT
+                   END-IF
+               WHEN 'Burglary            '
+                   IF CC-DOMESTIC = 'Y'
+                       ADD 1 TO WS-BURG-DOM-COUNT
+                   ELSE
+                       ADD 1 TO WS-BURG-NONDOM-COUNT
+                   END-IF
+               WHEN 'Stalking            '
+                   IF CC-DOMESTIC = 'Y'
+                       ADD 1 TO WS-STALK-DOM-COUNT
+                   ELSE
+                       ADD 1 TO WS-STALK-NONDOM-COUNT
+                   END-IF
+               WHEN 'Fraud               '
+                   IF CC-DOMESTIC = 'Y'
+                       ADD 1 TO WS-FRAUD-DOM-COUNT
+                   ELSE
+                       ADD 1 TO WS-FRAUD-NONDOM-COUNT
+                   END-IF
+           END-EVALUATE.
+           IF CC-DOMESTIC = 'Y'
+               MOVE CC-CASE-NUMBER TO DVC-CASE-NUMBER
+               MOVE WS-CATEGORY-SWITCH TO DVC-CATEGORY
+               MOVE CC-IUCR TO DVC-IUCR
+               WRITE DV-CASE-REC
+           END-IF.
+
+      *****************************************************************
+       500-DISPLAY-CROSS-REFERENCE.
+           MOVE CRIME-REC-READ TO CRIME-REC-READZ.
+           DISPLAY 'CRIMEIN Actual Recs Read              : '
+                   CRIME-REC-READZ.
+           DISPLAY ' '.
+           DISPLAY 'Domestic-Violence Cross-Reference :'.
+           DISPLAY '   Category             Domestic   Non-Domestic'.
+           PERFORM 510-DISPLAY-CATEGORY-LINE.
+           DISPLAY '******************************************'.
+           DISPLAY '* End of Domestic-Violence Cross-Reference *'.
+           DISPLAY '******************************************'.
+
+       510-DISPLAY-CATEGORY-LINE.
+           MOVE WS-THEFT-DOM-COUNT TO WS-EDITED-COUNT.
+           DISPLAY '   Motor Vehicle Theft  ' WS-EDITED-COUNT
+                   '  ' WS-THEFT-NONDOM-COUNT.
+           MOVE WS-BURG-DOM-COUNT TO WS-EDITED-COUNT.
+           DISPLAY '   Burglary             ' WS-EDITED-COUNT
+                   '  ' WS-BURG-NONDOM-COUNT.
+           MOVE WS-STALK-DOM-COUNT TO WS-EDITED-COUNT.
+           DISPLAY '   Stalking             ' WS-EDITED-COUNT
+                   '  ' WS-STALK-NONDOM-COUNT.
+           MOVE WS-FRAUD-DOM-COUNT TO WS-EDITED-COUNT.
+           DISPLAY '   Fraud                ' WS-EDITED-COUNT
+                   '  ' WS-FRAUD-NONDOM-COUNT.
+
+      *****************************************************************
+       600-CLOSE-FILES.
+           CLOSE CRIME-FILE-IN
+                 DV-CASE-LIST-FILE.
+      *****************************************************************
+      * END OF THE PROGRAM.
+      *****************************************************************
