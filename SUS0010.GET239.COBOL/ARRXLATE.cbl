@@ -0,0 +1,76 @@
+      *****************************************************************
+      *PURPOSE: Shared arrest-code translation routine, called by every
+      *crime extract program right before it prints an arrest flag on
+      *a report.  Looks the raw CC-ARREST code up in the ARRCTL control
+      *table and returns the translated display code, so the 'T'/'F'
+      *to 'Y'/'N' mapping lives in one control table instead of being
+      *duplicated inline in each program.
+      *****************************************************************
+
+       ID DIVISION.
+          PROGRAM-ID.      ARRXLATE.
+          AUTHOR.          Kelly.
+          DATE-WRITTEN.    July 2016.
+          DATE-COMPILED.   CURRENT-DATE.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARREST-CTL-FILE ASSIGN TO ARRCTL
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *****CONTROL FILE OF RAW-CODE TO DISPLAY-CODE ARREST MAPPINGS****
+       FD  ARREST-CTL-FILE.
+       01  ARREST-CTL-REC.
+           05  ARC-RAW-CODE                 PIC X(1).
+           05  ARC-DISPLAY-CODE             PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                    PIC X       VALUE 'N'.
+           88  WS-EOF                                   VALUE 'Y'.
+       01  WS-FOUND-SWITCH                  PIC X       VALUE 'N'.
+           88  WS-FOUND                                 VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LK-ARREST-CODE                   PIC X(1).
+       01  LK-ARREST-XLATE                  PIC X(1).
+
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-ARREST-CODE LK-ARREST-XLATE.
+      *****************************************************************
+       0000-MAINLINE.
+      *DEFAULT TO A STRAIGHT PASS-THROUGH IF ARRCTL HAS NO MATCH*******
+           MOVE LK-ARREST-CODE TO LK-ARREST-XLATE.
+           PERFORM 1000-LOOKUP-XLATE-CODE.
+           GOBACK.
+
+      *THIS IS A CALLED SUBPROGRAM - ITS WORKING-STORAGE IS STATIC AND**
+      *PERSISTS ACROSS EVERY CALL IN THE JOB STEP, SO BOTH SWITCHES****
+      *MUST BE RESET HERE ON EVERY CALL OR A MATCH FOUND FOR ONE******
+      *RECORD WOULD SHORT-CIRCUIT THE SEARCH FOR EVERY RECORD AFTER IT*
+      *****************************************************************
+       1000-LOOKUP-XLATE-CODE.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           MOVE 'N' TO WS-FOUND-SWITCH.
+           OPEN INPUT ARREST-CTL-FILE.
+           PERFORM 1100-READ-ARREST-CTL-REC
+               UNTIL WS-EOF OR WS-FOUND.
+           CLOSE ARREST-CTL-FILE.
+
+       1100-READ-ARREST-CTL-REC.
+           READ ARREST-CTL-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF NOT WS-EOF
+               IF ARC-RAW-CODE = LK-ARREST-CODE
+                   MOVE ARC-DISPLAY-CODE TO LK-ARREST-XLATE
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * END OF THE PROGRAM.
+      *****************************************************************
