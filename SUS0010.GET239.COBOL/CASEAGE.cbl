@@ -0,0 +1,54 @@
+      *****************************************************************
+      *PURPOSE: Shared "days since incident" age-of-case calculation,
+      *called by the stalking and fraud reports so an aging open case
+      *can be flagged for follow-up.  Takes the incident year/month/
+      *day (the same layout CONVDATE hands back) and returns the
+      *number of days between the incident and today.
+      *****************************************************************
+
+       ID DIVISION.
+          PROGRAM-ID.      CASEAGE.
+          AUTHOR.          Kelly.
+          DATE-WRITTEN.    June 2016.
+          DATE-COMPILED.   CURRENT-DATE.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TODAY                        PIC 9(8).
+       01  WS-INCIDENT-DATE                PIC 9(8).
+
+       LINKAGE SECTION.
+       01  LK-INCIDENT-DATE.
+           05  LK-MONTH                    PIC 99.
+           05  LK-DAY                      PIC 99.
+           05  LK-YEAR                     PIC 9(4).
+       01  LK-DAYS-OLD                     PIC S9(7).
+
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-INCIDENT-DATE LK-DAYS-OLD.
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-CALCULATE-CASE-AGE.
+           GOBACK.
+
+      *****************************************************************
+      * FUNCTION INTEGER-OF-DATE CONVERTS EACH CCYYMMDD DATE TO A
+      * DAY COUNT SO THE DIFFERENCE IS A STRAIGHT SUBTRACTION, WITH NO
+      * MONTH/YEAR-BOUNDARY ARITHMETIC OF OUR OWN TO GET WRONG
+      *****************************************************************
+       1000-CALCULATE-CASE-AGE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY.
+           MOVE LK-YEAR  TO WS-INCIDENT-DATE(1:4).
+           MOVE LK-MONTH TO WS-INCIDENT-DATE(5:2).
+           MOVE LK-DAY   TO WS-INCIDENT-DATE(7:2).
+
+           COMPUTE LK-DAYS-OLD =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY) -
+               FUNCTION INTEGER-OF-DATE(WS-INCIDENT-DATE).
+
+      *****************************************************************
+      * END OF THE PROGRAM.
+      *****************************************************************
